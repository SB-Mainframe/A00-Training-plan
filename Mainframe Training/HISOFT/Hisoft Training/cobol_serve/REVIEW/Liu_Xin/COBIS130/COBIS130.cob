@@ -18,17 +18,26 @@
 000180******************************************************************
 000190*    ＥＮＶＩＲＯＮＭＥＮＴ        ＤＩＶＩＳＩＯＮ              *
 000200******************************************************************
-000210 ENVIRONMENT                          DIVISION.                   
+000210 ENVIRONMENT                          DIVISION.
 000220******************************************************************
 000230*    ＩＮＰＵＴ−ＯＵＴＰＵＴ      ＳＥＣＴＩＯＮ                *
 000240******************************************************************
-000250 INPUT-OUTPUT                         SECTION.                    
-000260 FILE-CONTROL.                                                    
-000270*                                                                 
-000280     SELECT         入力ファイル      ASSIGN    TO   U05          
-000290     FILE STATUS    IS     ファイル状態                           
-000300     ORGANIZATION   IS     LINE       SEQUENTIAL.                 
-000310*                                                                 
+000250 INPUT-OUTPUT                         SECTION.
+000260 FILE-CONTROL.
+000270*
+000280     SELECT         入力ファイル      ASSIGN    TO   U05
+000290     FILE STATUS    IS     ファイル状態
+000300     ORGANIZATION   IS     LINE       SEQUENTIAL.
+000301*
+000302     SELECT         基準適用日ＣＳＶファイル
+900006     ASSIGN    TO   U05C
+000303     FILE STATUS    IS     ＣＳＶファイル状態
+000304     ORGANIZATION   IS     LINE       SEQUENTIAL.
+000305*
+000306     SELECT         仕掛ファイル      ASSIGN    TO   U06
+000307     FILE STATUS    IS     仕掛ファイル状態
+000308     ORGANIZATION   IS     LINE       SEQUENTIAL.
+000310*
 000320******************************************************************
 000330*    ＤＡＴＡ                      ＤＩＶＩＳＩＯＮ              *
 000340******************************************************************
@@ -44,9 +53,24 @@
 000440     LABEL  RECORD    IS              STANDARD                    
 000450     BLOCK  CONTAINS  0               RECORDS.                    
 000460*                                                                 
-000470 01  入力−レコード.                                              
-000480     COPY   CISPF001   REPLACING      ==()==  BY  ==入力−==.     
-000490*                                                                 
+000470 01  入力−レコード.
+000480     COPY   CISPF001   REPLACING      ==()==  BY  ==入力−==.
+000481*
+000482*----------------------------------------------------------------*
+000483*    基準適用日ＣＳＶファイル                                    *
+000484*----------------------------------------------------------------*
+000485 FD  基準適用日ＣＳＶファイル
+000486     LABEL  RECORD    IS              STANDARD
+000487     BLOCK  CONTAINS  0               RECORDS.
+000488*
+000489 01  ＣＳＶ−レコード                PIC  X(080).
+000490*
+000491*----------------------------------------------------------------*
+000492*    仕掛ファイル                                                *
+000493*----------------------------------------------------------------*
+900003 FD  仕掛ファイル
+900004     LABEL  RECORD    IS              STANDARD.
+900005 01  仕掛レコード                   PIC  X(080).
 000500******************************************************************
 000510*  ＷＯＲＫＩＮＧ−ＳＴＯＲＡＧＥ  ＳＥＣＴＩＯＮ                *
 000520******************************************************************
@@ -428,7 +452,10 @@
       *    EXEC  SQL  BEGIN  DECLARE        SECTION  END-EXEC.
 000580*                                                                 
 000590 01  ＷＳ−ジョモ商品                 PIC  X(08) VALUE "K3401966".
-000600*                                                                 
+000595*
+000596*--< 重複チェック件数 >
+000597 01  Ｗ−重複件数                     PIC S9(09) COMP-3.
+000600*
 000610*--< ＯＲＡＣＬＥ共通変数 >                                       
 000620     
       *    EXEC  SQL  INCLUDE  SQLCOM.CBL            END-EXEC.
@@ -508,7 +535,20 @@
            03  Ｄ０７７−更新者      PIC  X(008).
            03  Ｄ０７７−入力担当者コード
                                      PIC  X(008).
-000740     
+000735*
+000736*----------------------------------------------------------------*
+000737*   仕掛ファイル出力レコード                                     *
+000738*----------------------------------------------------------------*
+000739 01  仕掛−レコード.
+900006    03  仕掛−ジョモ商品コード      PIC  X(004).
+900007    03  FILLER                     PIC  X(001)  VALUE  SPACE.
+900008    03  仕掛−転リース提携先コード  PIC  X(003).
+900009    03  FILLER                     PIC  X(001)  VALUE  SPACE.
+900010    03  仕掛−適用日                PIC  X(008).
+900011    03  FILLER                     PIC  X(001)  VALUE  SPACE.
+900012    03  仕掛−理由コード            PIC  X(006).
+900013    03  FILLER                     PIC  X(056)  VALUE  SPACE.
+000740
       *    EXEC  SQL  INCLUDE  SQLCA.COB             END-EXEC.
        01  SQLCA GLOBAL.
            05  SQLCAID               PIC X(8).
@@ -540,24 +580,41 @@
 000810*--< エラーコード >                                               
 000820     03  Ｗ−エラーコード             PIC S9(04).                 
 000830*                                                                 
-000840*--< ファイル状態 >                                               
-000850     03  ファイル状態                 PIC  X(02).                 
-000860*                                                                 
+000840*--< ファイル状態 >
+000850     03  ファイル状態                 PIC  X(02).
+000851     03  ＣＳＶファイル状態           PIC  X(02).
+000852     03  仕掛ファイル状態             PIC  X(02).
+000860*
 000870*--< 件数エリア >                                                 
-000880     03  件数エリア.                                              
-000890         05  Ｗ−入力−件数１         PIC  9(09).                 
-000900         05  Ｗ−入力−件数２         PIC  9(09).                 
-000910         05  Ｗ−出力−件数           PIC  9(09).                 
-000920*                                                                 
-000930*--< フラグアリア >                                               
-000940     03  フラグ−エリア.                                          
-000950         05  Ｗ−終了−フラグ         PIC  X(01).                 
-000960         05  Ｗ−終了−フラグ１       PIC  X(01).                 
-000970         05  異常終了−フラグ         PIC  X(01).                 
-000980*                                                                 
-000990*--< ファイル状態 >                                               
-001000     03  Ｗ−適用日                   PIC  X(08).                 
-001010*                                                                 
+000880     03  件数エリア.
+000890         05  Ｗ−入力−件数１         PIC  9(09).
+000900         05  Ｗ−入力−件数２         PIC  9(09).
+000910         05  Ｗ−出力−件数           PIC  9(09).
+000911         05  Ｗ−重複−件数           PIC  9(09).
+000912         05  Ｗ−棄却−件数           PIC  9(09).
+000913         05  Ｗ−期待出力−件数       PIC  9(09).
+000914         05  Ｗ−コミット−件数       PIC  9(05)  COMP-3.
+000920*
+000930*--< フラグアリア >
+000940     03  フラグ−エリア.
+000950         05  Ｗ−終了−フラグ         PIC  X(01).
+000960         05  Ｗ−終了−フラグ１       PIC  X(01).
+000970         05  異常終了−フラグ         PIC  X(01).
+000971         05  重複−フラグ             PIC  X(01).
+000972             88  重複あり                           VALUE "Y".
+000973         05  棄却−フラグ             PIC  X(01).
+000974             88  棄却あり                           VALUE "Y".
+000975         05  Ｗ−入力形式             PIC  X(01).
+000976             88  ＣＳＶ形式                         VALUE "C".
+000977         05  Ｗ−処理モード           PIC  X(01).
+000978             88  デルタモード                       VALUE "D".
+000980*
+000990*--< ファイル状態 >
+001000     03  Ｗ−適用日                   PIC  X(08).
+001001*
+001002*--< 仕掛理由 >
+001003     03  Ｗ−棄却理由                 PIC  X(06).
+001010*
 001020*----------------------------------------------------------------*
 001030*   処理時間定義                                                 *
 001040*----------------------------------------------------------------*
@@ -598,7 +655,8 @@
 001390     03  定数−ＳＱＬＯＫ             PIC  9(04)  VALUE  0000.    
 001400     03  定数−ＳＱＬＥＮＤ           PIC  9(04)  VALUE  0100.    
 001410     03  定数−正常状態               PIC  9(04)  VALUE  ZERO.    
-001420     03  定数−異常状態               PIC  9(04)  VALUE  0009.    
+001420     03  定数−異常状態               PIC  9(04)  VALUE  0009.
+001421     03  定数−コミット件数           PIC  9(05)  VALUE  00100.
 001430******************************************************************
 001440*    ＰＲＯＣＥＤＵＲＥ            ＤＩＶＩＳＩＯＮ              *
 001450******************************************************************
@@ -638,8 +696,16 @@
 001790*--< ＣＰＵ日付を取得 >                                           
 001800     ACCEPT  Ｗ−年月日               FROM  DATE.                 
 001810*                                                                 
-001820*--< ＣＰＵ時刻を取得 >                                           
-001830     ACCEPT  Ｗ−システム時刻         FROM  TIME.                 
+001820*--< ＣＰＵ時刻を取得 >
+001830     ACCEPT  Ｗ−システム時刻         FROM  TIME.
+001831*
+001832*--< 処理モード切替（デルタ／フル） >
+001833     ACCEPT  Ｗ−処理モード
+900007         FROM  ENVIRONMENT  "COBIS130_MODE".
+001834*
+001835*--< 入力形式切替（固定長／ＣＳＶ） >
+001836     ACCEPT  Ｗ−入力形式
+900008         FROM  ENVIRONMENT  "COBIS130_INFMT".
 001840*----------------------------------------------------------------*
 001850*    ＯＲＡＣＬＥ接続                                    <1.1>   *
 001860*----------------------------------------------------------------*
@@ -650,20 +716,28 @@
 001910*----------------------------------------------------------------*
 001920     PERFORM  カーソル宣言.                                       
 001930*                                                                 
-001940*--< ファイルオープン >                                           
-001950     OPEN  INPUT  入力ファイル.                                   
-001960*                                                                 
+001940*--< ファイルオープン >
+001941     IF  ＣＳＶ形式
+001942        OPEN  INPUT  基準適用日ＣＳＶファイル
+001943        MOVE  ＣＳＶファイル状態         TO  ファイル状態
+001944     ELSE
+001950        OPEN  INPUT  入力ファイル
+001945     END-IF.
+001946*
+001947*--< 仕掛ファイルオープン >
+001948     OPEN  OUTPUT  仕掛ファイル.
+001960*
 001970*----------------------------------------------------------------*
 001980*    ファイルオープン状態判定                                    *
 001990*----------------------------------------------------------------*
-002000     EVALUATE  ファイル状態                                       
-002010        WHEN  ZERO                                                
-002020           CONTINUE                                               
-002030        WHEN  OTHER                                               
-002040*--<       ファイルオープンエラー >                               
-002050           MOVE     -1                TO  Ｗ−エラーコード        
-002060           PERFORM  エラー処理                                    
-002070     END-EVALUATE.                                                
+002000     EVALUATE  ファイル状態
+002010        WHEN  ZERO
+002020           CONTINUE
+002030        WHEN  OTHER
+002040*--<       ファイルオープンエラー >
+002050           MOVE     -1                TO  Ｗ−エラーコード
+002060           PERFORM  エラー処理
+002070     END-EVALUATE.
 002080*----------------------------------------------------------------*
 002090*    ジョモ商品読込処理(１件目)                          <C.1>   *
 002100*----------------------------------------------------------------*
@@ -679,26 +753,43 @@
 002200******************************************************************
 002210*    主処理                                              <2.0>   *
 002220******************************************************************
-002230 主処理                               SECTION.                    
-002240 主処理−ＳＴＡＲＴ.                                              
-002250*                                                                 
+002230 主処理                               SECTION.
+002240 主処理−ＳＴＡＲＴ.
+002250*
 002260*----------------------------------------------------------------*
 002270*    編集処理                                            <2.1>   *
 002280*----------------------------------------------------------------*
-002290     PERFORM  編集処理.                                           
-002300*                                                                 
-002310*----------------------------------------------------------------*
-002320*    資産コード変換マスタ追加処理                        <2.2>   *
+002290     PERFORM  編集処理.
+002300*
+002301     IF  棄却あり
+002302        IF  Ｗ−棄却理由  =  "DUPKEY"  AND  デルタモード
+002303*--<       デルタ処理では既存登録との重複は想定内なので、仕掛へは
+002304*          退避せず計数のみ行う >
+002305           ADD  1                     TO  Ｗ−重複−件数
+002306        ELSE
+002307*----------------------------------------------------------------*
+002308*    仕掛ファイル出力処理                                <2.3>   *
+002309*----------------------------------------------------------------*
+002310           PERFORM  仕掛ファイル出力処理
+002311        END-IF
+002312     ELSE
+002320*----------------------------------------------------------------*
+002321*    資産コード変換マスタ追加処理                        <2.2>   *
 002330*----------------------------------------------------------------*
-002340     PERFORM  資産コード変換マスタ追加処理.                       
-002350*                                                                 
+002340        PERFORM  資産コード変換マスタ追加処理
+002341*----------------------------------------------------------------*
+002342*    コミットチェックポイント処理                        <2.4>   *
+002343*----------------------------------------------------------------*
+002344        PERFORM  コミットチェックポイント処理
+002345     END-IF.
+002350*
 002360*----------------------------------------------------------------*
 002370*    ジョモ商品読込処理. (２件目以降)                    <C.1>   *
 002380*----------------------------------------------------------------*
-002390     PERFORM   ジョモ商品読込処理.                                
-002400*                                                                 
-002410 主処理−ＥＸＩＴ.                                                
-002420     EXIT.                                                        
+002390     PERFORM   ジョモ商品読込処理.
+002400*
+002410 主処理−ＥＸＩＴ.
+002420     EXIT.
 002430******************************************************************
 002440*    終了処理                                            <3.0>   *
 002450******************************************************************
@@ -714,22 +805,61 @@
 002550*    ＤＢコミット処理                                    <3.2>   *
 002560*----------------------------------------------------------------*
 002570     PERFORM   ＤＢコミット処理.                                  
-002580*                                                                 
-002590*--< ファイルクローズ >                                           
-002600     CLOSE  入力ファイル.                                         
-002610*                                                                 
+002580*
+002590*--< ファイルクローズ >
+002591     IF  ＣＳＶ形式
+002592        CLOSE  基準適用日ＣＳＶファイル
+002593     ELSE
+002600        CLOSE  入力ファイル
+002594     END-IF.
+002595     CLOSE  仕掛ファイル.
+002610*
+002611*----------------------------------------------------------------*
+002612*    件数照合処理                                        <3.3>   *
+002613*----------------------------------------------------------------*
+002614     PERFORM  件数照合処理.
+002615*
 002620*----------------------------------------------------------------*
 002630*    終了メッセージ出力処理                              <C.3>   *
 002640*----------------------------------------------------------------*
-002650     PERFORM  終了メッセージ出力.                                 
-002660*                                                                 
+002650     PERFORM  終了メッセージ出力.
+002660*
 002670*--< プログラム正常終了 >                                         
 002680     MOVE  定数−正常状態             TO  PROGRAM-STATUS.         
 002690*                                                                 
-002700 終了処理−ＥＸＩＴ.                                              
-002710     EXIT.                                                        
-002720******************************************************************
-002730*    終了メッセージ出力                                  <C.3>   *
+002700 終了処理−ＥＸＩＴ.
+002710     EXIT.
+002711******************************************************************
+002712*    件数照合処理                                        <3.3>   *
+002713******************************************************************
+002714 件数照合処理                         SECTION.
+002715 件数照合処理−ＳＴＡＲＴ.
+002716*
+002717*--< 入力件数から重複・棄却分を差し引いた期待出力件数を算出 >
+002718     COMPUTE  Ｗ−期待出力−件数  =  Ｗ−入力−件数１
+002719                                  -  Ｗ−重複−件数
+002720                                  -  Ｗ−棄却−件数.
+002721*
+002722     INITIALIZE                       IF-CHOCO001.
+002723     MOVE  "3"                        TO  共１−イベント種別.
+002724     MOVE  定数−プログラムＩＤ       TO  共１−ソースＩＤ.
+002725     MOVE  "0"                        TO  共１−復帰コード.
+002726     MOVE  "D077SSH"                  TO  共１−処理テーブルＩＤ.
+002727     MOVE  "RECON"                    TO  共１−処理識別.
+002728     MOVE  Ｗ−期待出力−件数         TO  共１−データ内容.
+002729     IF  Ｗ−期待出力−件数  =  Ｗ−出力−件数
+002730        MOVE  "資産コード変換マスタ件数照合一致"
+002731                                      TO  共１−その他メッセージ
+002732     ELSE
+002733        MOVE  "資産コード変換マスタ件数照合不一致"
+002734                                      TO  共１−その他メッセージ
+002735     END-IF.
+002736     CALL  CLOCO001                USING  IF-CHOCO001.
+002737*
+002738 件数照合処理−ＥＸＩＴ.
+002739     EXIT.
+002740******************************************************************
+002750*    終了メッセージ出力                                  <C.3>   *
 002740******************************************************************
 002750  終了メッセージ出力                  SECTION.                    
 002760  終了メッセージ出力−ＳＴＡＲＴ.                                 
@@ -773,8 +903,34 @@
 003140     MOVE  Ｗ−出力−件数             TO  共１−データ内容.       
 003150     MOVE  "資産コード変換マスタ出力件数"                         
 003160                                      TO  共１−その他メッセージ. 
-003170     CALL  CLOCO001                USING  IF-CHOCO001.            
-003180*                                                                 
+003170     CALL  CLOCO001                USING  IF-CHOCO001.
+003171*
+003172*----------------------------------------------------------------*
+003173*    重複スキップ件数                                            *
+003174*----------------------------------------------------------------*
+003175     INITIALIZE                       IF-CHOCO001.
+003176     MOVE  "3"                        TO  共１−イベント種別.
+003177     MOVE  定数−プログラムＩＤ       TO  共１−ソースＩＤ.
+003178     MOVE  "0"                        TO  共１−復帰コード.
+003179     MOVE  "D077SSH"                  TO  共１−処理テーブルＩＤ.
+003180     MOVE  "COUNT"                    TO  共１−処理識別.
+003181     MOVE  Ｗ−重複−件数             TO  共１−データ内容.
+003182     MOVE  "重複キースキップ件数"     TO  共１−その他メッセージ.
+003183     CALL  CLOCO001                USING  IF-CHOCO001.
+003184*
+003185*----------------------------------------------------------------*
+003186*    棄却件数                                                    *
+003187*----------------------------------------------------------------*
+900014    INITIALIZE                       IF-CHOCO001.
+900015    MOVE  "3"                        TO  共１−イベント種別.
+900016    MOVE  定数−プログラムＩＤ       TO  共１−ソースＩＤ.
+900017    MOVE  "0"                        TO  共１−復帰コード.
+900018    MOVE  "D077SSH"                  TO  共１−処理テーブルＩＤ.
+900019    MOVE  "COUNT"                    TO  共１−処理識別.
+900020    MOVE  Ｗ−棄却−件数             TO  共１−データ内容.
+900021    MOVE  "不正税区分棄却件数"       TO  共１−その他メッセージ.
+900022    CALL  CLOCO001                USING  IF-CHOCO001.
+003180*
 003190*----------------------------------------------------------------*
 003200*    終了メッセージ 出力                                         *
 003210*----------------------------------------------------------------*
@@ -1186,43 +1342,65 @@
 004600******************************************************************
 004610*    基準適用日読込処理                                  <C.2>   *
 004620******************************************************************
-004630 基準適用日読込処理                   SECTION.                    
-004640 基準適用日読込処理−ＳＴＡＲＴ.                                  
-004650*--<    基準適用日読込 >                                          
-004660        READ  入力ファイル                                        
-004670           AT  END                                                
-004680*--<          読込終了 >                                          
-004690              MOVE  "Y"               TO  Ｗ−終了−フラグ１      
-004700              GO  TO  基準適用日読込処理−ＥＸＩＴ                
-004710           NOT  AT  END                                           
-004720              COMPUTE  Ｗ−入力−件数２  =  Ｗ−入力−件数２ + 1  
-004730        END-READ.                                                 
-004740*                                                                 
+004630 基準適用日読込処理                   SECTION.
+004640 基準適用日読込処理−ＳＴＡＲＴ.
+004650*--<    基準適用日読込 >
+004651     IF  ＣＳＶ形式
+004652        READ  基準適用日ＣＳＶファイル
+004653           AT  END
+004654*--<          読込終了 >
+004655              MOVE  "Y"               TO  Ｗ−終了−フラグ１
+004656              GO  TO  基準適用日読込処理−ＥＸＩＴ
+004657           NOT  AT  END
+004658              COMPUTE  Ｗ−入力−件数２  =  Ｗ−入力−件数２ + 1
+004659        END-READ
+004660        MOVE  ＣＳＶファイル状態         TO  ファイル状態
+004661        IF  ファイル状態  =  ZERO
+004662*--<       先頭項目（適用日）をカンマ区切りから取り出す >
+004663           UNSTRING  ＣＳＶ−レコード  DELIMITED BY  ","
+004664              INTO  入力−適用日
+004665           END-UNSTRING
+004666        END-IF
+004667     ELSE
+004668        READ  入力ファイル
+004669           AT  END
+004680*--<          読込終了 >
+004690              MOVE  "Y"               TO  Ｗ−終了−フラグ１
+004700              GO  TO  基準適用日読込処理−ＥＸＩＴ
+004710           NOT  AT  END
+004720              COMPUTE  Ｗ−入力−件数２  =  Ｗ−入力−件数２ + 1
+004730        END-READ
+004731     END-IF.
+004740*
 004750*----------------------------------------------------------------*
 004760*    ファイルオープン状態判定                                    *
 004770*----------------------------------------------------------------*
-004780     EVALUATE  ファイル状態                                       
-004790        WHEN  ZERO                                                
-004800           MOVE  入力−適用日         TO  Ｗ−適用日              
-004810        WHEN  OTHER                                               
-004820*--<       読み込みエラー >                                       
-004830           MOVE     ZERO              TO  Ｗ−適用日              
-004840           MOVE     -2                TO  Ｗ−エラーコード        
-004850           PERFORM  エラー処理                                    
-004860     END-EVALUATE.                                                
-004870*                                                                 
-004880 基準適用日読込処理−ＥＸＩＴ.                                    
-004890     EXIT.                                                        
+004780     EVALUATE  ファイル状態
+004790        WHEN  ZERO
+004800           MOVE  入力−適用日         TO  Ｗ−適用日
+004810        WHEN  OTHER
+004820*--<       読み込みエラー >
+004830           MOVE     ZERO              TO  Ｗ−適用日
+004840           MOVE     -2                TO  Ｗ−エラーコード
+004850           PERFORM  エラー処理
+004860     END-EVALUATE.
+004870*
+004880 基準適用日読込処理−ＥＸＩＴ.
+004890     EXIT.
 004900******************************************************************
 004910*    編集処理                                            <2.1>   *
 004920******************************************************************
-004930 編集処理                             SECTION.                    
-004940 編集処理−ＳＴＡＲＴ.                                            
-004950*                                                                 
-004960*--< 出力レコードを初期化 >                                       
-004970*                                                                 
-004980     MOVE  SPACE                      TO  資産コード変換マスタ.   
-004990     INITIALIZE                           資産コード変換マスタ.   
+004930 編集処理                             SECTION.
+004940 編集処理−ＳＴＡＲＴ.
+004950*
+004951*--< 棄却判定の初期化 >
+004952     MOVE  SPACE                      TO  棄却−フラグ.
+004953     MOVE  SPACE                      TO  Ｗ−棄却理由.
+004954*
+004960*--< 出力レコードを初期化 >
+004970*
+004980     MOVE  SPACE                      TO  資産コード変換マスタ.
+004990     INITIALIZE                           資産コード変換マスタ.
 005000*----------------------------------------------------------------*
 005010*    転リースコード取得処理                              <2.1.1> *
 005020*----------------------------------------------------------------*
@@ -1267,12 +1445,29 @@
 005410*--<    "3"非課税 >                                               
 005420        WHEN  "3"                                                 
 005430           MOVE    "3"                TO  Ｄ０７７−税負担区分    
-005440*--<    "4"非課税 >                                               
-005450        WHEN  "4"                                                 
-005460           MOVE    "4"                TO  Ｄ０７７−税負担区分    
-005470     END-EVALUATE.                                                
-005480*                                                                 
-005490     MOVE  ＪＯＭ−ＳＹＯＨＩＮ−ＭＳＴ−ジョモ商品分類名         
+005440*--<    "4"非課税 >
+005450        WHEN  "4"
+005460           MOVE    "4"                TO  Ｄ０７７−税負担区分
+005461*--<    "5"軽減税率 >
+005462        WHEN  "5"
+005463           MOVE    "5"                TO  Ｄ０７７−税負担区分
+005464        WHEN  OTHER
+005465*--<       不正な税区分、マスタへ追加せず仕掛ファイルへ退避 >
+005466           MOVE    "Y"                TO  棄却−フラグ
+005467           MOVE    "TAXCD"            TO  Ｗ−棄却理由
+005470     END-EVALUATE.
+005471*
+005472     IF  NOT  棄却あり
+005473*----------------------------------------------------------------*
+005474*    重複チェック処理                                  <2.1.2>   *
+005475*----------------------------------------------------------------*
+005476        PERFORM  重複チェック処理
+005477        IF  重複あり
+005478           MOVE  "Y"                  TO  棄却−フラグ
+900023          MOVE  "DUPKEY"             TO  Ｗ−棄却理由
+005479        END-IF
+005480     END-IF.
+005490     MOVE  ＪＯＭ−ＳＹＯＨＩＮ−ＭＳＴ−ジョモ商品分類名
 005500                                      TO  Ｄ０７７−商品分類名.   
 005510     MOVE  ＪＯＭ−ＳＹＯＨＩＮ−ＭＳＴ−物件名−漢字             
 005520                                      TO  Ｄ０７７−物件名漢字.   
@@ -1379,10 +1574,42 @@
 005940                               ＩＫＯ００４−転リース提携先コード 
 005950     END-EVALUATE.                                                
 005960*                                                                 
-005970 転リースコード取得処理−ＥＸＩＴ.                                
-005980     EXIT.                                                        
-005990******************************************************************
-006000*    資産コード変換マスタ追加処理                        <2.2>   *
+005970 転リースコード取得処理−ＥＸＩＴ.
+005980     EXIT.
+005981******************************************************************
+005982*    重複チェック処理                                    <2.1.2> *
+005983******************************************************************
+005984 重複チェック処理                     SECTION.
+005985 重複チェック処理−ＳＴＡＲＴ.
+005986*
+005987     MOVE  "N"                        TO  重複−フラグ.
+005988     MOVE  ZERO                       TO  Ｗ−重複件数.
+005989*--< 同一キーの既存登録件数を確認する >
+005990     EXEC SQL
+005991         SELECT  COUNT(*)
+005992           INTO :Ｗ−重複件数
+005993           FROM  D077SSH_TBL
+005994          WHERE  転リース提携先コード = :Ｄ０７７−転リース提携先コード
+005995            AND  先方商品コード       = :Ｄ０７７−先方商品コード
+005996            AND  適用年月日           = :Ｄ０７７−適用年月日
+005997     END-EXEC.
+005998*
+005999     EVALUATE  SQLCODE
+006000        WHEN  定数−ＳＱＬＯＫ
+006001           CONTINUE
+006002        WHEN  OTHER
+006003*--<       重複チェック失敗、プログラムを異常終了する >
+006004           MOVE     -55               TO  Ｗ−エラーコード
+006005           PERFORM  エラー処理
+006006     END-EVALUATE.
+006007*
+006008     IF  Ｗ−重複件数  >  ZERO
+006009        MOVE  "Y"                     TO  重複−フラグ
+900024    END-IF.
+900025 重複チェック処理−ＥＸＩＴ.
+900026    EXIT.
+006000******************************************************************
+006001*    資産コード変換マスタ追加処理                        <2.2>   *
 006010******************************************************************
 006020 資産コード変換マスタ追加処理         SECTION.                    
 006030 資産コード変換マスタ追加処理−ＳＴＡＲＴ.                        
@@ -1655,10 +1882,39 @@
 006570           MOVE     -50               TO  Ｗ−エラーコード        
 006580           PERFORM  エラー処理                                    
 006590     END-EVALUATE.                                                
-006600*                                                                 
-006610 資産コード変換マスタ追加処理−ＥＸＩＴ.                          
-006620     EXIT.                                                        
-006630******************************************************************
+006600*
+006610 資産コード変換マスタ追加処理−ＥＸＩＴ.
+006620     EXIT.
+006621******************************************************************
+006622*    仕掛ファイル出力処理                                <2.3>   *
+006623******************************************************************
+006624 仕掛ファイル出力処理                 SECTION.
+006625 仕掛ファイル出力処理−ＳＴＡＲＴ.
+006626*
+006627     EVALUATE  Ｗ−棄却理由
+006628        WHEN  "DUPKEY"
+006629           ADD  1                        TO  Ｗ−重複−件数
+006630        WHEN  OTHER
+006631           ADD  1                        TO  Ｗ−棄却−件数
+006632     END-EVALUATE.
+006633*
+006634     MOVE  SPACE                      TO  仕掛−レコード.
+006635     MOVE  ＪＯＭ−ＳＹＯＨＩＮ−ＭＳＴ−ジョモ商品コード
+006636                                      TO  仕掛−ジョモ商品コード.
+006637     MOVE  Ｄ０７７−転リース提携先コード
+006638                                      TO  仕掛−転リース提携先コード.
+006639     MOVE  Ｗ−適用日                 TO  仕掛−適用日.
+006640     MOVE  Ｗ−棄却理由               TO  仕掛−理由コード.
+006641     WRITE  仕掛レコード              FROM  仕掛−レコード.
+006642*
+006643     IF  仕掛ファイル状態  NOT =  ZERO
+006644        MOVE     -60               TO  Ｗ−エラーコード
+006645        PERFORM  エラー処理
+006646     END-IF.
+006647*
+006648 仕掛ファイル出力処理−ＥＸＩＴ.
+006649     EXIT.
+006650******************************************************************
 006640*    ＤＢクローズ                                        <3.1>   *
 006650******************************************************************
 006660 ＤＢクローズ                         SECTION.                    
@@ -1729,11 +1985,27 @@
 006910     MOVE  "COMMIT"                   TO  共１−処理識別.         
 006920     MOVE  "コミット実施"             TO  共１−その他メッセージ. 
 006930     CALL  CLOCO001                USING  IF-CHOCO001.            
-006940*                                                                 
-006950 ＤＢコミット処理−ＥＸＩＴ.                                      
-006960     EXIT.                                                        
-006970******************************************************************
-006980*    ＤＢロールバック処理                                <4.1>   *
+006940*
+006950 ＤＢコミット処理−ＥＸＩＴ.
+006960     EXIT.
+006961******************************************************************
+006962*    コミットチェックポイント処理                        <2.4>   *
+006963******************************************************************
+006964 コミットチェックポイント処理         SECTION.
+006965 コミットチェックポイント処理−ＳＴＡＲＴ.
+006966*
+006967*--< 一定件数ごとに中間コミットし、障害時の再処理量を抑える。 >
+006968*--< 再処理時は重複チェック処理が既登録分を読み飛ばすため、   >
+006969*--< カーソルの保持有無によらず結果は整合する。               >
+006970     ADD  1                           TO  Ｗ−コミット−件数.
+006971     IF  Ｗ−コミット−件数  >=  定数−コミット件数
+006975        PERFORM  ＤＢコミット処理
+006976        MOVE  ZERO                    TO  Ｗ−コミット−件数
+900027    END-IF.
+900028 コミットチェックポイント処理−ＥＸＩＴ.
+900029    EXIT.
+006980******************************************************************
+006989*    ＤＢロールバック処理                                <4.1>   *
 006990******************************************************************
 007000 ＤＢロールバック処理                 SECTION.                    
 007010 ＤＢロールバック処理−ＳＴＡＲＴ.                                
@@ -1863,9 +2135,30 @@
 008050           MOVE  "INSERT"             TO  共１−処理識別          
 008060           MOVE  SQLCODE              TO  共１−データ内容        
 008070           MOVE  SQLERRMC             TO  共１−その他メッセージ  
-008080           CALL  CLOCO001          USING  IF-CHOCO001             
-008090*                                                                 
-008100        WHEN  OTHER                                               
+008080           CALL  CLOCO001          USING  IF-CHOCO001
+008090*
+008091        WHEN  -55
+008092*--<       重複チェック失敗 >
+008093           MOVE  "1"                  TO  共１−イベント種別
+008094           MOVE  定数−プログラムＩＤ TO  共１−ソースＩＤ
+008095           MOVE  "9"                  TO  共１−復帰コード
+008096           MOVE  "D077SSH"            TO  共１−処理テーブルＩＤ
+008097           MOVE  "SELECT"             TO  共１−処理識別
+008098           MOVE  SQLCODE              TO  共１−データ内容
+008099           MOVE  SQLERRMC             TO  共１−その他メッセージ
+900030          CALL  CLOCO001          USING  IF-CHOCO001
+900031       WHEN  -60
+910011*--<       仕掛ファイル出力失敗 >
+900032          MOVE  "2"                  TO  共１−イベント種別
+900033          MOVE  定数−プログラムＩＤ TO  共１−ソースＩＤ
+900034          MOVE  "9"                  TO  共１−復帰コード
+900035          MOVE  "SUSPENSE"           TO  共１−処理テーブルＩＤ
+900036          MOVE  "WRITE"              TO  共１−処理識別
+900037          MOVE  仕掛ファイル状態     TO  共１−データ内容
+900038          MOVE  "仕掛ファイル書込エラー"
+900039                                     TO  共１−その他メッセージ
+900040          CALL  CLOCO001          USING  IF-CHOCO001
+008100        WHEN  OTHER
 008110           MOVE  "N"                  TO  異常終了−フラグ        
 008120     END-EVALUATE.                                                
 008130*                                                                 
