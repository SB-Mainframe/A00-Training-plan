@@ -0,0 +1,135 @@
+000010******************************************************************
+000020*        <D077REV1>                                               *
+000030*      1. PROGRAM NAME   : D077SSH_TBL REVERSE EXTRACT            *
+000040*      2. PROGRAM ID     : D077REV1                               *
+000050*      3. OVERVIEW       : READS THE RESULT OF COBIS130'S ASSET   *
+000060*                          CODE CONVERSION MASTER ADD (THE        *
+000070*                          D077SSH_TBL EXTRACT) AND REBUILDS THE  *
+000080*                          ORIGINAL PARTNER-CODE LAYOUT RECORD -  *
+000090*                          PARTNER CODE FIRST, FOLLOWED BY THEIR  *
+000100*                          PRODUCT CODE AND THE APPLICATION DATE  *
+000110*                          - SO THE FEED CAN BE HANDED BACK TO    *
+000120*                          THE LEASE PARTNERS THAT SUPPLIED IT    *
+000130*                                                                 *
+000140*      4. AUTHOR         : LIU XIN                                *
+000150*      5. DATE WRITTEN   : 2026.08.09                             *
+000160*                                                                 *
+000170*    MODIFICATION HISTORY                                        *
+000180*    DATE       INIT  DESCRIPTION                                 *
+000190*    2026.08.09 LX    INITIAL VERSION                             *
+000200******************************************************************
+000210 IDENTIFICATION                       DIVISION.
+000220 PROGRAM-ID.                          D077REV1.
+000230 AUTHOR.                              LIU XIN.
+000240 DATE-WRITTEN.                        2026.08.09.
+000250 ENVIRONMENT                          DIVISION.
+000260 INPUT-OUTPUT                         SECTION.
+000270 FILE-CONTROL.
+000280     SELECT  Ｄ０７７−抽出ファイル     ASSIGN TO D077EXT
+000290     FILE STATUS IS  Ｄ０７７−抽出状態
+000300     ORGANIZATION IS SEQUENTIAL.
+000310*
+000320     SELECT  提携先−復元ファイル       ASSIGN TO D077R1F
+000330     FILE STATUS IS  復元−状態
+000340     ORGANIZATION IS SEQUENTIAL.
+000350 DATA                                 DIVISION.
+000360 FILE                                 SECTION.
+000370*----------------------------------------------------------------*
+000380*   資産コード変換マスタ抽出ファイル（ＣＯＢＩＳ１３０出力）     *
+000390*----------------------------------------------------------------*
+000400 FD  Ｄ０７７−抽出ファイル
+000410     LABEL  RECORD    IS              STANDARD
+000420     BLOCK  CONTAINS  0               RECORDS.
+000430 01  Ｄ０７７−抽出レコード.
+000440     03  Ｄ０７７−転リース提携先コード
+000450                                     PIC  X(003).
+000460     03  Ｄ０７７−先方商品コード
+000470                                     PIC  X(010).
+000480     03  Ｄ０７７−適用年月日        PIC  X(008).
+000490     03  Ｄ０７７−資産コード        PIC  X(007).
+000500     03  Ｄ０７７−税負担区分        PIC  X(001).
+000510*----------------------------------------------------------------*
+000520*   提携先復元ファイル（パートナーコード順レイアウト）           *
+000530*----------------------------------------------------------------*
+000531 FD  提携先−復元ファイル
+000540     LABEL  RECORD    IS              STANDARD.
+000550 01  復元レコード                   PIC  X(080).
+000560 WORKING-STORAGE                      SECTION.
+000570 01  ファイル状態エリア.
+000580     03  Ｄ０７７−抽出状態          PIC  X(02).
+000590     03  復元−状態                  PIC  X(02).
+000600 01  スイッチエリア.
+000610     03  Ｗ−終了−フラグ            PIC  X(01) VALUE "N".
+000620         88  終了                                VALUE "Y".
+000630 01  復元−レコード.
+000640     03  復元−転リース提携先コード  PIC  X(003).
+000650     03  FILLER                      PIC  X(001) VALUE SPACE.
+000660     03  復元−先方商品コード        PIC  X(010).
+000670     03  FILLER                      PIC  X(001) VALUE SPACE.
+000680     03  復元−適用年月日            PIC  X(008).
+000690     03  FILLER                      PIC  X(001) VALUE SPACE.
+000700     03  復元−資産コード            PIC  X(007).
+000710     03  FILLER                      PIC  X(001) VALUE SPACE.
+000720     03  復元−税負担区分            PIC  X(001).
+000730     03  FILLER                      PIC  X(047) VALUE SPACE.
+000740 01  件数エリア.
+000750     03  Ｗ−読込−件数              PIC  9(009) COMP-3
+000760                                     VALUE ZERO.
+000770 PROCEDURE                            DIVISION.
+000780     PERFORM  1000−初期処理.
+000790     PERFORM  2000−主処理  UNTIL  終了.
+000800     PERFORM  3000−終了処理.
+000810     STOP  RUN.
+000820******************************************************************
+000830*    1000−初期処理                                    <1.0>    *
+000840******************************************************************
+000850 1000−初期処理                        SECTION.
+000860 1000−ＳＴＡＲＴ.
+000870     OPEN  INPUT   Ｄ０７７−抽出ファイル.
+000880     OPEN  OUTPUT  提携先−復元ファイル.
+000890     PERFORM  8000−抽出読込.
+000900 1000−ＥＸＩＴ.
+000910     EXIT.
+000920******************************************************************
+000930*    2000−主処理                                      <2.0>    *
+000940******************************************************************
+000950 2000−主処理                          SECTION.
+000960 2000−ＳＴＡＲＴ.
+000970     ADD   1                          TO  Ｗ−読込−件数.
+000980     MOVE  SPACE                      TO  復元−レコード.
+000990     MOVE  Ｄ０７７−転リース提携先コード
+000991         TO  復元−転リース提携先コード.
+001000     MOVE  Ｄ０７７−先方商品コード
+001001         TO  復元−先方商品コード.
+001010     MOVE  Ｄ０７７−適用年月日
+001011         TO  復元−適用年月日.
+001020     MOVE  Ｄ０７７−資産コード
+001021         TO  復元−資産コード.
+001030     MOVE  Ｄ０７７−税負担区分
+001031         TO  復元−税負担区分.
+001040     WRITE  復元レコード
+001041         FROM  復元−レコード.
+001060     PERFORM  8000−抽出読込.
+001070 2000−ＥＸＩＴ.
+001080     EXIT.
+001090******************************************************************
+001100*    3000−終了処理                                    <3.0>    *
+001110******************************************************************
+001120 3000−終了処理                        SECTION.
+001130 3000−ＳＴＡＲＴ.
+001140     CLOSE  Ｄ０７７−抽出ファイル.
+001150     CLOSE  提携先−復元ファイル.
+001160     DISPLAY  "D077REV1 読込件数 = "  Ｗ−読込−件数.
+001170 3000−ＥＸＩＴ.
+001180     EXIT.
+001190******************************************************************
+001200*    8000−抽出読込                                    <8.0>    *
+001210******************************************************************
+001220 8000−抽出読込                        SECTION.
+001230 8000−ＳＴＡＲＴ.
+001240     READ  Ｄ０７７−抽出ファイル
+001250        AT END
+001260           MOVE  "Y"                  TO  Ｗ−終了−フラグ
+001270     END-READ.
+001280 8000−ＥＸＩＴ.
+001290     EXIT.
