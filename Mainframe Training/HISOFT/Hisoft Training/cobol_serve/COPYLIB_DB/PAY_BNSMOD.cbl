@@ -74,4 +74,8 @@
 000740 01  PAY_BNSMOD-REGPSN PIC  X(004).
 000750 01  PAY_BNSMOD-MODDAY PIC  X(008).
 000760 01  PAY_BNSMOD-MODTIM PIC  X(006).
-000770 01  PAY_BNSMOD-MODPSN PIC  X(004).
\ No newline at end of file
+000770 01  PAY_BNSMOD-MODPSN PIC  X(004).
+000780*---< PER-PAYER BREAKDOWN FOR MULTI-PAYER CONTRACTS >-----------
+000790 01  PAY_BNSMOD-PYRCOD PIC  X(008) OCCURS 10 TIMES.
+000800 01  PAY_BNSMOD-PYRNAM PIC  X(060) OCCURS 10 TIMES.
+000810 01  PAY_BNSMOD-PYRAMT PIC S9(013) COMP-3 OCCURS 10 TIMES.
