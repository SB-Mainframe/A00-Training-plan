@@ -0,0 +1,145 @@
+000010******************************************************************
+000020*        <BNSDEM1>                                               *
+000030*      1. PROGRAM NAME   : PAY_BNSMOD DEMAND-NOTICE BATCH        *
+000040*      2. PROGRAM ID     : BNSDEM1                               *
+000050*      3. OVERVIEW       : SELECTS EVERY PAY_BNSMOD RECORD WHOSE *
+000060*                          DEMAND FLAG (DEMFLG) IS SET AND       *
+000070*                          PRODUCES ONE DEMAND-NOTICE LINE PER    *
+000080*                          PAYER SHOWING THE AMOUNT OWED,        *
+000090*                          SKIPPING RECORDS THE FLAG DOES NOT    *
+000100*                          MARK FOR DEMAND                       *
+000110*                                                                 *
+000120*      4. AUTHOR         : PAYMENT SYSTEMS TEAM                  *
+000130*      5. DATE WRITTEN   : 2026.08.09                             *
+000140*                                                                 *
+000150*    MODIFICATION HISTORY                                        *
+000160*    DATE       INIT  DESCRIPTION                                 *
+000170*    2026.08.09 PST   INITIAL VERSION                             *
+000180******************************************************************
+000190 IDENTIFICATION                       DIVISION.
+000200 PROGRAM-ID.                          BNSDEM1.
+000210 AUTHOR.                              PAYMENT SYSTEMS TEAM.
+000220 DATE-WRITTEN.                        2026.08.09.
+000230 ENVIRONMENT                          DIVISION.
+000240 INPUT-OUTPUT                         SECTION.
+000250 FILE-CONTROL.
+000260     SELECT  BNS-EXTRACT-FILE         ASSIGN TO BNSEXT
+000270     FILE STATUS IS  BNS-EXT-STATUS
+000280     ORGANIZATION IS SEQUENTIAL.
+000290*
+000300     SELECT  BNS-DEMAND-NOTICE-FILE   ASSIGN TO BNSD1R
+000310     FILE STATUS IS  BNS-RPT-STATUS
+000320     ORGANIZATION IS LINE SEQUENTIAL.
+000330 DATA                                 DIVISION.
+000340 FILE                                 SECTION.
+000350 FD  BNS-EXTRACT-FILE
+000360     LABEL RECORD IS STANDARD
+000370     BLOCK CONTAINS 0 RECORDS.
+000380 01  BNS-EXTRACT-RECORD.
+000390     03  PAY_BNSMOD-CNTNUM          PIC  X(009).
+000400     03  PAY_BNSMOD-PAYCLT          PIC  X(008).
+000410     03  PAY_BNSMOD-PAYNAM          PIC  X(060).
+000420     03  PAY_BNSMOD-TRNAMT          PIC S9(013) COMP-3.
+000430     03  PAY_BNSMOD-TRNTAX          PIC S9(013) COMP-3.
+000440     03  PAY_BNSMOD-CHGAMT          PIC S9(013) COMP-3.
+000450     03  PAY_BNSMOD-CHGTAX          PIC S9(013) COMP-3.
+000460     03  PAY_BNSMOD-DEMFLG          PIC  X(001).
+000470 FD  BNS-DEMAND-NOTICE-FILE
+000480     LABEL RECORD IS STANDARD.
+000490 01  BNS-DEMAND-NOTICE-LINE         PIC X(132).
+000500 WORKING-STORAGE                      SECTION.
+000510 01  STATUS-AREA.
+000520     03  BNS-EXT-STATUS             PIC X(02).
+000530     03  BNS-RPT-STATUS             PIC X(02).
+000540 01  SWITCH-AREA.
+000550     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000560         88  END-OF-FILE                    VALUE "Y".
+000570 01  WORK-AREA.
+000580     03  W-AMOUNT-DUE               PIC S9(014) COMP-3.
+000590     03  W-READ-COUNT               PIC 9(007) COMP-3
+000600                                    VALUE ZERO.
+000610     03  W-NOTICE-COUNT             PIC 9(007) COMP-3
+000620                                    VALUE ZERO.
+000630 01  HDR-LINE-1                     PIC X(132) VALUE
+000640     "PAY_BNSMOD DEMAND-NOTICE BATCH".
+000650 01  DTL-LINE.
+000660     03  FILLER                     PIC X(01) VALUE SPACE.
+000670     03  DTL-CNTNUM                 PIC X(09).
+000680     03  FILLER                     PIC X(02) VALUE SPACE.
+000690     03  DTL-PAYCLT                 PIC X(08).
+000700     03  FILLER                     PIC X(02) VALUE SPACE.
+000710     03  DTL-PAYNAM                 PIC X(60).
+000720     03  FILLER                     PIC X(02) VALUE SPACE.
+000730     03  DTL-AMOUNT-DUE             PIC -,---,---,---,--9.
+000740 01  SUM-LINE.
+000750     03  FILLER                     PIC X(01) VALUE SPACE.
+000760     03  FILLER                     PIC X(020)
+000770                                    VALUE "RECORDS READ    : ".
+000780     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+000790 01  NOT-SUM-LINE.
+000800     03  FILLER                     PIC X(01) VALUE SPACE.
+000810     03  FILLER                     PIC X(020)
+000820                                    VALUE "NOTICES ISSUED  : ".
+000830     03  SUM-NOTICE-COUNT           PIC ZZZ,ZZ9.
+000840 PROCEDURE                            DIVISION.
+000850     PERFORM  1000-INITIALIZE.
+000860     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+000870     PERFORM  3000-TERMINATE.
+000880     STOP RUN.
+000890******************************************************************
+000900*    1000-INITIALIZE                                   <1.0>    *
+000910******************************************************************
+000920 1000-INITIALIZE                      SECTION.
+000930 1000-START.
+000940     OPEN  INPUT  BNS-EXTRACT-FILE.
+000950     OPEN  OUTPUT BNS-DEMAND-NOTICE-FILE.
+000960     WRITE BNS-DEMAND-NOTICE-LINE     FROM HDR-LINE-1.
+000970     PERFORM  8000-READ-EXTRACT.
+000980 1000-EXIT.
+000990     EXIT.
+001000******************************************************************
+001010*    2000-MAIN-PROCESS                                 <2.0>    *
+001020******************************************************************
+001030 2000-MAIN-PROCESS                    SECTION.
+001040 2000-START.
+001050     ADD  1  TO  W-READ-COUNT.
+001060     IF  PAY_BNSMOD-DEMFLG  =  "Y"
+001070        COMPUTE  W-AMOUNT-DUE =
+001080           PAY_BNSMOD-TRNAMT + PAY_BNSMOD-TRNTAX
+001090         + PAY_BNSMOD-CHGAMT + PAY_BNSMOD-CHGTAX
+001100        MOVE  SPACE                   TO  DTL-LINE
+001110        MOVE  PAY_BNSMOD-CNTNUM       TO  DTL-CNTNUM
+001120        MOVE  PAY_BNSMOD-PAYCLT       TO  DTL-PAYCLT
+001130        MOVE  PAY_BNSMOD-PAYNAM       TO  DTL-PAYNAM
+001140        MOVE  W-AMOUNT-DUE            TO  DTL-AMOUNT-DUE
+001150        WRITE BNS-DEMAND-NOTICE-LINE  FROM DTL-LINE
+001160        ADD  1                        TO  W-NOTICE-COUNT
+001170     END-IF.
+001180     PERFORM  8000-READ-EXTRACT.
+001190 2000-EXIT.
+001200     EXIT.
+001210******************************************************************
+001220*    3000-TERMINATE                                    <3.0>    *
+001230******************************************************************
+001240 3000-TERMINATE                       SECTION.
+001250 3000-START.
+001260     WRITE  BNS-DEMAND-NOTICE-LINE    FROM SPACE.
+001270     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+001280     WRITE  BNS-DEMAND-NOTICE-LINE    FROM SUM-LINE.
+001290     MOVE   W-NOTICE-COUNT            TO   SUM-NOTICE-COUNT.
+001300     WRITE  BNS-DEMAND-NOTICE-LINE    FROM NOT-SUM-LINE.
+001310     CLOSE  BNS-EXTRACT-FILE.
+001320     CLOSE  BNS-DEMAND-NOTICE-FILE.
+001330 3000-EXIT.
+001340     EXIT.
+001350******************************************************************
+001360*    8000-READ-EXTRACT                                  <8.0>   *
+001370******************************************************************
+001380 8000-READ-EXTRACT                    SECTION.
+001390 8000-START.
+001400     READ  BNS-EXTRACT-FILE
+001410        AT END
+001420           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001430     END-READ.
+001440 8000-EXIT.
+001450     EXIT.
