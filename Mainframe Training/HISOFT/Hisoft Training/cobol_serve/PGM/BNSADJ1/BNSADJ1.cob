@@ -0,0 +1,185 @@
+000010******************************************************************
+000020*        <BNSADJ1>                                               *
+000030*      1. PROGRAM NAME   : PAY_BNSMOD NET-ADJUSTMENT             *
+000040*                          RECONCILIATION REPORT                 *
+000050*      2. PROGRAM ID     : BNSADJ1                               *
+000060*      3. OVERVIEW       : COMPARES THE CURRENT AND ORIGINAL     *
+000070*                          (_O) MONEY FIELDS ON EACH PAY_BNSMOD  *
+000080*                          RECORD, REPORTS THE NET ADJUSTMENT,   *
+000090*                          AND FLAGS ANY RECORD WHERE THE MONEY  *
+000100*                          ACTUALLY CHANGED BUT NO MONEY-FIELD   *
+000110*                          CHANGE FLAG (_M) WAS SET, OR VICE     *
+000120*                          VERSA                                 *
+000130*                                                                 *
+000140*      4. AUTHOR         : PAYMENT SYSTEMS TEAM                  *
+000150*      5. DATE WRITTEN   : 2026.08.09                             *
+000160*                                                                 *
+000170*    MODIFICATION HISTORY                                        *
+000180*    DATE       INIT  DESCRIPTION                                 *
+000190*    2026.08.09 PST   INITIAL VERSION                             *
+000200******************************************************************
+000210 IDENTIFICATION                       DIVISION.
+000220 PROGRAM-ID.                          BNSADJ1.
+000230 AUTHOR.                              PAYMENT SYSTEMS TEAM.
+000240 DATE-WRITTEN.                        2026.08.09.
+000250 ENVIRONMENT                          DIVISION.
+000260 INPUT-OUTPUT                         SECTION.
+000270 FILE-CONTROL.
+000280     SELECT  BNS-EXTRACT-FILE         ASSIGN TO BNSEXT
+000290     FILE STATUS IS  BNS-EXT-STATUS
+000300     ORGANIZATION IS SEQUENTIAL.
+000310*
+000320     SELECT  BNS-ADJUST-REPORT-FILE   ASSIGN TO BNSA1R
+000330     FILE STATUS IS  BNS-RPT-STATUS
+000340     ORGANIZATION IS LINE SEQUENTIAL.
+000350 DATA                                 DIVISION.
+000360 FILE                                 SECTION.
+000370 FD  BNS-EXTRACT-FILE
+000380     LABEL RECORD IS STANDARD
+000390     BLOCK CONTAINS 0 RECORDS.
+000400 01  BNS-EXTRACT-RECORD.
+000410     03  PAY_BNSMOD-CNTNUM          PIC  X(009).
+000420     03  PAY_BNSMOD-TRNAMT          PIC S9(013) COMP-3.
+000430     03  PAY_BNSMOD-TRNTAX          PIC S9(013) COMP-3.
+000440     03  PAY_BNSMOD-CHGAMT          PIC S9(013) COMP-3.
+000450     03  PAY_BNSMOD-CHGTAX          PIC S9(013) COMP-3.
+000460     03  PAY_BNSMOD-TRNAMT_O        PIC S9(013) COMP-3.
+000470     03  PAY_BNSMOD-TRNTAX_O        PIC S9(013) COMP-3.
+000480     03  PAY_BNSMOD-CHGAMT_O        PIC S9(013) COMP-3.
+000490     03  PAY_BNSMOD-CHGTAX_O        PIC S9(013) COMP-3.
+000500     03  PAY_BNSMOD-TRNAMT_M        PIC  X(001).
+000510     03  PAY_BNSMOD-TRNTAX_M        PIC  X(001).
+000520     03  PAY_BNSMOD-CHGAMT_M        PIC  X(001).
+000530     03  PAY_BNSMOD-CHGTAX_M        PIC  X(001).
+000540 FD  BNS-ADJUST-REPORT-FILE
+000550     LABEL RECORD IS STANDARD.
+000560 01  BNS-ADJUST-REPORT-LINE         PIC X(132).
+000570 WORKING-STORAGE                      SECTION.
+000580 01  STATUS-AREA.
+000590     03  BNS-EXT-STATUS             PIC X(02).
+000600     03  BNS-RPT-STATUS             PIC X(02).
+000610 01  SWITCH-AREA.
+000620     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000630         88  END-OF-FILE                    VALUE "Y".
+000640     03  W-MONEY-CHANGED-SW         PIC X(01) VALUE "N".
+000650         88  MONEY-CHANGED                   VALUE "Y".
+000660     03  W-FLAG-SET-SW              PIC X(01) VALUE "N".
+000670         88  FLAG-SET                        VALUE "Y".
+000680 01  WORK-AREA.
+000690     03  W-NET-ADJUST               PIC S9(014) COMP-3.
+000700     03  W-GRAND-ADJUST             PIC S9(015) COMP-3
+000710                                    VALUE ZERO.
+000720     03  W-READ-COUNT               PIC 9(007) COMP-3
+000730                                    VALUE ZERO.
+000740     03  W-MISMATCH-COUNT           PIC 9(007) COMP-3
+000750                                    VALUE ZERO.
+000760 01  HDR-LINE-1                     PIC X(132) VALUE
+000770     "PAY_BNSMOD NET-ADJUSTMENT RECONCILIATION REPORT".
+000780 01  DTL-LINE.
+000790     03  FILLER                     PIC X(01) VALUE SPACE.
+000800     03  DTL-CNTNUM                 PIC X(09).
+000810     03  FILLER                     PIC X(02) VALUE SPACE.
+000820     03  DTL-NET-ADJUST             PIC -,---,---,---,--9.
+000830     03  FILLER                     PIC X(02) VALUE SPACE.
+000840     03  DTL-FLAG                   PIC X(040).
+000850 01  SUM-LINE.
+000860     03  FILLER                     PIC X(01) VALUE SPACE.
+000870     03  FILLER                     PIC X(020)
+000880                                    VALUE "RECORDS READ    : ".
+000890     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+000900 01  MIS-SUM-LINE.
+000910     03  FILLER                     PIC X(01) VALUE SPACE.
+000920     03  FILLER                     PIC X(020)
+000930                                    VALUE "FLAG MISMATCHES : ".
+000940     03  SUM-MISMATCH-COUNT         PIC ZZZ,ZZ9.
+000950 01  GRD-SUM-LINE.
+000960     03  FILLER                     PIC X(01) VALUE SPACE.
+000970     03  FILLER                     PIC X(020)
+000980                                    VALUE "GRAND ADJUSTMENT: ".
+000990     03  SUM-GRAND-ADJUST           PIC -,---,---,---,---,--9.
+001000 PROCEDURE                            DIVISION.
+001010     PERFORM  1000-INITIALIZE.
+001020     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+001030     PERFORM  3000-TERMINATE.
+001040     STOP RUN.
+001050******************************************************************
+001060*    1000-INITIALIZE                                   <1.0>    *
+001070******************************************************************
+001080 1000-INITIALIZE                      SECTION.
+001090 1000-START.
+001100     OPEN  INPUT  BNS-EXTRACT-FILE.
+001110     OPEN  OUTPUT BNS-ADJUST-REPORT-FILE.
+001120     WRITE BNS-ADJUST-REPORT-LINE     FROM HDR-LINE-1.
+001130     PERFORM  8000-READ-EXTRACT.
+001140 1000-EXIT.
+001150     EXIT.
+001160******************************************************************
+001170*    2000-MAIN-PROCESS                                 <2.0>    *
+001180******************************************************************
+001190 2000-MAIN-PROCESS                    SECTION.
+001200 2000-START.
+001210     ADD  1  TO  W-READ-COUNT.
+001220     COMPUTE  W-NET-ADJUST =
+001230        (PAY_BNSMOD-TRNAMT + PAY_BNSMOD-TRNTAX
+001240       + PAY_BNSMOD-CHGAMT + PAY_BNSMOD-CHGTAX)
+001250       - (PAY_BNSMOD-TRNAMT_O + PAY_BNSMOD-TRNTAX_O
+001260       +  PAY_BNSMOD-CHGAMT_O + PAY_BNSMOD-CHGTAX_O).
+001270     ADD  W-NET-ADJUST  TO  W-GRAND-ADJUST.
+001280     MOVE  "N"                        TO  W-MONEY-CHANGED-SW.
+001290     IF  W-NET-ADJUST  NOT =  ZERO
+001300        MOVE  "Y"                     TO  W-MONEY-CHANGED-SW
+001310     END-IF.
+001320     MOVE  "N"                        TO  W-FLAG-SET-SW.
+001330     IF  PAY_BNSMOD-TRNAMT_M  =  "Y"  OR
+001340         PAY_BNSMOD-TRNTAX_M  =  "Y"  OR
+001350         PAY_BNSMOD-CHGAMT_M  =  "Y"  OR
+001360         PAY_BNSMOD-CHGTAX_M  =  "Y"
+001370        MOVE  "Y"                     TO  W-FLAG-SET-SW
+001380     END-IF.
+001390     MOVE  SPACE                      TO  DTL-LINE.
+001400     MOVE  PAY_BNSMOD-CNTNUM          TO  DTL-CNTNUM.
+001410     MOVE  W-NET-ADJUST               TO  DTL-NET-ADJUST.
+001420     IF  MONEY-CHANGED  AND  NOT FLAG-SET
+001430        ADD  1                        TO  W-MISMATCH-COUNT
+001440        MOVE  "*** CHANGED AMOUNT, FLAG NOT SET"
+001450                                      TO  DTL-FLAG
+001460     ELSE
+001470        IF  FLAG-SET  AND  NOT MONEY-CHANGED
+001480           ADD  1                     TO  W-MISMATCH-COUNT
+001490           MOVE  "*** FLAG SET, AMOUNT UNCHANGED"
+001500                                      TO  DTL-FLAG
+001510        ELSE
+001520           MOVE  SPACE                TO  DTL-FLAG
+001530        END-IF
+001540     END-IF.
+001550     WRITE BNS-ADJUST-REPORT-LINE     FROM DTL-LINE.
+001560     PERFORM  8000-READ-EXTRACT.
+001570 2000-EXIT.
+001580     EXIT.
+001590******************************************************************
+001600*    3000-TERMINATE                                    <3.0>    *
+001610******************************************************************
+001620 3000-TERMINATE                       SECTION.
+001630 3000-START.
+001640     WRITE  BNS-ADJUST-REPORT-LINE    FROM SPACE.
+001650     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+001660     WRITE  BNS-ADJUST-REPORT-LINE    FROM SUM-LINE.
+001670     MOVE   W-MISMATCH-COUNT          TO   SUM-MISMATCH-COUNT.
+001680     WRITE  BNS-ADJUST-REPORT-LINE    FROM MIS-SUM-LINE.
+001690     MOVE   W-GRAND-ADJUST            TO   SUM-GRAND-ADJUST.
+001700     WRITE  BNS-ADJUST-REPORT-LINE    FROM GRD-SUM-LINE.
+001710     CLOSE  BNS-EXTRACT-FILE.
+001720     CLOSE  BNS-ADJUST-REPORT-FILE.
+001730 3000-EXIT.
+001740     EXIT.
+001750******************************************************************
+001760*    8000-READ-EXTRACT                                  <8.0>   *
+001770******************************************************************
+001780 8000-READ-EXTRACT                    SECTION.
+001790 8000-START.
+001800     READ  BNS-EXTRACT-FILE
+001810        AT END
+001820           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001830     END-READ.
+001840 8000-EXIT.
+001850     EXIT.
