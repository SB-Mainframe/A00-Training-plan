@@ -0,0 +1,129 @@
+000010******************************************************************
+000020*        <BNSHST1>                                               *
+000030*      1. PROGRAM NAME   : PAY_BNSMOD CHANGE-HISTORY RETENTION   *
+000040*      2. PROGRAM ID     : BNSHST1                               *
+000050*      3. OVERVIEW       : APPENDS EACH MODIFIED PAY_BNSMOD      *
+000060*                          RECORD TO A PERMANENT CHANGE-HISTORY  *
+000070*                          FILE, STAMPED WITH THE RUN DATE AND   *
+000080*                          TIME, SO PRIOR MODIFICATIONS ARE      *
+000090*                          NEVER LOST WHEN A CONTRACT IS RE-SAVED*
+000100*                                                                 *
+000110*      4. AUTHOR         : PAYMENT SYSTEMS TEAM                  *
+000120*      5. DATE WRITTEN   : 2026.08.09                             *
+000130*                                                                 *
+000140*    MODIFICATION HISTORY                                        *
+000150*    DATE       INIT  DESCRIPTION                                 *
+000160*    2026.08.09 PST   INITIAL VERSION                             *
+000170******************************************************************
+000180 IDENTIFICATION                       DIVISION.
+000190 PROGRAM-ID.                          BNSHST1.
+000200 AUTHOR.                              PAYMENT SYSTEMS TEAM.
+000210 DATE-WRITTEN.                        2026.08.09.
+000220 ENVIRONMENT                          DIVISION.
+000230 INPUT-OUTPUT                         SECTION.
+000240 FILE-CONTROL.
+000250     SELECT  BNS-EXTRACT-FILE         ASSIGN TO BNSEXT
+000260     FILE STATUS IS  BNS-EXT-STATUS
+000270     ORGANIZATION IS SEQUENTIAL.
+000280*
+000290     SELECT  BNS-HISTORY-FILE         ASSIGN TO BNSHST
+000300     FILE STATUS IS  BNS-HST-STATUS
+000310     ORGANIZATION IS SEQUENTIAL.
+000320 DATA                                 DIVISION.
+000330 FILE                                 SECTION.
+000340 FD  BNS-EXTRACT-FILE
+000350     LABEL RECORD IS STANDARD
+000360     BLOCK CONTAINS 0 RECORDS.
+000370 01  BNS-EXTRACT-RECORD.
+000372     03  PAY_BNSMOD-CNTNUM          PIC  X(009).
+000374     03  PAY_BNSMOD-MODDAY          PIC  X(008).
+000376     03  PAY_BNSMOD-MODTIM          PIC  X(006).
+000378     03  PAY_BNSMOD-MODPSN          PIC  X(004).
+000382     03  PAY_BNSMOD-TRNAMT          PIC S9(013) COMP-3.
+000384     03  PAY_BNSMOD-CHGAMT          PIC S9(013) COMP-3.
+000390 FD  BNS-HISTORY-FILE
+000400     LABEL RECORD IS STANDARD
+000410     BLOCK CONTAINS 0 RECORDS.
+000420 01  BNS-HISTORY-RECORD.
+000430     03  HST-RUN-DATE               PIC 9(008).
+000440     03  HST-RUN-TIME               PIC 9(006).
+000450     03  HST-CNTNUM                 PIC X(009).
+000460     03  HST-MODDAY                 PIC X(008).
+000470     03  HST-MODTIM                 PIC X(006).
+000480     03  HST-MODPSN                 PIC X(004).
+000490     03  HST-TRNAMT                 PIC S9(013) COMP-3.
+000500     03  HST-CHGAMT                 PIC S9(013) COMP-3.
+000510 WORKING-STORAGE                      SECTION.
+000520 01  STATUS-AREA.
+000530     03  BNS-EXT-STATUS             PIC X(02).
+000540     03  BNS-HST-STATUS             PIC X(02).
+000550 01  SWITCH-AREA.
+000560     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000570         88  END-OF-FILE                    VALUE "Y".
+000580 01  WORK-AREA.
+000590     03  W-TODAY-DATE               PIC 9(008).
+000600     03  W-TODAY-TIME               PIC 9(006).
+000610     03  W-WRITE-COUNT              PIC 9(007) COMP-3
+000620                                    VALUE ZERO.
+000630 01  SUM-LINE.
+000640     03  FILLER                     PIC X(01) VALUE SPACE.
+000650     03  FILLER                     PIC X(020)
+000660                                    VALUE "HISTORY RECORDS : ".
+000670     03  SUM-WRITE-COUNT            PIC ZZZ,ZZ9.
+000680 PROCEDURE                            DIVISION.
+000690     PERFORM  1000-INITIALIZE.
+000700     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+000710     PERFORM  3000-TERMINATE.
+000720     STOP RUN.
+000730******************************************************************
+000740*    1000-INITIALIZE                                   <1.0>    *
+000750******************************************************************
+000760 1000-INITIALIZE                      SECTION.
+000770 1000-START.
+000780     ACCEPT  W-TODAY-DATE             FROM DATE YYYYMMDD.
+000790     ACCEPT  W-TODAY-TIME             FROM TIME.
+000800     OPEN  INPUT  BNS-EXTRACT-FILE.
+000810     OPEN  EXTEND BNS-HISTORY-FILE.
+000820     PERFORM  8000-READ-EXTRACT.
+000830 1000-EXIT.
+000840     EXIT.
+000850******************************************************************
+000860*    2000-MAIN-PROCESS                                 <2.0>    *
+000870******************************************************************
+000880 2000-MAIN-PROCESS                    SECTION.
+000890 2000-START.
+000900     MOVE  W-TODAY-DATE               TO  HST-RUN-DATE.
+000910     MOVE  W-TODAY-TIME               TO  HST-RUN-TIME.
+000920     MOVE  PAY_BNSMOD-CNTNUM          TO  HST-CNTNUM.
+000930     MOVE  PAY_BNSMOD-MODDAY          TO  HST-MODDAY.
+000940     MOVE  PAY_BNSMOD-MODTIM          TO  HST-MODTIM.
+000950     MOVE  PAY_BNSMOD-MODPSN          TO  HST-MODPSN.
+000960     MOVE  PAY_BNSMOD-TRNAMT          TO  HST-TRNAMT.
+000970     MOVE  PAY_BNSMOD-CHGAMT          TO  HST-CHGAMT.
+000980     WRITE  BNS-HISTORY-RECORD.
+000990     ADD  1  TO  W-WRITE-COUNT.
+001000     PERFORM  8000-READ-EXTRACT.
+001010 2000-EXIT.
+001020     EXIT.
+001030******************************************************************
+001040*    3000-TERMINATE                                    <3.0>    *
+001050******************************************************************
+001060 3000-TERMINATE                       SECTION.
+001070 3000-START.
+001080     MOVE   W-WRITE-COUNT             TO   SUM-WRITE-COUNT.
+001090     DISPLAY  SUM-LINE.
+001100     CLOSE  BNS-EXTRACT-FILE.
+001110     CLOSE  BNS-HISTORY-FILE.
+001120 3000-EXIT.
+001130     EXIT.
+001140******************************************************************
+001150*    8000-READ-EXTRACT                                  <8.0>   *
+001160******************************************************************
+001170 8000-READ-EXTRACT                    SECTION.
+001180 8000-START.
+001190     READ  BNS-EXTRACT-FILE
+001200        AT END
+001210           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001220     END-READ.
+001230 8000-EXIT.
+001240     EXIT.
