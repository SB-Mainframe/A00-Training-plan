@@ -0,0 +1,193 @@
+000010******************************************************************
+000020*        <BNSREV1>                                               *
+000030*      1. PROGRAM NAME   : PAY_BNSMOD REVERSAL/UNDO PROCESSING   *
+000040*      2. PROGRAM ID     : BNSREV1                               *
+000050*      3. OVERVIEW       : UNDOES THE LATEST MODIFICATION ON     *
+000060*                          EACH PAY_BNSMOD RECORD BY COPYING THE *
+000070*                          ORIGINAL (_O) FIELDS BACK OVER THE    *
+000080*                          CURRENT FIELDS AND CLEARING THE       *
+000090*                          MODIFICATION FLAGS (_M), WRITING THE  *
+000100*                          RESTORED RECORD TO THE OUTPUT FILE    *
+000110*                                                                 *
+000120*      4. AUTHOR         : PAYMENT SYSTEMS TEAM                  *
+000130*      5. DATE WRITTEN   : 2026.08.09                             *
+000140*                                                                 *
+000150*    MODIFICATION HISTORY                                        *
+000160*    DATE       INIT  DESCRIPTION                                 *
+000170*    2026.08.09 PST   INITIAL VERSION                             *
+000180******************************************************************
+000190 IDENTIFICATION                       DIVISION.
+000200 PROGRAM-ID.                          BNSREV1.
+000210 AUTHOR.                              PAYMENT SYSTEMS TEAM.
+000220 DATE-WRITTEN.                        2026.08.09.
+000230 ENVIRONMENT                          DIVISION.
+000240 INPUT-OUTPUT                         SECTION.
+000250 FILE-CONTROL.
+000260     SELECT  BNS-EXTRACT-FILE         ASSIGN TO BNSEXT
+000270     FILE STATUS IS  BNS-EXT-STATUS
+000280     ORGANIZATION IS SEQUENTIAL.
+000290*
+000300     SELECT  BNS-REVERSAL-FILE        ASSIGN TO BNSREV
+000310     FILE STATUS IS  BNS-REV-STATUS
+000320     ORGANIZATION IS SEQUENTIAL.
+000330*
+000340     SELECT  BNS-REVERSAL-REPORT-FILE ASSIGN TO BNSR1R
+000350     FILE STATUS IS  BNS-RPT-STATUS
+000360     ORGANIZATION IS LINE SEQUENTIAL.
+000370 DATA                                 DIVISION.
+000380 FILE                                 SECTION.
+000390 FD  BNS-EXTRACT-FILE
+000400     LABEL RECORD IS STANDARD
+000410     BLOCK CONTAINS 0 RECORDS.
+000420 01  BNS-EXTRACT-RECORD.
+000430     03  PAY_BNSMOD-CNTNUM          PIC  X(009).
+000440     03  PAY_BNSMOD-CNTDAY_O        PIC  X(008).
+000450     03  PAY_BNSMOD-DIVCOD_O        PIC  X(004).
+000460     03  PAY_BNSMOD-CLTCOD_O        PIC  X(008).
+000470     03  PAY_BNSMOD-CLTNAM_O        PIC  X(060).
+000480     03  PAY_BNSMOD-PAYCLT_O        PIC  X(008).
+000490     03  PAY_BNSMOD-PAYNAM_O        PIC  X(060).
+000500     03  PAY_BNSMOD-RCVBGN_O        PIC  X(008).
+000510     03  PAY_BNSMOD-RCVCYC_O        PIC  X(002).
+000520     03  PAY_BNSMOD-RCVCNT_O        PIC S9(003) COMP-3.
+000530     03  PAY_BNSMOD-RCVDAY_O        PIC  X(002).
+000540     03  PAY_BNSMOD-PAYBGN_O        PIC  X(008).
+000550     03  PAY_BNSMOD-PAYCYC_O        PIC  X(002).
+000560     03  PAY_BNSMOD-PAYCNT_O        PIC S9(003) COMP-3.
+000570     03  PAY_BNSMOD-CLTCNT_O        PIC S9(002) COMP-3.
+000580     03  PAY_BNSMOD-CHCKYN_O        PIC  X(001).
+000590     03  PAY_BNSMOD-REMARK_O        PIC  X(046).
+000600     03  PAY_BNSMOD-TRNAMT_O        PIC S9(013) COMP-3.
+000610     03  PAY_BNSMOD-TRNTAX_O        PIC S9(013) COMP-3.
+000620     03  PAY_BNSMOD-CHGAMT_O        PIC S9(013) COMP-3.
+000630     03  PAY_BNSMOD-CHGTAX_O        PIC S9(013) COMP-3.
+000640     03  PAY_BNSMOD-DEMFLG_O        PIC  X(001).
+000650 FD  BNS-REVERSAL-FILE
+000660     LABEL RECORD IS STANDARD
+000670     BLOCK CONTAINS 0 RECORDS.
+000680 01  BNS-REVERSAL-RECORD.
+000690     03  REV-CNTNUM                 PIC  X(009).
+000700     03  REV-CNTDAY                 PIC  X(008).
+000710     03  REV-DIVCOD                 PIC  X(004).
+000720     03  REV-CLTCOD                 PIC  X(008).
+000730     03  REV-CLTNAM                 PIC  X(060).
+000740     03  REV-PAYCLT                 PIC  X(008).
+000750     03  REV-PAYNAM                 PIC  X(060).
+000760     03  REV-RCVBGN                 PIC  X(008).
+000770     03  REV-RCVCYC                 PIC  X(002).
+000780     03  REV-RCVCNT                 PIC S9(003) COMP-3.
+000790     03  REV-RCVDAY                 PIC  X(002).
+000800     03  REV-PAYBGN                 PIC  X(008).
+000810     03  REV-PAYCYC                 PIC  X(002).
+000820     03  REV-PAYCNT                 PIC S9(003) COMP-3.
+000830     03  REV-CLTCNT                 PIC S9(002) COMP-3.
+000840     03  REV-CHCKYN                 PIC  X(001).
+000850     03  REV-REMARK                 PIC  X(046).
+000860     03  REV-TRNAMT                 PIC S9(013) COMP-3.
+000870     03  REV-TRNTAX                 PIC S9(013) COMP-3.
+000880     03  REV-CHGAMT                 PIC S9(013) COMP-3.
+000890     03  REV-CHGTAX                 PIC S9(013) COMP-3.
+000900     03  REV-DEMFLG                 PIC  X(001).
+000910 FD  BNS-REVERSAL-REPORT-FILE
+000920     LABEL RECORD IS STANDARD.
+000930 01  BNS-REVERSAL-REPORT-LINE       PIC X(132).
+000940 WORKING-STORAGE                      SECTION.
+000950 01  STATUS-AREA.
+000960     03  BNS-EXT-STATUS             PIC X(02).
+000970     03  BNS-REV-STATUS             PIC X(02).
+000980     03  BNS-RPT-STATUS             PIC X(02).
+000990 01  SWITCH-AREA.
+001000     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+001010         88  END-OF-FILE                    VALUE "Y".
+001020 01  WORK-AREA.
+001030     03  W-READ-COUNT               PIC 9(007) COMP-3
+001040                                    VALUE ZERO.
+001050 01  HDR-LINE-1                     PIC X(132) VALUE
+001060     "PAY_BNSMOD REVERSAL/UNDO PROCESSING REPORT".
+001070 01  DTL-LINE.
+001080     03  FILLER                     PIC X(01) VALUE SPACE.
+001090     03  DTL-CNTNUM                 PIC X(09).
+001100     03  FILLER                     PIC X(02) VALUE SPACE.
+001110     03  FILLER                     PIC X(030)
+001120        VALUE "RESTORED TO ORIGINAL".
+001130 01  SUM-LINE.
+001140     03  FILLER                     PIC X(01) VALUE SPACE.
+001150     03  FILLER                     PIC X(020)
+001160                                    VALUE "RECORDS REVERSED: ".
+001170     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+001180 PROCEDURE                            DIVISION.
+001190     PERFORM  1000-INITIALIZE.
+001200     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+001210     PERFORM  3000-TERMINATE.
+001220     STOP RUN.
+001230******************************************************************
+001240*    1000-INITIALIZE                                   <1.0>    *
+001250******************************************************************
+001260 1000-INITIALIZE                      SECTION.
+001270 1000-START.
+001280     OPEN  INPUT  BNS-EXTRACT-FILE.
+001290     OPEN  OUTPUT BNS-REVERSAL-FILE.
+001300     OPEN  OUTPUT BNS-REVERSAL-REPORT-FILE.
+001310     WRITE BNS-REVERSAL-REPORT-LINE   FROM HDR-LINE-1.
+001320     PERFORM  8000-READ-EXTRACT.
+001330 1000-EXIT.
+001340     EXIT.
+001350******************************************************************
+001360*    2000-MAIN-PROCESS                                 <2.0>    *
+001370******************************************************************
+001380 2000-MAIN-PROCESS                    SECTION.
+001390 2000-START.
+001400     ADD  1  TO  W-READ-COUNT.
+001410     MOVE  PAY_BNSMOD-CNTNUM          TO  REV-CNTNUM.
+001420     MOVE  PAY_BNSMOD-CNTDAY_O        TO  REV-CNTDAY.
+001430     MOVE  PAY_BNSMOD-DIVCOD_O        TO  REV-DIVCOD.
+001440     MOVE  PAY_BNSMOD-CLTCOD_O        TO  REV-CLTCOD.
+001450     MOVE  PAY_BNSMOD-CLTNAM_O        TO  REV-CLTNAM.
+001460     MOVE  PAY_BNSMOD-PAYCLT_O        TO  REV-PAYCLT.
+001470     MOVE  PAY_BNSMOD-PAYNAM_O        TO  REV-PAYNAM.
+001480     MOVE  PAY_BNSMOD-RCVBGN_O        TO  REV-RCVBGN.
+001490     MOVE  PAY_BNSMOD-RCVCYC_O        TO  REV-RCVCYC.
+001500     MOVE  PAY_BNSMOD-RCVCNT_O        TO  REV-RCVCNT.
+001510     MOVE  PAY_BNSMOD-RCVDAY_O        TO  REV-RCVDAY.
+001520     MOVE  PAY_BNSMOD-PAYBGN_O        TO  REV-PAYBGN.
+001530     MOVE  PAY_BNSMOD-PAYCYC_O        TO  REV-PAYCYC.
+001540     MOVE  PAY_BNSMOD-PAYCNT_O        TO  REV-PAYCNT.
+001550     MOVE  PAY_BNSMOD-CLTCNT_O        TO  REV-CLTCNT.
+001560     MOVE  PAY_BNSMOD-CHCKYN_O        TO  REV-CHCKYN.
+001570     MOVE  PAY_BNSMOD-REMARK_O        TO  REV-REMARK.
+001580     MOVE  PAY_BNSMOD-TRNAMT_O        TO  REV-TRNAMT.
+001590     MOVE  PAY_BNSMOD-TRNTAX_O        TO  REV-TRNTAX.
+001600     MOVE  PAY_BNSMOD-CHGAMT_O        TO  REV-CHGAMT.
+001610     MOVE  PAY_BNSMOD-CHGTAX_O        TO  REV-CHGTAX.
+001620     MOVE  PAY_BNSMOD-DEMFLG_O        TO  REV-DEMFLG.
+001630     WRITE  BNS-REVERSAL-RECORD.
+001640     MOVE  SPACE                      TO  DTL-LINE.
+001650     MOVE  PAY_BNSMOD-CNTNUM          TO  DTL-CNTNUM.
+001660     WRITE  BNS-REVERSAL-REPORT-LINE  FROM DTL-LINE.
+001670     PERFORM  8000-READ-EXTRACT.
+001680 2000-EXIT.
+001690     EXIT.
+001700******************************************************************
+001710*    3000-TERMINATE                                    <3.0>    *
+001720******************************************************************
+001730 3000-TERMINATE                       SECTION.
+001740 3000-START.
+001750     WRITE  BNS-REVERSAL-REPORT-LINE  FROM SPACE.
+001760     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+001770     WRITE  BNS-REVERSAL-REPORT-LINE  FROM SUM-LINE.
+001780     CLOSE  BNS-EXTRACT-FILE.
+001790     CLOSE  BNS-REVERSAL-FILE.
+001800     CLOSE  BNS-REVERSAL-REPORT-FILE.
+001810 3000-EXIT.
+001820     EXIT.
+001830******************************************************************
+001840*    8000-READ-EXTRACT                                  <8.0>   *
+001850******************************************************************
+001860 8000-READ-EXTRACT                    SECTION.
+001870 8000-START.
+001880     READ  BNS-EXTRACT-FILE
+001890        AT END
+001900           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001910     END-READ.
+001920 8000-EXIT.
+001930     EXIT.
