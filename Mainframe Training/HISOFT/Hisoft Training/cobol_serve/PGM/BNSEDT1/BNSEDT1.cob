@@ -0,0 +1,181 @@
+000010******************************************************************
+000020*        <BNSEDT1>                                               *
+000030*      1. PROGRAM NAME   : PAY_BNSMOD STANDALONE EDIT PASS       *
+000040*      2. PROGRAM ID     : BNSEDT1                               *
+000050*      3. OVERVIEW       : VALIDATES A PAY_BNSMOD EXTRACT BEFORE *
+000060*                          THE CHANGES ON IT ARE APPLIED -       *
+000070*                          CONTRACT NUMBER PRESENT, PLANNED AND  *
+000080*                          CONTRACT DATES NUMERIC, CYCLE COUNTS  *
+000090*                          NUMERIC AND NOT NEGATIVE, AND THE     *
+000100*                          CHECK-FLAG IN "Y"/"N" - WRITING ONE   *
+000110*                          EXCEPTION LINE PER FAILED RECORD      *
+000120*                          WITHOUT CHANGING ANY DATA             *
+000130*                                                                 *
+000140*      4. AUTHOR         : PAYMENT SYSTEMS TEAM                  *
+000150*      5. DATE WRITTEN   : 2026.08.09                             *
+000160*                                                                 *
+000170*    MODIFICATION HISTORY                                        *
+000180*    DATE       INIT  DESCRIPTION                                 *
+000190*    2026.08.09 PST   INITIAL VERSION                             *
+000200******************************************************************
+000210 IDENTIFICATION                       DIVISION.
+000220 PROGRAM-ID.                          BNSEDT1.
+000230 AUTHOR.                              PAYMENT SYSTEMS TEAM.
+000240 DATE-WRITTEN.                        2026.08.09.
+000250 ENVIRONMENT                          DIVISION.
+000260 INPUT-OUTPUT                         SECTION.
+000270 FILE-CONTROL.
+000280     SELECT  BNS-EXTRACT-FILE         ASSIGN TO BNSEXT
+000290     FILE STATUS IS  BNS-EXT-STATUS
+000300     ORGANIZATION IS SEQUENTIAL.
+000310*
+000320     SELECT  BNS-EDIT-REPORT-FILE     ASSIGN TO BNSE1R
+000330     FILE STATUS IS  BNS-RPT-STATUS
+000340     ORGANIZATION IS LINE SEQUENTIAL.
+000350 DATA                                 DIVISION.
+000360 FILE                                 SECTION.
+000370 FD  BNS-EXTRACT-FILE
+000380     LABEL RECORD IS STANDARD
+000390     BLOCK CONTAINS 0 RECORDS.
+000400 01  BNS-EXTRACT-RECORD.
+000410     03  PAY_BNSMOD-CNTNUM          PIC  X(009).
+000420     03  PAY_BNSMOD-PLNDAY          PIC  X(008).
+000430     03  PAY_BNSMOD-CNTDAY          PIC  X(008).
+000440     03  PAY_BNSMOD-RCVCNT          PIC S9(003) COMP-3.
+000450     03  PAY_BNSMOD-PAYCNT          PIC S9(003) COMP-3.
+000460     03  PAY_BNSMOD-CLTCNT          PIC S9(002) COMP-3.
+000470     03  PAY_BNSMOD-CHCKYN          PIC  X(001).
+000480 FD  BNS-EDIT-REPORT-FILE
+000490     LABEL RECORD IS STANDARD.
+000500 01  BNS-EDIT-REPORT-LINE           PIC X(132).
+000510 WORKING-STORAGE                      SECTION.
+000520 01  STATUS-AREA.
+000530     03  BNS-EXT-STATUS             PIC X(02).
+000540     03  BNS-RPT-STATUS             PIC X(02).
+000550 01  SWITCH-AREA.
+000560     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000570         88  END-OF-FILE                    VALUE "Y".
+000600 01  WORK-AREA.
+000610     03  W-READ-COUNT               PIC 9(007) COMP-3
+000620                                    VALUE ZERO.
+000630     03  W-ERROR-COUNT              PIC 9(007) COMP-3
+000640                                    VALUE ZERO.
+000650 01  HDR-LINE-1                     PIC X(132) VALUE
+000660     "PAY_BNSMOD STANDALONE EDIT PASS EXCEPTIONS".
+000670 01  DTL-LINE.
+000680     03  FILLER                     PIC X(01) VALUE SPACE.
+000690     03  DTL-CNTNUM                 PIC X(09).
+000700     03  FILLER                     PIC X(02) VALUE SPACE.
+000710     03  DTL-REASON                 PIC X(040).
+000720 01  SUM-LINE.
+000730     03  FILLER                     PIC X(01) VALUE SPACE.
+000740     03  FILLER                     PIC X(020)
+000750                                    VALUE "RECORDS READ    : ".
+000760     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+000770 01  ERR-SUM-LINE.
+000780     03  FILLER                     PIC X(01) VALUE SPACE.
+000790     03  FILLER                     PIC X(020)
+000800                                    VALUE "EDIT ERRORS     : ".
+000810     03  SUM-ERROR-COUNT            PIC ZZZ,ZZ9.
+000820 PROCEDURE                            DIVISION.
+000830     PERFORM  1000-INITIALIZE.
+000840     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+000850     PERFORM  3000-TERMINATE.
+000860     STOP RUN.
+000870******************************************************************
+000880*    1000-INITIALIZE                                   <1.0>    *
+000890******************************************************************
+000900 1000-INITIALIZE                      SECTION.
+000910 1000-START.
+000920     OPEN  INPUT  BNS-EXTRACT-FILE.
+000930     OPEN  OUTPUT BNS-EDIT-REPORT-FILE.
+000940     WRITE BNS-EDIT-REPORT-LINE       FROM HDR-LINE-1.
+000950     PERFORM  8000-READ-EXTRACT.
+000960 1000-EXIT.
+000970     EXIT.
+000980******************************************************************
+000990*    2000-MAIN-PROCESS                                 <2.0>    *
+001000******************************************************************
+001010 2000-MAIN-PROCESS                    SECTION.
+001020 2000-START.
+001030     ADD  1  TO  W-READ-COUNT.
+001040     IF  PAY_BNSMOD-CNTNUM  =  SPACE
+001050        PERFORM  2100-WRITE-EXCEPTION
+001060     END-IF.
+001070     IF  PAY_BNSMOD-PLNDAY  NOT NUMERIC
+001080        MOVE  "*** PLANNED DATE NOT NUMERIC"
+001090                                      TO  DTL-REASON
+001100        PERFORM  2100-WRITE-EXCEPTION
+001110     END-IF.
+001120     IF  PAY_BNSMOD-CNTDAY  NOT NUMERIC
+001130        MOVE  "*** CONTRACT DATE NOT NUMERIC"
+001140                                      TO  DTL-REASON
+001150        PERFORM  2100-WRITE-EXCEPTION
+001160     END-IF.
+001170     IF  PAY_BNSMOD-RCVCNT  NOT NUMERIC  OR
+001180         PAY_BNSMOD-RCVCNT  <  ZERO
+001190        MOVE  "*** RECEIVE COUNT INVALID"
+001200                                      TO  DTL-REASON
+001210        PERFORM  2100-WRITE-EXCEPTION
+001220     END-IF.
+001230     IF  PAY_BNSMOD-PAYCNT  NOT NUMERIC  OR
+001240         PAY_BNSMOD-PAYCNT  <  ZERO
+001250        MOVE  "*** PAY COUNT INVALID"
+001260                                      TO  DTL-REASON
+001270        PERFORM  2100-WRITE-EXCEPTION
+001280     END-IF.
+001290     IF  PAY_BNSMOD-CLTCNT  NOT NUMERIC  OR
+001300         PAY_BNSMOD-CLTCNT  <  ZERO
+001310        MOVE  "*** PAYER COUNT INVALID"
+001320                                      TO  DTL-REASON
+001330        PERFORM  2100-WRITE-EXCEPTION
+001340     END-IF.
+001350     IF  PAY_BNSMOD-CHCKYN  NOT =  "Y"  AND
+001360         PAY_BNSMOD-CHCKYN  NOT =  "N"
+001370        MOVE  "*** CHECK FLAG NOT Y OR N"
+001380                                      TO  DTL-REASON
+001390        PERFORM  2100-WRITE-EXCEPTION
+001400     END-IF.
+001410     PERFORM  8000-READ-EXTRACT.
+001420 2000-EXIT.
+001430     EXIT.
+001440******************************************************************
+001450*    2100-WRITE-EXCEPTION                                <2.1>  *
+001460******************************************************************
+001470 2100-WRITE-EXCEPTION                 SECTION.
+001480 2100-START.
+001490     ADD  1  TO  W-ERROR-COUNT.
+001500     MOVE  SPACE                      TO  DTL-LINE.
+001510     MOVE  PAY_BNSMOD-CNTNUM          TO  DTL-CNTNUM.
+001520     IF  PAY_BNSMOD-CNTNUM  =  SPACE
+001530        MOVE  "*** CONTRACT NUMBER MISSING"
+001540                                      TO  DTL-REASON
+001550     END-IF.
+001560     WRITE BNS-EDIT-REPORT-LINE       FROM DTL-LINE.
+001570 2100-EXIT.
+001580     EXIT.
+001590******************************************************************
+001600*    3000-TERMINATE                                    <3.0>    *
+001610******************************************************************
+001620 3000-TERMINATE                       SECTION.
+001630 3000-START.
+001640     WRITE  BNS-EDIT-REPORT-LINE      FROM SPACE.
+001650     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+001660     WRITE  BNS-EDIT-REPORT-LINE      FROM SUM-LINE.
+001670     MOVE   W-ERROR-COUNT             TO   SUM-ERROR-COUNT.
+001680     WRITE  BNS-EDIT-REPORT-LINE      FROM ERR-SUM-LINE.
+001690     CLOSE  BNS-EXTRACT-FILE.
+001700     CLOSE  BNS-EDIT-REPORT-FILE.
+001710 3000-EXIT.
+001720     EXIT.
+001730******************************************************************
+001740*    8000-READ-EXTRACT                                  <8.0>   *
+001750******************************************************************
+001760 8000-READ-EXTRACT                    SECTION.
+001770 8000-START.
+001780     READ  BNS-EXTRACT-FILE
+001790        AT END
+001800           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001810     END-READ.
+001820 8000-EXIT.
+001830     EXIT.
