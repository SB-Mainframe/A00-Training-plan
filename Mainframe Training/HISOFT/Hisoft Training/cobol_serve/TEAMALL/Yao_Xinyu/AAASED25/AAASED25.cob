@@ -29,6 +29,17 @@
 000290     SELECT    出力ファイル           ASSIGN    TO     U11        
 000300     FILE      STATUS     IS          Ｗ−状態                    
 000310     ORGANIZATION         IS          LINE      SEQUENTIAL.       
+000321*
+000322     SELECT    チェックポイントファイル
+000323               ASSIGN    TO     U12
+000324     FILE      STATUS     IS
+000325               Ｗ−チェックポイント状態
+000326     ORGANIZATION         IS          SEQUENTIAL.
+000327*
+000328     SELECT    出力ＣＳＶファイル
+900001               ASSIGN    TO     U11C
+000329     FILE      STATUS     IS          Ｗ−ＣＳＶ状態
+000330     ORGANIZATION         IS          LINE      SEQUENTIAL.
 000320*                                                                 
 000330******************************************************************
 000340*    ＤＡＴＡ                      ＤＩＶＩＳＩＯＮ              *
@@ -48,6 +59,37 @@
 000480 01  出力−レコード.                                              
 000490     COPY  CPSCE50  REPLACING  ==()==  BY  ==出力−==.            
 000500*                                                                 
+000501*----------------------------------------------------------------*
+000502*    チェックポイントファイル                                    *
+000503*----------------------------------------------------------------*
+000504 FD  チェックポイントファイル
+000505     LABEL     RECORD     IS          STANDARD.
+000506*
+000507 01  チェックポイント−レコード.
+000508     03  チェックポイント−レコード区分 PIC  X(01).
+000509     03  チェックポイント−契約番号     PIC  X(15).
+000510*
+000511*----------------------------------------------------------------*
+000512*    出力ＣＳＶファイル                                          *
+000513*----------------------------------------------------------------*
+000514 FD  出力ＣＳＶファイル
+000515     LABEL     RECORD     IS          STANDARD.
+000516*
+000517 01  出力ＣＳＶ−レコード.
+000518     03  ＣＳＶ−自他社区分           PIC  9(01).
+000519     03  ＣＳＶ−区切１               PIC  X(01) VALUE ",".
+000520     03  ＣＳＶ−契約番号             PIC  X(15).
+000521     03  ＣＳＶ−区切２               PIC  X(01) VALUE ",".
+000522     03  ＣＳＶ−担当部課コード       PIC  X(04).
+000523     03  ＣＳＶ−区切３               PIC  X(01) VALUE ",".
+000524     03  ＣＳＶ−前月末残高           PIC  -(12)9.
+000525     03  ＣＳＶ−区切４               PIC  X(01) VALUE ",".
+000526     03  ＣＳＶ−当月入金額           PIC  -(12)9.
+000527     03  ＣＳＶ−区切５               PIC  X(01) VALUE ",".
+000528     03  ＣＳＶ−当月消化額           PIC  -(12)9.
+000529     03  ＣＳＶ−区切６               PIC  X(01) VALUE ",".
+000530     03  ＣＳＶ−当月末残高           PIC  -(12)9.
+000531*
 000510******************************************************************
 000520*  ＷＯＲＫＩＮＧ−ＳＴＯＲＡＧＥ  ＳＥＣＴＩＯＮ                *
 000530******************************************************************
@@ -1330,6 +1372,8 @@
 000930*--< ファイル状態 >                                               
 000940     03  Ｗ−状態エリア.                                          
 000950         05  Ｗ−状態                 PIC  X(02).                 
+000941         05  Ｗ−チェックポイント状態 PIC  X(02).
+000942         05  Ｗ−ＣＳＶ状態           PIC  X(02).
 000960*--< エラー判定用 >                                               
 000970     03  Ｗ−エラーコード             PIC S9(04).                 
 000980*                                                                 
@@ -1342,6 +1386,22 @@
 001050     03  件数エリア.                                              
 001060         05  Ｗ−入力−件数           PIC  9(09).                 
 001070         05  Ｗ−出力−件数           PIC  9(09).                 
+001071         05  Ｗ−担保除外−件数       PIC  9(09).
+001072         05  Ｗ−自社不一致−件数     PIC  9(09).
+001073         05  Ｗ−他社不一致−件数     PIC  9(09).
+001074*
+001075*--< チェックポイント／再開用エリア >
+001076     03  Ｗ−チェックポイント経過件数
+900010                                  PIC 9(05) COMP-3.
+001077     03  Ｗ−突合計算額               PIC S9(13) COMP-3.
+001078     03  Ｗ−読込キー.
+001079         05  Ｗ−読込キー−レコード区分 PIC X(01).
+001080         05  Ｗ−読込キー−契約番号     PIC X(15).
+001081     03  Ｗ−再開キー.
+001082         05  Ｗ−再開キー−レコード区分
+900011                                  PIC X(01) VALUE LOW-VALUES.
+001083         05  Ｗ−再開キー−契約番号
+900012                                  PIC X(15) VALUE LOW-VALUES.
 001080*                                                                 
 001090*--< 共通情報 >                                                   
 001100 01  Ｗ−共通情報.                                                
@@ -1383,6 +1443,8 @@
 001460     03  定数−ＳＱＬＥＮＤ           PIC S9(04)  VALUE  0100.    
 001470     03  定数−正常状態               PIC S9(04)  VALUE  ZERO.    
 001480     03  定数−異常状態               PIC S9(04)  VALUE  0009.    
+001481     03  定数−チェックポイント件数
+900020                                  PIC S9(04)  VALUE  0500.
 001490******************************************************************
 001500*    ＰＲＯＣＥＤＵＲＥ            ＤＩＶＩＳＩＯＮ              *
 001510******************************************************************
@@ -1440,10 +1502,21 @@
 002030*    ファイルオープン                                            *
 002040*----------------------------------------------------------------*
 002050     PERFORM  ファイルオープン.                                   
+002051*----------------------------------------------------------------*
+002052*    チェックポイント読込                                        *
+002053*----------------------------------------------------------------*
+002054     PERFORM  チェックポイント読込.
 002060*----------------------------------------------------------------*
 002070*    結合テーブルカーソル読込                                    *
 002080*----------------------------------------------------------------*
 002090     PERFORM 結合テーブルカーソル読込.                            
+002091     PERFORM  読込キー編集.
+002092*----------------------------------------------------------------*
+002093*    チェックポイントによる再開位置読飛ばし                      *
+002094*----------------------------------------------------------------*
+002095     PERFORM  再開位置読飛ばし
+002096        UNTIL     Ｗ−終了−フラグ  =  "Y"
+002097        OR        Ｗ−読込キー      >  Ｗ−再開キー.
 002100*                                                                 
 002110 初期処理−ＥＸＩＴ.                                              
 002120     EXIT.                                                        
@@ -1811,6 +1884,19 @@
 003780           PERFORM  エラー処理                                    
 003790     END-EVALUATE.                                                
 003800*                                                                 
+003801*----------------------------------------------------------------*
+003802*    前受金受払残高中間ＣＳＶファイルのオープン                  *
+003803*----------------------------------------------------------------*
+003804     OPEN  OUTPUT   出力ＣＳＶファイル.
+003805*--< ＣＳＶファイルオープンの状態判定 >
+003806     EVALUATE  Ｗ−ＣＳＶ状態
+003807        WHEN  ZERO
+003808           CONTINUE
+003809        WHEN  OTHER
+003810*--<       ＣＳＶファイルオープンエラー >
+900040           MOVE     -10               TO  Ｗ−エラーコード
+900041           PERFORM  エラー処理
+900042     END-EVALUATE.
 003810 ファイルオープン−ＥＸＩＴ.                                      
 003820     EXIT.                                                        
 003830******************************************************************
@@ -2139,6 +2225,82 @@
 004370*                                                                 
 004380 結合テーブルカーソル読込−ＥＸＩＴ.                              
 004390     EXIT.                                                        
+004401******************************************************************
+004402*    読込キー編集                                                *
+004403******************************************************************
+004404 読込キー編集                         SECTION.
+004405 読込キー編集−ＳＴＡＲＴ.
+004406*                                                                 
+004407*--< 直前に読込んだレコードのキーを編集 >                         
+004408     MOVE  Ｍ４０−レコード区分       TO  Ｗ−読込キー−レコード区分.
+004409     MOVE  Ｍ４０−契約番号           TO  Ｗ−読込キー−契約番号.
+004410*                                                                 
+004411 読込キー編集−ＥＸＩＴ.
+004412     EXIT.
+004413******************************************************************
+004414*    チェックポイント読込                                        *
+004415******************************************************************
+004416 チェックポイント読込                   SECTION.
+004417 チェックポイント読込−ＳＴＡＲＴ.
+004418*                                                                 
+004419*--< 前回チェックポイントの取得 >                                 
+004420     OPEN  INPUT  チェックポイントファイル.
+004421     EVALUATE  Ｗ−チェックポイント状態
+004422        WHEN  ZERO
+004423           READ  チェックポイントファイル
+004424              AT END
+004425                 MOVE  LOW-VALUES     TO  Ｗ−再開キー
+004426              NOT AT END
+004427                 MOVE  チェックポイント−レコード区分
+004428                     TO  Ｗ−再開キー−レコード区分
+004429                 MOVE  チェックポイント−契約番号
+004430                     TO  Ｗ−再開キー−契約番号
+004431           END-READ
+004432           CLOSE  チェックポイントファイル
+004433        WHEN  OTHER
+004434*--<       チェックポイントファイル未作成のため先頭から処理 >
+004435           MOVE  LOW-VALUES            TO  Ｗ−再開キー
+004436     END-EVALUATE.
+004437*                                                                 
+004438 チェックポイント読込−ＥＸＩＴ.
+004439     EXIT.
+004440******************************************************************
+004441*    再開位置読飛ばし                                            *
+004442******************************************************************
+004443 再開位置読飛ばし                       SECTION.
+004444 再開位置読飛ばし−ＳＴＡＲＴ.
+004445*                                                                 
+004446*--< 再開対象外レコードの読飛ばし >                               
+004447     PERFORM  結合テーブルカーソル読込.
+004448     PERFORM  読込キー編集.
+004449*                                                                 
+004450 再開位置読飛ばし−ＥＸＩＴ.
+004451     EXIT.
+004452******************************************************************
+004453*    チェックポイント書込                                        *
+004454******************************************************************
+004455 チェックポイント書込                   SECTION.
+004456 チェックポイント書込−ＳＴＡＲＴ.
+004457*                                                                 
+004458*--< 処理済キーのチェックポイントファイル出力 >                   
+004459     OPEN  OUTPUT  チェックポイントファイル.
+004460     EVALUATE  Ｗ−チェックポイント状態
+004461        WHEN  ZERO
+004462           CONTINUE
+004463        WHEN  OTHER
+004464*--<       チェックポイントファイルオープンエラー >
+004465           MOVE     -9                TO  Ｗ−エラーコード
+004466           PERFORM  エラー処理
+004467     END-EVALUATE.
+004468     MOVE  Ｗ−読込キー−レコード区分
+004469         TO  チェックポイント−レコード区分.
+004470     MOVE  Ｗ−読込キー−契約番号
+004471         TO  チェックポイント−契約番号.
+004472     WRITE  チェックポイント−レコード.
+004473     CLOSE  チェックポイントファイル.
+004474*                                                                 
+004475 チェックポイント書込−ＥＸＩＴ.
+004476     EXIT.
 004400******************************************************************
 004410*    主処理                                                      *
 004420******************************************************************
@@ -2155,14 +2317,27 @@
 004530*----------------------------------------------------------------*
 004540*    前受金受払残高中間ファイル出力判定処理                      *
 004550*----------------------------------------------------------------*
-004560     IF  Ｍ０１−担保区分  NOT = "1"                              
-004570*--<     前受金受払残高中間ファイル項目編集、出力処理>            
-004580        PERFORM  前受金受払残高中間ファイル編集出力               
-004590     END-IF.                                                      
+004560     IF  Ｍ０１−担保区分  NOT = "1"
+004570*--<     前受金受払残高中間ファイル項目編集、出力処理>
+004580        PERFORM  前受金受払残高中間ファイル編集出力
+004581     ELSE
+004582*--<     担保保証契約のため対象外（件数のみ計上）>
+004583        ADD  1  TO  Ｗ−担保除外−件数
+004590     END-IF.
+004601*----------------------------------------------------------------*
+004602*    チェックポイントの更新                                      *
+004603*----------------------------------------------------------------*
+004604     ADD  1  TO  Ｗ−チェックポイント経過件数.
+004605     IF  Ｗ−チェックポイント経過件数
+004606         >=  定数−チェックポイント件数
+004607        PERFORM  チェックポイント書込
+004608        MOVE  ZERO  TO  Ｗ−チェックポイント経過件数
+004609     END-IF.
 004600*----------------------------------------------------------------*
 004610*    結合テーブルカーソル読込（２件目以降）                      *
 004620*----------------------------------------------------------------*
 004630     PERFORM  結合テーブルカーソル読込.                           
+004631     PERFORM  読込キー編集.
 004640*                                                                 
 004650 主処理−ＥＸＩＴ.                                                
 004660     EXIT.                                                        
@@ -2556,11 +2731,18 @@
 006450     MOVE  Ｍ４０−当月回収額         TO  出力−当月入金額.       
 006460*--< No.25 >                                                      
 006470     MOVE  Ｍ４０−当月消化額         TO  出力−当月消化額.       
-006480*--< No.26 >                                                      
-006490     MOVE  Ｍ４０−当月末残高         TO  出力−当月末残高.       
-006500*                                                                 
-006510 自社分編集−ＥＸＩＴ.                                            
-006520     EXIT.                                                        
+006480*--< No.26 >
+006490     MOVE  Ｍ４０−当月末残高         TO  出力−当月末残高.
+900130*--< 自社分残高突合チェック >
+900131     COMPUTE  Ｗ−突合計算額  =  Ｍ４０−前月末残高
+900132                             +  Ｍ４０−当月回収額
+900133                             -  Ｍ４０−当月消化額.
+900134     IF  Ｗ−突合計算額  NOT =  出力−当月末残高
+900135        ADD  1  TO  Ｗ−自社不一致−件数
+900136     END-IF.
+006500*
+006510 自社分編集−ＥＸＩＴ.
+006520     EXIT.
 006530******************************************************************
 006540*    他社分個別部分の編集出力                                    *
 006550******************************************************************
@@ -2583,10 +2765,17 @@
 006720                                +  Ｍ４０−当月他社解約分料金     
 006730                                +  Ｍ４０−当月他社解約分消費税.  
 006740*--< No.26 >                                                      
-006750     COMPUTE  出力−当月末残高  =  Ｍ４０−当月末残高他社         
-006760                                -  Ｍ４０−当月他社解約分料金     
-006770                                -  Ｍ４０−当月他社解約分消費税.  
-006780*--< 他社分出力判定 >                                             
+006750     COMPUTE  出力−当月末残高  =  Ｍ４０−当月末残高他社
+006760                                -  Ｍ４０−当月他社解約分料金
+006770                                -  Ｍ４０−当月他社解約分消費税.
+900140*--< 他社分残高突合チェック >
+900141     COMPUTE  Ｗ−突合計算額  =  Ｍ４０−前月末残高他社
+900142                             +  Ｍ４０−当月回収額他社
+900143                             -  Ｍ４０−当月消化額他社.
+900144     IF  Ｗ−突合計算額  NOT =  出力−当月末残高
+900145        ADD  1  TO  Ｗ−他社不一致−件数
+900146     END-IF.
+006780*--< 他社分出力判定 >
 006790     IF      出力−前月末残高  NOT  =  0                          
 006800         OR  出力−当月入金額  NOT  =  0                          
 006810         OR  出力−当月消化額  NOT  =  0                          
@@ -2602,6 +2791,25 @@
 006910 前受金受払残高中間ファイル出力処理−ＳＴＡＲＴ.                  
 006920*                                                                 
 006930     WRITE  出力−レコード.                                       
+006931*                                                                 
+006932*--< 前受金受払残高中間ＣＳＶファイルへの編集・出力 >               
+006933     MOVE  出力−自他社区分             TO  ＣＳＶ−自他社区分.     
+006934     MOVE  出力−契約番号               TO  ＣＳＶ−契約番号.       
+006935     MOVE  出力−担当部課コード         TO  ＣＳＶ−担当部課コード.
+006936     MOVE  出力−前月末残高             TO  ＣＳＶ−前月末残高.     
+006937     MOVE  出力−当月入金額             TO  ＣＳＶ−当月入金額.     
+006938     MOVE  出力−当月消化額             TO  ＣＳＶ−当月消化額.     
+006939     MOVE  出力−当月末残高             TO  ＣＳＶ−当月末残高.     
+900050     WRITE  出力ＣＳＶ−レコード.
+900051*--< ＣＳＶファイル出力の状態判定 >
+900052     EVALUATE  Ｗ−ＣＳＶ状態
+900053        WHEN  ZERO
+900054           CONTINUE
+900055        WHEN  OTHER
+900056*--<       ＣＳＶファイル出力エラー >
+900057           MOVE     -10               TO  Ｗ−エラーコード
+900058           PERFORM  エラー処理
+900059     END-EVALUATE.
 006940*                                                                 
 006950*--< 前受金受払残高中間ファイル出力の状態判定 >                   
 006960     EVALUATE  Ｗ−状態                                           
@@ -2651,7 +2859,15 @@
 007200*----------------------------------------------------------------*
 007210*    ファイルクローズ                                            *
 007220*----------------------------------------------------------------*
-007230     CLOSE  出力ファイル.                                         
+007230     CLOSE  出力ファイル.
+900060     CLOSE  出力ＣＳＶファイル.
+007231*----------------------------------------------------------------*
+007232*    チェックポイントのクリア                                    *
+007233*----------------------------------------------------------------*
+007234     OPEN  OUTPUT  チェックポイントファイル.
+007235     MOVE  LOW-VALUES     TO  チェックポイント−レコード.
+007236     WRITE  チェックポイント−レコード.
+007237     CLOSE  チェックポイントファイル.
 007240*----------------------------------------------------------------*
 007250*    件数メッセージ出力                                          *
 007260*----------------------------------------------------------------*
@@ -2706,10 +2922,41 @@
 007750     MOVE  Ｗ−出力−件数             TO  共１−データ内容.       
 007760     MOVE  "前受金受払残高中間ファイル出力件数"                   
 007770                                      TO  共１−その他メッセージ. 
-007780     CALL  CLOCO001                USING  IF-CHOCO001.            
-007790*                                                                 
-007800 件数メッセージ出力処理−ＥＸＩＴ.                                
-007810     EXIT.                                                        
+007780     CALL  CLOCO001                USING  IF-CHOCO001.
+007790*
+900090     INITIALIZE                       IF-CHOCO001.
+900091     MOVE  "3"                        TO  共１−イベント種別.
+900092     MOVE  定数−プログラムＩＤ       TO  共１−ソースＩＤ.
+900093     MOVE  "0"                        TO  共１−復帰コード.
+900094     MOVE  "M01SAJ"                   TO  共１−処理テーブルＩＤ.
+900095     MOVE  "COUNT"                    TO  共１−処理識別.
+900096     MOVE  Ｗ−担保除外−件数         TO  共１−データ内容.
+900097     MOVE  "担保保証契約のため対象外とした件数"
+900098                                      TO  共１−その他メッセージ.
+900099     CALL  CLOCO001                USING  IF-CHOCO001.
+900100*
+900101     INITIALIZE                       IF-CHOCO001.
+900102     MOVE  "3"                        TO  共１−イベント種別.
+900103     MOVE  定数−プログラムＩＤ       TO  共１−ソースＩＤ.
+900104     MOVE  "0"                        TO  共１−復帰コード.
+900105     MOVE  "SFHSED25"                 TO  共１−処理テーブルＩＤ.
+900106     MOVE  "COUNT"                    TO  共１−処理識別.
+900107     MOVE  Ｗ−自社不一致−件数       TO  共１−データ内容.
+900108     MOVE  "自社分残高突合不一致件数" TO  共１−その他メッセージ.
+900109     CALL  CLOCO001                USING  IF-CHOCO001.
+900110*
+900111     INITIALIZE                       IF-CHOCO001.
+900112     MOVE  "3"                        TO  共１−イベント種別.
+900113     MOVE  定数−プログラムＩＤ       TO  共１−ソースＩＤ.
+900114     MOVE  "0"                        TO  共１−復帰コード.
+900115     MOVE  "SFHSED25"                 TO  共１−処理テーブルＩＤ.
+900116     MOVE  "COUNT"                    TO  共１−処理識別.
+900117     MOVE  Ｗ−他社不一致−件数       TO  共１−データ内容.
+900118     MOVE  "他社分残高突合不一致件数" TO  共１−その他メッセージ.
+900119     CALL  CLOCO001                USING  IF-CHOCO001.
+900120*
+007800 件数メッセージ出力処理−ＥＸＩＴ.
+007810     EXIT.
 007820******************************************************************
 007830*    エラー処理                                                  *
 007840******************************************************************
@@ -2809,6 +3056,31 @@
 008780                                      TO  共１−その他メッセージ  
 008790           CALL  CLOCO001          USING  IF-CHOCO001             
 008800*                                                                 
+008801        WHEN  -9
+008802*--<       チェックポイントファイルオープンエラー >
+008803           MOVE  "1"                  TO  共１−イベント種別
+008804           MOVE  定数−プログラムＩＤ TO  共１−ソースＩＤ
+008805           MOVE  "9"                  TO  共１−復帰コード
+008806           MOVE  "SFHCHKP"            TO  共１−処理テーブルＩＤ
+008807           MOVE  "OPEN"               TO  共１−処理識別
+008808           MOVE  Ｗ−チェックポイント状態
+008809                                      TO  共１−データ内容
+900030           MOVE  "チェックポイントファイルオープンエラー"
+900031                                      TO  共１−その他メッセージ
+900032           CALL  CLOCO001          USING  IF-CHOCO001
+900033*
+900070        WHEN  -10
+900071*--<       ＣＳＶファイル入出力エラー >
+900072           MOVE  "1"                  TO  共１−イベント種別
+900073           MOVE  定数−プログラムＩＤ TO  共１−ソースＩＤ
+900074           MOVE  "9"                  TO  共１−復帰コード
+900075           MOVE  "SFHSEDCS"           TO  共１−処理テーブルＩＤ
+900076           MOVE  "IO"                 TO  共１−処理識別
+900077           MOVE  Ｗ−ＣＳＶ状態         TO  共１−データ内容
+900078           MOVE  "前受金受払残高中間ＣＳＶファイル入出力エラー"
+900079                                      TO  共１−その他メッセージ
+900080           CALL  CLOCO001          USING  IF-CHOCO001
+900081*
 008810        WHEN  OTHER                                               
 008820           MOVE  "N"                  TO Ｗ−異常終了−フラグ     
 008830     END-EVALUATE.                                                
