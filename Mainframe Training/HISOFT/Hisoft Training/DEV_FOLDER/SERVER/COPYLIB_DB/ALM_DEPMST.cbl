@@ -13,4 +13,8 @@
 000130 01  ALM_DEPMST-CHARGE PIC S9(002)V9(5) COMP-3.
 000140 01  ALM_DEPMST-REFNUM PIC  X(020).
 000150 01  ALM_DEPMST-FIXFLT PIC  X(001).
-000160 01  ALM_DEPMST-TRMTYP PIC  X(001).
\ No newline at end of file
+000160 01  ALM_DEPMST-TRMTYP PIC  X(001).
+000170*---< TIERED RATE SCHEDULE FOR TIERED-PRICING PRODUCTS >------
+000180 01  ALM_DEPMST-TIRCNT PIC  9(001).
+000190 01  ALM_DEPMST-TIRTHR PIC S9(013) COMP-3 OCCURS 3 TIMES.
+000200 01  ALM_DEPMST-TIRRAT PIC S9(002)V9(5) COMP-3 OCCURS 3 TIMES.
