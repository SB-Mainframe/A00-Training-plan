@@ -0,0 +1,164 @@
+000010******************************************************************
+000020*        <D091BNK1>                                               *
+000030*      1. PROGRAM NAME   : BANK CONCENTRATION REPORT              *
+000040*      2. PROGRAM ID     : D091BNK1                               *
+000050*      3. OVERVIEW       : REPORTS EACH PARTNER'S SHARE OF        *
+000060*                          BANKING HELD BY THE TOP-LISTED BANK ON *
+000070*                          D091TRY_TBL AND FLAGS A SINGLE-BANK    *
+000080*                          CONCENTRATION RISK                     *
+000090*                                                                 *
+000100*      4. AUTHOR         : CREDIT SYSTEMS TEAM                    *
+000110*      5. DATE WRITTEN   : 2026.08.09                             *
+000120*                                                                 *
+000130*    MODIFICATION HISTORY                                        *
+000140*    DATE       INIT  DESCRIPTION                                 *
+000150*    2026.08.09 CRD   INITIAL VERSION                             *
+000160******************************************************************
+000170 IDENTIFICATION                       DIVISION.
+000180 PROGRAM-ID.                          D091BNK1.
+000190 AUTHOR.                              CREDIT SYSTEMS TEAM.
+000200 DATE-WRITTEN.                        2026.08.09.
+000210 ENVIRONMENT                          DIVISION.
+000220 INPUT-OUTPUT                         SECTION.
+000230 FILE-CONTROL.
+000240     SELECT  D091-EXTRACT-FILE        ASSIGN TO D091EXT
+000250     FILE STATUS IS  D091-EXT-STATUS
+000260     ORGANIZATION IS SEQUENTIAL.
+000270*
+000280     SELECT  D091-BANK-REPORT-FILE    ASSIGN TO D091B1R
+000290     FILE STATUS IS  D091-RPT-STATUS
+000300     ORGANIZATION IS LINE SEQUENTIAL.
+000310 DATA                                 DIVISION.
+000320 FILE                                 SECTION.
+000330 FD  D091-EXTRACT-FILE
+000340     LABEL RECORD IS STANDARD
+000350     BLOCK CONTAINS 0 RECORDS.
+000360 01  D091-EXTRACT-RECORD.
+000370     03  Ｄ０９１−取引先コード
+000380                                    PIC  X(009).
+000390     03  Ｄ０９１−取引銀行シェア１
+000400                                    PIC S9(003)V9(003) COMP-3.
+000410     03  Ｄ０９１−取引銀行シェア２
+000420                                    PIC S9(003)V9(003) COMP-3.
+000430     03  Ｄ０９１−取引銀行シェア３
+000440                                    PIC S9(003)V9(003) COMP-3.
+000450     03  Ｄ０９１−取引銀行シェア４
+000460                                    PIC S9(003)V9(003) COMP-3.
+000470     03  Ｄ０９１−取引銀行シェア５
+000480                                    PIC S9(003)V9(003) COMP-3.
+000490     03  Ｄ０９１−その他銀行シェア
+000500                                    PIC S9(003)V9(003) COMP-3.
+000510 FD  D091-BANK-REPORT-FILE
+000520     LABEL RECORD IS STANDARD.
+000530 01  D091-BANK-REPORT-LINE          PIC X(132).
+000540 WORKING-STORAGE                      SECTION.
+000550 01  STATUS-AREA.
+000560     03  D091-EXT-STATUS            PIC X(02).
+000570     03  D091-RPT-STATUS            PIC X(02).
+000580 01  SWITCH-AREA.
+000590     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000600         88  END-OF-FILE                    VALUE "Y".
+000610*----------------------------------------------------------------*
+000620*    MAIN-BANK CONCENTRATION THRESHOLD                           *
+000630*----------------------------------------------------------------*
+000640 01  EDIT-LIMITS-AREA.
+000650     03  LIM-MAIN-BANK-PCT          PIC 9(003)V9(003)
+000660                                    VALUE 070.000.
+000670 01  WORK-AREA.
+000680     03  W-SHARE-TOTAL              PIC S9(004)V9(003) COMP-3.
+000690     03  W-READ-COUNT               PIC 9(007) COMP-3
+000700                                    VALUE ZERO.
+000710     03  W-CONCEN-COUNT             PIC 9(007) COMP-3
+000720                                    VALUE ZERO.
+000730 01  HDR-LINE-1                     PIC X(132) VALUE
+000740     "D091TRY BANK CONCENTRATION REPORT".
+000750 01  DTL-LINE.
+000760     03  FILLER                     PIC X(01) VALUE SPACE.
+000770     03  DTL-CODE                   PIC X(09).
+000780     03  FILLER                     PIC X(02) VALUE SPACE.
+000790     03  DTL-MAIN-PCT               PIC ZZ9.999.
+000800     03  FILLER                     PIC X(02) VALUE SPACE.
+000810     03  DTL-TOTAL-PCT              PIC ZZ9.999.
+000820     03  FILLER                     PIC X(02) VALUE SPACE.
+000830     03  DTL-FLAG                   PIC X(030).
+000840 01  SUM-LINE.
+000850     03  FILLER                     PIC X(01) VALUE SPACE.
+000860     03  FILLER                     PIC X(020)
+000870                                    VALUE "RECORDS READ    : ".
+000880     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+000890 01  CON-SUM-LINE.
+000900     03  FILLER                     PIC X(01) VALUE SPACE.
+000910     03  FILLER                     PIC X(020)
+000920                                    VALUE "CONCENTRATED    : ".
+000930     03  SUM-CONCEN-COUNT           PIC ZZZ,ZZ9.
+000940 PROCEDURE                            DIVISION.
+000950     PERFORM  1000-INITIALIZE.
+000960     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+000970     PERFORM  3000-TERMINATE.
+000980     STOP RUN.
+000990******************************************************************
+001000*    1000-INITIALIZE                                   <1.0>    *
+001010******************************************************************
+001020 1000-INITIALIZE                      SECTION.
+001030 1000-START.
+001040     OPEN  INPUT  D091-EXTRACT-FILE.
+001050     OPEN  OUTPUT D091-BANK-REPORT-FILE.
+001060     WRITE D091-BANK-REPORT-LINE      FROM HDR-LINE-1.
+001070     PERFORM  8000-READ-EXTRACT.
+001080 1000-EXIT.
+001090     EXIT.
+001100******************************************************************
+001110*    2000-MAIN-PROCESS                                 <2.0>    *
+001120******************************************************************
+001130 2000-MAIN-PROCESS                    SECTION.
+001140 2000-START.
+001150     ADD  1  TO  W-READ-COUNT.
+001160     COMPUTE  W-SHARE-TOTAL =
+001162          Ｄ０９１−取引銀行シェア１
+001164        + Ｄ０９１−取引銀行シェア２
+001166        + Ｄ０９１−取引銀行シェア３
+001168        + Ｄ０９１−取引銀行シェア４
+001170        + Ｄ０９１−取引銀行シェア５
+001172        + Ｄ０９１−その他銀行シェア.
+001180     MOVE  SPACE                      TO  DTL-LINE.
+001190     MOVE  Ｄ０９１−取引先コード     TO  DTL-CODE.
+001200     MOVE  Ｄ０９１−取引銀行シェア１
+001202                                      TO  DTL-MAIN-PCT.
+001210     MOVE  W-SHARE-TOTAL              TO  DTL-TOTAL-PCT.
+001220     IF  Ｄ０９１−取引銀行シェア１
+001222           >  LIM-MAIN-BANK-PCT
+001230        ADD  1                        TO  W-CONCEN-COUNT
+001240        MOVE  "*** SINGLE-BANK CONCENTRATION"
+001250                                      TO  DTL-FLAG
+001260     ELSE
+001270        MOVE  SPACE                   TO  DTL-FLAG
+001280     END-IF.
+001290     WRITE D091-BANK-REPORT-LINE      FROM DTL-LINE.
+001300     PERFORM  8000-READ-EXTRACT.
+001310 2000-EXIT.
+001320     EXIT.
+001330******************************************************************
+001340*    3000-TERMINATE                                    <3.0>    *
+001350******************************************************************
+001360 3000-TERMINATE                       SECTION.
+001370 3000-START.
+001380     WRITE  D091-BANK-REPORT-LINE     FROM SPACE.
+001390     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+001400     WRITE  D091-BANK-REPORT-LINE     FROM SUM-LINE.
+001410     MOVE   W-CONCEN-COUNT            TO   SUM-CONCEN-COUNT.
+001420     WRITE  D091-BANK-REPORT-LINE     FROM CON-SUM-LINE.
+001430     CLOSE  D091-EXTRACT-FILE.
+001440     CLOSE  D091-BANK-REPORT-FILE.
+001450 3000-EXIT.
+001460     EXIT.
+001470******************************************************************
+001480*    8000-READ-EXTRACT                                  <8.0>   *
+001490******************************************************************
+001500 8000-READ-EXTRACT                    SECTION.
+001510 8000-START.
+001520     READ  D091-EXTRACT-FILE
+001530        AT END
+001540           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001550     END-READ.
+001560 8000-EXIT.
+001570     EXIT.
