@@ -0,0 +1,181 @@
+000010******************************************************************
+000020*        <ALMMIX01>                                               *
+000030*      1. PROGRAM NAME   : FIXED/FLOATING RATE MIX ALERT          *
+000040*      2. PROGRAM ID     : ALMMIX01                               *
+000050*      3. OVERVIEW       : SCANS ALM_DEPMST FIXFLT/COLRAT AND     *
+000060*                          FLAGS DRIFT FROM THE TARGET BOOK MIX   *
+000070*                                                                 *
+000080*      4. AUTHOR         : ALM SYSTEMS TEAM                       *
+000090*      5. DATE WRITTEN   : 2026.08.09                             *
+000100*                                                                 *
+000110*    MODIFICATION HISTORY                                        *
+000120*    DATE       INIT  DESCRIPTION                                 *
+000130*    2026.08.09 ALM   INITIAL VERSION                             *
+000140******************************************************************
+000150 IDENTIFICATION                       DIVISION.
+000160 PROGRAM-ID.                          ALMMIX01.
+000170 AUTHOR.                              ALM SYSTEMS TEAM.
+000180 DATE-WRITTEN.                        2026.08.09.
+000190 ENVIRONMENT                          DIVISION.
+000200 INPUT-OUTPUT                         SECTION.
+000210 FILE-CONTROL.
+000220     SELECT  ALM-DEPOSIT-FILE         ASSIGN TO ALMDEP
+000230     FILE STATUS IS  ALM-DEP-STATUS
+000240     ORGANIZATION IS SEQUENTIAL.
+000250*
+000260     SELECT  MIX-REPORT-FILE          ASSIGN TO ALMMIXR
+000270     FILE STATUS IS  MIX-RPT-STATUS
+000280     ORGANIZATION IS LINE SEQUENTIAL.
+000290 DATA                                 DIVISION.
+000300 FILE                                 SECTION.
+000310 FD  ALM-DEPOSIT-FILE
+000320     LABEL RECORD IS STANDARD
+000330     BLOCK CONTAINS 0 RECORDS.
+000340 01  ALM-DEPOSIT-RECORD.
+000350     03  ALM_DEPMST-CTLNUM          PIC X(006).
+000360     03  ALM_DEPMST-CLTNAM          PIC X(040).
+000370     03  ALM_DEPMST-BALCAP          PIC S9(013) COMP-3.
+000380     03  ALM_DEPMST-COLAMT          PIC S9(013) COMP-3.
+000390     03  ALM_DEPMST-ISUDAY          PIC X(008).
+000400     03  ALM_DEPMST-DUEDAY          PIC X(008).
+000410     03  ALM_DEPMST-UPDCYC          PIC X(002).
+000420     03  ALM_DEPMST-AVEBAL          PIC S9(013) COMP-3.
+000430     03  ALM_DEPMST-COLRAT          PIC S9(002)V9(5) COMP-3.
+000440     03  ALM_DEPMST-CHARGE          PIC S9(002)V9(5) COMP-3.
+000450     03  ALM_DEPMST-REFNUM          PIC X(020).
+000460     03  ALM_DEPMST-FIXFLT          PIC X(001).
+000470         88  FIXFLT-FIXED                   VALUE "F".
+000480         88  FIXFLT-FLOATING                VALUE "V".
+000490     03  ALM_DEPMST-TRMTYP          PIC X(001).
+000500 FD  MIX-REPORT-FILE
+000510     LABEL RECORD IS STANDARD.
+000520 01  MIX-REPORT-LINE                PIC X(132).
+000530 WORKING-STORAGE                      SECTION.
+000540 01  STATUS-AREA.
+000550     03  ALM-DEP-STATUS             PIC X(02).
+000560     03  MIX-RPT-STATUS             PIC X(02).
+000570 01  SWITCH-AREA.
+000580     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000590         88  END-OF-FILE                    VALUE "Y".
+000600*----------------------------------------------------------------*
+000610*    TARGET BOOK MIX - SET BY ALM COMMITTEE                      *
+000620*----------------------------------------------------------------*
+000630 01  TARGET-MIX-AREA.
+000640     03  TGT-FIXED-PCT              PIC 9(03)V99 VALUE 60.00.
+000650     03  TGT-FLOAT-PCT              PIC 9(03)V99 VALUE 40.00.
+000660     03  TGT-TOLERANCE-PCT          PIC 9(03)V99 VALUE 05.00.
+000670 01  WORK-AREA.
+000680     03  W-FIXED-TOTAL              PIC S9(013)V99 COMP-3
+000690                                    VALUE ZERO.
+000700     03  W-FLOAT-TOTAL              PIC S9(013)V99 COMP-3
+000710                                    VALUE ZERO.
+000720     03  W-GRAND-TOTAL              PIC S9(013)V99 COMP-3
+000730                                    VALUE ZERO.
+000740     03  W-FIXED-PCT                PIC 9(03)V99.
+000750     03  W-FLOAT-PCT                PIC 9(03)V99.
+000760     03  W-FIXED-VARIANCE           PIC S9(03)V99.
+000770     03  W-FLOAT-VARIANCE           PIC S9(03)V99.
+000780 01  HDR-LINE-1                     PIC X(132) VALUE
+000790     "ALM FIXED/FLOATING RATE MIX DRIFT ALERT REPORT".
+000800 01  DTL-LINE.
+000810     03  FILLER                     PIC X(01) VALUE SPACE.
+000820     03  DTL-LABEL                  PIC X(024).
+000830     03  DTL-AMOUNT                 PIC -,---,---,---,---.99.
+000840     03  FILLER                     PIC X(02) VALUE SPACE.
+000850     03  DTL-PCT                    PIC ZZ9.99.
+000860     03  FILLER                     PIC X(01) VALUE "%".
+000870 01  ALERT-LINE.
+000880     03  FILLER                     PIC X(01) VALUE SPACE.
+000890     03  ALERT-TEXT                 PIC X(100).
+000900 PROCEDURE                            DIVISION.
+000910     PERFORM  1000-INITIALIZE.
+000920     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+000930     PERFORM  3000-TERMINATE.
+000940     STOP RUN.
+000950******************************************************************
+000960*    1000-INITIALIZE                                   <1.0>    *
+000970******************************************************************
+000980 1000-INITIALIZE                      SECTION.
+000990 1000-START.
+001000     OPEN  INPUT  ALM-DEPOSIT-FILE.
+001010     OPEN  OUTPUT MIX-REPORT-FILE.
+001020     WRITE MIX-REPORT-LINE            FROM HDR-LINE-1.
+001030     PERFORM  8000-READ-DEPOSIT.
+001040 1000-EXIT.
+001050     EXIT.
+001060******************************************************************
+001070*    2000-MAIN-PROCESS                                 <2.0>    *
+001080******************************************************************
+001090 2000-MAIN-PROCESS                    SECTION.
+001100 2000-START.
+001110     EVALUATE  TRUE
+001120        WHEN  FIXFLT-FIXED
+001130           ADD  ALM_DEPMST-BALCAP  TO  W-FIXED-TOTAL
+001140        WHEN  FIXFLT-FLOATING
+001150           ADD  ALM_DEPMST-BALCAP  TO  W-FLOAT-TOTAL
+001160        WHEN  OTHER
+001170           ADD  ALM_DEPMST-BALCAP  TO  W-FLOAT-TOTAL
+001180     END-EVALUATE.
+001190     PERFORM  8000-READ-DEPOSIT.
+001200 2000-EXIT.
+001210     EXIT.
+001220******************************************************************
+001230*    3000-TERMINATE                                    <3.0>    *
+001240******************************************************************
+001250 3000-TERMINATE                       SECTION.
+001260 3000-START.
+001270     COMPUTE  W-GRAND-TOTAL = W-FIXED-TOTAL + W-FLOAT-TOTAL.
+001280     IF  W-GRAND-TOTAL  =  ZERO
+001290        MOVE  ZERO                    TO  W-FIXED-PCT
+001300                                          W-FLOAT-PCT
+001310     ELSE
+001320        COMPUTE  W-FIXED-PCT  ROUNDED =
+001330               (W-FIXED-TOTAL / W-GRAND-TOTAL) * 100
+001340        COMPUTE  W-FLOAT-PCT  ROUNDED =
+001350               (W-FLOAT-TOTAL / W-GRAND-TOTAL) * 100
+001360     END-IF.
+001370*
+001380     MOVE  SPACE                      TO  DTL-LINE.
+001390     MOVE  "FIXED RATE BALANCE"       TO  DTL-LABEL.
+001400     MOVE  W-FIXED-TOTAL              TO  DTL-AMOUNT.
+001410     MOVE  W-FIXED-PCT                TO  DTL-PCT.
+001420     WRITE MIX-REPORT-LINE            FROM DTL-LINE.
+001430*
+001440     MOVE  SPACE                      TO  DTL-LINE.
+001450     MOVE  "FLOATING RATE BALANCE"    TO  DTL-LABEL.
+001460     MOVE  W-FLOAT-TOTAL              TO  DTL-AMOUNT.
+001470     MOVE  W-FLOAT-PCT                TO  DTL-PCT.
+001480     WRITE MIX-REPORT-LINE            FROM DTL-LINE.
+001490*
+001500     COMPUTE  W-FIXED-VARIANCE = W-FIXED-PCT - TGT-FIXED-PCT.
+001510     COMPUTE  W-FLOAT-VARIANCE = W-FLOAT-PCT - TGT-FLOAT-PCT.
+001512     IF  W-FIXED-VARIANCE  <  ZERO
+001514        COMPUTE  W-FIXED-VARIANCE = ZERO - W-FIXED-VARIANCE
+001516     END-IF.
+001520     IF  W-FIXED-VARIANCE  >  TGT-TOLERANCE-PCT
+001530        MOVE  SPACE                   TO  ALERT-LINE
+001540        MOVE  "*** ALERT: FIXED/FLOATING MIX HAS DRIFTED"
+001550                                      TO  ALERT-TEXT
+001560        WRITE MIX-REPORT-LINE         FROM ALERT-LINE
+001570     ELSE
+001580        MOVE  SPACE                   TO  ALERT-LINE
+001590        MOVE  "BOOK MIX IS WITHIN TARGET TOLERANCE"
+001600                                      TO  ALERT-TEXT
+001610        WRITE MIX-REPORT-LINE         FROM ALERT-LINE
+001620     END-IF.
+001630*
+001640     CLOSE  ALM-DEPOSIT-FILE.
+001650     CLOSE  MIX-REPORT-FILE.
+001660 3000-EXIT.
+001670     EXIT.
+001680******************************************************************
+001690*    8000-READ-DEPOSIT                                  <8.0>    *
+001700******************************************************************
+001710 8000-READ-DEPOSIT                    SECTION.
+001720 8000-START.
+001730     READ  ALM-DEPOSIT-FILE
+001740        AT END
+001750           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001760     END-READ.
+001770 8000-EXIT.
+001780     EXIT.
