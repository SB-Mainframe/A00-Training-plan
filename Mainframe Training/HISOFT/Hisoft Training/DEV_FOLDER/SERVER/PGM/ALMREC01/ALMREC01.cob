@@ -0,0 +1,162 @@
+000010******************************************************************
+000020*        <ALMREC01>                                               *
+000030*      1. PROGRAM NAME   : ALM DEPOSIT BALANCE RECON REPORT       *
+000040*      2. PROGRAM ID     : ALMREC01                               *
+000050*      3. OVERVIEW       : RECOMPUTES AN AVERAGE BALANCE FROM     *
+000060*                          COLAMT/BALCAP AND CONTROL-BREAKS IT    *
+000070*                          AGAINST THE STORED ALM_DEPMST-AVEBAL   *
+000080*                                                                 *
+000090*      4. AUTHOR         : ALM SYSTEMS TEAM                       *
+000100*      5. DATE WRITTEN   : 2026.08.09                             *
+000110*                                                                 *
+000120*    MODIFICATION HISTORY                                        *
+000130*    DATE       INIT  DESCRIPTION                                 *
+000140*    2026.08.09 ALM   INITIAL VERSION                             *
+000150******************************************************************
+000160 IDENTIFICATION                       DIVISION.
+000170 PROGRAM-ID.                          ALMREC01.
+000180 AUTHOR.                              ALM SYSTEMS TEAM.
+000190 DATE-WRITTEN.                        2026.08.09.
+000200 ENVIRONMENT                          DIVISION.
+000210 INPUT-OUTPUT                         SECTION.
+000220 FILE-CONTROL.
+000230     SELECT  ALM-DEPOSIT-FILE         ASSIGN TO ALMDEP
+000240     FILE STATUS IS  ALM-DEP-STATUS
+000250     ORGANIZATION IS SEQUENTIAL.
+000260*
+000270     SELECT  RECON-REPORT-FILE        ASSIGN TO ALMRECR
+000280     FILE STATUS IS  RECON-RPT-STATUS
+000290     ORGANIZATION IS LINE SEQUENTIAL.
+000300 DATA                                 DIVISION.
+000310 FILE                                 SECTION.
+000320 FD  ALM-DEPOSIT-FILE
+000330     LABEL RECORD IS STANDARD
+000340     BLOCK CONTAINS 0 RECORDS.
+000350 01  ALM-DEPOSIT-RECORD.
+000360     03  ALM_DEPMST-CTLNUM          PIC X(006).
+000370     03  ALM_DEPMST-CLTNAM          PIC X(040).
+000380     03  ALM_DEPMST-BALCAP          PIC S9(013) COMP-3.
+000390     03  ALM_DEPMST-COLAMT          PIC S9(013) COMP-3.
+000400     03  ALM_DEPMST-ISUDAY          PIC X(008).
+000410     03  ALM_DEPMST-DUEDAY          PIC X(008).
+000420     03  ALM_DEPMST-UPDCYC          PIC X(002).
+000430     03  ALM_DEPMST-AVEBAL          PIC S9(013) COMP-3.
+000440     03  ALM_DEPMST-COLRAT          PIC S9(002)V9(5) COMP-3.
+000450     03  ALM_DEPMST-CHARGE          PIC S9(002)V9(5) COMP-3.
+000460     03  ALM_DEPMST-REFNUM          PIC X(020).
+000470     03  ALM_DEPMST-FIXFLT          PIC X(001).
+000480     03  ALM_DEPMST-TRMTYP          PIC X(001).
+000490 FD  RECON-REPORT-FILE
+000500     LABEL RECORD IS STANDARD.
+000510 01  RECON-REPORT-LINE              PIC X(132).
+000520 WORKING-STORAGE                      SECTION.
+000530 01  STATUS-AREA.
+000540     03  ALM-DEP-STATUS             PIC X(02).
+000550     03  RECON-RPT-STATUS           PIC X(02).
+000560 01  SWITCH-AREA.
+000570     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000580         88  END-OF-FILE                    VALUE "Y".
+000590*----------------------------------------------------------------*
+000600*    TOLERANCE FOR A CONTROL BREAK - TIES OUT WITHIN 1 UNIT      *
+000610*----------------------------------------------------------------*
+000620 01  TOLERANCE-AREA.
+000630     03  TOL-VARIANCE               PIC S9(013) COMP-3
+000640                                    VALUE +1.
+000650 01  WORK-AREA.
+000660     03  W-RECOMPUTED-AVG           PIC S9(013) COMP-3.
+000670     03  W-VARIANCE                 PIC S9(013) COMP-3.
+000680     03  W-BREAK-COUNT              PIC 9(007) COMP-3
+000690                                    VALUE ZERO.
+000700     03  W-READ-COUNT               PIC 9(007) COMP-3
+000710                                    VALUE ZERO.
+000720 01  HDR-LINE-1                     PIC X(132) VALUE
+000730     "ALM DEPOSIT AVEBAL RECONCILIATION CONTROL BREAKS".
+000740 01  HDR-LINE-2                     PIC X(132) VALUE
+000750     "CONTROL STORED-AVEBAL   RECOMPUTED    VARIANCE".
+000760 01  DTL-LINE.
+000770     03  FILLER                     PIC X(01) VALUE SPACE.
+000780     03  DTL-CTLNUM                 PIC X(06).
+000790     03  FILLER                     PIC X(02) VALUE SPACE.
+000800     03  DTL-STORED                 PIC -,---,---,---,--9.
+000810     03  FILLER                     PIC X(02) VALUE SPACE.
+000820     03  DTL-RECOMP                 PIC -,---,---,---,--9.
+000830     03  FILLER                     PIC X(02) VALUE SPACE.
+000840     03  DTL-VARIANCE               PIC -,---,---,---,--9.
+000850 01  SUM-LINE.
+000860     03  FILLER                     PIC X(01) VALUE SPACE.
+000870     03  FILLER                     PIC X(020)
+000880                                    VALUE "RECORDS READ    : ".
+000890     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+000900 01  BRK-LINE.
+000910     03  FILLER                     PIC X(01) VALUE SPACE.
+000920     03  FILLER                     PIC X(020)
+000930                                    VALUE "CONTROL BREAKS  : ".
+000940     03  SUM-BREAK-COUNT            PIC ZZZ,ZZ9.
+000950 PROCEDURE                            DIVISION.
+000960     PERFORM  1000-INITIALIZE.
+000970     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+000980     PERFORM  3000-TERMINATE.
+000990     STOP RUN.
+001000******************************************************************
+001010*    1000-INITIALIZE                                   <1.0>    *
+001020******************************************************************
+001030 1000-INITIALIZE                      SECTION.
+001040 1000-START.
+001050     OPEN  INPUT  ALM-DEPOSIT-FILE.
+001060     OPEN  OUTPUT RECON-REPORT-FILE.
+001070     WRITE RECON-REPORT-LINE          FROM HDR-LINE-1.
+001080     WRITE RECON-REPORT-LINE          FROM HDR-LINE-2.
+001090     PERFORM  8000-READ-DEPOSIT.
+001100 1000-EXIT.
+001110     EXIT.
+001120******************************************************************
+001130*    2000-MAIN-PROCESS                                 <2.0>    *
+001140******************************************************************
+001150 2000-MAIN-PROCESS                    SECTION.
+001160 2000-START.
+001170     ADD  1  TO  W-READ-COUNT.
+001180     COMPUTE  W-RECOMPUTED-AVG ROUNDED =
+001190          (ALM_DEPMST-COLAMT + ALM_DEPMST-BALCAP) / 2.
+001200     COMPUTE  W-VARIANCE =
+001210          ALM_DEPMST-AVEBAL - W-RECOMPUTED-AVG.
+001220     IF  W-VARIANCE  <  ZERO
+001230        COMPUTE  W-VARIANCE = ZERO - W-VARIANCE
+001240     END-IF.
+001250     IF  W-VARIANCE  >  TOL-VARIANCE
+001260        ADD  1                       TO  W-BREAK-COUNT
+001270        MOVE  SPACE                  TO  DTL-LINE
+001280        MOVE  ALM_DEPMST-CTLNUM      TO  DTL-CTLNUM
+001290        MOVE  ALM_DEPMST-AVEBAL      TO  DTL-STORED
+001300        MOVE  W-RECOMPUTED-AVG       TO  DTL-RECOMP
+001310        COMPUTE  DTL-VARIANCE =
+001320             ALM_DEPMST-AVEBAL - W-RECOMPUTED-AVG
+001330        WRITE  RECON-REPORT-LINE     FROM DTL-LINE
+001340     END-IF.
+001350     PERFORM  8000-READ-DEPOSIT.
+001360 2000-EXIT.
+001370     EXIT.
+001380******************************************************************
+001390*    3000-TERMINATE                                    <3.0>    *
+001400******************************************************************
+001410 3000-TERMINATE                       SECTION.
+001420 3000-START.
+001430     WRITE  RECON-REPORT-LINE         FROM SPACE.
+001440     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+001450     WRITE  RECON-REPORT-LINE         FROM SUM-LINE.
+001460     MOVE   W-BREAK-COUNT             TO   SUM-BREAK-COUNT.
+001470     WRITE  RECON-REPORT-LINE         FROM BRK-LINE.
+001480     CLOSE  ALM-DEPOSIT-FILE.
+001490     CLOSE  RECON-REPORT-FILE.
+001500 3000-EXIT.
+001510     EXIT.
+001520******************************************************************
+001530*    8000-READ-DEPOSIT                                  <8.0>    *
+001540******************************************************************
+001550 8000-READ-DEPOSIT                    SECTION.
+001560 8000-START.
+001570     READ  ALM-DEPOSIT-FILE
+001580        AT END
+001590           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001600     END-READ.
+001610 8000-EXIT.
+001620     EXIT.
