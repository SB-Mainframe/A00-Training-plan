@@ -0,0 +1,246 @@
+000010******************************************************************
+000020*        <ALMXRF01>                                               *
+000030*      1. PROGRAM NAME   : ALM DEPOSIT REFNUM CROSS-REFERENCE     *
+000040*      2. PROGRAM ID     : ALMXRF01                               *
+000050*      3. OVERVIEW       : MATCHES ALM_DEPMST-REFNUM AGAINST A    *
+000060*                          CROSS-REFERENCE EXTRACT AND REPORTS    *
+000070*                          THE RELATED PRODUCT/CONTRACT FOR EACH  *
+000080*                          DEPOSIT, FLAGGING ANY UNMATCHED REFNUM *
+000090*                                                                 *
+000100*      4. AUTHOR         : ALM SYSTEMS TEAM                       *
+000110*      5. DATE WRITTEN   : 2026.08.09                             *
+000120*                                                                 *
+000130*    MODIFICATION HISTORY                                        *
+000140*    DATE       INIT  DESCRIPTION                                 *
+000150*    2026.08.09 ALM   INITIAL VERSION                             *
+000160******************************************************************
+000170 IDENTIFICATION                       DIVISION.
+000180 PROGRAM-ID.                          ALMXRF01.
+000190 AUTHOR.                              ALM SYSTEMS TEAM.
+000200 DATE-WRITTEN.                        2026.08.09.
+000210 ENVIRONMENT                          DIVISION.
+000220 INPUT-OUTPUT                         SECTION.
+000230 FILE-CONTROL.
+000240     SELECT  ALM-DEPOSIT-FILE         ASSIGN TO ALMDEP
+000250     FILE STATUS IS  ALM-DEP-STATUS
+000260     ORGANIZATION IS SEQUENTIAL.
+000270*
+000280     SELECT  ALM-XREF-FILE            ASSIGN TO ALMXREF
+000290     FILE STATUS IS  ALM-XREF-STATUS
+000300     ORGANIZATION IS SEQUENTIAL.
+000310*
+000320     SELECT  XREF-REPORT-FILE         ASSIGN TO ALMXRFR
+000330     FILE STATUS IS  XREF-RPT-STATUS
+000340     ORGANIZATION IS LINE SEQUENTIAL.
+000350 DATA                                 DIVISION.
+000360 FILE                                 SECTION.
+000370 FD  ALM-DEPOSIT-FILE
+000380     LABEL RECORD IS STANDARD
+000390     BLOCK CONTAINS 0 RECORDS.
+000400 01  ALM-DEPOSIT-RECORD.
+000410     03  ALM_DEPMST-CTLNUM          PIC X(006).
+000420     03  ALM_DEPMST-CLTNAM          PIC X(040).
+000430     03  ALM_DEPMST-BALCAP          PIC S9(013) COMP-3.
+000440     03  ALM_DEPMST-COLAMT          PIC S9(013) COMP-3.
+000450     03  ALM_DEPMST-ISUDAY          PIC X(008).
+000460     03  ALM_DEPMST-DUEDAY          PIC X(008).
+000470     03  ALM_DEPMST-UPDCYC          PIC X(002).
+000480     03  ALM_DEPMST-AVEBAL          PIC S9(013) COMP-3.
+000490     03  ALM_DEPMST-COLRAT          PIC S9(002)V9(5) COMP-3.
+000500     03  ALM_DEPMST-CHARGE          PIC S9(002)V9(5) COMP-3.
+000510     03  ALM_DEPMST-REFNUM          PIC X(020).
+000520     03  ALM_DEPMST-FIXFLT          PIC X(001).
+000530     03  ALM_DEPMST-TRMTYP          PIC X(001).
+000540 FD  ALM-XREF-FILE
+000550     LABEL RECORD IS STANDARD
+000560     BLOCK CONTAINS 0 RECORDS.
+000570 01  ALM-XREF-RECORD.
+000580     03  XREF-REFNUM                PIC X(020).
+000590     03  XREF-PRODUCT-NAME          PIC X(030).
+000600     03  XREF-CONTRACT-NUM         PIC X(012).
+000610 FD  XREF-REPORT-FILE
+000620     LABEL RECORD IS STANDARD.
+000630 01  XREF-REPORT-LINE               PIC X(132).
+000640 WORKING-STORAGE                      SECTION.
+000650 01  STATUS-AREA.
+000660     03  ALM-DEP-STATUS             PIC X(02).
+000670     03  ALM-XREF-STATUS            PIC X(02).
+000680     03  XREF-RPT-STATUS            PIC X(02).
+000690 01  SWITCH-AREA.
+000700     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000710         88  END-OF-FILE                    VALUE "Y".
+000720     03  W-XREF-TABLE-LOADED-SW     PIC X(01) VALUE "N".
+000730         88  XREF-TABLE-LOADED              VALUE "Y".
+000740     03  W-MATCH-FOUND-SW           PIC X(01) VALUE "N".
+000750         88  MATCH-FOUND                    VALUE "Y".
+000760 01  WORK-AREA.
+000770     03  W-READ-COUNT               PIC 9(007) COMP-3
+000780                                    VALUE ZERO.
+000790     03  W-MATCH-COUNT              PIC 9(007) COMP-3
+000800                                    VALUE ZERO.
+000810     03  W-NOMATCH-COUNT            PIC 9(007) COMP-3
+000820                                    VALUE ZERO.
+000830     03  W-XREF-IDX                 PIC 9(005) COMP.
+000840     03  W-MATCH-IDX                PIC 9(005) COMP.
+000850*----------------------------------------------------------------*
+000860*    CROSS-REFERENCE TABLE - LOADED ONCE FROM THE XREF EXTRACT   *
+000870*----------------------------------------------------------------*
+000880 01  XREF-TABLE-AREA.
+000890     03  XREF-TABLE-ENTRY           OCCURS 2000 TIMES
+000900                                    INDEXED BY XREF-TBL-IDX.
+000910         05  XT-REFNUM              PIC X(020).
+000920         05  XT-PRODUCT-NAME        PIC X(030).
+000930         05  XT-CONTRACT-NUM        PIC X(012).
+000940 01  HDR-LINE-1                     PIC X(132) VALUE
+000950     "ALM DEPOSIT REFNUM CROSS-REFERENCE REPORT".
+000960 01  DTL-LINE.
+000970     03  FILLER                     PIC X(01) VALUE SPACE.
+000980     03  DTL-CTLNUM                 PIC X(06).
+000990     03  FILLER                     PIC X(02) VALUE SPACE.
+001000     03  DTL-REFNUM                 PIC X(20).
+001010     03  FILLER                     PIC X(02) VALUE SPACE.
+001020     03  DTL-PRODUCT                PIC X(30).
+001030     03  FILLER                     PIC X(02) VALUE SPACE.
+001040     03  DTL-CONTRACT               PIC X(12).
+001050 01  NOMATCH-LINE.
+001060     03  FILLER                     PIC X(01) VALUE SPACE.
+001070     03  NOM-CTLNUM                 PIC X(06).
+001080     03  FILLER                     PIC X(02) VALUE SPACE.
+001090     03  NOM-REFNUM                 PIC X(20).
+001100     03  FILLER                     PIC X(02) VALUE SPACE.
+001110     03  FILLER                     PIC X(30) VALUE
+001120                                    "*** NO CROSS-REFERENCE MATCH".
+001130 01  SUM-LINE.
+001140     03  FILLER                     PIC X(01) VALUE SPACE.
+001150     03  FILLER                     PIC X(020)
+001160                                    VALUE "RECORDS READ    : ".
+001170     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+001180 01  MAT-LINE.
+001190     03  FILLER                     PIC X(01) VALUE SPACE.
+001200     03  FILLER                     PIC X(020)
+001210                                    VALUE "MATCHED         : ".
+001220     03  SUM-MATCH-COUNT            PIC ZZZ,ZZ9.
+001230 01  NOM-SUM-LINE.
+001240     03  FILLER                     PIC X(01) VALUE SPACE.
+001250     03  FILLER                     PIC X(020)
+001260                                    VALUE "NOT MATCHED     : ".
+001270     03  SUM-NOMATCH-COUNT          PIC ZZZ,ZZ9.
+001280 PROCEDURE                            DIVISION.
+001290     PERFORM  1000-INITIALIZE.
+001300     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+001310     PERFORM  3000-TERMINATE.
+001320     STOP RUN.
+001330******************************************************************
+001340*    1000-INITIALIZE                                   <1.0>    *
+001350******************************************************************
+001360 1000-INITIALIZE                      SECTION.
+001370 1000-START.
+001380     OPEN  INPUT  ALM-DEPOSIT-FILE.
+001390     OPEN  OUTPUT XREF-REPORT-FILE.
+001400     WRITE XREF-REPORT-LINE           FROM HDR-LINE-1.
+001410     PERFORM  1100-LOAD-XREF-TABLE.
+001420     PERFORM  8000-READ-DEPOSIT.
+001430 1000-EXIT.
+001440     EXIT.
+001450******************************************************************
+001460*    1100-LOAD-XREF-TABLE                               <1.1>    *
+001470******************************************************************
+001480 1100-LOAD-XREF-TABLE                 SECTION.
+001490 1100-START.
+001500     MOVE  1                          TO  W-XREF-IDX.
+001510     OPEN  INPUT  ALM-XREF-FILE.
+001520     PERFORM  8100-READ-XREF.
+001530     PERFORM  UNTIL XREF-TABLE-LOADED
+001540        SET   XREF-TBL-IDX  TO  W-XREF-IDX
+001545        MOVE  XREF-REFNUM     TO  XT-REFNUM (XREF-TBL-IDX)
+001550        MOVE  XREF-PRODUCT-NAME TO
+001555              XT-PRODUCT-NAME (XREF-TBL-IDX)
+001560        MOVE  XREF-CONTRACT-NUM TO
+001565              XT-CONTRACT-NUM (XREF-TBL-IDX)
+001600        ADD   1                       TO  W-XREF-IDX
+001610        PERFORM  8100-READ-XREF
+001620     END-PERFORM.
+001630     SUBTRACT  1  FROM  W-XREF-IDX  GIVING  W-MATCH-IDX.
+001640     CLOSE  ALM-XREF-FILE.
+001650 1100-EXIT.
+001660     EXIT.
+001670******************************************************************
+001680*    2000-MAIN-PROCESS                                 <2.0>    *
+001690******************************************************************
+001700 2000-MAIN-PROCESS                    SECTION.
+001710 2000-START.
+001720     ADD  1  TO  W-READ-COUNT.
+001730     PERFORM  2100-SEARCH-XREF-TABLE.
+001740     IF  MATCH-FOUND
+001750        ADD  1                        TO  W-MATCH-COUNT
+001760        MOVE  SPACE                   TO  DTL-LINE
+001770        MOVE  ALM_DEPMST-CTLNUM       TO  DTL-CTLNUM
+001780        MOVE  ALM_DEPMST-REFNUM       TO  DTL-REFNUM
+001790        MOVE  XT-PRODUCT-NAME (XREF-TBL-IDX)
+001800                                      TO  DTL-PRODUCT
+001810        MOVE  XT-CONTRACT-NUM (XREF-TBL-IDX)
+001820                                      TO  DTL-CONTRACT
+001830        WRITE XREF-REPORT-LINE        FROM DTL-LINE
+001840     ELSE
+001850        ADD  1                        TO  W-NOMATCH-COUNT
+001860        MOVE  SPACE                   TO  NOMATCH-LINE
+001870        MOVE  ALM_DEPMST-CTLNUM       TO  NOM-CTLNUM
+001880        MOVE  ALM_DEPMST-REFNUM       TO  NOM-REFNUM
+001890        WRITE XREF-REPORT-LINE        FROM NOMATCH-LINE
+001900     END-IF.
+001910     PERFORM  8000-READ-DEPOSIT.
+001920 2000-EXIT.
+001930     EXIT.
+001940******************************************************************
+001950*    2100-SEARCH-XREF-TABLE                              <2.1>   *
+001960******************************************************************
+001970 2100-SEARCH-XREF-TABLE               SECTION.
+001980 2100-START.
+001990     MOVE  "N"                        TO  W-MATCH-FOUND-SW.
+002000     SET   XREF-TBL-IDX               TO  1.
+002010     SEARCH  XREF-TABLE-ENTRY
+002020        AT END
+002030           MOVE  "N"                  TO  W-MATCH-FOUND-SW
+002040        WHEN  XT-REFNUM (XREF-TBL-IDX) = ALM_DEPMST-REFNUM
+002050           MOVE  "Y"                  TO  W-MATCH-FOUND-SW
+002060     END-SEARCH.
+002070 2100-EXIT.
+002080     EXIT.
+002090******************************************************************
+002100*    3000-TERMINATE                                    <3.0>    *
+002110******************************************************************
+002120 3000-TERMINATE                       SECTION.
+002130 3000-START.
+002140     WRITE  XREF-REPORT-LINE          FROM SPACE.
+002150     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+002160     WRITE  XREF-REPORT-LINE          FROM SUM-LINE.
+002170     MOVE   W-MATCH-COUNT             TO   SUM-MATCH-COUNT.
+002180     WRITE  XREF-REPORT-LINE          FROM MAT-LINE.
+002190     MOVE   W-NOMATCH-COUNT           TO   SUM-NOMATCH-COUNT.
+002200     WRITE  XREF-REPORT-LINE          FROM NOM-SUM-LINE.
+002210     CLOSE  ALM-DEPOSIT-FILE.
+002220     CLOSE  XREF-REPORT-FILE.
+002230 3000-EXIT.
+002240     EXIT.
+002250******************************************************************
+002260*    8000-READ-DEPOSIT                                  <8.0>    *
+002270******************************************************************
+002280 8000-READ-DEPOSIT                    SECTION.
+002290 8000-START.
+002300     READ  ALM-DEPOSIT-FILE
+002310        AT END
+002320           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+002330     END-READ.
+002340 8000-EXIT.
+002350     EXIT.
+002360******************************************************************
+002370*    8100-READ-XREF                                    <8.1>    *
+002380******************************************************************
+002390 8100-READ-XREF                       SECTION.
+002400 8100-START.
+002410     READ  ALM-XREF-FILE
+002420        AT END
+002430           MOVE  "Y"                  TO  W-XREF-TABLE-LOADED-SW
+002440     END-READ.
+002450 8100-EXIT.
+002460     EXIT.
