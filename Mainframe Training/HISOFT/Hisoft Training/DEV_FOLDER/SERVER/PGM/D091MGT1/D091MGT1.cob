@@ -0,0 +1,253 @@
+000010******************************************************************
+000020*        <D091MGT1>                                               *
+000030*      1. PROGRAM NAME   : MANAGEMENT-TEAM CHANGE DETECTION       *
+000040*      2. PROGRAM ID     : D091MGT1                               *
+000050*      3. OVERVIEW       : MATCHES THE CURRENT D091TRY_TBL        *
+000060*                          EXTRACT AGAINST THE PRIOR RUN'S        *
+000070*                          SNAPSHOT BY PARTNER CODE AND REPORTS   *
+000080*                          ANY CHANGE IN THE FIVE MANAGEMENT-TEAM *
+000090*                          NAME SLOTS - BOTH FILES MUST ALREADY   *
+000100*                          BE IN ASCENDING PARTNER-CODE SEQUENCE  *
+000110*                                                                 *
+000120*      4. AUTHOR         : CREDIT SYSTEMS TEAM                    *
+000130*      5. DATE WRITTEN   : 2026.08.09                             *
+000140*                                                                 *
+000150*    MODIFICATION HISTORY                                        *
+000160*    DATE       INIT  DESCRIPTION                                 *
+000170*    2026.08.09 CRD   INITIAL VERSION                             *
+000180******************************************************************
+000190 IDENTIFICATION                       DIVISION.
+000200 PROGRAM-ID.                          D091MGT1.
+000210 AUTHOR.                              CREDIT SYSTEMS TEAM.
+000220 DATE-WRITTEN.                        2026.08.09.
+000230 ENVIRONMENT                          DIVISION.
+000240 INPUT-OUTPUT                         SECTION.
+000250 FILE-CONTROL.
+000260     SELECT  D091-CURRENT-FILE        ASSIGN TO D091EXT
+000270     FILE STATUS IS  D091-CUR-STATUS
+000280     ORGANIZATION IS SEQUENTIAL.
+000290*
+000300     SELECT  D091-PRIOR-FILE          ASSIGN TO D091PRV
+000310     FILE STATUS IS  D091-PRV-STATUS
+000320     ORGANIZATION IS SEQUENTIAL.
+000330*
+000340     SELECT  D091-CHANGE-REPORT-FILE  ASSIGN TO D091M1R
+000350     FILE STATUS IS  D091-RPT-STATUS
+000360     ORGANIZATION IS LINE SEQUENTIAL.
+000370 DATA                                 DIVISION.
+000380 FILE                                 SECTION.
+000390 FD  D091-CURRENT-FILE
+000400     LABEL RECORD IS STANDARD
+000410     BLOCK CONTAINS 0 RECORDS.
+000420 01  D091-CURRENT-RECORD.
+000430     03  ＣＵＲ−取引先コード
+000440                                    PIC  X(009).
+000450     03  ＣＵＲ−経営陣氏名１
+000460                                    PIC  X(020).
+000470     03  ＣＵＲ−経営陣氏名２
+000480                                    PIC  X(020).
+000490     03  ＣＵＲ−経営陣氏名３
+000500                                    PIC  X(020).
+000510     03  ＣＵＲ−経営陣氏名４
+000520                                    PIC  X(020).
+000530     03  ＣＵＲ−経営陣氏名５
+000540                                    PIC  X(020).
+000550 FD  D091-PRIOR-FILE
+000560     LABEL RECORD IS STANDARD
+000570     BLOCK CONTAINS 0 RECORDS.
+000580 01  D091-PRIOR-RECORD.
+000590     03  ＰＲＶ−取引先コード
+000600                                    PIC  X(009).
+000610     03  ＰＲＶ−経営陣氏名１
+000620                                    PIC  X(020).
+000630     03  ＰＲＶ−経営陣氏名２
+000640                                    PIC  X(020).
+000650     03  ＰＲＶ−経営陣氏名３
+000660                                    PIC  X(020).
+000670     03  ＰＲＶ−経営陣氏名４
+000680                                    PIC  X(020).
+000690     03  ＰＲＶ−経営陣氏名５
+000700                                    PIC  X(020).
+000710 FD  D091-CHANGE-REPORT-FILE
+000720     LABEL RECORD IS STANDARD.
+000730 01  D091-CHANGE-REPORT-LINE        PIC X(132).
+000740 WORKING-STORAGE                      SECTION.
+000750 01  STATUS-AREA.
+000760     03  D091-CUR-STATUS            PIC X(02).
+000770     03  D091-PRV-STATUS            PIC X(02).
+000780     03  D091-RPT-STATUS            PIC X(02).
+000790 01  SWITCH-AREA.
+000800     03  W-CUR-EOF-SW               PIC X(01) VALUE "N".
+000810         88  CUR-EOF                        VALUE "Y".
+000820     03  W-PRV-EOF-SW               PIC X(01) VALUE "N".
+000830         88  PRV-EOF                        VALUE "Y".
+000840     03  W-BOTH-EOF-SW              PIC X(01) VALUE "N".
+000850         88  BOTH-EOF                       VALUE "Y".
+000860 01  WORK-AREA.
+000870     03  W-MATCH-COUNT              PIC 9(007) COMP-3
+000880                                    VALUE ZERO.
+000890     03  W-CHANGE-COUNT             PIC 9(007) COMP-3
+000900                                    VALUE ZERO.
+000910     03  W-NEW-COUNT                PIC 9(007) COMP-3
+000920                                    VALUE ZERO.
+000930 01  HDR-LINE-1                     PIC X(132) VALUE
+000940     "D091TRY MANAGEMENT-TEAM CHANGE DETECTION REPORT".
+000950 01  CHG-LINE.
+000960     03  FILLER                     PIC X(01) VALUE SPACE.
+000970     03  CHG-CODE                   PIC X(09).
+000980     03  FILLER                     PIC X(02) VALUE SPACE.
+000990     03  FILLER                     PIC X(040) VALUE
+001000                                    "*** MANAGEMENT TEAM CHANGED".
+001010 01  NEW-LINE-REC.
+001020     03  FILLER                     PIC X(01) VALUE SPACE.
+001030     03  NEW-CODE                   PIC X(09).
+001040     03  FILLER                     PIC X(02) VALUE SPACE.
+001050     03  FILLER                     PIC X(030) VALUE
+001060                                    "*** NEW PARTNER THIS RUN".
+001070 01  SUM-LINE.
+001080     03  FILLER                     PIC X(01) VALUE SPACE.
+001090     03  FILLER                     PIC X(020)
+001100                                    VALUE "MATCHED PARTNERS: ".
+001110     03  SUM-MATCH-COUNT            PIC ZZZ,ZZ9.
+001120 01  CHG-SUM-LINE.
+001130     03  FILLER                     PIC X(01) VALUE SPACE.
+001140     03  FILLER                     PIC X(020)
+001150                                    VALUE "TEAMS CHANGED   : ".
+001160     03  SUM-CHANGE-COUNT           PIC ZZZ,ZZ9.
+001170 01  NEW-SUM-LINE.
+001180     03  FILLER                     PIC X(01) VALUE SPACE.
+001190     03  FILLER                     PIC X(020)
+001200                                    VALUE "NEW PARTNERS    : ".
+001210     03  SUM-NEW-COUNT              PIC ZZZ,ZZ9.
+001220 PROCEDURE                            DIVISION.
+001230     PERFORM  1000-INITIALIZE.
+001240     PERFORM  2000-MAIN-PROCESS  UNTIL BOTH-EOF.
+001250     PERFORM  3000-TERMINATE.
+001260     STOP RUN.
+001270******************************************************************
+001280*    1000-INITIALIZE                                   <1.0>    *
+001290******************************************************************
+001300 1000-INITIALIZE                      SECTION.
+001310 1000-START.
+001320     OPEN  INPUT  D091-CURRENT-FILE.
+001330     OPEN  INPUT  D091-PRIOR-FILE.
+001340     OPEN  OUTPUT D091-CHANGE-REPORT-FILE.
+001350     WRITE D091-CHANGE-REPORT-LINE    FROM HDR-LINE-1.
+001360     PERFORM  8000-READ-CURRENT.
+001370     PERFORM  8100-READ-PRIOR.
+001380 1000-EXIT.
+001390     EXIT.
+001400******************************************************************
+001410*    2000-MAIN-PROCESS                                 <2.0>    *
+001420******************************************************************
+001430 2000-MAIN-PROCESS                    SECTION.
+001440 2000-START.
+001450     EVALUATE  TRUE
+001460        WHEN  CUR-EOF
+001470           PERFORM  2300-PRIOR-ONLY
+001480           PERFORM  8100-READ-PRIOR
+001490        WHEN  PRV-EOF
+001500           PERFORM  8000-READ-CURRENT
+001510        WHEN  ＣＵＲ−取引先コード
+001512                      <  ＰＲＶ−取引先コード
+001520           PERFORM  2200-CURRENT-ONLY
+001530           PERFORM  8000-READ-CURRENT
+001540        WHEN  ＣＵＲ−取引先コード
+001542                      >  ＰＲＶ−取引先コード
+001550           PERFORM  2300-PRIOR-ONLY
+001560           PERFORM  8100-READ-PRIOR
+001570        WHEN  OTHER
+001580           PERFORM  2100-COMPARE-MATCH
+001590           PERFORM  8000-READ-CURRENT
+001600           PERFORM  8100-READ-PRIOR
+001610     END-EVALUATE.
+001620     IF  CUR-EOF  AND  PRV-EOF
+001630        MOVE  "Y"                     TO  W-BOTH-EOF-SW
+001640     END-IF.
+001650 2000-EXIT.
+001660     EXIT.
+001670******************************************************************
+001680*    2100-COMPARE-MATCH                                 <2.1>   *
+001690******************************************************************
+001700 2100-COMPARE-MATCH                   SECTION.
+001710 2100-START.
+001720     ADD  1  TO  W-MATCH-COUNT.
+001730     IF  ＣＵＲ−経営陣氏名１
+001732              NOT = ＰＲＶ−経営陣氏名１
+001740       OR  ＣＵＲ−経営陣氏名２
+001741              NOT = ＰＲＶ−経営陣氏名２
+001742       OR  ＣＵＲ−経営陣氏名３
+001743              NOT = ＰＲＶ−経営陣氏名３
+001744       OR  ＣＵＲ−経営陣氏名４
+001745              NOT = ＰＲＶ−経営陣氏名４
+001746       OR  ＣＵＲ−経営陣氏名５
+001747              NOT = ＰＲＶ−経営陣氏名５
+001750        ADD  1                        TO  W-CHANGE-COUNT
+001760        MOVE  SPACE                   TO  CHG-LINE
+001770        MOVE  ＣＵＲ−取引先コード    TO  CHG-CODE
+001780        WRITE D091-CHANGE-REPORT-LINE FROM CHG-LINE
+001790     END-IF.
+001800 2100-EXIT.
+001810     EXIT.
+001820******************************************************************
+001830*    2200-CURRENT-ONLY                                  <2.2>   *
+001840******************************************************************
+001850 2200-CURRENT-ONLY                    SECTION.
+001860 2200-START.
+001870     ADD  1                           TO  W-NEW-COUNT.
+001880     MOVE  SPACE                      TO  NEW-LINE-REC.
+001890     MOVE  ＣＵＲ−取引先コード       TO  NEW-CODE.
+001900     WRITE D091-CHANGE-REPORT-LINE    FROM NEW-LINE-REC.
+001910 2200-EXIT.
+001920     EXIT.
+001930******************************************************************
+001940*    2300-PRIOR-ONLY                                    <2.3>   *
+001950******************************************************************
+001960 2300-PRIOR-ONLY                      SECTION.
+001970 2300-START.
+001980     CONTINUE.
+001990 2300-EXIT.
+002000     EXIT.
+002010******************************************************************
+002020*    3000-TERMINATE                                    <3.0>    *
+002030******************************************************************
+002040 3000-TERMINATE                       SECTION.
+002050 3000-START.
+002060     WRITE  D091-CHANGE-REPORT-LINE   FROM SPACE.
+002070     MOVE   W-MATCH-COUNT             TO   SUM-MATCH-COUNT.
+002080     WRITE  D091-CHANGE-REPORT-LINE   FROM SUM-LINE.
+002090     MOVE   W-CHANGE-COUNT            TO   SUM-CHANGE-COUNT.
+002100     WRITE  D091-CHANGE-REPORT-LINE   FROM CHG-SUM-LINE.
+002110     MOVE   W-NEW-COUNT               TO   SUM-NEW-COUNT.
+002120     WRITE  D091-CHANGE-REPORT-LINE   FROM NEW-SUM-LINE.
+002130     CLOSE  D091-CURRENT-FILE.
+002140     CLOSE  D091-PRIOR-FILE.
+002150     CLOSE  D091-CHANGE-REPORT-FILE.
+002160 3000-EXIT.
+002170     EXIT.
+002180******************************************************************
+002190*    8000-READ-CURRENT                                  <8.0>   *
+002200******************************************************************
+002210 8000-READ-CURRENT                    SECTION.
+002220 8000-START.
+002230     READ  D091-CURRENT-FILE
+002240        AT END
+002250           MOVE  "Y"                  TO  W-CUR-EOF-SW
+002260           MOVE  HIGH-VALUES
+002262                TO  ＣＵＲ−取引先コード
+002270     END-READ.
+002280 8000-EXIT.
+002290     EXIT.
+002300******************************************************************
+002310*    8100-READ-PRIOR                                    <8.1>   *
+002320******************************************************************
+002330 8100-READ-PRIOR                      SECTION.
+002340 8100-START.
+002350     READ  D091-PRIOR-FILE
+002360        AT END
+002370           MOVE  "Y"                  TO  W-PRV-EOF-SW
+002380           MOVE  HIGH-VALUES
+002382                TO  ＰＲＶ−取引先コード
+002390     END-READ.
+002400 8100-EXIT.
+002410     EXIT.
