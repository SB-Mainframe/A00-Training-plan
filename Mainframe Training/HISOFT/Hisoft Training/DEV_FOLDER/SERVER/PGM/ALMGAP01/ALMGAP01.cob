@@ -0,0 +1,294 @@
+000010******************************************************************
+000020*        <ALMGAP01>                                               *
+000030*      1. PROGRAM NAME   : ALM DEPOSIT MATURITY GAP REPORT        *
+000040*      2. PROGRAM ID     : ALMGAP01                               *
+000050*      3. OVERVIEW       : READS THE ALM_DEPMST EXTRACT AND       *
+000060*                          BUCKETS OUTSTANDING BALANCES INTO      *
+000070*                          STANDARD ALM REPRICING/MATURITY BANDS  *
+000080*                          FOR THE MONTHLY ALM COMMITTEE PACK     *
+000090*                                                                 *
+000100*      4. AUTHOR         : ALM SYSTEMS TEAM                       *
+000110*      5. DATE WRITTEN   : 2026.08.09                             *
+000120*                                                                 *
+000130*    MODIFICATION HISTORY                                        *
+000140*    DATE       INIT  DESCRIPTION                                 *
+000150*    2026.08.09 ALM   INITIAL VERSION                             *
+000160******************************************************************
+000170 IDENTIFICATION                       DIVISION.
+000180*
+000190 PROGRAM-ID.                          ALMGAP01.
+000200 AUTHOR.                              ALM SYSTEMS TEAM.
+000210 INSTALLATION.                        ALM DEPT.
+000220 DATE-WRITTEN.                        2026.08.09.
+000230 DATE-COMPILED.                       2026.08.09.
+000240******************************************************************
+000250*    ENVIRONMENT                    DIVISION                    *
+000260******************************************************************
+000270 ENVIRONMENT                          DIVISION.
+000280******************************************************************
+000290*    INPUT-OUTPUT                   SECTION                     *
+000300******************************************************************
+000310 INPUT-OUTPUT                         SECTION.
+000320 FILE-CONTROL.
+000330*
+000340     SELECT   ALM-DEPOSIT-FILE        ASSIGN    TO   ALMDEP
+000350     FILE STATUS  IS   ALM-DEP-STATUS
+000360     ORGANIZATION IS   SEQUENTIAL.
+000370*
+000380     SELECT   GAP-REPORT-FILE         ASSIGN    TO   ALMGAPR
+000390     FILE STATUS  IS   GAP-RPT-STATUS
+000400     ORGANIZATION IS   LINE SEQUENTIAL.
+000410******************************************************************
+000420*    DATA                            DIVISION                   *
+000430******************************************************************
+000440 DATA                                 DIVISION.
+000450******************************************************************
+000460*    FILE                            SECTION                    *
+000470******************************************************************
+000480 FILE                                 SECTION.
+000490*----------------------------------------------------------------*
+000500*    ALM DEPOSIT MASTER EXTRACT                                  *
+000510*----------------------------------------------------------------*
+000520 FD  ALM-DEPOSIT-FILE
+000530     LABEL  RECORD    IS              STANDARD
+000540     BLOCK  CONTAINS  0               RECORDS.
+000550*
+000560 01  ALM-DEPOSIT-RECORD.
+000570     03  ALM_DEPMST-CTLNUM           PIC  X(006).
+000580     03  ALM_DEPMST-CLTNAM           PIC  X(040).
+000590     03  ALM_DEPMST-BALCAP           PIC S9(013) COMP-3.
+000600     03  ALM_DEPMST-COLAMT           PIC S9(013) COMP-3.
+000610     03  ALM_DEPMST-ISUDAY           PIC  X(008).
+000620     03  ALM_DEPMST-DUEDAY           PIC  X(008).
+000630     03  ALM_DEPMST-UPDCYC           PIC  X(002).
+000640     03  ALM_DEPMST-AVEBAL           PIC S9(013) COMP-3.
+000650     03  ALM_DEPMST-COLRAT           PIC S9(002)V9(5) COMP-3.
+000660     03  ALM_DEPMST-CHARGE           PIC S9(002)V9(5) COMP-3.
+000670     03  ALM_DEPMST-REFNUM           PIC  X(020).
+000680     03  ALM_DEPMST-FIXFLT           PIC  X(001).
+000690     03  ALM_DEPMST-TRMTYP           PIC  X(001).
+000700*----------------------------------------------------------------*
+000710*    MATURITY GAP REPORT                                         *
+000720*----------------------------------------------------------------*
+000730 FD  GAP-REPORT-FILE
+000740     LABEL  RECORD    IS              STANDARD.
+000750*
+000760 01  GAP-REPORT-LINE                 PIC  X(132).
+000770******************************************************************
+000780*    WORKING-STORAGE                SECTION                    *
+000790******************************************************************
+000800 WORKING-STORAGE                      SECTION.
+000810*----------------------------------------------------------------*
+000820*    FILE STATUS AREA                                            *
+000830*----------------------------------------------------------------*
+000840 01  STATUS-AREA.
+000850     03  ALM-DEP-STATUS              PIC  X(02).
+000860     03  GAP-RPT-STATUS              PIC  X(02).
+000870*----------------------------------------------------------------*
+000880*    SWITCH AREA                                                 *
+000890*----------------------------------------------------------------*
+000900 01  SWITCH-AREA.
+000910     03  W-END-OF-FILE-SW            PIC  X(01) VALUE "N".
+000920         88  END-OF-FILE                         VALUE "Y".
+000930*----------------------------------------------------------------*
+000940*    WORK AREA                                                   *
+000950*----------------------------------------------------------------*
+000960 01  WORK-AREA.
+000970     03  W-TODAY-CCYYMMDD.
+000980         05  W-TODAY-CC              PIC  9(02).
+000990         05  W-TODAY-YY              PIC  9(02).
+001000         05  W-TODAY-MM              PIC  9(02).
+001010         05  W-TODAY-DD              PIC  9(02).
+001020     03  W-DUE-CCYYMMDD              PIC  9(08).
+001030     03  W-TODAY-NUM                 PIC  9(08).
+001040     03  W-MONTHS-TO-DUE             PIC S9(05)  COMP-3.
+001050     03  W-DAYS-TO-DUE               PIC S9(09)  COMP-3.
+001060     03  W-BUCKET-IDX                PIC  9(01).
+001070*----------------------------------------------------------------*
+001080*    GAP BUCKET TOTALS  (0-3MO/3-6MO/6-12MO/1-3YR/3YR+)          *
+001090*----------------------------------------------------------------*
+001100 01  GAP-BUCKET-TABLE.
+001110     03  GAP-BUCKET-TOTAL            PIC S9(013)V99 COMP-3
+001120                                     OCCURS 5 TIMES.
+001130     03  GAP-BUCKET-COUNT            PIC  9(007)    COMP-3
+001140                                     OCCURS 5 TIMES.
+001150 01  GAP-BUCKET-NAME-TABLE.
+001160     03  FILLER          PIC X(012) VALUE "0-3 MONTHS  ".
+001170     03  FILLER          PIC X(012) VALUE "3-6 MONTHS  ".
+001180     03  FILLER          PIC X(012) VALUE "6-12 MONTHS ".
+001190     03  FILLER          PIC X(012) VALUE "1-3 YEARS   ".
+001200     03  FILLER          PIC X(012) VALUE "OVER 3 YEARS".
+001210 01  GAP-BUCKET-NAMES REDEFINES GAP-BUCKET-NAME-TABLE.
+001220     03  GAP-BUCKET-NAME             PIC  X(012) OCCURS 5 TIMES.
+001230*----------------------------------------------------------------*
+001240*    PRINT LINES                                                 *
+001250*----------------------------------------------------------------*
+001260 01  HDR-LINE-1                      PIC  X(132) VALUE
+001270     "ALM DEPOSIT MATURITY/REPRICING GAP REPORT".
+001280 01  HDR-LINE-2                      PIC  X(132) VALUE
+001290     "CONTROL  CLIENT NAME                   BALANCE     BUCKET".
+001300 01  DTL-LINE.
+001310     03  FILLER                      PIC  X(01)  VALUE SPACE.
+001320     03  DTL-CTLNUM                  PIC  X(06).
+001330     03  FILLER                      PIC  X(02)  VALUE SPACE.
+001340     03  DTL-CLTNAM                  PIC  X(040).
+001350     03  FILLER                      PIC  X(02)  VALUE SPACE.
+001360     03  DTL-BALANCE                 PIC -,---,---,---,---.99.
+001370     03  FILLER                      PIC  X(02)  VALUE SPACE.
+001380     03  DTL-BUCKET                  PIC  X(012).
+001390 01  SUM-LINE.
+001400     03  FILLER                      PIC  X(12)  VALUE SPACE.
+001410     03  FILLER          PIC X(20)  VALUE "TOTAL BUCKET: ".
+001420     03  SUM-BUCKET-NAME             PIC  X(012).
+001430     03  FILLER                      PIC  X(02)  VALUE SPACE.
+001440     03  SUM-BUCKET-TOTAL            PIC -,---,---,---,---.99.
+001450     03  FILLER                      PIC  X(02)  VALUE SPACE.
+001460     03  FILLER                      PIC  X(06)  VALUE "CNT : ".
+001470     03  SUM-BUCKET-COUNT            PIC  ZZZ,ZZ9.
+001480******************************************************************
+001490*    PROCEDURE                      DIVISION                   *
+001500******************************************************************
+001510 PROCEDURE                            DIVISION.
+001520*
+001530     PERFORM   1000-INITIALIZE.
+001540*
+001550     PERFORM   2000-MAIN-PROCESS  UNTIL  END-OF-FILE.
+001560*
+001570     PERFORM   3000-TERMINATE.
+001580*
+001590     STOP RUN.
+001600*
+001610******************************************************************
+001620*    1000-INITIALIZE                                    <1.0>   *
+001630******************************************************************
+001640 1000-INITIALIZE                      SECTION.
+001650 1000-START.
+001660*
+001670     MOVE     ZERO                    TO  GAP-BUCKET-TOTAL (1)
+001680                                           GAP-BUCKET-TOTAL (2)
+001690                                           GAP-BUCKET-TOTAL (3)
+001700                                           GAP-BUCKET-TOTAL (4)
+001710                                           GAP-BUCKET-TOTAL (5)
+001720                                           GAP-BUCKET-COUNT (1)
+001730                                           GAP-BUCKET-COUNT (2)
+001740                                           GAP-BUCKET-COUNT (3)
+001750                                           GAP-BUCKET-COUNT (4)
+001760                                           GAP-BUCKET-COUNT (5).
+001770*
+001780     ACCEPT    W-TODAY-CCYYMMDD        FROM  DATE YYYYMMDD.
+001790     MOVE      W-TODAY-CCYYMMDD        TO    W-TODAY-NUM.
+001800*
+001810     OPEN      INPUT  ALM-DEPOSIT-FILE.
+001820     OPEN      OUTPUT GAP-REPORT-FILE.
+001830*
+001840     WRITE     GAP-REPORT-LINE         FROM  HDR-LINE-1.
+001850     WRITE     GAP-REPORT-LINE         FROM  HDR-LINE-2.
+001860*
+001870     PERFORM   8000-READ-DEPOSIT.
+001880*
+001890 1000-EXIT.
+001900     EXIT.
+001910******************************************************************
+001920*    2000-MAIN-PROCESS                                  <2.0>   *
+001930******************************************************************
+001940 2000-MAIN-PROCESS                    SECTION.
+001950 2000-START.
+001960*
+001970     PERFORM   2100-CLASSIFY-BUCKET.
+001980     PERFORM   2200-WRITE-DETAIL.
+001990     PERFORM   2300-ACCUMULATE-BUCKET.
+002000*
+002010     PERFORM   8000-READ-DEPOSIT.
+002020*
+002030 2000-EXIT.
+002040     EXIT.
+002050******************************************************************
+002060*    2100-CLASSIFY-BUCKET                                <2.1>   *
+002070******************************************************************
+002080 2100-CLASSIFY-BUCKET                 SECTION.
+002090 2100-START.
+002100*
+002110     MOVE      ALM_DEPMST-DUEDAY       TO    W-DUE-CCYYMMDD.
+002120     COMPUTE   W-MONTHS-TO-DUE  ROUNDED =
+002130               (W-DUE-CCYYMMDD - W-TODAY-NUM) / 30.
+002140*
+002150     EVALUATE  TRUE
+002160        WHEN  W-MONTHS-TO-DUE   <=  3
+002170           MOVE  1                    TO  W-BUCKET-IDX
+002180        WHEN  W-MONTHS-TO-DUE   <=  6
+002190           MOVE  2                    TO  W-BUCKET-IDX
+002200        WHEN  W-MONTHS-TO-DUE   <=  12
+002210           MOVE  3                    TO  W-BUCKET-IDX
+002220        WHEN  W-MONTHS-TO-DUE   <=  36
+002230           MOVE  4                    TO  W-BUCKET-IDX
+002240        WHEN  OTHER
+002250           MOVE  5                    TO  W-BUCKET-IDX
+002260     END-EVALUATE.
+002270*
+002280 2100-EXIT.
+002290     EXIT.
+002300******************************************************************
+002310*    2200-WRITE-DETAIL                                  <2.2>   *
+002320******************************************************************
+002330 2200-WRITE-DETAIL                    SECTION.
+002340 2200-START.
+002350*
+002360     MOVE      SPACE                   TO    DTL-LINE.
+002370     MOVE      ALM_DEPMST-CTLNUM       TO    DTL-CTLNUM.
+002380     MOVE      ALM_DEPMST-CLTNAM       TO    DTL-CLTNAM.
+002390     MOVE      ALM_DEPMST-BALCAP       TO    DTL-BALANCE.
+002400     MOVE      GAP-BUCKET-NAME (W-BUCKET-IDX)
+002410                                       TO    DTL-BUCKET.
+002420     WRITE     GAP-REPORT-LINE         FROM  DTL-LINE.
+002430*
+002440 2200-EXIT.
+002450     EXIT.
+002460******************************************************************
+002470*    2300-ACCUMULATE-BUCKET                              <2.3>   *
+002480******************************************************************
+002490 2300-ACCUMULATE-BUCKET               SECTION.
+002500 2300-START.
+002510*
+002520     ADD       ALM_DEPMST-BALCAP       TO
+002530               GAP-BUCKET-TOTAL (W-BUCKET-IDX).
+002540     ADD       1                       TO
+002550               GAP-BUCKET-COUNT (W-BUCKET-IDX).
+002560*
+002570 2300-EXIT.
+002580     EXIT.
+002590******************************************************************
+002600*    3000-TERMINATE                                     <3.0>   *
+002610******************************************************************
+002620 3000-TERMINATE                       SECTION.
+002630 3000-START.
+002640*
+002650     WRITE     GAP-REPORT-LINE         FROM  SPACE.
+002660     PERFORM   VARYING  W-BUCKET-IDX   FROM  1  BY  1
+002670               UNTIL    W-BUCKET-IDX   >     5
+002680        MOVE   GAP-BUCKET-NAME (W-BUCKET-IDX)
+002690                                       TO  SUM-BUCKET-NAME
+002700        MOVE   GAP-BUCKET-TOTAL (W-BUCKET-IDX)
+002710                                       TO  SUM-BUCKET-TOTAL
+002720        MOVE   GAP-BUCKET-COUNT (W-BUCKET-IDX)
+002730                                       TO  SUM-BUCKET-COUNT
+002740        WRITE  GAP-REPORT-LINE         FROM  SUM-LINE
+002750     END-PERFORM.
+002760*
+002770     CLOSE     ALM-DEPOSIT-FILE.
+002780     CLOSE     GAP-REPORT-FILE.
+002790*
+002800 3000-EXIT.
+002810     EXIT.
+002820******************************************************************
+002830*    8000-READ-DEPOSIT                                   <8.0>   *
+002840******************************************************************
+002850 8000-READ-DEPOSIT                    SECTION.
+002860 8000-START.
+002870*
+002880     READ      ALM-DEPOSIT-FILE
+002890        AT END
+002900           MOVE  "Y"                   TO  W-END-OF-FILE-SW
+002910     END-READ.
+002920*
+002930 8000-EXIT.
+002940     EXIT.
