@@ -0,0 +1,175 @@
+000010******************************************************************
+000020*        <D091SAL1>                                               *
+000030*      1. PROGRAM NAME   : SALES CONCENTRATION RISK REPORT        *
+000040*      2. PROGRAM ID     : D091SAL1                               *
+000050*      3. OVERVIEW       : SUMS THE FIVE SALES-COMPOSITION SHARE  *
+000060*                          CATEGORIES ON D091TRY_TBL AND FLAGS    *
+000070*                          CUSTOMERS WHOSE SALES ARE CONCENTRATED *
+000080*                          IN A SINGLE CATEGORY                   *
+000090*                                                                 *
+000100*      4. AUTHOR         : CREDIT SYSTEMS TEAM                    *
+000110*      5. DATE WRITTEN   : 2026.08.09                             *
+000120*                                                                 *
+000130*    MODIFICATION HISTORY                                        *
+000140*    DATE       INIT  DESCRIPTION                                 *
+000150*    2026.08.09 CRD   INITIAL VERSION                             *
+000160******************************************************************
+000170 IDENTIFICATION                       DIVISION.
+000180 PROGRAM-ID.                          D091SAL1.
+000190 AUTHOR.                              CREDIT SYSTEMS TEAM.
+000200 DATE-WRITTEN.                        2026.08.09.
+000210 ENVIRONMENT                          DIVISION.
+000220 INPUT-OUTPUT                         SECTION.
+000230 FILE-CONTROL.
+000240     SELECT  D091-EXTRACT-FILE        ASSIGN TO D091EXT
+000250     FILE STATUS IS  D091-EXT-STATUS
+000260     ORGANIZATION IS SEQUENTIAL.
+000270*
+000280     SELECT  D091-SALES-REPORT-FILE   ASSIGN TO D091S1R
+000290     FILE STATUS IS  D091-RPT-STATUS
+000300     ORGANIZATION IS LINE SEQUENTIAL.
+000310 DATA                                 DIVISION.
+000320 FILE                                 SECTION.
+000330 FD  D091-EXTRACT-FILE
+000340     LABEL RECORD IS STANDARD
+000350     BLOCK CONTAINS 0 RECORDS.
+000360 01  D091-EXTRACT-RECORD.
+000370     03  Ｄ０９１−取引先コード
+000380                                    PIC  X(009).
+000390     03  Ｄ０９１−売上構成シェア１
+000400                                    PIC S9(003)V9(003) COMP-3.
+000410     03  Ｄ０９１−売上構成シェア２
+000420                                    PIC S9(003)V9(003) COMP-3.
+000430     03  Ｄ０９１−売上構成シェア３
+000440                                    PIC S9(003)V9(003) COMP-3.
+000450     03  Ｄ０９１−売上構成シェア４
+000460                                    PIC S9(003)V9(003) COMP-3.
+000470     03  Ｄ０９１−売上構成シェア５
+000480                                    PIC S9(003)V9(003) COMP-3.
+000490 FD  D091-SALES-REPORT-FILE
+000500     LABEL RECORD IS STANDARD.
+000510 01  D091-SALES-REPORT-LINE         PIC X(132).
+000520 WORKING-STORAGE                      SECTION.
+000530 01  STATUS-AREA.
+000540     03  D091-EXT-STATUS            PIC X(02).
+000550     03  D091-RPT-STATUS            PIC X(02).
+000560 01  SWITCH-AREA.
+000570     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000580         88  END-OF-FILE                    VALUE "Y".
+000590 01  EDIT-LIMITS-AREA.
+000600     03  LIM-SALES-CONCEN-PCT       PIC 9(003)V9(003)
+000610                                    VALUE 060.000.
+000620 01  WORK-AREA.
+000630     03  W-SHARE-TOTAL              PIC S9(004)V9(003) COMP-3.
+000640     03  W-MAX-SHARE                PIC S9(003)V9(003) COMP-3.
+000650     03  W-READ-COUNT               PIC 9(007) COMP-3
+000660                                    VALUE ZERO.
+000670     03  W-CONCEN-COUNT             PIC 9(007) COMP-3
+000680                                    VALUE ZERO.
+000690 01  HDR-LINE-1                     PIC X(132) VALUE
+000700     "D091TRY SALES CONCENTRATION RISK REPORT".
+000710 01  DTL-LINE.
+000720     03  FILLER                     PIC X(01) VALUE SPACE.
+000730     03  DTL-CODE                   PIC X(09).
+000740     03  FILLER                     PIC X(02) VALUE SPACE.
+000750     03  DTL-MAX-PCT                PIC ZZ9.999.
+000760     03  FILLER                     PIC X(02) VALUE SPACE.
+000770     03  DTL-TOTAL-PCT              PIC ZZ9.999.
+000780     03  FILLER                     PIC X(02) VALUE SPACE.
+000790     03  DTL-FLAG                   PIC X(030).
+000800 01  SUM-LINE.
+000810     03  FILLER                     PIC X(01) VALUE SPACE.
+000820     03  FILLER                     PIC X(020)
+000830                                    VALUE "RECORDS READ    : ".
+000840     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+000850 01  CON-SUM-LINE.
+000860     03  FILLER                     PIC X(01) VALUE SPACE.
+000870     03  FILLER                     PIC X(020)
+000880                                    VALUE "CONCENTRATED    : ".
+000890     03  SUM-CONCEN-COUNT           PIC ZZZ,ZZ9.
+000900 PROCEDURE                            DIVISION.
+000910     PERFORM  1000-INITIALIZE.
+000920     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+000930     PERFORM  3000-TERMINATE.
+000940     STOP RUN.
+000950******************************************************************
+000960*    1000-INITIALIZE                                   <1.0>    *
+000970******************************************************************
+000980 1000-INITIALIZE                      SECTION.
+000990 1000-START.
+001000     OPEN  INPUT  D091-EXTRACT-FILE.
+001010     OPEN  OUTPUT D091-SALES-REPORT-FILE.
+001020     WRITE D091-SALES-REPORT-LINE     FROM HDR-LINE-1.
+001030     PERFORM  8000-READ-EXTRACT.
+001040 1000-EXIT.
+001050     EXIT.
+001060******************************************************************
+001070*    2000-MAIN-PROCESS                                 <2.0>    *
+001080******************************************************************
+001090 2000-MAIN-PROCESS                    SECTION.
+001100 2000-START.
+001110     ADD  1  TO  W-READ-COUNT.
+001120     COMPUTE  W-SHARE-TOTAL =
+001122          Ｄ０９１−売上構成シェア１
+001124        + Ｄ０９１−売上構成シェア２
+001126        + Ｄ０９１−売上構成シェア３
+001128        + Ｄ０９１−売上構成シェア４
+001130        + Ｄ０９１−売上構成シェア５.
+001140     MOVE  Ｄ０９１−売上構成シェア１
+001142                                      TO  W-MAX-SHARE.
+001150     IF  Ｄ０９１−売上構成シェア２  >  W-MAX-SHARE
+001160        MOVE  Ｄ０９１−売上構成シェア２
+001162                                      TO  W-MAX-SHARE
+001170     END-IF.
+001180     IF  Ｄ０９１−売上構成シェア３  >  W-MAX-SHARE
+001190        MOVE  Ｄ０９１−売上構成シェア３
+001192                                      TO  W-MAX-SHARE
+001200     END-IF.
+001210     IF  Ｄ０９１−売上構成シェア４  >  W-MAX-SHARE
+001220        MOVE  Ｄ０９１−売上構成シェア４
+001222                                      TO  W-MAX-SHARE
+001230     END-IF.
+001240     IF  Ｄ０９１−売上構成シェア５  >  W-MAX-SHARE
+001250        MOVE  Ｄ０９１−売上構成シェア５
+001252                                      TO  W-MAX-SHARE
+001260     END-IF.
+001270     MOVE  SPACE                      TO  DTL-LINE.
+001280     MOVE  Ｄ０９１−取引先コード     TO  DTL-CODE.
+001290     MOVE  W-MAX-SHARE                TO  DTL-MAX-PCT.
+001300     MOVE  W-SHARE-TOTAL              TO  DTL-TOTAL-PCT.
+001310     IF  W-MAX-SHARE  >  LIM-SALES-CONCEN-PCT
+001320        ADD  1                        TO  W-CONCEN-COUNT
+001330        MOVE  "*** SALES CONCENTRATION RISK"
+001340                                      TO  DTL-FLAG
+001350     ELSE
+001360        MOVE  SPACE                   TO  DTL-FLAG
+001370     END-IF.
+001380     WRITE D091-SALES-REPORT-LINE     FROM DTL-LINE.
+001390     PERFORM  8000-READ-EXTRACT.
+001400 2000-EXIT.
+001410     EXIT.
+001420******************************************************************
+001430*    3000-TERMINATE                                    <3.0>    *
+001440******************************************************************
+001450 3000-TERMINATE                       SECTION.
+001460 3000-START.
+001470     WRITE  D091-SALES-REPORT-LINE    FROM SPACE.
+001480     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+001490     WRITE  D091-SALES-REPORT-LINE    FROM SUM-LINE.
+001500     MOVE   W-CONCEN-COUNT            TO   SUM-CONCEN-COUNT.
+001510     WRITE  D091-SALES-REPORT-LINE    FROM CON-SUM-LINE.
+001520     CLOSE  D091-EXTRACT-FILE.
+001530     CLOSE  D091-SALES-REPORT-FILE.
+001540 3000-EXIT.
+001550     EXIT.
+001560******************************************************************
+001570*    8000-READ-EXTRACT                                  <8.0>   *
+001580******************************************************************
+001590 8000-READ-EXTRACT                    SECTION.
+001600 8000-START.
+001610     READ  D091-EXTRACT-FILE
+001620        AT END
+001630           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001640     END-READ.
+001650 8000-EXIT.
+001660     EXIT.
