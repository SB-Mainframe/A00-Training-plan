@@ -0,0 +1,247 @@
+000010******************************************************************
+000020*        <ALMROL01>                                               *
+000030*      1. PROGRAM NAME   : ALM DEPOSIT AUTO-ROLLOVER BATCH        *
+000040*      2. PROGRAM ID     : ALMROL01                               *
+000050*      3. OVERVIEW       : ROLLS OVER ANY ALM_DEPMST RECORD WHOSE *
+000060*                          DUEDAY HAS REACHED THE RUN DATE BY     *
+000070*                          RESTATING ISUDAY/DUEDAY FOR ANOTHER    *
+000080*                          TERM OF THE SAME LENGTH AND WRITING AN *
+000090*                          AUDIT LISTING OF EVERY DEPOSIT ROLLED  *
+000100*                                                                 *
+000110*      4. AUTHOR         : ALM SYSTEMS TEAM                       *
+000120*      5. DATE WRITTEN   : 2026.08.09                             *
+000130*                                                                 *
+000140*    MODIFICATION HISTORY                                        *
+000150*    DATE       INIT  DESCRIPTION                                 *
+000160*    2026.08.09 ALM   INITIAL VERSION                             *
+000170******************************************************************
+000180 IDENTIFICATION                       DIVISION.
+000190 PROGRAM-ID.                          ALMROL01.
+000200 AUTHOR.                              ALM SYSTEMS TEAM.
+000210 DATE-WRITTEN.                        2026.08.09.
+000220 ENVIRONMENT                          DIVISION.
+000260 INPUT-OUTPUT                         SECTION.
+000270 FILE-CONTROL.
+000280     SELECT  ALM-DEPOSIT-FILE-IN      ASSIGN TO ALMDEP
+000290     FILE STATUS IS  ALM-DEP-IN-STATUS
+000300     ORGANIZATION IS SEQUENTIAL.
+000310*
+000320     SELECT  ALM-DEPOSIT-FILE-OUT     ASSIGN TO ALMDEPO
+000330     FILE STATUS IS  ALM-DEP-OUT-STATUS
+000340     ORGANIZATION IS SEQUENTIAL.
+000350*
+000360     SELECT  ROLLOVER-REPORT-FILE     ASSIGN TO ALMROLR
+000370     FILE STATUS IS  ROL-RPT-STATUS
+000380     ORGANIZATION IS LINE SEQUENTIAL.
+000390 DATA                                 DIVISION.
+000400 FILE                                 SECTION.
+000410 FD  ALM-DEPOSIT-FILE-IN
+000420     LABEL RECORD IS STANDARD
+000430     BLOCK CONTAINS 0 RECORDS.
+000440 01  ALM-DEPOSIT-RECORD-IN.
+000450     03  ALM_DEPMST-CTLNUM          PIC X(006).
+000460     03  ALM_DEPMST-CLTNAM          PIC X(040).
+000470     03  ALM_DEPMST-BALCAP          PIC S9(013) COMP-3.
+000480     03  ALM_DEPMST-COLAMT          PIC S9(013) COMP-3.
+000490     03  ALM_DEPMST-ISUDAY          PIC X(008).
+000500     03  ALM_DEPMST-DUEDAY          PIC X(008).
+000510     03  ALM_DEPMST-UPDCYC          PIC X(002).
+000520     03  ALM_DEPMST-AVEBAL          PIC S9(013) COMP-3.
+000530     03  ALM_DEPMST-COLRAT          PIC S9(002)V9(5) COMP-3.
+000540     03  ALM_DEPMST-CHARGE          PIC S9(002)V9(5) COMP-3.
+000550     03  ALM_DEPMST-REFNUM          PIC X(020).
+000560     03  ALM_DEPMST-FIXFLT          PIC X(001).
+000570     03  ALM_DEPMST-TRMTYP          PIC X(001).
+000580 FD  ALM-DEPOSIT-FILE-OUT
+000590     LABEL RECORD IS STANDARD
+000600     BLOCK CONTAINS 0 RECORDS.
+000610 01  ALM-DEPOSIT-RECORD-OUT.
+000620     03  FILLER                     PIC X(097).
+000630 FD  ROLLOVER-REPORT-FILE
+000640     LABEL RECORD IS STANDARD.
+000650 01  ROLLOVER-REPORT-LINE           PIC X(132).
+000660 WORKING-STORAGE                      SECTION.
+000670 01  STATUS-AREA.
+000680     03  ALM-DEP-IN-STATUS          PIC X(02).
+000690     03  ALM-DEP-OUT-STATUS         PIC X(02).
+000700     03  ROL-RPT-STATUS             PIC X(02).
+000710 01  SWITCH-AREA.
+000720     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000730         88  END-OF-FILE                    VALUE "Y".
+000740*----------------------------------------------------------------*
+000750*    RUN DATE - COMPARED AGAINST EACH DEPOSIT'S DUEDAY            *
+000760*----------------------------------------------------------------*
+000770 01  RUN-DATE-AREA.
+000780     03  W-TODAY-DATE.
+000790         05  W-TODAY-CCYY            PIC 9(004).
+000800         05  W-TODAY-MM              PIC 9(002).
+000810         05  W-TODAY-DD              PIC 9(002).
+000820     03  W-TODAY-NUM   REDEFINES  W-TODAY-DATE
+000830                                   PIC 9(008).
+000840 01  WORK-AREA.
+000850     03  W-ISUDAY-NUM               PIC 9(008).
+000860     03  W-DUEDAY-NUM               PIC 9(008).
+000870     03  W-TERM-MONTHS              PIC 9(004) COMP.
+000880     03  W-NEW-DUE-CCYY             PIC 9(004).
+000890     03  W-NEW-DUE-MM               PIC 9(004) COMP.
+000900     03  W-READ-COUNT               PIC 9(007) COMP-3
+000910                                    VALUE ZERO.
+000920     03  W-ROLLED-COUNT             PIC 9(007) COMP-3
+000930                                    VALUE ZERO.
+000940 01  DATE-SPLIT-AREA.
+000950     03  W-ISUDAY-CCYY              PIC 9(004).
+000960     03  W-ISUDAY-MM                PIC 9(002).
+000970     03  W-ISUDAY-DD                PIC 9(002).
+000980     03  W-DUEDAY-CCYY              PIC 9(004).
+000990     03  W-DUEDAY-MM                PIC 9(002).
+001000     03  W-DUEDAY-DD                PIC 9(002).
+001010     03  W-NEW-ISUDAY-CCYY          PIC 9(004).
+001020     03  W-NEW-ISUDAY-MM            PIC 9(002).
+001030     03  W-NEW-ISUDAY-DD            PIC 9(002).
+001040     03  W-NEW-DUEDAY-CCYY          PIC 9(004).
+001050     03  W-NEW-DUEDAY-MM            PIC 9(002).
+001060     03  W-NEW-DUEDAY-DD            PIC 9(002).
+001070 01  HDR-LINE-1                     PIC X(132) VALUE
+001080     "ALM DEPOSIT AUTO-ROLLOVER AUDIT LISTING".
+001090 01  DTL-LINE.
+001100     03  FILLER                     PIC X(01) VALUE SPACE.
+001110     03  DTL-CTLNUM                 PIC X(06).
+001120     03  FILLER                     PIC X(02) VALUE SPACE.
+001130     03  DTL-OLD-ISUDAY             PIC X(08).
+001140     03  FILLER                     PIC X(02) VALUE SPACE.
+001150     03  DTL-OLD-DUEDAY             PIC X(08).
+001160     03  FILLER                     PIC X(02) VALUE SPACE.
+001170     03  FILLER                     PIC X(04) VALUE "==> ".
+001180     03  DTL-NEW-ISUDAY             PIC X(08).
+001190     03  FILLER                     PIC X(02) VALUE SPACE.
+001200     03  DTL-NEW-DUEDAY             PIC X(08).
+001210 01  SUM-LINE.
+001220     03  FILLER                     PIC X(01) VALUE SPACE.
+001230     03  FILLER                     PIC X(020)
+001240                                    VALUE "RECORDS READ    : ".
+001250     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+001260 01  ROL-LINE.
+001270     03  FILLER                     PIC X(01) VALUE SPACE.
+001280     03  FILLER                     PIC X(020)
+001290                                    VALUE "ROLLED OVER     : ".
+001300     03  SUM-ROLLED-COUNT           PIC ZZZ,ZZ9.
+001310 PROCEDURE                            DIVISION.
+001320     PERFORM  1000-INITIALIZE.
+001330     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+001340     PERFORM  3000-TERMINATE.
+001350     STOP RUN.
+001360******************************************************************
+001370*    1000-INITIALIZE                                   <1.0>    *
+001380******************************************************************
+001390 1000-INITIALIZE                      SECTION.
+001400 1000-START.
+001410     ACCEPT  W-TODAY-DATE            FROM DATE YYYYMMDD.
+001420     OPEN  INPUT   ALM-DEPOSIT-FILE-IN.
+001430     OPEN  OUTPUT  ALM-DEPOSIT-FILE-OUT.
+001440     OPEN  OUTPUT  ROLLOVER-REPORT-FILE.
+001450     WRITE ROLLOVER-REPORT-LINE      FROM HDR-LINE-1.
+001460     PERFORM  8000-READ-DEPOSIT.
+001470 1000-EXIT.
+001480     EXIT.
+001490******************************************************************
+001500*    2000-MAIN-PROCESS                                 <2.0>    *
+001510******************************************************************
+001520 2000-MAIN-PROCESS                    SECTION.
+001530 2000-START.
+001540     ADD  1  TO  W-READ-COUNT.
+001550     MOVE  ALM_DEPMST-DUEDAY         TO  W-DUEDAY-NUM.
+001560     IF  W-DUEDAY-NUM  NOT >  W-TODAY-NUM
+001570        PERFORM  2100-ROLL-ONE-DEPOSIT
+001580     END-IF.
+001590     MOVE  ALM-DEPOSIT-RECORD-IN     TO  ALM-DEPOSIT-RECORD-OUT.
+001600     WRITE  ALM-DEPOSIT-RECORD-OUT.
+001610     PERFORM  8000-READ-DEPOSIT.
+001620 2000-EXIT.
+001630     EXIT.
+001640******************************************************************
+001650*    2100-ROLL-ONE-DEPOSIT                               <2.1>   *
+001660******************************************************************
+001670 2100-ROLL-ONE-DEPOSIT                SECTION.
+001680 2100-START.
+001690     MOVE  ALM_DEPMST-ISUDAY (1:4)    TO  W-ISUDAY-CCYY.
+001700     MOVE  ALM_DEPMST-ISUDAY (5:2)    TO  W-ISUDAY-MM.
+001710     MOVE  ALM_DEPMST-ISUDAY (7:2)    TO  W-ISUDAY-DD.
+001720     MOVE  ALM_DEPMST-DUEDAY (1:4)    TO  W-DUEDAY-CCYY.
+001730     MOVE  ALM_DEPMST-DUEDAY (5:2)    TO  W-DUEDAY-MM.
+001740     MOVE  ALM_DEPMST-DUEDAY (7:2)    TO  W-DUEDAY-DD.
+001750*
+001760*    TERM LENGTH IN WHOLE MONTHS BETWEEN ISUDAY AND DUEDAY
+001770     COMPUTE  W-TERM-MONTHS =
+001780          ((W-DUEDAY-CCYY - W-ISUDAY-CCYY) * 12) +
+001790          (W-DUEDAY-MM - W-ISUDAY-MM).
+001800     IF  W-TERM-MONTHS  NOT >  ZERO
+001810        MOVE  12                     TO  W-TERM-MONTHS
+001820     END-IF.
+001830*
+001840*    NEW ISUDAY IS THE OLD DUEDAY, NEW DUEDAY ADDS THE SAME TERM
+001850     MOVE  W-DUEDAY-CCYY             TO  W-NEW-ISUDAY-CCYY.
+001860     MOVE  W-DUEDAY-MM               TO  W-NEW-ISUDAY-MM.
+001870     MOVE  W-DUEDAY-DD               TO  W-NEW-ISUDAY-DD.
+001880*
+001890     COMPUTE  W-NEW-DUE-MM = W-DUEDAY-MM + W-TERM-MONTHS.
+001900     MOVE  W-DUEDAY-CCYY             TO  W-NEW-DUE-CCYY.
+001910     PERFORM  2110-NORMALIZE-NEW-DUE-DATE.
+001920*
+001930     MOVE  SPACE                     TO  DTL-LINE.
+001940     MOVE  ALM_DEPMST-CTLNUM         TO  DTL-CTLNUM.
+001950     MOVE  ALM_DEPMST-ISUDAY         TO  DTL-OLD-ISUDAY.
+001960     MOVE  ALM_DEPMST-DUEDAY         TO  DTL-OLD-DUEDAY.
+001970*
+001980     MOVE  W-NEW-ISUDAY-CCYY         TO  ALM_DEPMST-ISUDAY (1:4).
+001990     MOVE  W-NEW-ISUDAY-MM           TO  ALM_DEPMST-ISUDAY (5:2).
+002000     MOVE  W-NEW-ISUDAY-DD           TO  ALM_DEPMST-ISUDAY (7:2).
+002010     MOVE  W-NEW-DUEDAY-CCYY         TO  ALM_DEPMST-DUEDAY (1:4).
+002020     MOVE  W-NEW-DUEDAY-MM           TO  ALM_DEPMST-DUEDAY (5:2).
+002030     MOVE  W-NEW-DUEDAY-DD           TO  ALM_DEPMST-DUEDAY (7:2).
+002040*
+002050     MOVE  ALM_DEPMST-ISUDAY         TO  DTL-NEW-ISUDAY.
+002060     MOVE  ALM_DEPMST-DUEDAY         TO  DTL-NEW-DUEDAY.
+002070     WRITE  ROLLOVER-REPORT-LINE     FROM DTL-LINE.
+002080     ADD  1                          TO  W-ROLLED-COUNT.
+002090 2100-EXIT.
+002100     EXIT.
+002110******************************************************************
+002120*    2110-NORMALIZE-NEW-DUE-DATE                       <2.1.1>  *
+002130******************************************************************
+002140 2110-NORMALIZE-NEW-DUE-DATE          SECTION.
+002150 2110-START.
+002160     PERFORM  UNTIL  W-NEW-DUE-MM  NOT >  12
+002170        SUBTRACT  12  FROM  W-NEW-DUE-MM
+002180        ADD       1   TO    W-NEW-DUE-CCYY
+002190     END-PERFORM.
+002200     MOVE  W-NEW-DUE-CCYY            TO  W-NEW-DUEDAY-CCYY.
+002210     MOVE  W-NEW-DUE-MM              TO  W-NEW-DUEDAY-MM.
+002220     MOVE  W-DUEDAY-DD               TO  W-NEW-DUEDAY-DD.
+002230 2110-EXIT.
+002240     EXIT.
+002250******************************************************************
+002260*    3000-TERMINATE                                    <3.0>    *
+002270******************************************************************
+002280 3000-TERMINATE                       SECTION.
+002290 3000-START.
+002300     WRITE  ROLLOVER-REPORT-LINE     FROM SPACE.
+002310     MOVE   W-READ-COUNT             TO   SUM-READ-COUNT.
+002320     WRITE  ROLLOVER-REPORT-LINE     FROM SUM-LINE.
+002330     MOVE   W-ROLLED-COUNT           TO   SUM-ROLLED-COUNT.
+002340     WRITE  ROLLOVER-REPORT-LINE     FROM ROL-LINE.
+002350     CLOSE  ALM-DEPOSIT-FILE-IN.
+002360     CLOSE  ALM-DEPOSIT-FILE-OUT.
+002370     CLOSE  ROLLOVER-REPORT-FILE.
+002380 3000-EXIT.
+002390     EXIT.
+002400******************************************************************
+002410*    8000-READ-DEPOSIT                                  <8.0>    *
+002420******************************************************************
+002430 8000-READ-DEPOSIT                    SECTION.
+002440 8000-START.
+002450     READ  ALM-DEPOSIT-FILE-IN
+002460        AT END
+002470           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+002480     END-READ.
+002490 8000-EXIT.
+002500     EXIT.
