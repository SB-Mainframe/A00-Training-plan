@@ -0,0 +1,136 @@
+000010******************************************************************
+000020*        <D091PST1>                                               *
+000030*      1. PROGRAM NAME   : POSTAL CODE FORMAT EDIT                *
+000040*      2. PROGRAM ID     : D091PST1                               *
+000050*      3. OVERVIEW       : VALIDATES THAT THE REPRESENTATIVE'S    *
+000060*                          HOME POSTAL CODE ON D091TRY_TBL IS A   *
+000070*                          7-DIGIT ALL-NUMERIC VALUE AND REPORTS  *
+000080*                          ANY RECORD THAT FAILS THE EDIT         *
+000090*                                                                 *
+000100*      4. AUTHOR         : CREDIT SYSTEMS TEAM                    *
+000110*      5. DATE WRITTEN   : 2026.08.09                             *
+000120*                                                                 *
+000130*    MODIFICATION HISTORY                                        *
+000140*    DATE       INIT  DESCRIPTION                                 *
+000150*    2026.08.09 CRD   INITIAL VERSION                             *
+000160******************************************************************
+000170 IDENTIFICATION                       DIVISION.
+000180 PROGRAM-ID.                          D091PST1.
+000190 AUTHOR.                              CREDIT SYSTEMS TEAM.
+000200 DATE-WRITTEN.                        2026.08.09.
+000210 ENVIRONMENT                          DIVISION.
+000220 INPUT-OUTPUT                         SECTION.
+000230 FILE-CONTROL.
+000240     SELECT  D091-EXTRACT-FILE        ASSIGN TO D091EXT
+000250     FILE STATUS IS  D091-EXT-STATUS
+000260     ORGANIZATION IS SEQUENTIAL.
+000270*
+000280     SELECT  D091-EDIT-REPORT-FILE    ASSIGN TO D091P2R
+000290     FILE STATUS IS  D091-RPT-STATUS
+000300     ORGANIZATION IS LINE SEQUENTIAL.
+000310 DATA                                 DIVISION.
+000320 FILE                                 SECTION.
+000330 FD  D091-EXTRACT-FILE
+000340     LABEL RECORD IS STANDARD
+000350     BLOCK CONTAINS 0 RECORDS.
+000360 01  D091-EXTRACT-RECORD.
+000370     03  Ｄ０９１−取引先コード
+000380                                    PIC  X(009).
+000390     03  Ｄ０９１−代表者自宅郵便番号
+000400                                    PIC  X(007).
+000410 FD  D091-EDIT-REPORT-FILE
+000420     LABEL RECORD IS STANDARD.
+000430 01  D091-EDIT-REPORT-LINE          PIC X(132).
+000440 WORKING-STORAGE                      SECTION.
+000450 01  STATUS-AREA.
+000460     03  D091-EXT-STATUS            PIC X(02).
+000470     03  D091-RPT-STATUS            PIC X(02).
+000480 01  SWITCH-AREA.
+000490     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000500         88  END-OF-FILE                    VALUE "Y".
+000510 01  WORK-AREA.
+000520     03  W-READ-COUNT               PIC 9(007) COMP-3
+000530                                    VALUE ZERO.
+000540     03  W-ERROR-COUNT              PIC 9(007) COMP-3
+000550                                    VALUE ZERO.
+000560 01  HDR-LINE-1                     PIC X(132) VALUE
+000570     "D091TRY POSTAL CODE FORMAT EDIT EXCEPTIONS".
+000580 01  DTL-LINE.
+000590     03  FILLER                     PIC X(01) VALUE SPACE.
+000600     03  DTL-CODE                   PIC X(09).
+000610     03  FILLER                     PIC X(02) VALUE SPACE.
+000620     03  DTL-POSTAL                 PIC X(07).
+000630     03  FILLER                     PIC X(02) VALUE SPACE.
+000640     03  DTL-FLAG                   PIC X(040).
+000650 01  SUM-LINE.
+000660     03  FILLER                     PIC X(01) VALUE SPACE.
+000670     03  FILLER                     PIC X(020)
+000680                                    VALUE "RECORDS READ    : ".
+000690     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+000700 01  ERR-SUM-LINE.
+000710     03  FILLER                     PIC X(01) VALUE SPACE.
+000720     03  FILLER                     PIC X(020)
+000730                                    VALUE "FORMAT ERRORS   : ".
+000740     03  SUM-ERROR-COUNT            PIC ZZZ,ZZ9.
+000750 PROCEDURE                            DIVISION.
+000760     PERFORM  1000-INITIALIZE.
+000770     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+000780     PERFORM  3000-TERMINATE.
+000790     STOP RUN.
+000800******************************************************************
+000810*    1000-INITIALIZE                                   <1.0>    *
+000820******************************************************************
+000830 1000-INITIALIZE                      SECTION.
+000840 1000-START.
+000850     OPEN  INPUT  D091-EXTRACT-FILE.
+000860     OPEN  OUTPUT D091-EDIT-REPORT-FILE.
+000870     WRITE D091-EDIT-REPORT-LINE      FROM HDR-LINE-1.
+000880     PERFORM  8000-READ-EXTRACT.
+000890 1000-EXIT.
+000900     EXIT.
+000910******************************************************************
+000920*    2000-MAIN-PROCESS                                 <2.0>    *
+000930******************************************************************
+000940 2000-MAIN-PROCESS                    SECTION.
+000950 2000-START.
+000960     ADD  1  TO  W-READ-COUNT.
+000970     IF  Ｄ０９１−代表者自宅郵便番号  NUMERIC
+000980        CONTINUE
+000990     ELSE
+001000        ADD  1                        TO  W-ERROR-COUNT
+001010        MOVE  SPACE                   TO  DTL-LINE
+001020        MOVE  Ｄ０９１−取引先コード  TO  DTL-CODE
+001030        MOVE  Ｄ０９１−代表者自宅郵便番号
+001032                                      TO  DTL-POSTAL
+001040        MOVE  "*** NOT A VALID 7-DIGIT POSTAL CODE"
+001050                                      TO  DTL-FLAG
+001060        WRITE D091-EDIT-REPORT-LINE   FROM DTL-LINE
+001070     END-IF.
+001080     PERFORM  8000-READ-EXTRACT.
+001090 2000-EXIT.
+001100     EXIT.
+001110******************************************************************
+001120*    3000-TERMINATE                                    <3.0>    *
+001130******************************************************************
+001140 3000-TERMINATE                       SECTION.
+001150 3000-START.
+001160     WRITE  D091-EDIT-REPORT-LINE     FROM SPACE.
+001170     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+001180     WRITE  D091-EDIT-REPORT-LINE     FROM SUM-LINE.
+001190     MOVE   W-ERROR-COUNT             TO   SUM-ERROR-COUNT.
+001200     WRITE  D091-EDIT-REPORT-LINE     FROM ERR-SUM-LINE.
+001210     CLOSE  D091-EXTRACT-FILE.
+001220     CLOSE  D091-EDIT-REPORT-FILE.
+001230 3000-EXIT.
+001240     EXIT.
+001250******************************************************************
+001260*    8000-READ-EXTRACT                                  <8.0>   *
+001270******************************************************************
+001280 8000-READ-EXTRACT                    SECTION.
+001290 8000-START.
+001300     READ  D091-EXTRACT-FILE
+001310        AT END
+001320           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001330     END-READ.
+001340 8000-EXIT.
+001350     EXIT.
