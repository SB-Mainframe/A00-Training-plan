@@ -0,0 +1,158 @@
+000010******************************************************************
+000020*        <D091LSE1>                                               *
+000030*      1. PROGRAM NAME   : LEASE-COMPANY EXPOSURE TREND REPORT    *
+000040*      2. PROGRAM ID     : D091LSE1                               *
+000050*      3. OVERVIEW       : REPORTS THE FOUR QUARTERLY PERIODS OF  *
+000060*                          LEASE EXPOSURE CARRIED ON D091TRY_TBL  *
+000070*                          AND FLAGS CUSTOMERS WHOSE EXPOSURE IS  *
+000080*                          RISING PERIOD OVER PERIOD              *
+000090*                                                                 *
+000100*      4. AUTHOR         : CREDIT SYSTEMS TEAM                    *
+000110*      5. DATE WRITTEN   : 2026.08.09                             *
+000120*                                                                 *
+000130*    MODIFICATION HISTORY                                        *
+000140*    DATE       INIT  DESCRIPTION                                 *
+000150*    2026.08.09 CRD   INITIAL VERSION                             *
+000160******************************************************************
+000170 IDENTIFICATION                       DIVISION.
+000180 PROGRAM-ID.                          D091LSE1.
+000190 AUTHOR.                              CREDIT SYSTEMS TEAM.
+000200 DATE-WRITTEN.                        2026.08.09.
+000210 ENVIRONMENT                          DIVISION.
+000220 INPUT-OUTPUT                         SECTION.
+000230 FILE-CONTROL.
+000240     SELECT  D091-EXTRACT-FILE        ASSIGN TO D091EXT
+000250     FILE STATUS IS  D091-EXT-STATUS
+000260     ORGANIZATION IS SEQUENTIAL.
+000270*
+000280     SELECT  D091-TREND-REPORT-FILE   ASSIGN TO D091L1R
+000290     FILE STATUS IS  D091-RPT-STATUS
+000300     ORGANIZATION IS LINE SEQUENTIAL.
+000310 DATA                                 DIVISION.
+000320 FILE                                 SECTION.
+000330 FD  D091-EXTRACT-FILE
+000340     LABEL RECORD IS STANDARD
+000350     BLOCK CONTAINS 0 RECORDS.
+000360 01  D091-EXTRACT-RECORD.
+000370     03  Ｄ０９１−取引先コード
+000380                                    PIC  X(009).
+000390     03  Ｄ０９１−当社残高１
+000400                                    PIC S9(013) COMP-3.
+000410     03  Ｄ０９１−当社残高２
+000420                                    PIC S9(013) COMP-3.
+000430     03  Ｄ０９１−当社残高３
+000440                                    PIC S9(013) COMP-3.
+000450     03  Ｄ０９１−当社残高４
+000460                                    PIC S9(013) COMP-3.
+000470 FD  D091-TREND-REPORT-FILE
+000480     LABEL RECORD IS STANDARD.
+000490 01  D091-TREND-REPORT-LINE         PIC X(132).
+000500 WORKING-STORAGE                      SECTION.
+000510 01  STATUS-AREA.
+000520     03  D091-EXT-STATUS            PIC X(02).
+000530     03  D091-RPT-STATUS            PIC X(02).
+000540 01  SWITCH-AREA.
+000550     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000560         88  END-OF-FILE                    VALUE "Y".
+000570 01  WORK-AREA.
+000580     03  W-READ-COUNT               PIC 9(007) COMP-3
+000590                                    VALUE ZERO.
+000600     03  W-RISING-COUNT             PIC 9(007) COMP-3
+000610                                    VALUE ZERO.
+000620     03  W-TREND-TEXT               PIC X(012).
+000630 01  HDR-LINE-1                     PIC X(132) VALUE
+000640     "D091TRY LEASE-COMPANY EXPOSURE TREND REPORT".
+000650 01  HDR-LINE-2                     PIC X(132) VALUE
+000660     "PARTNER     PERIOD1   PERIOD2   PERIOD3   PERIOD4 TREND".
+000670 01  DTL-LINE.
+000680     03  FILLER                     PIC X(01) VALUE SPACE.
+000690     03  DTL-CODE                   PIC X(09).
+000700     03  FILLER                     PIC X(02) VALUE SPACE.
+000710     03  DTL-P1                     PIC -,---,---,---,--9.
+000720     03  FILLER                     PIC X(01) VALUE SPACE.
+000730     03  DTL-P2                     PIC -,---,---,---,--9.
+000740     03  FILLER                     PIC X(01) VALUE SPACE.
+000750     03  DTL-P3                     PIC -,---,---,---,--9.
+000760     03  FILLER                     PIC X(01) VALUE SPACE.
+000770     03  DTL-P4                     PIC -,---,---,---,--9.
+000780     03  FILLER                     PIC X(02) VALUE SPACE.
+000790     03  DTL-TREND                  PIC X(012).
+000800 01  SUM-LINE.
+000810     03  FILLER                     PIC X(01) VALUE SPACE.
+000820     03  FILLER                     PIC X(020)
+000830                                    VALUE "RECORDS READ    : ".
+000840     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+000850 01  RIS-LINE.
+000860     03  FILLER                     PIC X(01) VALUE SPACE.
+000870     03  FILLER                     PIC X(020)
+000880                                    VALUE "RISING TREND    : ".
+000890     03  SUM-RISING-COUNT           PIC ZZZ,ZZ9.
+000900 PROCEDURE                            DIVISION.
+000910     PERFORM  1000-INITIALIZE.
+000920     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+000930     PERFORM  3000-TERMINATE.
+000940     STOP RUN.
+000950******************************************************************
+000960*    1000-INITIALIZE                                   <1.0>    *
+000970******************************************************************
+000980 1000-INITIALIZE                      SECTION.
+000990 1000-START.
+001000     OPEN  INPUT  D091-EXTRACT-FILE.
+001010     OPEN  OUTPUT D091-TREND-REPORT-FILE.
+001020     WRITE D091-TREND-REPORT-LINE     FROM HDR-LINE-1.
+001030     WRITE D091-TREND-REPORT-LINE     FROM HDR-LINE-2.
+001040     PERFORM  8000-READ-EXTRACT.
+001050 1000-EXIT.
+001060     EXIT.
+001070******************************************************************
+001080*    2000-MAIN-PROCESS                                 <2.0>    *
+001090******************************************************************
+001100 2000-MAIN-PROCESS                    SECTION.
+001110 2000-START.
+001120     ADD  1  TO  W-READ-COUNT.
+001130     MOVE  "STABLE"                   TO  W-TREND-TEXT.
+001140     IF  Ｄ０９１−当社残高２
+001141           > Ｄ０９１−当社残高１
+001142       AND  Ｄ０９１−当社残高３
+001144              > Ｄ０９１−当社残高２
+001146       AND  Ｄ０９１−当社残高４
+001148              > Ｄ０９１−当社残高３
+001170        MOVE  "RISING"               TO  W-TREND-TEXT
+001180        ADD   1                      TO  W-RISING-COUNT
+001190     END-IF.
+001200     MOVE  SPACE                     TO  DTL-LINE.
+001210     MOVE  Ｄ０９１−取引先コード    TO  DTL-CODE.
+001220     MOVE  Ｄ０９１−当社残高１      TO  DTL-P1.
+001230     MOVE  Ｄ０９１−当社残高２      TO  DTL-P2.
+001240     MOVE  Ｄ０９１−当社残高３      TO  DTL-P3.
+001250     MOVE  Ｄ０９１−当社残高４      TO  DTL-P4.
+001260     MOVE  W-TREND-TEXT              TO  DTL-TREND.
+001270     WRITE D091-TREND-REPORT-LINE    FROM DTL-LINE.
+001280     PERFORM  8000-READ-EXTRACT.
+001290 2000-EXIT.
+001300     EXIT.
+001310******************************************************************
+001320*    3000-TERMINATE                                    <3.0>    *
+001330******************************************************************
+001340 3000-TERMINATE                       SECTION.
+001350 3000-START.
+001360     WRITE  D091-TREND-REPORT-LINE    FROM SPACE.
+001370     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+001380     WRITE  D091-TREND-REPORT-LINE    FROM SUM-LINE.
+001390     MOVE   W-RISING-COUNT            TO   SUM-RISING-COUNT.
+001400     WRITE  D091-TREND-REPORT-LINE    FROM RIS-LINE.
+001410     CLOSE  D091-EXTRACT-FILE.
+001420     CLOSE  D091-TREND-REPORT-FILE.
+001430 3000-EXIT.
+001440     EXIT.
+001450******************************************************************
+001460*    8000-READ-EXTRACT                                  <8.0>   *
+001470******************************************************************
+001480 8000-READ-EXTRACT                    SECTION.
+001490 8000-START.
+001500     READ  D091-EXTRACT-FILE
+001510        AT END
+001520           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001530     END-READ.
+001540 8000-EXIT.
+001550     EXIT.
