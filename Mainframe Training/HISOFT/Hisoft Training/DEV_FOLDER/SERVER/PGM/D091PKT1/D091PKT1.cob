@@ -0,0 +1,138 @@
+000010******************************************************************
+000020*        <D091PKT1>                                               *
+000030*      1. PROGRAM NAME   : CREDIT REVIEW PACKET EXPORT            *
+000040*      2. PROGRAM ID     : D091PKT1                               *
+000050*      3. OVERVIEW       : EXTRACTS THE NARRATIVE JUDGMENT FIELDS *
+000060*                          FROM D091TRY_TBL (OVERALL OPINION,     *
+000070*                          COLLATERAL/PRESERVATION STATUS, SPECIAL*
+000080*                          REMARKS, CURRENT AND NEXT PERIOD       *
+000090*                          RESULTS OUTLOOK) INTO A ONE-RECORD-    *
+000100*                          PER-CUSTOMER REVIEW PACKET FILE        *
+000110*                                                                 *
+000120*      4. AUTHOR         : CREDIT SYSTEMS TEAM                    *
+000130*      5. DATE WRITTEN   : 2026.08.09                             *
+000140*                                                                 *
+000150*    MODIFICATION HISTORY                                        *
+000160*    DATE       INIT  DESCRIPTION                                 *
+000170*    2026.08.09 CRD   INITIAL VERSION                             *
+000180******************************************************************
+000190 IDENTIFICATION                       DIVISION.
+000200 PROGRAM-ID.                          D091PKT1.
+000210 AUTHOR.                              CREDIT SYSTEMS TEAM.
+000220 DATE-WRITTEN.                        2026.08.09.
+000230 ENVIRONMENT                          DIVISION.
+000240 INPUT-OUTPUT                         SECTION.
+000250 FILE-CONTROL.
+000260     SELECT  D091-EXTRACT-FILE        ASSIGN TO D091EXT
+000270     FILE STATUS IS  D091-EXT-STATUS
+000280     ORGANIZATION IS SEQUENTIAL.
+000290*
+000300     SELECT  D091-PACKET-FILE         ASSIGN TO D091P1R
+000310     FILE STATUS IS  D091-PKT-STATUS
+000320     ORGANIZATION IS LINE SEQUENTIAL.
+000330 DATA                                 DIVISION.
+000340 FILE                                 SECTION.
+000350 FD  D091-EXTRACT-FILE
+000360     LABEL RECORD IS STANDARD
+000370     BLOCK CONTAINS 0 RECORDS.
+000380 01  D091-EXTRACT-RECORD.
+000390     03  Ｄ０９１−取引先コード
+000400                                    PIC  X(009).
+000410     03  Ｄ０９１−総合所見内容
+000420                                    PIC  X(200).
+000430     03  Ｄ０９１−債権保全状況内容
+000440                                    PIC  X(200).
+000450     03  Ｄ０９１−特記事項内容
+000460                                    PIC  X(200).
+000470     03  Ｄ０９１−当期決算状況内容
+000480                                    PIC  X(200).
+000490     03  Ｄ０９１−来期決算見通し内容
+000500                                    PIC  X(200).
+000510 FD  D091-PACKET-FILE
+000520     LABEL RECORD IS STANDARD.
+000530 01  D091-PACKET-LINE               PIC X(1100).
+000540 WORKING-STORAGE                      SECTION.
+000550 01  STATUS-AREA.
+000560     03  D091-EXT-STATUS            PIC X(02).
+000570     03  D091-PKT-STATUS            PIC X(02).
+000580 01  SWITCH-AREA.
+000590     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000600         88  END-OF-FILE                    VALUE "Y".
+000610 01  WORK-AREA.
+000620     03  W-READ-COUNT               PIC 9(007) COMP-3
+000630                                    VALUE ZERO.
+000640 01  PACKET-RECORD.
+000650     03  PKT-CODE                   PIC X(009).
+000660     03  PKT-SEP-1                  PIC X(001) VALUE "|".
+000670     03  PKT-OVERALL-OPINION        PIC X(200).
+000680     03  PKT-SEP-2                  PIC X(001) VALUE "|".
+000690     03  PKT-COLLATERAL-STATUS      PIC X(200).
+000700     03  PKT-SEP-3                  PIC X(001) VALUE "|".
+000710     03  PKT-SPECIAL-REMARKS        PIC X(200).
+000720     03  PKT-SEP-4                  PIC X(001) VALUE "|".
+000730     03  PKT-CURRENT-RESULTS        PIC X(200).
+000740     03  PKT-SEP-5                  PIC X(001) VALUE "|".
+000750     03  PKT-NEXT-OUTLOOK           PIC X(200).
+000760 01  SUM-LINE.
+000770     03  FILLER                     PIC X(01) VALUE SPACE.
+000780     03  FILLER                     PIC X(020)
+000790                                    VALUE "PACKETS EXPORTED: ".
+000800     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+000810 PROCEDURE                            DIVISION.
+000820     PERFORM  1000-INITIALIZE.
+000830     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+000840     PERFORM  3000-TERMINATE.
+000850     STOP RUN.
+000860******************************************************************
+000870*    1000-INITIALIZE                                   <1.0>    *
+000880******************************************************************
+000890 1000-INITIALIZE                      SECTION.
+000900 1000-START.
+000910     OPEN  INPUT  D091-EXTRACT-FILE.
+000920     OPEN  OUTPUT D091-PACKET-FILE.
+000930     PERFORM  8000-READ-EXTRACT.
+000940 1000-EXIT.
+000950     EXIT.
+000960******************************************************************
+000970*    2000-MAIN-PROCESS                                 <2.0>    *
+000980******************************************************************
+000990 2000-MAIN-PROCESS                    SECTION.
+001000 2000-START.
+001010     ADD  1  TO  W-READ-COUNT.
+001020     MOVE  Ｄ０９１−取引先コード     TO  PKT-CODE.
+001030     MOVE  Ｄ０９１−総合所見内容
+001032                                      TO  PKT-OVERALL-OPINION.
+001040     MOVE  Ｄ０９１−債権保全状況内容
+001042                                      TO  PKT-COLLATERAL-STATUS.
+001050     MOVE  Ｄ０９１−特記事項内容
+001052                                      TO  PKT-SPECIAL-REMARKS.
+001060     MOVE  Ｄ０９１−当期決算状況内容
+001062                                      TO  PKT-CURRENT-RESULTS.
+001070     MOVE  Ｄ０９１−来期決算見通し内容
+001072                                      TO  PKT-NEXT-OUTLOOK.
+001080     WRITE D091-PACKET-LINE           FROM PACKET-RECORD.
+001090     PERFORM  8000-READ-EXTRACT.
+001100 2000-EXIT.
+001110     EXIT.
+001120******************************************************************
+001130*    3000-TERMINATE                                    <3.0>    *
+001140******************************************************************
+001150 3000-TERMINATE                       SECTION.
+001160 3000-START.
+001170     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+001180     DISPLAY  SUM-LINE.
+001190     CLOSE  D091-EXTRACT-FILE.
+001200     CLOSE  D091-PACKET-FILE.
+001210 3000-EXIT.
+001220     EXIT.
+001230******************************************************************
+001240*    8000-READ-EXTRACT                                  <8.0>   *
+001250******************************************************************
+001260 8000-READ-EXTRACT                    SECTION.
+001270 8000-START.
+001280     READ  D091-EXTRACT-FILE
+001290        AT END
+001300           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001310     END-READ.
+001320 8000-EXIT.
+001330     EXIT.
