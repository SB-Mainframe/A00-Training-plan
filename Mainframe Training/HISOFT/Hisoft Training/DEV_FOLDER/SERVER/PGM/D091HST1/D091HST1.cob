@@ -0,0 +1,114 @@
+000010******************************************************************
+000020*        <D091HST1>                                               *
+000030*      1. PROGRAM NAME   : QUARTERLY HISTORY RETENTION            *
+000040*      2. PROGRAM ID     : D091HST1                               *
+000050*      3. OVERVIEW       : APPENDS THE CURRENT D091TRY_TBL EXTRACT*
+000060*                          TO A GROWING PERMANENT HISTORY FILE,   *
+000070*                          STAMPING EACH RECORD WITH THE RUN DATE *
+000080*                          SO PRIOR QUARTERS ARE NEVER OVERWRITTEN*
+000090*                                                                 *
+000100*      4. AUTHOR         : CREDIT SYSTEMS TEAM                    *
+000110*      5. DATE WRITTEN   : 2026.08.09                             *
+000120*                                                                 *
+000130*    MODIFICATION HISTORY                                        *
+000140*    DATE       INIT  DESCRIPTION                                 *
+000150*    2026.08.09 CRD   INITIAL VERSION                             *
+000160******************************************************************
+000170 IDENTIFICATION                       DIVISION.
+000180 PROGRAM-ID.                          D091HST1.
+000190 AUTHOR.                              CREDIT SYSTEMS TEAM.
+000200 DATE-WRITTEN.                        2026.08.09.
+000210 ENVIRONMENT                          DIVISION.
+000220 INPUT-OUTPUT                         SECTION.
+000230 FILE-CONTROL.
+000240     SELECT  D091-EXTRACT-FILE        ASSIGN TO D091EXT
+000250     FILE STATUS IS  D091-EXT-STATUS
+000260     ORGANIZATION IS SEQUENTIAL.
+000270*
+000280     SELECT  D091-HISTORY-FILE        ASSIGN TO D091HST
+000290     FILE STATUS IS  D091-HST-STATUS
+000300     ORGANIZATION IS SEQUENTIAL.
+000310 DATA                                 DIVISION.
+000320 FILE                                 SECTION.
+000330 FD  D091-EXTRACT-FILE
+000340     LABEL RECORD IS STANDARD
+000350     BLOCK CONTAINS 0 RECORDS.
+000360 01  D091-EXTRACT-RECORD              PIC X(400).
+000370 FD  D091-HISTORY-FILE
+000380     LABEL RECORD IS STANDARD
+000390     BLOCK CONTAINS 0 RECORDS.
+000400 01  D091-HISTORY-RECORD.
+000410     03  HST-RUN-DATE               PIC 9(008).
+000420     03  HST-EXTRACT-DATA           PIC X(400).
+000430 WORKING-STORAGE                      SECTION.
+000440 01  STATUS-AREA.
+000450     03  D091-EXT-STATUS            PIC X(02).
+000460     03  D091-HST-STATUS            PIC X(02).
+000470 01  SWITCH-AREA.
+000480     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000490         88  END-OF-FILE                    VALUE "Y".
+000500 01  WORK-AREA.
+000510     03  W-TODAY-DATE.
+000520         05  W-TODAY-YYYY           PIC 9(004).
+000530         05  W-TODAY-MM             PIC 9(002).
+000540         05  W-TODAY-DD             PIC 9(002).
+000550     03  W-READ-COUNT               PIC 9(007) COMP-3
+000560                                    VALUE ZERO.
+000570     03  W-WRITE-COUNT              PIC 9(007) COMP-3
+000580                                    VALUE ZERO.
+000590 01  SUM-LINE.
+000600     03  FILLER                     PIC X(01) VALUE SPACE.
+000610     03  FILLER                     PIC X(020)
+000620                                    VALUE "RECORDS ARCHIVED: ".
+000630     03  SUM-WRITE-COUNT            PIC ZZZ,ZZ9.
+000640 PROCEDURE                            DIVISION.
+000650     PERFORM  1000-INITIALIZE.
+000660     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+000670     PERFORM  3000-TERMINATE.
+000680     STOP RUN.
+000690******************************************************************
+000700*    1000-INITIALIZE                                   <1.0>    *
+000710******************************************************************
+000720 1000-INITIALIZE                      SECTION.
+000730 1000-START.
+000740     ACCEPT  W-TODAY-DATE             FROM DATE YYYYMMDD.
+000750     OPEN  INPUT  D091-EXTRACT-FILE.
+000760     OPEN  EXTEND D091-HISTORY-FILE.
+000770     PERFORM  8000-READ-EXTRACT.
+000780 1000-EXIT.
+000790     EXIT.
+000800******************************************************************
+000810*    2000-MAIN-PROCESS                                 <2.0>    *
+000820******************************************************************
+000830 2000-MAIN-PROCESS                    SECTION.
+000840 2000-START.
+000850     ADD  1  TO  W-READ-COUNT.
+000860     MOVE  W-TODAY-DATE               TO  HST-RUN-DATE.
+000870     MOVE  D091-EXTRACT-RECORD        TO  HST-EXTRACT-DATA.
+000880     WRITE  D091-HISTORY-RECORD.
+000890     ADD  1  TO  W-WRITE-COUNT.
+000900     PERFORM  8000-READ-EXTRACT.
+000910 2000-EXIT.
+000920     EXIT.
+000930******************************************************************
+000940*    3000-TERMINATE                                    <3.0>    *
+000950******************************************************************
+000960 3000-TERMINATE                       SECTION.
+000970 3000-START.
+000980     MOVE   W-WRITE-COUNT             TO   SUM-WRITE-COUNT.
+000990     DISPLAY  SUM-LINE.
+001000     CLOSE  D091-EXTRACT-FILE.
+001010     CLOSE  D091-HISTORY-FILE.
+001020 3000-EXIT.
+001030     EXIT.
+001040******************************************************************
+001050*    8000-READ-EXTRACT                                  <8.0>   *
+001060******************************************************************
+001070 8000-READ-EXTRACT                    SECTION.
+001080 8000-START.
+001090     READ  D091-EXTRACT-FILE
+001100        AT END
+001110           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001120     END-READ.
+001130 8000-EXIT.
+001140     EXIT.
