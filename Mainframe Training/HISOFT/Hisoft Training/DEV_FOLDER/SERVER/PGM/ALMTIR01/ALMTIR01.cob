@@ -0,0 +1,170 @@
+000010******************************************************************
+000020*        <ALMTIR01>                                               *
+000030*      1. PROGRAM NAME   : TIERED DEPOSIT RATE BLEND BATCH        *
+000040*      2. PROGRAM ID     : ALMTIR01                               *
+000050*      3. OVERVIEW       : COMPUTES THE BLENDED EFFECTIVE RATE    *
+000060*                          FOR TIERED-PRICING DEPOSITS FROM THE   *
+000070*                          ALM_DEPMST TIER SCHEDULE AND REWRITES  *
+000080*                          IT INTO ALM_DEPMST-COLRAT              *
+000090*                                                                 *
+000100*      4. AUTHOR         : ALM SYSTEMS TEAM                       *
+000110*      5. DATE WRITTEN   : 2026.08.09                             *
+000120*                                                                 *
+000130*    MODIFICATION HISTORY                                        *
+000140*    DATE       INIT  DESCRIPTION                                 *
+000150*    2026.08.09 ALM   INITIAL VERSION                             *
+000160******************************************************************
+000170 IDENTIFICATION                       DIVISION.
+000180 PROGRAM-ID.                          ALMTIR01.
+000190 AUTHOR.                              ALM SYSTEMS TEAM.
+000200 DATE-WRITTEN.                        2026.08.09.
+000210 ENVIRONMENT                          DIVISION.
+000220 INPUT-OUTPUT                         SECTION.
+000230 FILE-CONTROL.
+000240     SELECT  ALM-DEPOSIT-FILE-IN      ASSIGN TO ALMDEP
+000250     FILE STATUS IS  ALM-DEP-IN-STATUS
+000260     ORGANIZATION IS SEQUENTIAL.
+000270*
+000280     SELECT  ALM-DEPOSIT-FILE-OUT     ASSIGN TO ALMDEPO
+000290     FILE STATUS IS  ALM-DEP-OUT-STATUS
+000300     ORGANIZATION IS SEQUENTIAL.
+000310 DATA                                 DIVISION.
+000320 FILE                                 SECTION.
+000330 FD  ALM-DEPOSIT-FILE-IN
+000340     LABEL RECORD IS STANDARD
+000350     BLOCK CONTAINS 0 RECORDS.
+000360 01  ALM-DEPOSIT-RECORD-IN.
+000370     03  ALM_DEPMST-CTLNUM          PIC X(006).
+000380     03  ALM_DEPMST-CLTNAM          PIC X(040).
+000390     03  ALM_DEPMST-BALCAP          PIC S9(013) COMP-3.
+000400     03  ALM_DEPMST-COLAMT          PIC S9(013) COMP-3.
+000410     03  ALM_DEPMST-ISUDAY          PIC X(008).
+000420     03  ALM_DEPMST-DUEDAY          PIC X(008).
+000430     03  ALM_DEPMST-UPDCYC          PIC X(002).
+000440     03  ALM_DEPMST-AVEBAL          PIC S9(013) COMP-3.
+000450     03  ALM_DEPMST-COLRAT          PIC S9(002)V9(5) COMP-3.
+000460     03  ALM_DEPMST-CHARGE          PIC S9(002)V9(5) COMP-3.
+000470     03  ALM_DEPMST-REFNUM          PIC X(020).
+000480     03  ALM_DEPMST-FIXFLT          PIC X(001).
+000490     03  ALM_DEPMST-TRMTYP          PIC X(001).
+000500     03  ALM_DEPMST-TIRCNT          PIC 9(001).
+000510     03  ALM_DEPMST-TIRTHR          PIC S9(013) COMP-3
+000520                                    OCCURS 3 TIMES.
+000530     03  ALM_DEPMST-TIRRAT          PIC S9(002)V9(5) COMP-3
+000540                                    OCCURS 3 TIMES.
+000550 FD  ALM-DEPOSIT-FILE-OUT
+000560     LABEL RECORD IS STANDARD
+000570     BLOCK CONTAINS 0 RECORDS.
+000580 01  ALM-DEPOSIT-RECORD-OUT.
+000590     03  FILLER                     PIC X(166).
+000600 WORKING-STORAGE                      SECTION.
+000610 01  STATUS-AREA.
+000620     03  ALM-DEP-IN-STATUS          PIC X(02).
+000630     03  ALM-DEP-OUT-STATUS         PIC X(02).
+000640 01  SWITCH-AREA.
+000650     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000660         88  END-OF-FILE                    VALUE "Y".
+000670 01  WORK-AREA.
+000680     03  W-TIER-IDX                 PIC 9(01).
+000690     03  W-REMAINING-BAL            PIC S9(013) COMP-3.
+000700     03  W-TIER-BASE                PIC S9(013) COMP-3.
+000710     03  W-TIER-PORTION             PIC S9(013) COMP-3.
+000720     03  W-WEIGHTED-RATE            PIC S9(020)V9(5) COMP-3.
+000730     03  W-BLENDED-RATE             PIC S9(002)V9(5) COMP-3.
+000740 PROCEDURE                            DIVISION.
+000750     PERFORM  1000-INITIALIZE.
+000760     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+000770     PERFORM  3000-TERMINATE.
+000780     STOP RUN.
+000790******************************************************************
+000800*    1000-INITIALIZE                                   <1.0>    *
+000810******************************************************************
+000820 1000-INITIALIZE                      SECTION.
+000830 1000-START.
+000840     OPEN  INPUT   ALM-DEPOSIT-FILE-IN.
+000850     OPEN  OUTPUT  ALM-DEPOSIT-FILE-OUT.
+000860     PERFORM  8000-READ-DEPOSIT.
+000870 1000-EXIT.
+000880     EXIT.
+000890******************************************************************
+000900*    2000-MAIN-PROCESS                                 <2.0>    *
+000910******************************************************************
+000920 2000-MAIN-PROCESS                    SECTION.
+000930 2000-START.
+000940     IF  ALM_DEPMST-TIRCNT  >  1
+000950        PERFORM  2100-BLEND-TIERED-RATE
+000960        MOVE  W-BLENDED-RATE          TO  ALM_DEPMST-COLRAT
+000970     END-IF.
+000980     MOVE  ALM-DEPOSIT-RECORD-IN      TO  ALM-DEPOSIT-RECORD-OUT.
+000990     WRITE  ALM-DEPOSIT-RECORD-OUT.
+001000     PERFORM  8000-READ-DEPOSIT.
+001010 2000-EXIT.
+001020     EXIT.
+001030******************************************************************
+001040*    2100-BLEND-TIERED-RATE                              <2.1>   *
+001050******************************************************************
+001060 2100-BLEND-TIERED-RATE               SECTION.
+001070 2100-START.
+001080     MOVE  ZERO                       TO  W-WEIGHTED-RATE.
+001090     MOVE  ALM_DEPMST-BALCAP          TO  W-REMAINING-BAL.
+001100     MOVE  ZERO                       TO  W-TIER-BASE.
+001110*
+001120     PERFORM  VARYING  W-TIER-IDX  FROM  1  BY  1
+001130               UNTIL   W-TIER-IDX  >  ALM_DEPMST-TIRCNT
+001140        PERFORM  2110-APPLY-ONE-TIER
+001150     END-PERFORM.
+001160*
+001170     IF  ALM_DEPMST-BALCAP  =  ZERO
+001180        MOVE  ZERO                    TO  W-BLENDED-RATE
+001190     ELSE
+001200        COMPUTE  W-BLENDED-RATE  ROUNDED =
+001210             W-WEIGHTED-RATE / ALM_DEPMST-BALCAP
+001220     END-IF.
+001230 2100-EXIT.
+001240     EXIT.
+001250******************************************************************
+001260*    2110-APPLY-ONE-TIER                                 <2.1.1> *
+001270******************************************************************
+001280 2110-APPLY-ONE-TIER                  SECTION.
+001290 2110-START.
+001300     IF  W-TIER-IDX  <  ALM_DEPMST-TIRCNT
+001310        COMPUTE  W-TIER-PORTION =
+001320             ALM_DEPMST-TIRTHR (W-TIER-IDX) - W-TIER-BASE
+001330     ELSE
+001340        MOVE  W-REMAINING-BAL         TO  W-TIER-PORTION
+001350     END-IF.
+001360     IF  W-TIER-PORTION  >  W-REMAINING-BAL
+001370        MOVE  W-REMAINING-BAL         TO  W-TIER-PORTION
+001380     END-IF.
+001390     IF  W-TIER-PORTION  <  ZERO
+001400        MOVE  ZERO                    TO  W-TIER-PORTION
+001410     END-IF.
+001420*
+001430     COMPUTE  W-WEIGHTED-RATE  ROUNDED =
+001440          W-WEIGHTED-RATE +
+001450          (W-TIER-PORTION * ALM_DEPMST-TIRRAT (W-TIER-IDX)).
+001460*
+001470     SUBTRACT  W-TIER-PORTION  FROM  W-REMAINING-BAL.
+001480     MOVE      ALM_DEPMST-TIRTHR (W-TIER-IDX)  TO  W-TIER-BASE.
+001490 2110-EXIT.
+001500     EXIT.
+001510******************************************************************
+001520*    3000-TERMINATE                                    <3.0>    *
+001530******************************************************************
+001540 3000-TERMINATE                       SECTION.
+001550 3000-START.
+001560     CLOSE  ALM-DEPOSIT-FILE-IN.
+001570     CLOSE  ALM-DEPOSIT-FILE-OUT.
+001580 3000-EXIT.
+001590     EXIT.
+001600******************************************************************
+001610*    8000-READ-DEPOSIT                                  <8.0>    *
+001620******************************************************************
+001630 8000-READ-DEPOSIT                    SECTION.
+001640 8000-START.
+001650     READ  ALM-DEPOSIT-FILE-IN
+001660        AT END
+001670           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001680     END-READ.
+001690 8000-EXIT.
+001700     EXIT.
