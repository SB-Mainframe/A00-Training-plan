@@ -0,0 +1,223 @@
+000010******************************************************************
+000020*        <D091EDT1>                                               *
+000030*      1. PROGRAM NAME   : SHAREHOLDING CONCENTRATION VALIDATION  *
+000040*      2. PROGRAM ID     : D091EDT1                               *
+000050*      3. OVERVIEW       : VALIDATES THE SHAREHOLDER PERCENTAGES  *
+000060*                          CARRIED ON THE D091TRY_TBL TRADING     *
+000070*                          PARTNER MASTER - FLAGS ANY RECORD      *
+000080*                          WHOSE HOLDINGS SUM PAST 100% AND ANY   *
+000090*                          SINGLE HOLDER OVER THE CONCENTRATION   *
+000100*                          THRESHOLD                              *
+000110*                                                                 *
+000120*      4. AUTHOR         : CREDIT SYSTEMS TEAM                    *
+000130*      5. DATE WRITTEN   : 2026.08.09                             *
+000140*                                                                 *
+000150*    MODIFICATION HISTORY                                        *
+000160*    DATE       INIT  DESCRIPTION                                 *
+000170*    2026.08.09 CRD   INITIAL VERSION                             *
+000180******************************************************************
+000190 IDENTIFICATION                       DIVISION.
+000200 PROGRAM-ID.                          D091EDT1.
+000210 AUTHOR.                              CREDIT SYSTEMS TEAM.
+000220 DATE-WRITTEN.                        2026.08.09.
+000230 ENVIRONMENT                          DIVISION.
+000240 INPUT-OUTPUT                         SECTION.
+000250 FILE-CONTROL.
+000260     SELECT  D091-EXTRACT-FILE        ASSIGN TO D091EXT
+000270     FILE STATUS IS  D091-EXT-STATUS
+000280     ORGANIZATION IS SEQUENTIAL.
+000290*
+000300     SELECT  D091-EDIT-REPORT-FILE    ASSIGN TO D091E1R
+000310     FILE STATUS IS  D091-RPT-STATUS
+000320     ORGANIZATION IS LINE SEQUENTIAL.
+000330 DATA                                 DIVISION.
+000340 FILE                                 SECTION.
+000350 FD  D091-EXTRACT-FILE
+000360     LABEL RECORD IS STANDARD
+000370     BLOCK CONTAINS 0 RECORDS.
+000380 01  D091-EXTRACT-RECORD.
+000390     03  Ｄ０９１−取引先コード
+000400                                    PIC  X(009).
+000410     03  Ｄ０９１−株主名２
+000420                                    PIC  X(020).
+000430     03  Ｄ０９１−持株率２
+000440                                    PIC S9(003)V9(003) COMP-3.
+000450     03  Ｄ０９１−株主名３
+000460                                    PIC  X(020).
+000470     03  Ｄ０９１−持株率３
+000480                                    PIC S9(003)V9(003) COMP-3.
+000490     03  Ｄ０９１−株主名４
+000500                                    PIC  X(020).
+000510     03  Ｄ０９１−持株率４
+000520                                    PIC S9(003)V9(003) COMP-3.
+000530     03  Ｄ０９１−株主名５
+000540                                    PIC  X(020).
+000550     03  Ｄ０９１−持株率５
+000560                                    PIC S9(003)V9(003) COMP-3.
+000570 FD  D091-EDIT-REPORT-FILE
+000580     LABEL RECORD IS STANDARD.
+000590 01  D091-EDIT-REPORT-LINE          PIC X(132).
+000600 WORKING-STORAGE                      SECTION.
+000610 01  STATUS-AREA.
+000620     03  D091-EXT-STATUS            PIC X(02).
+000630     03  D091-RPT-STATUS            PIC X(02).
+000640 01  SWITCH-AREA.
+000650     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000660         88  END-OF-FILE                    VALUE "Y".
+000670*----------------------------------------------------------------*
+000680*    CONCENTRATION THRESHOLD - SINGLE HOLDER FLAGGED ABOVE THIS  *
+000690*----------------------------------------------------------------*
+000700 01  EDIT-LIMITS-AREA.
+000710     03  LIM-CONCENTRATION-PCT      PIC 9(003)V9(003)
+000720                                    VALUE 050.000.
+000730     03  LIM-TOTAL-PCT              PIC 9(003)V9(003)
+000740                                    VALUE 100.000.
+000750 01  WORK-AREA.
+000760     03  W-HOLDING-TOTAL            PIC S9(004)V9(003) COMP-3.
+000770     03  W-READ-COUNT               PIC 9(007) COMP-3
+000780                                    VALUE ZERO.
+000790     03  W-OVERSUB-COUNT            PIC 9(007) COMP-3
+000800                                    VALUE ZERO.
+000810     03  W-CONCEN-COUNT             PIC 9(007) COMP-3
+000820                                    VALUE ZERO.
+000830 01  HDR-LINE-1                     PIC X(132) VALUE
+000840     "D091TRY SHAREHOLDING CONCENTRATION EDIT REPORT".
+000850 01  OVERSUB-LINE.
+000860     03  FILLER                     PIC X(01) VALUE SPACE.
+000870     03  OVS-CODE                   PIC X(09).
+000880     03  FILLER                     PIC X(02) VALUE SPACE.
+000890     03  OVS-TOTAL                  PIC ZZ9.999.
+000900     03  FILLER                     PIC X(02) VALUE SPACE.
+000910     03  FILLER                     PIC X(030) VALUE
+000920                                    "*** OVER 100 PERCENT".
+000930 01  CONCEN-LINE.
+000940     03  FILLER                     PIC X(01) VALUE SPACE.
+000950     03  CON-CODE                   PIC X(09).
+000960     03  FILLER                     PIC X(02) VALUE SPACE.
+000970     03  CON-HOLDER                 PIC X(20).
+000980     03  FILLER                     PIC X(02) VALUE SPACE.
+000990     03  CON-PCT                    PIC ZZ9.999.
+001000     03  FILLER                     PIC X(02) VALUE SPACE.
+001010     03  FILLER                     PIC X(030) VALUE
+001020                                    "*** CONCENTRATED HOLDER".
+001030 01  SUM-LINE.
+001040     03  FILLER                     PIC X(01) VALUE SPACE.
+001050     03  FILLER                     PIC X(020)
+001060                                    VALUE "RECORDS READ    : ".
+001070     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+001080 01  OVS-SUM-LINE.
+001090     03  FILLER                     PIC X(01) VALUE SPACE.
+001100     03  FILLER                     PIC X(020)
+001110                                    VALUE "OVER 100 PERCENT: ".
+001120     03  SUM-OVERSUB-COUNT          PIC ZZZ,ZZ9.
+001130 01  CON-SUM-LINE.
+001140     03  FILLER                     PIC X(01) VALUE SPACE.
+001150     03  FILLER                     PIC X(020)
+001160                                    VALUE "CONCENTRATED    : ".
+001170     03  SUM-CONCEN-COUNT           PIC ZZZ,ZZ9.
+001180 PROCEDURE                            DIVISION.
+001190     PERFORM  1000-INITIALIZE.
+001200     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+001210     PERFORM  3000-TERMINATE.
+001220     STOP RUN.
+001230******************************************************************
+001240*    1000-INITIALIZE                                   <1.0>    *
+001250******************************************************************
+001260 1000-INITIALIZE                      SECTION.
+001270 1000-START.
+001280     OPEN  INPUT  D091-EXTRACT-FILE.
+001290     OPEN  OUTPUT D091-EDIT-REPORT-FILE.
+001300     WRITE D091-EDIT-REPORT-LINE      FROM HDR-LINE-1.
+001310     PERFORM  8000-READ-EXTRACT.
+001320 1000-EXIT.
+001330     EXIT.
+001340******************************************************************
+001350*    2000-MAIN-PROCESS                                 <2.0>    *
+001360******************************************************************
+001370 2000-MAIN-PROCESS                    SECTION.
+001380 2000-START.
+001390     ADD  1  TO  W-READ-COUNT.
+001400     COMPUTE  W-HOLDING-TOTAL =
+001402          Ｄ０９１−持株率２
+001404        + Ｄ０９１−持株率３
+001406        + Ｄ０９１−持株率４
+001408        + Ｄ０９１−持株率５.
+001430     IF  W-HOLDING-TOTAL  >  LIM-TOTAL-PCT
+001440        ADD  1                       TO  W-OVERSUB-COUNT
+001450        MOVE  SPACE                  TO  OVERSUB-LINE
+001460        MOVE  Ｄ０９１−取引先コード TO  OVS-CODE
+001470        MOVE  W-HOLDING-TOTAL        TO  OVS-TOTAL
+001480        WRITE D091-EDIT-REPORT-LINE  FROM OVERSUB-LINE
+001490     END-IF.
+001500     PERFORM  2100-CHECK-ONE-HOLDER.
+001510     PERFORM  8000-READ-EXTRACT.
+001520 2000-EXIT.
+001530     EXIT.
+001540******************************************************************
+001550*    2100-CHECK-ONE-HOLDER                               <2.1>   *
+001560******************************************************************
+001570 2100-CHECK-ONE-HOLDER                SECTION.
+001580 2100-START.
+001590     IF  Ｄ０９１−持株率２  >  LIM-CONCENTRATION-PCT
+001600        PERFORM  2110-WRITE-CONCEN-LINE
+001610        MOVE  Ｄ０９１−株主名２     TO  CON-HOLDER
+001620        MOVE  Ｄ０９１−持株率２     TO  CON-PCT
+001630        WRITE D091-EDIT-REPORT-LINE  FROM CONCEN-LINE
+001640     END-IF.
+001650     IF  Ｄ０９１−持株率３  >  LIM-CONCENTRATION-PCT
+001660        PERFORM  2110-WRITE-CONCEN-LINE
+001670        MOVE  Ｄ０９１−株主名３     TO  CON-HOLDER
+001680        MOVE  Ｄ０９１−持株率３     TO  CON-PCT
+001690        WRITE D091-EDIT-REPORT-LINE  FROM CONCEN-LINE
+001700     END-IF.
+001710     IF  Ｄ０９１−持株率４  >  LIM-CONCENTRATION-PCT
+001720        PERFORM  2110-WRITE-CONCEN-LINE
+001730        MOVE  Ｄ０９１−株主名４     TO  CON-HOLDER
+001740        MOVE  Ｄ０９１−持株率４     TO  CON-PCT
+001750        WRITE D091-EDIT-REPORT-LINE  FROM CONCEN-LINE
+001760     END-IF.
+001770     IF  Ｄ０９１−持株率５  >  LIM-CONCENTRATION-PCT
+001780        PERFORM  2110-WRITE-CONCEN-LINE
+001790        MOVE  Ｄ０９１−株主名５     TO  CON-HOLDER
+001800        MOVE  Ｄ０９１−持株率５     TO  CON-PCT
+001810        WRITE D091-EDIT-REPORT-LINE  FROM CONCEN-LINE
+001820     END-IF.
+001830 2100-EXIT.
+001840     EXIT.
+001850******************************************************************
+001860*    2110-WRITE-CONCEN-LINE                            <2.1.1>  *
+001870******************************************************************
+001880 2110-WRITE-CONCEN-LINE               SECTION.
+001890 2110-START.
+001900     ADD   1                          TO  W-CONCEN-COUNT.
+001910     MOVE  SPACE                      TO  CONCEN-LINE.
+001920     MOVE  Ｄ０９１−取引先コード     TO  CON-CODE.
+001930 2110-EXIT.
+001940     EXIT.
+001950******************************************************************
+001960*    3000-TERMINATE                                    <3.0>    *
+001970******************************************************************
+001980 3000-TERMINATE                       SECTION.
+001990 3000-START.
+002000     WRITE  D091-EDIT-REPORT-LINE     FROM SPACE.
+002010     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+002020     WRITE  D091-EDIT-REPORT-LINE     FROM SUM-LINE.
+002030     MOVE   W-OVERSUB-COUNT           TO   SUM-OVERSUB-COUNT.
+002040     WRITE  D091-EDIT-REPORT-LINE     FROM OVS-SUM-LINE.
+002050     MOVE   W-CONCEN-COUNT            TO   SUM-CONCEN-COUNT.
+002060     WRITE  D091-EDIT-REPORT-LINE     FROM CON-SUM-LINE.
+002070     CLOSE  D091-EXTRACT-FILE.
+002080     CLOSE  D091-EDIT-REPORT-FILE.
+002090 3000-EXIT.
+002100     EXIT.
+002110******************************************************************
+002120*    8000-READ-EXTRACT                                  <8.0>   *
+002130******************************************************************
+002140 8000-READ-EXTRACT                    SECTION.
+002150 8000-START.
+002160     READ  D091-EXTRACT-FILE
+002170        AT END
+002180           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+002190     END-READ.
+002200 8000-EXIT.
+002210     EXIT.
