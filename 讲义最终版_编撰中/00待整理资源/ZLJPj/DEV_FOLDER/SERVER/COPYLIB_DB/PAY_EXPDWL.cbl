@@ -24,3 +24,6 @@
 000240 01  PAY_EXPDWL-MODDAY PIC  X(008).
 000250 01  PAY_EXPDWL-MODTIM PIC  X(006).
 000260 01  PAY_EXPDWL-MODPSN PIC  X(004).
+000270*---< PARTIAL-COLLECTION SUPPORT >-----------------------------
+000280 01  PAY_EXPDWL-PARFLG PIC  X(001).
+000290 01  PAY_EXPDWL-PARAMT PIC S9(013) COMP-3.
