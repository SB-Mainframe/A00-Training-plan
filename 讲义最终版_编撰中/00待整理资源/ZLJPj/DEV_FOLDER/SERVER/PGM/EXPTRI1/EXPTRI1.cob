@@ -0,0 +1,186 @@
+000010******************************************************************
+000020*        <EXPTRI1>                                               *
+000030*      1. PROGRAM NAME   : PAY_EXPDWL FAILURE TRIAGE REPORT      *
+000040*      2. PROGRAM ID     : EXPTRI1                               *
+000050*      3. OVERVIEW       : GROUPS EVERY FAILED (ERRFLG SET)      *
+000060*                          PAY_EXPDWL WITHDRAWAL BY ITS DEMAND   *
+000070*                          CODE (DEMCOD), BUILDING THE LIST OF   *
+000080*                          CODES SEEN AS IT READS, AND REPORTS   *
+000090*                          THE FAILURE COUNT AND AMOUNT FOR EACH *
+000100*                          CODE SO OPERATIONS CAN TRIAGE THE     *
+000110*                          LARGEST FAILURE CATEGORY FIRST        *
+000120*                                                                 *
+000130*      4. AUTHOR         : PAYMENT SYSTEMS TEAM                  *
+000140*      5. DATE WRITTEN   : 2026.08.09                             *
+000150*                                                                 *
+000160*    MODIFICATION HISTORY                                        *
+000170*    DATE       INIT  DESCRIPTION                                 *
+000180*    2026.08.09 PST   INITIAL VERSION                             *
+000190******************************************************************
+000200 IDENTIFICATION                       DIVISION.
+000210 PROGRAM-ID.                          EXPTRI1.
+000220 AUTHOR.                              PAYMENT SYSTEMS TEAM.
+000230 DATE-WRITTEN.                        2026.08.09.
+000240 ENVIRONMENT                          DIVISION.
+000250 INPUT-OUTPUT                         SECTION.
+000260 FILE-CONTROL.
+000270     SELECT  EXP-EXTRACT-FILE         ASSIGN TO EXPEXT
+000280     FILE STATUS IS  EXP-EXT-STATUS
+000290     ORGANIZATION IS SEQUENTIAL.
+000300*
+000310     SELECT  EXP-TRIAGE-REPORT-FILE   ASSIGN TO EXPT1R
+000320     FILE STATUS IS  EXP-RPT-STATUS
+000330     ORGANIZATION IS LINE SEQUENTIAL.
+000340 DATA                                 DIVISION.
+000350 FILE                                 SECTION.
+000360 FD  EXP-EXTRACT-FILE
+000370     LABEL RECORD IS STANDARD
+000380     BLOCK CONTAINS 0 RECORDS.
+000390 01  EXP-EXTRACT-RECORD.
+000400     03  PAY_EXPDWL-CNTNUM          PIC  X(009).
+000410     03  PAY_EXPDWL-TRNAMT          PIC S9(013) COMP-3.
+000420     03  PAY_EXPDWL-DEMCOD          PIC  X(003).
+000430     03  PAY_EXPDWL-ERRFLG          PIC  X(001).
+000440 FD  EXP-TRIAGE-REPORT-FILE
+000450     LABEL RECORD IS STANDARD.
+000460 01  EXP-TRIAGE-REPORT-LINE         PIC X(132).
+000470 WORKING-STORAGE                      SECTION.
+000480 01  STATUS-AREA.
+000490     03  EXP-EXT-STATUS             PIC X(02).
+000500     03  EXP-RPT-STATUS             PIC X(02).
+000510 01  SWITCH-AREA.
+000520     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000530         88  END-OF-FILE                    VALUE "Y".
+000540     03  W-CODE-FOUND-SW            PIC X(01) VALUE "N".
+000550         88  CODE-FOUND                      VALUE "Y".
+000560 01  TRIAGE-TABLE-AREA.
+000570     03  W-TRIAGE-COUNT             PIC 9(003) COMP-3
+000580                                    VALUE ZERO.
+000590     03  TRIAGE-TABLE-ENTRY
+000600                   OCCURS 50 TIMES
+000610                   INDEXED BY TRI-IDX.
+000620         05  TRI-DEMCOD             PIC  X(003).
+000630         05  TRI-FAIL-COUNT         PIC 9(007) COMP-3.
+000640         05  TRI-FAIL-AMOUNT        PIC S9(015) COMP-3.
+000650 01  WORK-AREA.
+000660     03  W-READ-COUNT               PIC 9(007) COMP-3
+000670                                    VALUE ZERO.
+000680     03  W-FAILED-COUNT             PIC 9(007) COMP-3
+000690                                    VALUE ZERO.
+000700 01  HDR-LINE-1                     PIC X(132) VALUE
+000710     "PAY_EXPDWL FAILURE TRIAGE REPORT BY DEMAND CODE".
+000720 01  HDR-LINE-2                     PIC X(132) VALUE
+000730     "CODE   FAIL-COUNT         FAIL-AMOUNT".
+000740 01  DTL-LINE.
+000750     03  FILLER                     PIC X(01) VALUE SPACE.
+000760     03  DTL-DEMCOD                 PIC X(03).
+000770     03  FILLER                     PIC X(02) VALUE SPACE.
+000780     03  DTL-FAIL-COUNT             PIC ZZZ,ZZ9.
+000790     03  FILLER                     PIC X(02) VALUE SPACE.
+000800     03  DTL-FAIL-AMOUNT            PIC -,---,---,---,--9.
+000810 01  SUM-LINE.
+000820     03  FILLER                     PIC X(01) VALUE SPACE.
+000830     03  FILLER                     PIC X(020)
+000840                                    VALUE "RECORDS READ    : ".
+000850     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+000860 01  FAI-SUM-LINE.
+000870     03  FILLER                     PIC X(01) VALUE SPACE.
+000880     03  FILLER                     PIC X(020)
+000890                                    VALUE "RECORDS FAILED  : ".
+000900     03  SUM-FAILED-COUNT           PIC ZZZ,ZZ9.
+000910 PROCEDURE                            DIVISION.
+000920     PERFORM  1000-INITIALIZE.
+000930     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+000940     PERFORM  3000-TERMINATE.
+000950     STOP RUN.
+000960******************************************************************
+000970*    1000-INITIALIZE                                   <1.0>    *
+000980******************************************************************
+000990 1000-INITIALIZE                      SECTION.
+001000 1000-START.
+001010     OPEN  INPUT  EXP-EXTRACT-FILE.
+001020     OPEN  OUTPUT EXP-TRIAGE-REPORT-FILE.
+001030     PERFORM  8000-READ-EXTRACT.
+001040 1000-EXIT.
+001050     EXIT.
+001060******************************************************************
+001070*    2000-MAIN-PROCESS                                 <2.0>    *
+001080******************************************************************
+001090 2000-MAIN-PROCESS                    SECTION.
+001100 2000-START.
+001110     ADD  1  TO  W-READ-COUNT.
+001120     IF  PAY_EXPDWL-ERRFLG  NOT =  SPACE
+001130        ADD  1                        TO  W-FAILED-COUNT
+001140        PERFORM  2100-SEARCH-TRIAGE-TABLE
+001150     END-IF.
+001160     PERFORM  8000-READ-EXTRACT.
+001170 2000-EXIT.
+001180     EXIT.
+001190******************************************************************
+001200*    2100-SEARCH-TRIAGE-TABLE                           <2.1>   *
+001210******************************************************************
+001220 2100-SEARCH-TRIAGE-TABLE             SECTION.
+001230 2100-START.
+001240     MOVE  "N"                        TO  W-CODE-FOUND-SW.
+001250     SEARCH  TRIAGE-TABLE-ENTRY
+001260        AT END
+001270           CONTINUE
+001280        WHEN  TRI-DEMCOD (TRI-IDX)  =  PAY_EXPDWL-DEMCOD
+001290           MOVE  "Y"                  TO  W-CODE-FOUND-SW
+001300     END-SEARCH.
+001310     IF  CODE-FOUND
+001320        ADD  1                        TO  TRI-FAIL-COUNT (TRI-IDX)
+001330        ADD  PAY_EXPDWL-TRNAMT
+001332                       TO  TRI-FAIL-AMOUNT (TRI-IDX)
+001340     ELSE
+001350        ADD  1                        TO  W-TRIAGE-COUNT
+001360        SET  TRI-IDX                  TO  W-TRIAGE-COUNT
+001370        MOVE  PAY_EXPDWL-DEMCOD       TO  TRI-DEMCOD (TRI-IDX)
+001380        MOVE  1                       TO  TRI-FAIL-COUNT (TRI-IDX)
+001390        MOVE  PAY_EXPDWL-TRNAMT
+001392                       TO  TRI-FAIL-AMOUNT (TRI-IDX)
+001400     END-IF.
+001410 2100-EXIT.
+001420     EXIT.
+001430******************************************************************
+001440*    3000-TERMINATE                                    <3.0>    *
+001450******************************************************************
+001460 3000-TERMINATE                       SECTION.
+001470 3000-START.
+001480     WRITE  EXP-TRIAGE-REPORT-LINE    FROM HDR-LINE-1.
+001490     WRITE  EXP-TRIAGE-REPORT-LINE    FROM HDR-LINE-2.
+001500     PERFORM  3100-PRINT-ONE-ENTRY
+001510        VARYING  TRI-IDX  FROM  1  BY  1
+001520        UNTIL  TRI-IDX  >  W-TRIAGE-COUNT.
+001530     WRITE  EXP-TRIAGE-REPORT-LINE    FROM SPACE.
+001540     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+001550     WRITE  EXP-TRIAGE-REPORT-LINE    FROM SUM-LINE.
+001560     MOVE   W-FAILED-COUNT            TO   SUM-FAILED-COUNT.
+001570     WRITE  EXP-TRIAGE-REPORT-LINE    FROM FAI-SUM-LINE.
+001580     CLOSE  EXP-EXTRACT-FILE.
+001590     CLOSE  EXP-TRIAGE-REPORT-FILE.
+001600 3000-EXIT.
+001610     EXIT.
+001620******************************************************************
+001630*    3100-PRINT-ONE-ENTRY                                <3.1>  *
+001640******************************************************************
+001650 3100-PRINT-ONE-ENTRY                 SECTION.
+001660 3100-START.
+001670     MOVE  SPACE                      TO  DTL-LINE.
+001680     MOVE  TRI-DEMCOD (TRI-IDX)       TO  DTL-DEMCOD.
+001690     MOVE  TRI-FAIL-COUNT (TRI-IDX)   TO  DTL-FAIL-COUNT.
+001700     MOVE  TRI-FAIL-AMOUNT (TRI-IDX)  TO  DTL-FAIL-AMOUNT.
+001710     WRITE  EXP-TRIAGE-REPORT-LINE    FROM DTL-LINE.
+001720 3100-EXIT.
+001730     EXIT.
+001740******************************************************************
+001750*    8000-READ-EXTRACT                                  <8.0>   *
+001760******************************************************************
+001770 8000-READ-EXTRACT                    SECTION.
+001780 8000-START.
+001790     READ  EXP-EXTRACT-FILE
+001800        AT END
+001810           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001820     END-READ.
+001830 8000-EXIT.
+001840     EXIT.
