@@ -0,0 +1,178 @@
+000010******************************************************************
+000020*        <EXPREC1>                                               *
+000030*      1. PROGRAM NAME   : DIRECT-DEBIT SETTLEMENT               *
+000040*                          RECONCILIATION FOR PAY_EXPDWL         *
+000050*      2. PROGRAM ID     : EXPREC1                               *
+000060*      3. OVERVIEW       : ACCUMULATES THE TOTAL AMOUNT          *
+000070*                          ATTEMPTED, SETTLED (ERRFLG BLANK) AND *
+000080*                          FAILED (ERRFLG SET) ACROSS A          *
+000090*                          PAY_EXPDWL EXTRACT AND TIES THE       *
+000100*                          SETTLED-PLUS-FAILED TOTAL BACK TO THE *
+000110*                          ATTEMPTED TOTAL, FLAGGING AN OUT-OF-  *
+000120*                          BALANCE CONDITION SHOULD ONE OCCUR    *
+000130*                                                                 *
+000140*      4. AUTHOR         : PAYMENT SYSTEMS TEAM                  *
+000150*      5. DATE WRITTEN   : 2026.08.09                             *
+000160*                                                                 *
+000170*    MODIFICATION HISTORY                                        *
+000180*    DATE       INIT  DESCRIPTION                                 *
+000190*    2026.08.09 PST   INITIAL VERSION                             *
+000200******************************************************************
+000210 IDENTIFICATION                       DIVISION.
+000220 PROGRAM-ID.                          EXPREC1.
+000230 AUTHOR.                              PAYMENT SYSTEMS TEAM.
+000240 DATE-WRITTEN.                        2026.08.09.
+000250 ENVIRONMENT                          DIVISION.
+000260 INPUT-OUTPUT                         SECTION.
+000270 FILE-CONTROL.
+000280     SELECT  EXP-EXTRACT-FILE         ASSIGN TO EXPEXT
+000290     FILE STATUS IS  EXP-EXT-STATUS
+000300     ORGANIZATION IS SEQUENTIAL.
+000310*
+000320     SELECT  EXP-RECON-REPORT-FILE    ASSIGN TO EXPE1R
+000330     FILE STATUS IS  EXP-RPT-STATUS
+000340     ORGANIZATION IS LINE SEQUENTIAL.
+000350 DATA                                 DIVISION.
+000360 FILE                                 SECTION.
+000370 FD  EXP-EXTRACT-FILE
+000380     LABEL RECORD IS STANDARD
+000390     BLOCK CONTAINS 0 RECORDS.
+000400 01  EXP-EXTRACT-RECORD.
+000410     03  PAY_EXPDWL-CNTNUM          PIC  X(009).
+000420     03  PAY_EXPDWL-TRNAMT          PIC S9(013) COMP-3.
+000430     03  PAY_EXPDWL-ERRFLG          PIC  X(001).
+000440 FD  EXP-RECON-REPORT-FILE
+000450     LABEL RECORD IS STANDARD.
+000460 01  EXP-RECON-REPORT-LINE          PIC X(132).
+000470 WORKING-STORAGE                      SECTION.
+000480 01  STATUS-AREA.
+000490     03  EXP-EXT-STATUS             PIC X(02).
+000500     03  EXP-RPT-STATUS             PIC X(02).
+000510 01  SWITCH-AREA.
+000520     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000530         88  END-OF-FILE                    VALUE "Y".
+000540 01  WORK-AREA.
+000550     03  W-TOTAL-ATTEMPTED          PIC S9(015) COMP-3
+000560                                    VALUE ZERO.
+000570     03  W-TOTAL-SETTLED            PIC S9(015) COMP-3
+000580                                    VALUE ZERO.
+000590     03  W-TOTAL-FAILED             PIC S9(015) COMP-3
+000600                                    VALUE ZERO.
+000610     03  W-TIE-OUT-AMOUNT           PIC S9(015) COMP-3.
+000620     03  W-READ-COUNT               PIC 9(007) COMP-3
+000630                                    VALUE ZERO.
+000640     03  W-SETTLED-COUNT            PIC 9(007) COMP-3
+000650                                    VALUE ZERO.
+000660     03  W-FAILED-COUNT             PIC 9(007) COMP-3
+000670                                    VALUE ZERO.
+000680 01  HDR-LINE-1                     PIC X(132) VALUE
+000690     "PAY_EXPDWL DIRECT-DEBIT SETTLEMENT RECONCILIATION".
+000700 01  ATT-LINE.
+000710     03  FILLER                     PIC X(01) VALUE SPACE.
+000720     03  FILLER                     PIC X(022)
+000730                                    VALUE "TOTAL ATTEMPTED    : ".
+000740     03  SUM-ATTEMPTED              PIC -,---,---,---,---,--9.
+000750 01  SET-LINE.
+000760     03  FILLER                     PIC X(01) VALUE SPACE.
+000770     03  FILLER                     PIC X(022)
+000780                                    VALUE "TOTAL SETTLED      : ".
+000790     03  SUM-SETTLED                PIC -,---,---,---,---,--9.
+000800 01  FAI-LINE.
+000810     03  FILLER                     PIC X(01) VALUE SPACE.
+000820     03  FILLER                     PIC X(022)
+000830                                    VALUE "TOTAL FAILED       : ".
+000840     03  SUM-FAILED                 PIC -,---,---,---,---,--9.
+000850 01  BAL-LINE.
+000860     03  FILLER                     PIC X(01) VALUE SPACE.
+000870     03  FILLER                     PIC X(022)
+000880                                    VALUE "TIE-OUT RESULT     : ".
+000890     03  BAL-FLAG                   PIC X(030).
+000900 01  SUM-LINE.
+000910     03  FILLER                     PIC X(01) VALUE SPACE.
+000920     03  FILLER                     PIC X(020)
+000930                                    VALUE "RECORDS READ    : ".
+000940     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+000950 01  SET-CNT-LINE.
+000960     03  FILLER                     PIC X(01) VALUE SPACE.
+000970     03  FILLER                     PIC X(020)
+000980                                    VALUE "RECORDS SETTLED : ".
+000990     03  SUM-SETTLED-COUNT          PIC ZZZ,ZZ9.
+001000 01  FAI-CNT-LINE.
+001010     03  FILLER                     PIC X(01) VALUE SPACE.
+001020     03  FILLER                     PIC X(020)
+001030                                    VALUE "RECORDS FAILED  : ".
+001040     03  SUM-FAILED-COUNT           PIC ZZZ,ZZ9.
+001050 PROCEDURE                            DIVISION.
+001060     PERFORM  1000-INITIALIZE.
+001070     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+001080     PERFORM  3000-TERMINATE.
+001090     STOP RUN.
+001100******************************************************************
+001110*    1000-INITIALIZE                                   <1.0>    *
+001120******************************************************************
+001130 1000-INITIALIZE                      SECTION.
+001140 1000-START.
+001150     OPEN  INPUT  EXP-EXTRACT-FILE.
+001160     OPEN  OUTPUT EXP-RECON-REPORT-FILE.
+001170     WRITE EXP-RECON-REPORT-LINE      FROM HDR-LINE-1.
+001180     PERFORM  8000-READ-EXTRACT.
+001190 1000-EXIT.
+001200     EXIT.
+001210******************************************************************
+001220*    2000-MAIN-PROCESS                                 <2.0>    *
+001230******************************************************************
+001240 2000-MAIN-PROCESS                    SECTION.
+001250 2000-START.
+001260     ADD  1  TO  W-READ-COUNT.
+001270     ADD  PAY_EXPDWL-TRNAMT           TO  W-TOTAL-ATTEMPTED.
+001280     IF  PAY_EXPDWL-ERRFLG  =  SPACE
+001290        ADD  PAY_EXPDWL-TRNAMT        TO  W-TOTAL-SETTLED
+001300        ADD  1                        TO  W-SETTLED-COUNT
+001310     ELSE
+001320        ADD  PAY_EXPDWL-TRNAMT        TO  W-TOTAL-FAILED
+001330        ADD  1                        TO  W-FAILED-COUNT
+001340     END-IF.
+001350     PERFORM  8000-READ-EXTRACT.
+001360 2000-EXIT.
+001370     EXIT.
+001380******************************************************************
+001390*    3000-TERMINATE                                    <3.0>    *
+001400******************************************************************
+001410 3000-TERMINATE                       SECTION.
+001420 3000-START.
+001430     COMPUTE  W-TIE-OUT-AMOUNT = W-TOTAL-ATTEMPTED
+001440        - (W-TOTAL-SETTLED + W-TOTAL-FAILED).
+001450     MOVE   W-TOTAL-ATTEMPTED         TO   SUM-ATTEMPTED.
+001460     WRITE  EXP-RECON-REPORT-LINE     FROM ATT-LINE.
+001470     MOVE   W-TOTAL-SETTLED           TO   SUM-SETTLED.
+001480     WRITE  EXP-RECON-REPORT-LINE     FROM SET-LINE.
+001490     MOVE   W-TOTAL-FAILED            TO   SUM-FAILED.
+001500     WRITE  EXP-RECON-REPORT-LINE     FROM FAI-LINE.
+001510     IF  W-TIE-OUT-AMOUNT  =  ZERO
+001520        MOVE  "IN BALANCE"            TO  BAL-FLAG
+001530     ELSE
+001540        MOVE  "*** OUT OF BALANCE"    TO  BAL-FLAG
+001550     END-IF.
+001560     WRITE  EXP-RECON-REPORT-LINE     FROM BAL-LINE.
+001570     WRITE  EXP-RECON-REPORT-LINE     FROM SPACE.
+001580     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+001590     WRITE  EXP-RECON-REPORT-LINE     FROM SUM-LINE.
+001600     MOVE   W-SETTLED-COUNT           TO   SUM-SETTLED-COUNT.
+001610     WRITE  EXP-RECON-REPORT-LINE     FROM SET-CNT-LINE.
+001620     MOVE   W-FAILED-COUNT            TO   SUM-FAILED-COUNT.
+001630     WRITE  EXP-RECON-REPORT-LINE     FROM FAI-CNT-LINE.
+001640     CLOSE  EXP-EXTRACT-FILE.
+001650     CLOSE  EXP-RECON-REPORT-FILE.
+001660 3000-EXIT.
+001670     EXIT.
+001680******************************************************************
+001690*    8000-READ-EXTRACT                                  <8.0>   *
+001700******************************************************************
+001710 8000-READ-EXTRACT                    SECTION.
+001720 8000-START.
+001730     READ  EXP-EXTRACT-FILE
+001740        AT END
+001750           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+001760     END-READ.
+001770 8000-EXIT.
+001780     EXIT.
