@@ -0,0 +1,237 @@
+000010******************************************************************
+000020*        <EXPRTY1>                                               *
+000030*      1. PROGRAM NAME   : PAY_EXPDWL AUTO-RETRY BATCH           *
+000040*      2. PROGRAM ID     : EXPRTY1                               *
+000050*      3. OVERVIEW       : SELECTS EVERY PAY_EXPDWL WITHDRAWAL   *
+000060*                          RECORD WHOSE ERROR FLAG (ERRFLG) IS   *
+000070*                          SET, CLEARS THE FLAG AND RESTAMPS THE *
+000080*                          TRANSACTION DATE SO THE WITHDRAWAL IS *
+000090*                          PICKED UP AGAIN ON THE NEXT RUN, AND  *
+000100*                          CHECKPOINTS ITS POSITION ON THE INPUT *
+000110*                          EVERY EXPRTY1-INTERVAL RECORDS SO THE *
+000120*                          BATCH CAN BE RESTARTED WITHOUT        *
+000130*                          REPROCESSING WORK ALREADY DONE IF IT  *
+000140*                          ABENDS PARTWAY THROUGH                *
+000150*                                                                 *
+000160*      4. AUTHOR         : PAYMENT SYSTEMS TEAM                  *
+000170*      5. DATE WRITTEN   : 2026.08.09                             *
+000180*                                                                 *
+000190*    MODIFICATION HISTORY                                        *
+000200*    DATE       INIT  DESCRIPTION                                 *
+000210*    2026.08.09 PST   INITIAL VERSION                             *
+000220******************************************************************
+000230 IDENTIFICATION                       DIVISION.
+000240 PROGRAM-ID.                          EXPRTY1.
+000250 AUTHOR.                              PAYMENT SYSTEMS TEAM.
+000260 DATE-WRITTEN.                        2026.08.09.
+000270 ENVIRONMENT                          DIVISION.
+000280 INPUT-OUTPUT                         SECTION.
+000290 FILE-CONTROL.
+000300     SELECT  EXP-EXTRACT-FILE         ASSIGN TO EXPEXT
+000310     FILE STATUS IS  EXP-EXT-STATUS
+000320     ORGANIZATION IS SEQUENTIAL.
+000330*
+000340     SELECT  EXP-CHECKPOINT-FILE      ASSIGN TO EXPCKP
+000350     FILE STATUS IS  EXP-CKP-STATUS
+000360     ORGANIZATION IS SEQUENTIAL.
+000370*
+000380     SELECT  EXP-RETRY-OUTPUT-FILE    ASSIGN TO EXPRTO
+000390     FILE STATUS IS  EXP-RTO-STATUS
+000400     ORGANIZATION IS SEQUENTIAL.
+000410*
+000420     SELECT  EXP-RETRY-REPORT-FILE    ASSIGN TO EXPR1R
+000430     FILE STATUS IS  EXP-RPT-STATUS
+000440     ORGANIZATION IS LINE SEQUENTIAL.
+000450 DATA                                 DIVISION.
+000460 FILE                                 SECTION.
+000470 FD  EXP-EXTRACT-FILE
+000480     LABEL RECORD IS STANDARD
+000490     BLOCK CONTAINS 0 RECORDS.
+000500 01  EXP-EXTRACT-RECORD.
+000510     03  PAY_EXPDWL-CNTNUM          PIC  X(009).
+000520     03  PAY_EXPDWL-TRNDAY          PIC  X(008).
+000530     03  PAY_EXPDWL-CLTCOD          PIC  X(008).
+000540     03  PAY_EXPDWL-TRNAMT          PIC S9(013) COMP-3.
+000550     03  PAY_EXPDWL-DEMCOD          PIC  X(003).
+000560     03  PAY_EXPDWL-ERRFLG          PIC  X(001).
+000570 FD  EXP-CHECKPOINT-FILE
+000580     LABEL RECORD IS STANDARD.
+000590 01  EXP-CHECKPOINT-RECORD.
+000600     03  CKP-LAST-CNTNUM            PIC  X(009).
+000610 FD  EXP-RETRY-OUTPUT-FILE
+000620     LABEL RECORD IS STANDARD
+000630     BLOCK CONTAINS 0 RECORDS.
+000640 01  EXP-RETRY-OUTPUT-RECORD.
+000650     03  RTO-CNTNUM                 PIC  X(009).
+000660     03  RTO-TRNDAY                 PIC  X(008).
+000670     03  RTO-CLTCOD                 PIC  X(008).
+000680     03  RTO-TRNAMT                 PIC S9(013) COMP-3.
+000690     03  RTO-DEMCOD                 PIC  X(003).
+000700     03  RTO-ERRFLG                 PIC  X(001).
+000710 FD  EXP-RETRY-REPORT-FILE
+000720     LABEL RECORD IS STANDARD.
+000730 01  EXP-RETRY-REPORT-LINE          PIC X(132).
+000740 WORKING-STORAGE                      SECTION.
+000750 01  STATUS-AREA.
+000760     03  EXP-EXT-STATUS             PIC X(02).
+000770     03  EXP-CKP-STATUS             PIC X(02).
+000780     03  EXP-RTO-STATUS             PIC X(02).
+000790     03  EXP-RPT-STATUS             PIC X(02).
+000800 01  SWITCH-AREA.
+000810     03  W-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000820         88  END-OF-FILE                    VALUE "Y".
+000830 01  WORK-AREA.
+000840     03  W-TODAY-DATE               PIC  X(008).
+000850     03  W-RESTART-KEY              PIC  X(009)
+000860                                    VALUE LOW-VALUES.
+000870     03  W-CHECKPOINT-INTERVAL      PIC 9(005) COMP-3
+000880                                    VALUE 100.
+000890     03  W-SINCE-CHECKPOINT         PIC 9(005) COMP-3
+000900                                    VALUE ZERO.
+000910     03  W-READ-COUNT               PIC 9(007) COMP-3
+000920                                    VALUE ZERO.
+000930     03  W-RETRY-COUNT              PIC 9(007) COMP-3
+000940                                    VALUE ZERO.
+000950 01  HDR-LINE-1                     PIC X(132) VALUE
+000960     "PAY_EXPDWL AUTO-RETRY BATCH REPORT".
+000970 01  DTL-LINE.
+000980     03  FILLER                     PIC X(01) VALUE SPACE.
+000990     03  DTL-CNTNUM                 PIC X(09).
+001000     03  FILLER                     PIC X(02) VALUE SPACE.
+001010     03  FILLER                     PIC X(021)
+001020                                    VALUE "RESUBMITTED FOR RETRY".
+001030 01  SUM-LINE.
+001040     03  FILLER                     PIC X(01) VALUE SPACE.
+001050     03  FILLER                     PIC X(020)
+001060                                    VALUE "RECORDS READ    : ".
+001070     03  SUM-READ-COUNT             PIC ZZZ,ZZ9.
+001080 01  RTY-SUM-LINE.
+001090     03  FILLER                     PIC X(01) VALUE SPACE.
+001100     03  FILLER                     PIC X(020)
+001110                                    VALUE "RETRIES ISSUED  : ".
+001120     03  SUM-RETRY-COUNT            PIC ZZZ,ZZ9.
+001130 PROCEDURE                            DIVISION.
+001140     PERFORM  1000-INITIALIZE.
+001150     PERFORM  2000-MAIN-PROCESS  UNTIL END-OF-FILE.
+001160     PERFORM  3000-TERMINATE.
+001170     STOP RUN.
+001180******************************************************************
+001190*    1000-INITIALIZE                                   <1.0>    *
+001200******************************************************************
+001210 1000-INITIALIZE                      SECTION.
+001220 1000-START.
+001230     ACCEPT  W-TODAY-DATE             FROM DATE YYYYMMDD.
+001240     PERFORM  1100-LOAD-CHECKPOINT.
+001250     OPEN  INPUT  EXP-EXTRACT-FILE.
+001260     OPEN  OUTPUT EXP-RETRY-OUTPUT-FILE.
+001270     OPEN  OUTPUT EXP-RETRY-REPORT-FILE.
+001280     WRITE EXP-RETRY-REPORT-LINE      FROM HDR-LINE-1.
+001290     PERFORM  8000-READ-EXTRACT.
+001300     PERFORM  1200-SKIP-TO-RESTART-POINT.
+001310 1000-EXIT.
+001320     EXIT.
+001330******************************************************************
+001340*    1100-LOAD-CHECKPOINT                               <1.1>   *
+001350******************************************************************
+001360 1100-LOAD-CHECKPOINT                 SECTION.
+001370 1100-START.
+001380     OPEN  INPUT  EXP-CHECKPOINT-FILE.
+001390     IF  EXP-CKP-STATUS  =  "00"
+001400        READ  EXP-CHECKPOINT-FILE
+001410           AT END
+001420              MOVE  LOW-VALUES        TO  W-RESTART-KEY
+001430           NOT AT END
+001440              MOVE  CKP-LAST-CNTNUM   TO  W-RESTART-KEY
+001450        END-READ
+001460        CLOSE  EXP-CHECKPOINT-FILE
+001470     ELSE
+001480        MOVE  LOW-VALUES              TO  W-RESTART-KEY
+001490     END-IF.
+001500 1100-EXIT.
+001510     EXIT.
+001520******************************************************************
+001530*    1200-SKIP-TO-RESTART-POINT                         <1.2>   *
+001540******************************************************************
+001550 1200-SKIP-TO-RESTART-POINT           SECTION.
+001560 1200-START.
+001570     PERFORM  1210-SKIP-ONE-RECORD
+001580        UNTIL END-OF-FILE
+001590        OR  PAY_EXPDWL-CNTNUM  >  W-RESTART-KEY.
+001600 1200-EXIT.
+001610     EXIT.
+001620******************************************************************
+001630*    1210-SKIP-ONE-RECORD                               <1.21>  *
+001640******************************************************************
+001650 1210-SKIP-ONE-RECORD                 SECTION.
+001660 1210-START.
+001670     PERFORM  8000-READ-EXTRACT.
+001680 1210-EXIT.
+001690     EXIT.
+001700******************************************************************
+001710*    2000-MAIN-PROCESS                                 <2.0>    *
+001720******************************************************************
+001730 2000-MAIN-PROCESS                    SECTION.
+001740 2000-START.
+001750     ADD  1  TO  W-READ-COUNT.
+001760     IF  PAY_EXPDWL-ERRFLG  NOT =  SPACE
+001770        MOVE  PAY_EXPDWL-CNTNUM       TO  RTO-CNTNUM
+001780        MOVE  W-TODAY-DATE            TO  RTO-TRNDAY
+001790        MOVE  PAY_EXPDWL-CLTCOD       TO  RTO-CLTCOD
+001800        MOVE  PAY_EXPDWL-TRNAMT       TO  RTO-TRNAMT
+001810        MOVE  PAY_EXPDWL-DEMCOD       TO  RTO-DEMCOD
+001820        MOVE  SPACE                   TO  RTO-ERRFLG
+001830        WRITE  EXP-RETRY-OUTPUT-RECORD
+001840        MOVE  SPACE                   TO  DTL-LINE
+001850        MOVE  PAY_EXPDWL-CNTNUM       TO  DTL-CNTNUM
+001860        WRITE  EXP-RETRY-REPORT-LINE  FROM DTL-LINE
+001870        ADD  1                        TO  W-RETRY-COUNT
+001880     END-IF.
+001890     ADD  1  TO  W-SINCE-CHECKPOINT.
+001900     IF  W-SINCE-CHECKPOINT  >=  W-CHECKPOINT-INTERVAL
+001910        PERFORM  2200-WRITE-CHECKPOINT
+001920        MOVE  ZERO                    TO  W-SINCE-CHECKPOINT
+001930     END-IF.
+001940     PERFORM  8000-READ-EXTRACT.
+001950 2000-EXIT.
+001960     EXIT.
+001970******************************************************************
+001980*    2200-WRITE-CHECKPOINT                              <2.2>   *
+001990******************************************************************
+002000 2200-WRITE-CHECKPOINT                SECTION.
+002010 2200-START.
+002020     OPEN  OUTPUT EXP-CHECKPOINT-FILE.
+002030     MOVE  PAY_EXPDWL-CNTNUM          TO  CKP-LAST-CNTNUM.
+002040     WRITE  EXP-CHECKPOINT-RECORD.
+002050     CLOSE  EXP-CHECKPOINT-FILE.
+002060 2200-EXIT.
+002070     EXIT.
+002080******************************************************************
+002090*    3000-TERMINATE                                    <3.0>    *
+002100******************************************************************
+002110 3000-TERMINATE                       SECTION.
+002120 3000-START.
+002130     OPEN  OUTPUT EXP-CHECKPOINT-FILE.
+002140     MOVE  LOW-VALUES                 TO  CKP-LAST-CNTNUM.
+002150     WRITE  EXP-CHECKPOINT-RECORD.
+002160     CLOSE  EXP-CHECKPOINT-FILE.
+002170     WRITE  EXP-RETRY-REPORT-LINE     FROM SPACE.
+002180     MOVE   W-READ-COUNT              TO   SUM-READ-COUNT.
+002190     WRITE  EXP-RETRY-REPORT-LINE     FROM SUM-LINE.
+002200     MOVE   W-RETRY-COUNT             TO   SUM-RETRY-COUNT.
+002210     WRITE  EXP-RETRY-REPORT-LINE     FROM RTY-SUM-LINE.
+002220     CLOSE  EXP-EXTRACT-FILE.
+002230     CLOSE  EXP-RETRY-OUTPUT-FILE.
+002240     CLOSE  EXP-RETRY-REPORT-FILE.
+002250 3000-EXIT.
+002260     EXIT.
+002270******************************************************************
+002280*    8000-READ-EXTRACT                                  <8.0>   *
+002290******************************************************************
+002300 8000-READ-EXTRACT                    SECTION.
+002310 8000-START.
+002320     READ  EXP-EXTRACT-FILE
+002330        AT END
+002340           MOVE  "Y"                  TO  W-END-OF-FILE-SW
+002350     END-READ.
+002360 8000-EXIT.
+002370     EXIT.
