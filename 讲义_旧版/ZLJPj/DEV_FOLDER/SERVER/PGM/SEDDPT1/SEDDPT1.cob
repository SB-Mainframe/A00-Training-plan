@@ -0,0 +1,236 @@
+000010******************************************************************
+000020*        <SEDDPT1>                                               *
+000030*      1. PROGRAM NAME   : PREPAID-RECEIPT DEPARTMENTAL          *
+000040*                          ROLLFORWARD REPORT                    *
+000050*      2. PROGRAM ID     : SEDDPT1                               *
+000060*      3. OVERVIEW       : READS THE PREPAID-RECEIPT BALANCE     *
+000070*                          ROLLFORWARD CSV EXTRACT PRODUCED BY   *
+000080*                          AAASED25, SORTED BY RESPONSIBLE       *
+000090*                          DEPARTMENT CODE, AND REPORTS THE      *
+000100*                          BEGINNING BALANCE/RECEIPTS/USAGE/     *
+000110*                          ENDING BALANCE ROLLED FORWARD FOR     *
+000120*                          EACH DEPARTMENT SO DEPARTMENTAL       *
+000130*                          EXPOSURE CAN BE SEEN AT A GLANCE      *
+000140*                                                                 *
+000150*      4. AUTHOR         : RECEIVABLES SYSTEMS TEAM              *
+000160*      5. DATE WRITTEN   : 2026.08.09                             *
+000170*                                                                 *
+000180*    MODIFICATION HISTORY                                        *
+000190*    DATE       INIT  DESCRIPTION                                 *
+000200*    2026.08.09 RST   INITIAL VERSION                             *
+000210******************************************************************
+000220 IDENTIFICATION                       DIVISION.
+000230 PROGRAM-ID.                          SEDDPT1.
+000240 AUTHOR.                              RECEIVABLES SYSTEMS TEAM.
+000250 DATE-WRITTEN.                        2026.08.09.
+000260 ENVIRONMENT                          DIVISION.
+000270 INPUT-OUTPUT                         SECTION.
+000280 FILE-CONTROL.
+000290     SELECT  ＣＳＶ−抽出ファイル       ASSIGN TO SEDCSV
+000300     FILE STATUS IS  ＣＳＶ−抽出状態
+000310     ORGANIZATION IS LINE SEQUENTIAL.
+000320*
+000330     SELECT  部課−報告ファイル         ASSIGN TO SEDRPT
+000340     FILE STATUS IS  報告−状態
+000350     ORGANIZATION IS LINE SEQUENTIAL.
+000360 DATA                                 DIVISION.
+000370 FILE                                 SECTION.
+000380 FD  ＣＳＶ−抽出ファイル
+000390     LABEL  RECORD    IS              STANDARD.
+000400 01  ＣＳＶ−抽出レコード.
+000410     03  ＣＳＶ−自他社区分           PIC  9(01).
+000420     03  ＣＳＶ−区切１               PIC  X(01).
+000430     03  ＣＳＶ−契約番号             PIC  X(15).
+000440     03  ＣＳＶ−区切２               PIC  X(01).
+000450     03  ＣＳＶ−担当部課コード       PIC  X(04).
+000460     03  ＣＳＶ−区切３               PIC  X(01).
+000470     03  ＣＳＶ−前月末残高           PIC  -(12)9.
+000480     03  ＣＳＶ−区切４               PIC  X(01).
+000490     03  ＣＳＶ−当月入金額           PIC  -(12)9.
+000500     03  ＣＳＶ−区切５               PIC  X(01).
+000510     03  ＣＳＶ−当月消化額           PIC  -(12)9.
+000520     03  ＣＳＶ−区切６               PIC  X(01).
+000530     03  ＣＳＶ−当月末残高           PIC  -(12)9.
+000540 FD  部課−報告ファイル
+000550     LABEL  RECORD    IS              STANDARD.
+000560 01  部課−報告行                   PIC X(132).
+000570 WORKING-STORAGE                      SECTION.
+000580 01  ファイル状態エリア.
+000590     03  ＣＳＶ−抽出状態            PIC  X(02).
+000600     03  報告−状態                  PIC  X(02).
+000610 01  スイッチエリア.
+000620     03  Ｗ−終了−フラグ            PIC  X(01) VALUE "N".
+000630         88  終了                                VALUE "Y".
+000640 01  控え−エリア.
+000650     03  控え−担当部課コード        PIC  X(04)
+000660                                     VALUE SPACE.
+000661 01  読込エリア.
+000662     03  読込−前月末残高            PIC S9(13) COMP-3.
+000663     03  読込−当月入金額            PIC S9(13) COMP-3.
+000664     03  読込−当月消化額            PIC S9(13) COMP-3.
+000665     03  読込−当月末残高            PIC S9(13) COMP-3.
+000670 01  集計エリア.
+000680     03  部課−前月末残高            PIC S9(13) COMP-3
+000690                                     VALUE ZERO.
+000700     03  部課−当月入金額            PIC S9(13) COMP-3
+000710                                     VALUE ZERO.
+000720     03  部課−当月消化額            PIC S9(13) COMP-3
+000730                                     VALUE ZERO.
+000740     03  部課−当月末残高            PIC S9(13) COMP-3
+000750                                     VALUE ZERO.
+000760     03  合計−前月末残高            PIC S9(13) COMP-3
+000770                                     VALUE ZERO.
+000780     03  合計−当月入金額            PIC S9(13) COMP-3
+000790                                     VALUE ZERO.
+000800     03  合計−当月消化額            PIC S9(13) COMP-3
+000810                                     VALUE ZERO.
+000820     03  合計−当月末残高            PIC S9(13) COMP-3
+000830                                     VALUE ZERO.
+000840 01  ヘッダ行１                    PIC X(132) VALUE
+000850     "SEDDPT1 DEPARTMENTAL ROLLFORWARD REPORT".
+000860 01  ヘッダ行２                    PIC X(132) VALUE
+000870     "DEPT      PRIOR-BAL     RECEIPTS       USAGE    ENDING-BAL".
+000880 01  小計行.
+000890     03  FILLER                      PIC X(01) VALUE SPACE.
+000900     03  小計−担当部課コード        PIC X(04).
+000910     03  FILLER                      PIC X(02) VALUE SPACE.
+000920     03  小計−前月末残高            PIC -(12)9.
+000930     03  FILLER                      PIC X(01) VALUE SPACE.
+000940     03  小計−当月入金額            PIC -(12)9.
+000950     03  FILLER                      PIC X(01) VALUE SPACE.
+000960     03  小計−当月消化額            PIC -(12)9.
+000970     03  FILLER                      PIC X(01) VALUE SPACE.
+000980     03  小計−当月末残高            PIC -(12)9.
+000990 01  合計行.
+001000     03  FILLER                      PIC X(01) VALUE SPACE.
+001010     03  FILLER                      PIC X(04) VALUE "TOTL".
+001020     03  FILLER                      PIC X(02) VALUE SPACE.
+001030     03  合計−前月末残高印字        PIC -(12)9.
+001040     03  FILLER                      PIC X(01) VALUE SPACE.
+001050     03  合計−当月入金額印字        PIC -(12)9.
+001060     03  FILLER                      PIC X(01) VALUE SPACE.
+001070     03  合計−当月消化額印字        PIC -(12)9.
+001080     03  FILLER                      PIC X(01) VALUE SPACE.
+001090     03  合計−当月末残高印字        PIC -(12)9.
+001100 PROCEDURE                            DIVISION.
+001110     PERFORM  1000−初期処理.
+001120     PERFORM  2000−主処理  UNTIL  終了.
+001130     PERFORM  3000−終了処理.
+001140     STOP  RUN.
+001150******************************************************************
+001160*    1000−初期処理                                    <1.0>    *
+001170******************************************************************
+001180 1000−初期処理                        SECTION.
+001190 1000−ＳＴＡＲＴ.
+001200     OPEN  INPUT   ＣＳＶ−抽出ファイル.
+001210     OPEN  OUTPUT  部課−報告ファイル.
+001220     WRITE  部課−報告行            FROM  ヘッダ行１.
+001230     WRITE  部課−報告行            FROM  ヘッダ行２.
+001240     PERFORM  8000−抽出読込.
+001250     IF  NOT  終了
+001260        MOVE  ＣＳＶ−担当部課コード
+001270            TO  控え−担当部課コード
+001280     END-IF.
+001290 1000−ＥＸＩＴ.
+001300     EXIT.
+001310******************************************************************
+001320*    2000−主処理                                      <2.0>    *
+001330******************************************************************
+001340 2000−主処理                          SECTION.
+001350 2000−ＳＴＡＲＴ.
+001360     IF  ＣＳＶ−担当部課コード
+001370                         NOT =  控え−担当部課コード
+001380        PERFORM  2100−小計出力
+001390        MOVE  ＣＳＶ−担当部課コード
+001400            TO  控え−担当部課コード
+001410     END-IF.
+001420     MOVE  ＣＳＶ−前月末残高
+001421         TO  読込−前月末残高.
+001422     MOVE  ＣＳＶ−当月入金額
+001423         TO  読込−当月入金額.
+001424     MOVE  ＣＳＶ−当月消化額
+001425         TO  読込−当月消化額.
+001426     MOVE  ＣＳＶ−当月末残高
+001427         TO  読込−当月末残高.
+001430     ADD  読込−前月末残高
+001431         TO  部課−前月末残高.
+001440     ADD  読込−当月入金額
+001441         TO  部課−当月入金額.
+001450     ADD  読込−当月消化額
+001451         TO  部課−当月消化額.
+001460     ADD  読込−当月末残高
+001461         TO  部課−当月末残高.
+001460     PERFORM  8000−抽出読込.
+001470 2000−ＥＸＩＴ.
+001480     EXIT.
+001490******************************************************************
+001500*    2100−小計出力                                    <2.1>    *
+001510******************************************************************
+001520 2100−小計出力                        SECTION.
+001530 2100−ＳＴＡＲＴ.
+001540     MOVE  SPACE                      TO  小計行.
+001550     MOVE  控え−担当部課コード
+001560         TO  小計−担当部課コード.
+001570     MOVE  部課−前月末残高
+001571         TO  小計−前月末残高.
+001580     MOVE  部課−当月入金額
+001581         TO  小計−当月入金額.
+001590     MOVE  部課−当月消化額
+001591         TO  小計−当月消化額.
+001600     MOVE  部課−当月末残高
+001601         TO  小計−当月末残高.
+001610     WRITE  部課−報告行             FROM  小計行.
+001620     ADD  部課−前月末残高
+001621         TO  合計−前月末残高.
+001630     ADD  部課−当月入金額
+001631         TO  合計−当月入金額.
+001640     ADD  部課−当月消化額
+001641         TO  合計−当月消化額.
+001650     ADD  部課−当月末残高
+001651         TO  合計−当月末残高.
+001660     MOVE  ZERO
+001661         TO  部課−前月末残高.
+001662     MOVE  ZERO
+001663         TO  部課−当月入金額.
+001664     MOVE  ZERO
+001665         TO  部課−当月消化額.
+001666     MOVE  ZERO
+001667         TO  部課−当月末残高.
+001700 2100−ＥＸＩＴ.
+001710     EXIT.
+001720******************************************************************
+001730*    3000−終了処理                                    <3.0>    *
+001740******************************************************************
+001750 3000−終了処理                        SECTION.
+001760 3000−ＳＴＡＲＴ.
+001770     IF  部課−当月末残高  NOT =  ZERO
+001780        OR  部課−前月末残高  NOT =  ZERO
+001790        OR  部課−当月入金額  NOT =  ZERO
+001800        OR  部課−当月消化額  NOT =  ZERO
+001810        PERFORM  2100−小計出力
+001820     END-IF.
+001830     WRITE  部課−報告行             FROM  SPACE.
+001840     MOVE  合計−前月末残高
+001841         TO  合計−前月末残高印字.
+001850     MOVE  合計−当月入金額
+001851         TO  合計−当月入金額印字.
+001860     MOVE  合計−当月消化額
+001861         TO  合計−当月消化額印字.
+001870     MOVE  合計−当月末残高
+001871         TO  合計−当月末残高印字.
+001880     WRITE  部課−報告行             FROM  合計行.
+001890     CLOSE  ＣＳＶ−抽出ファイル.
+001900     CLOSE  部課−報告ファイル.
+001910 3000−ＥＸＩＴ.
+001920     EXIT.
+001930******************************************************************
+001940*    8000−抽出読込                                    <8.0>    *
+001950******************************************************************
+001960 8000−抽出読込                        SECTION.
+001970 8000−ＳＴＡＲＴ.
+001980     READ  ＣＳＶ−抽出ファイル
+001990        AT END
+002000           MOVE  "Y"                  TO  Ｗ−終了−フラグ
+002010     END-READ.
+002020 8000−ＥＸＩＴ.
+002030     EXIT.
