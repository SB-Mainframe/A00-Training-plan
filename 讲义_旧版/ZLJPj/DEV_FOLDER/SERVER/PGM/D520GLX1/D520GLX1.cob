@@ -0,0 +1,154 @@
+000010******************************************************************
+000020*        <D520GLX1>                                               *
+000030*      1. PROGRAM NAME   : D520KSS_TBL GL POSTING EXTRACT         *
+000040*      2. PROGRAM ID     : D520GLX1                               *
+000050*      3. OVERVIEW       : READS THE CANCELLATION-REQUEST         *
+000060*                          RECEIVABLE-PROFITABILITY EXTRACT AND   *
+000070*                          BUILDS A TWO-LINE GL POSTING PER       *
+000080*                          SETTLEMENT (A DEBIT LINE FOR THE       *
+000090*                          GROSS PROFIT AND A CREDIT LINE FOR THE *
+000100*                          COLLECTION METHOD CLEARING ACCOUNT)    *
+000110*                          FOR THE GENERAL LEDGER FEED            *
+000120*                                                                 *
+000130*      4. AUTHOR         : LEASE SYSTEMS TEAM                     *
+000140*      5. DATE WRITTEN   : 2026.08.09                             *
+000150*                                                                 *
+000160*    MODIFICATION HISTORY                                        *
+000170*    DATE       INIT  DESCRIPTION                                 *
+000180*    2026.08.09 LST   INITIAL VERSION                             *
+000190******************************************************************
+000200 IDENTIFICATION                       DIVISION.
+000210 PROGRAM-ID.                          D520GLX1.
+000220 AUTHOR.                              LEASE SYSTEMS TEAM.
+000230 DATE-WRITTEN.                        2026.08.09.
+000240 ENVIRONMENT                          DIVISION.
+000250 INPUT-OUTPUT                         SECTION.
+000260 FILE-CONTROL.
+000270     SELECT  Ｄ５２０−抽出ファイル     ASSIGN TO D520EXT
+000280     FILE STATUS IS  Ｄ５２０−抽出状態
+000290     ORGANIZATION IS SEQUENTIAL.
+000300*
+000310     SELECT  ＧＬ−仕訳ファイル         ASSIGN TO D520GLF
+000320     FILE STATUS IS  ＧＬ−状態
+000330     ORGANIZATION IS SEQUENTIAL.
+000340 DATA                                 DIVISION.
+000350 FILE                                 SECTION.
+000360 FD  Ｄ５２０−抽出ファイル
+000370     LABEL  RECORD    IS              STANDARD
+000380     BLOCK  CONTAINS  0               RECORDS.
+000390 01  Ｄ５２０−抽出レコード.
+000400     03  Ｄ５２０−契約番号          PIC  X(010).
+000410     03  Ｄ５２０−回収方法          PIC  X(001).
+000420     03  Ｄ５２０−粗利益全体
+000430                                     PIC S9(013)
+000440                                     PACKED-DECIMAL.
+000450     03  Ｄ５２０−登録年月日        PIC  X(008).
+000460 FD  ＧＬ−仕訳ファイル
+000470     LABEL  RECORD    IS              STANDARD.
+000480 01  ＧＬ−仕訳レコード              PIC X(080).
+000490 WORKING-STORAGE                      SECTION.
+000500 01  ファイル状態エリア.
+000510     03  Ｄ５２０−抽出状態          PIC  X(02).
+000520     03  ＧＬ−状態                  PIC  X(02).
+000530 01  スイッチエリア.
+000540     03  Ｗ−終了−フラグ            PIC  X(01) VALUE "N".
+000550         88  終了                                VALUE "Y".
+000560 01  仕訳−レコード.
+000570     03  仕訳−契約番号              PIC  X(010).
+000580     03  仕訳−借方貸方区分          PIC  X(001).
+000590     03  仕訳−勘定科目コード        PIC  X(004).
+000600     03  仕訳−金額                  PIC S9(013)
+000601                                     PACKED-DECIMAL.
+000610     03  仕訳−計上年月日            PIC  X(008).
+000620     03  FILLER                      PIC  X(040) VALUE SPACE.
+000630 01  件数エリア.
+000640     03  Ｗ−読込−件数              PIC 9(009) COMP-3
+000650                                     VALUE ZERO.
+000660     03  Ｗ−仕訳−件数              PIC 9(009) COMP-3
+000670                                     VALUE ZERO.
+000680 01  勘定科目表.
+000690     03  勘定−粗利益科目            PIC  X(004)
+000691                                     VALUE "4100".
+000700     03  勘定−振込クリア科目        PIC  X(004)
+000701                                     VALUE "1210".
+000710     03  勘定−口座振替クリア科目    PIC  X(004)
+000711                                     VALUE "1220".
+000720     03  勘定−その他クリア科目      PIC  X(004)
+000721                                     VALUE "1290".
+000730 PROCEDURE                            DIVISION.
+000740     PERFORM  1000−初期処理.
+000750     PERFORM  2000−主処理  UNTIL  終了.
+000760     PERFORM  3000−終了処理.
+000770     STOP  RUN.
+000780******************************************************************
+000790*    1000−初期処理                                    <1.0>    *
+000800******************************************************************
+000810 1000−初期処理                        SECTION.
+000820 1000−ＳＴＡＲＴ.
+000830     OPEN  INPUT   Ｄ５２０−抽出ファイル.
+000840     OPEN  OUTPUT  ＧＬ−仕訳ファイル.
+000850     PERFORM  8000−抽出読込.
+000860 1000−ＥＸＩＴ.
+000870     EXIT.
+000880******************************************************************
+000890*    2000−主処理                                      <2.0>    *
+000900******************************************************************
+000910 2000−主処理                          SECTION.
+000920 2000−ＳＴＡＲＴ.
+000930     ADD  1                           TO  Ｗ−読込−件数.
+000940     MOVE  SPACE                      TO  仕訳−レコード.
+000950     MOVE  Ｄ５２０−契約番号
+000951                                     TO  仕訳−契約番号.
+000960     MOVE  "D"
+000961         TO  仕訳−借方貸方区分.
+000970     MOVE  勘定−粗利益科目
+000971         TO  仕訳−勘定科目コード.
+000980     MOVE  Ｄ５２０−粗利益全体
+000981                                     TO  仕訳−金額.
+000990     MOVE  Ｄ５２０−登録年月日
+000991                                     TO  仕訳−計上年月日.
+001000     WRITE  ＧＬ−仕訳レコード
+001001                                     FROM  仕訳−レコード.
+001010     ADD  1                           TO  Ｗ−仕訳−件数.
+001020     MOVE  "C"
+001021         TO  仕訳−借方貸方区分.
+001030     EVALUATE  Ｄ５２０−回収方法
+001040        WHEN  "1"
+001050           MOVE  勘定−振込クリア科目
+001051               TO  仕訳−勘定科目コード
+001060        WHEN  "2"
+001070           MOVE  勘定−口座振替クリア科目
+001071               TO  仕訳−勘定科目コード
+001080        WHEN  OTHER
+001090           MOVE  勘定−その他クリア科目
+001091               TO  仕訳−勘定科目コード
+001100     END-EVALUATE.
+001110     WRITE  ＧＬ−仕訳レコード
+001111                                     FROM  仕訳−レコード.
+001120     ADD  1                           TO  Ｗ−仕訳−件数.
+001130     PERFORM  8000−抽出読込.
+001140 2000−ＥＸＩＴ.
+001150     EXIT.
+001160******************************************************************
+001170*    3000−終了処理                                    <3.0>    *
+001180******************************************************************
+001190 3000−終了処理                        SECTION.
+001200 3000−ＳＴＡＲＴ.
+001210     DISPLAY  "D520GLX1 読込件数   = "  Ｗ−読込−件数.
+001220     DISPLAY  "D520GLX1 仕訳出力件数 = "
+001221                                     Ｗ−仕訳−件数.
+001230     CLOSE  Ｄ５２０−抽出ファイル.
+001240     CLOSE  ＧＬ−仕訳ファイル.
+001250 3000−ＥＸＩＴ.
+001260     EXIT.
+001270******************************************************************
+001280*    8000−抽出読込                                    <8.0>    *
+001290******************************************************************
+001300 8000−抽出読込                        SECTION.
+001310 8000−ＳＴＡＲＴ.
+001320     READ  Ｄ５２０−抽出ファイル
+001330        AT END
+001340           MOVE  "Y"                  TO  Ｗ−終了−フラグ
+001350     END-READ.
+001360 8000−ＥＸＩＴ.
+001370     EXIT.
