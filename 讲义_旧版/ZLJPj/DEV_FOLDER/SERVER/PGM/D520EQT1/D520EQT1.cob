@@ -0,0 +1,173 @@
+000010******************************************************************
+000020*        <D520EQT1>                                               *
+000030*      1. PROGRAM NAME   : D520KSS_TBL EQUITY-SHARE RECON EDIT    *
+000040*      2. PROGRAM ID     : D520EQT1                               *
+000050*      3. OVERVIEW       : RECOMPUTES THE OWN-COMPANY EQUITY      *
+000060*                          SHARE FROM THE BASIC LEASE-FEE TOTAL   *
+000070*                          SPLIT (OWN-COMPANY OVER GRAND TOTAL)   *
+000080*                          AND EDITS IT AGAINST THE STORED        *
+000090*                          OWN-COMPANY EQUITY-SHARE RATIO, SO A   *
+000100*                          STALE OR MISKEYED RATIO GETS CAUGHT    *
+000110*                          BEFORE THE SETTLEMENT IS POSTED        *
+000120*                                                                 *
+000130*      4. AUTHOR         : LEASE SYSTEMS TEAM                     *
+000140*      5. DATE WRITTEN   : 2026.08.09                             *
+000150*                                                                 *
+000160*    MODIFICATION HISTORY                                        *
+000170*    DATE       INIT  DESCRIPTION                                 *
+000180*    2026.08.09 LST   INITIAL VERSION                             *
+000190******************************************************************
+000200 IDENTIFICATION                       DIVISION.
+000210 PROGRAM-ID.                          D520EQT1.
+000220 AUTHOR.                              LEASE SYSTEMS TEAM.
+000230 DATE-WRITTEN.                        2026.08.09.
+000240 ENVIRONMENT                          DIVISION.
+000250 INPUT-OUTPUT                         SECTION.
+000260 FILE-CONTROL.
+000270     SELECT  Ｄ５２０−抽出ファイル     ASSIGN TO D520EXT
+000280     FILE STATUS IS  Ｄ５２０−抽出状態
+000290     ORGANIZATION IS SEQUENTIAL.
+000300*
+000310     SELECT  持分−報告ファイル         ASSIGN TO D520EQR
+000320     FILE STATUS IS  報告−状態
+000330     ORGANIZATION IS LINE SEQUENTIAL.
+000340 DATA                                 DIVISION.
+000350 FILE                                 SECTION.
+000360 FD  Ｄ５２０−抽出ファイル
+000370     LABEL  RECORD    IS              STANDARD
+000380     BLOCK  CONTAINS  0               RECORDS.
+000390 01  Ｄ５２０−抽出レコード.
+000400     03  Ｄ５２０−契約番号          PIC  X(010).
+000410     03  Ｄ５２０−基本リース料総額
+000420                                     PIC S9(013)
+000430                                     PACKED-DECIMAL.
+000440     03  Ｄ５２０−基本リース料総額当社
+000450                                     PIC S9(013)
+000460                                     PACKED-DECIMAL.
+000470     03  Ｄ５２０−当社持分比率
+000480                                     PIC S9(003)
+000490                                     PACKED-DECIMAL.
+000500 FD  持分−報告ファイル
+000510     LABEL  RECORD    IS              STANDARD.
+000520 01  持分−報告行                   PIC X(132).
+000530 WORKING-STORAGE                      SECTION.
+000540 01  ファイル状態エリア.
+000550     03  Ｄ５２０−抽出状態          PIC  X(02).
+000560     03  報告−状態                  PIC  X(02).
+000570 01  スイッチエリア.
+000580     03  Ｗ−終了−フラグ            PIC  X(01) VALUE "N".
+000590         88  終了                                VALUE "Y".
+000600 01  許容エリア.
+000610     03  許容−比率差              PIC S9(003)
+000611                                     PACKED-DECIMAL
+000620                                     VALUE +1.
+000630 01  件数エリア.
+000640     03  Ｗ−読込−件数              PIC 9(007) COMP-3
+000650                                     VALUE ZERO.
+000660     03  Ｗ−不一致−件数            PIC 9(007) COMP-3
+000670                                     VALUE ZERO.
+000680 01  計算エリア.
+000690     03  Ｗ−算出比率                PIC S9(003)
+000691                                     PACKED-DECIMAL.
+000700     03  Ｗ−比率差                  PIC S9(003)
+000701                                     PACKED-DECIMAL.
+000710 01  ヘッダ行１                    PIC X(132) VALUE
+000720     "D520KSS EQUITY-SHARE RECONCILIATION EDIT".
+000730 01  ヘッダ行２                    PIC X(132) VALUE
+000740     "CONTRACT   STORED-PCT  COMPUTED-PCT  DIFF".
+000750 01  明細行.
+000760     03  FILLER                      PIC X(01) VALUE SPACE.
+000770     03  明細−契約番号              PIC X(10).
+000780     03  FILLER                      PIC X(02) VALUE SPACE.
+000790     03  明細−格納比率              PIC -ZZ9.
+000800     03  FILLER                      PIC X(04) VALUE SPACE.
+000810     03  明細−算出比率              PIC -ZZ9.
+000820     03  FILLER                      PIC X(04) VALUE SPACE.
+000830     03  明細−比率差                PIC -ZZ9.
+000840 01  件数行.
+000850     03  FILLER                      PIC X(01) VALUE SPACE.
+000860     03  FILLER                      PIC X(020)
+000870                                     VALUE "RECORDS READ    : ".
+000880     03  件数−読込                  PIC ZZZ,ZZ9.
+000890 01  不一致行.
+000900     03  FILLER                      PIC X(01) VALUE SPACE.
+000910     03  FILLER                      PIC X(020)
+000920                                     VALUE "MISMATCHES      : ".
+000930     03  件数−不一致                PIC ZZZ,ZZ9.
+000940 PROCEDURE                            DIVISION.
+000950     PERFORM  1000−初期処理.
+000960     PERFORM  2000−主処理  UNTIL  終了.
+000970     PERFORM  3000−終了処理.
+000980     STOP  RUN.
+000990******************************************************************
+001000*    1000−初期処理                                    <1.0>    *
+001010******************************************************************
+001020 1000−初期処理                        SECTION.
+001030 1000−ＳＴＡＲＴ.
+001040     OPEN  INPUT   Ｄ５２０−抽出ファイル.
+001050     OPEN  OUTPUT  持分−報告ファイル.
+001060     WRITE  持分−報告行            FROM  ヘッダ行１.
+001070     WRITE  持分−報告行            FROM  ヘッダ行２.
+001080     PERFORM  8000−抽出読込.
+001090 1000−ＥＸＩＴ.
+001100     EXIT.
+001110******************************************************************
+001120*    2000−主処理                                      <2.0>    *
+001130******************************************************************
+001140 2000−主処理                          SECTION.
+001150 2000−ＳＴＡＲＴ.
+001160     ADD  1                           TO  Ｗ−読込−件数.
+001170     MOVE  ZERO                       TO  Ｗ−算出比率.
+001180     IF  Ｄ５２０−基本リース料総額  >  ZERO
+001190        COMPUTE  Ｗ−算出比率 ROUNDED =
+001191           Ｄ５２０−基本リース料総額当社  *  100
+001192                   /  Ｄ５２０−基本リース料総額
+001200     END-IF.
+001210     SUBTRACT  Ｗ−算出比率
+001211            FROM  Ｄ５２０−当社持分比率
+001212            GIVING  Ｗ−比率差.
+001220     IF  Ｗ−比率差  <  ZERO
+001230        MULTIPLY  -1  BY  Ｗ−比率差
+001231     END-IF.
+001250     IF  Ｗ−比率差  >  許容−比率差
+001260        ADD  1                        TO  Ｗ−不一致−件数
+001270        MOVE  SPACE                   TO  明細行
+001280        MOVE  Ｄ５２０−契約番号
+001281                TO  明細−契約番号
+001290        MOVE  Ｄ５２０−当社持分比率
+001291                TO  明細−格納比率
+001300        MOVE  Ｗ−算出比率
+001301                TO  明細−算出比率
+001310        MOVE  Ｗ−比率差
+001311                TO  明細−比率差
+001320        WRITE  持分−報告行          FROM  明細行
+001330     END-IF.
+001340     PERFORM  8000−抽出読込.
+001350 2000−ＥＸＩＴ.
+001360     EXIT.
+001370******************************************************************
+001380*    3000−終了処理                                    <3.0>    *
+001390******************************************************************
+001400 3000−終了処理                        SECTION.
+001410 3000−ＳＴＡＲＴ.
+001420     WRITE  持分−報告行             FROM  SPACE.
+001430     MOVE  Ｗ−読込−件数            TO  件数−読込.
+001440     WRITE  持分−報告行             FROM  件数行.
+001450     MOVE  Ｗ−不一致−件数
+001451                                    TO  件数−不一致.
+001460     WRITE  持分−報告行             FROM  不一致行.
+001470     CLOSE  Ｄ５２０−抽出ファイル.
+001480     CLOSE  持分−報告ファイル.
+001490 3000−ＥＸＩＴ.
+001500     EXIT.
+001510******************************************************************
+001520*    8000−抽出読込                                    <8.0>    *
+001530******************************************************************
+001540 8000−抽出読込                        SECTION.
+001550 8000−ＳＴＡＲＴ.
+001560     READ  Ｄ５２０−抽出ファイル
+001570        AT END
+001580           MOVE  "Y"                  TO  Ｗ−終了−フラグ
+001590     END-READ.
+001600 8000−ＥＸＩＴ.
+001610     EXIT.
