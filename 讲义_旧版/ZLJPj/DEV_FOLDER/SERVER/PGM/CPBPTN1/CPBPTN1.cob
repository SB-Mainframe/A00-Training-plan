@@ -0,0 +1,148 @@
+000010******************************************************************
+000020*        <CPBPTN1>                                               *
+000030*      1. PROGRAM NAME   : CPBIS037 TRANSFER-PARTNER EXPOSURE    *
+000040*      2. PROGRAM ID     : CPBPTN1                               *
+000050*      3. OVERVIEW       : READS THE RECEIVABLE (RECEIVABLE      *
+000060*                          BASIC) EXTRACT, SORTED BY TRANSFER-   *
+000070*                          LEASE PARTNER CODE, AND REPORTS THE   *
+000080*                          CONTRACT COUNT FOR EACH PARTNER SO    *
+000090*                          EXPOSURE BY PARTNER CAN BE SEEN AT A  *
+000100*                          GLANCE                                *
+000110*                                                                 *
+000120*      4. AUTHOR         : RECEIVABLES SYSTEMS TEAM              *
+000130*      5. DATE WRITTEN   : 2026.08.09                             *
+000140*                                                                 *
+000150*    MODIFICATION HISTORY                                        *
+000160*    DATE       INIT  DESCRIPTION                                 *
+000170*    2026.08.09 RST   INITIAL VERSION                             *
+000180******************************************************************
+000190 IDENTIFICATION                       DIVISION.
+000200 PROGRAM-ID.                          CPBPTN1.
+000210 AUTHOR.                              RECEIVABLES SYSTEMS TEAM.
+000220 DATE-WRITTEN.                        2026.08.09.
+000230 ENVIRONMENT                          DIVISION.
+000240 INPUT-OUTPUT                         SECTION.
+000250 FILE-CONTROL.
+000260     SELECT  ＣＰＢ−抽出ファイル       ASSIGN TO CPBEXT
+000270     FILE STATUS IS  ＣＰＢ−抽出状態
+000280     ORGANIZATION IS SEQUENTIAL.
+000290*
+000300     SELECT  提携先−報告ファイル       ASSIGN TO CPBPTR
+000310     FILE STATUS IS  報告−状態
+000320     ORGANIZATION IS LINE SEQUENTIAL.
+000330 DATA                                 DIVISION.
+000340 FILE                                 SECTION.
+000350 FD  ＣＰＢ−抽出ファイル
+000360     LABEL  RECORD    IS              STANDARD
+000370     BLOCK  CONTAINS  0               RECORDS.
+000380 01  ＣＰＢ−抽出レコード.
+000390     03  ＣＰＢ−契約番号            PIC  X(9).
+000400     03  ＣＰＢ−転リース提携先コード
+000410                                     PIC  X(2).
+000420 FD  提携先−報告ファイル
+000430     LABEL  RECORD    IS              STANDARD.
+000440 01  提携先−報告行                 PIC X(132).
+000450 WORKING-STORAGE                      SECTION.
+000460 01  ファイル状態エリア.
+000470     03  ＣＰＢ−抽出状態            PIC  X(02).
+000480     03  報告−状態                  PIC  X(02).
+000490 01  スイッチエリア.
+000500     03  Ｗ−終了−フラグ            PIC  X(01) VALUE "N".
+000510         88  終了                                VALUE "Y".
+000520 01  控え−エリア.
+000530     03  控え−提携先コード          PIC  X(02)
+000540                                     VALUE SPACE.
+000550 01  集計エリア.
+000560     03  Ｗ−提携先−件数            PIC 9(007) COMP-3
+000570                                     VALUE ZERO.
+000580     03  Ｗ−総−件数                PIC 9(007) COMP-3
+000590                                     VALUE ZERO.
+000600 01  ヘッダ行１                    PIC X(132) VALUE
+000610     "CPBIS037 TRANSFER-PARTNER EXPOSURE REPORT".
+000620 01  ヘッダ行２                    PIC X(132) VALUE
+000630     "PARTNER  CONTRACTS".
+000640 01  小計行.
+000650     03  FILLER                      PIC X(01) VALUE SPACE.
+000660     03  小計−提携先コード          PIC X(02).
+000670     03  FILLER                      PIC X(03) VALUE SPACE.
+000680     03  小計−件数                  PIC ZZZ,ZZ9.
+000690 01  合計行.
+000700     03  FILLER                      PIC X(01) VALUE SPACE.
+000710     03  FILLER                      PIC X(07) VALUE "TOTAL  ".
+000720     03  合計−件数                  PIC ZZZ,ZZ9.
+000730 PROCEDURE                            DIVISION.
+000740     PERFORM  1000−初期処理.
+000750     PERFORM  2000−主処理  UNTIL  終了.
+000760     PERFORM  3000−終了処理.
+000770     STOP  RUN.
+000780******************************************************************
+000790*    1000−初期処理                                    <1.0>    *
+000800******************************************************************
+000810 1000−初期処理                        SECTION.
+000820 1000−ＳＴＡＲＴ.
+000830     OPEN  INPUT   ＣＰＢ−抽出ファイル.
+000840     OPEN  OUTPUT  提携先−報告ファイル.
+000850     WRITE  提携先−報告行          FROM  ヘッダ行１.
+000860     WRITE  提携先−報告行          FROM  ヘッダ行２.
+000870     PERFORM  8000−抽出読込.
+000880     IF  NOT  終了
+000890        MOVE  ＣＰＢ−転リース提携先コード
+000891            TO  控え−提携先コード
+000900     END-IF.
+000910 1000−ＥＸＩＴ.
+000920     EXIT.
+000930******************************************************************
+000940*    2000−主処理                                      <2.0>    *
+000950******************************************************************
+000960 2000−主処理                          SECTION.
+000970 2000−ＳＴＡＲＴ.
+000980     IF  ＣＰＢ−転リース提携先コード
+000981                         NOT =  控え−提携先コード
+000990        PERFORM  2100−小計出力
+001000        MOVE  ＣＰＢ−転リース提携先コード
+001001            TO  控え−提携先コード
+001010     END-IF.
+001020     ADD  1                           TO  Ｗ−提携先−件数.
+001030     ADD  1                           TO  Ｗ−総−件数.
+001040     PERFORM  8000−抽出読込.
+001050 2000−ＥＸＩＴ.
+001060     EXIT.
+001070******************************************************************
+001080*    2100−小計出力                                    <2.1>    *
+001090******************************************************************
+001100 2100−小計出力                        SECTION.
+001110 2100−ＳＴＡＲＴ.
+001120     MOVE  SPACE                      TO  小計行.
+001130     MOVE  控え−提携先コード
+001131         TO  小計−提携先コード.
+001140     MOVE  Ｗ−提携先−件数            TO  小計−件数.
+001150     WRITE  提携先−報告行           FROM  小計行.
+001160     MOVE  ZERO                       TO  Ｗ−提携先−件数.
+001170 2100−ＥＸＩＴ.
+001180     EXIT.
+001190******************************************************************
+001200*    3000−終了処理                                    <3.0>    *
+001210******************************************************************
+001220 3000−終了処理                        SECTION.
+001230 3000−ＳＴＡＲＴ.
+001240     IF  Ｗ−提携先−件数  >  ZERO
+001250        PERFORM  2100−小計出力
+001260     END-IF.
+001270     WRITE  提携先−報告行           FROM  SPACE.
+001280     MOVE  Ｗ−総−件数               TO  合計−件数.
+001290     WRITE  提携先−報告行           FROM  合計行.
+001300     CLOSE  ＣＰＢ−抽出ファイル.
+001310     CLOSE  提携先−報告ファイル.
+001320 3000−ＥＸＩＴ.
+001330     EXIT.
+001340******************************************************************
+001350*    8000−抽出読込                                    <8.0>    *
+001360******************************************************************
+001370 8000−抽出読込                        SECTION.
+001380 8000−ＳＴＡＲＴ.
+001390     READ  ＣＰＢ−抽出ファイル
+001400        AT END
+001410           MOVE  "Y"                  TO  Ｗ−終了−フラグ
+001420     END-READ.
+001430 8000−ＥＸＩＴ.
+001440     EXIT.
