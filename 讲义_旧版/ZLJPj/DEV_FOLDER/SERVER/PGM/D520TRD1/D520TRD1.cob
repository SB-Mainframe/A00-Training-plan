@@ -0,0 +1,167 @@
+000010******************************************************************
+000020*        <D520TRD1>                                               *
+000030*      1. PROGRAM NAME   : D520KSS_TBL YIELD TREND BY TYPE        *
+000040*      2. PROGRAM ID     : D520TRD1                               *
+000050*      3. OVERVIEW       : READS THE CANCELLATION-REQUEST         *
+000060*                          RECEIVABLE-PROFITABILITY EXTRACT,      *
+000070*                          SORTED BY CONTRACT TYPE, AND REPORTS   *
+000080*                          THE CONTRACT COUNT AND AVERAGE ACTUAL  *
+000090*                          YIELD FOR EACH TYPE SO MANAGEMENT CAN  *
+000100*                          TRACK THE YIELD TREND BY CONTRACT TYPE *
+000110*                                                                 *
+000120*      4. AUTHOR         : LEASE SYSTEMS TEAM                     *
+000130*      5. DATE WRITTEN   : 2026.08.09                             *
+000140*                                                                 *
+000150*    MODIFICATION HISTORY                                        *
+000160*    DATE       INIT  DESCRIPTION                                 *
+000170*    2026.08.09 LST   INITIAL VERSION                             *
+000180******************************************************************
+000190 IDENTIFICATION                       DIVISION.
+000200 PROGRAM-ID.                          D520TRD1.
+000210 AUTHOR.                              LEASE SYSTEMS TEAM.
+000220 DATE-WRITTEN.                        2026.08.09.
+000230 ENVIRONMENT                          DIVISION.
+000240 INPUT-OUTPUT                         SECTION.
+000250 FILE-CONTROL.
+000260     SELECT  Ｄ５２０−抽出ファイル     ASSIGN TO D520EXT
+000270     FILE STATUS IS  Ｄ５２０−抽出状態
+000280     ORGANIZATION IS SEQUENTIAL.
+000290*
+000300     SELECT  傾向−報告ファイル         ASSIGN TO D520TRR
+000310     FILE STATUS IS  報告−状態
+000320     ORGANIZATION IS LINE SEQUENTIAL.
+000330 DATA                                 DIVISION.
+000340 FILE                                 SECTION.
+000350 FD  Ｄ５２０−抽出ファイル
+000360     LABEL  RECORD    IS              STANDARD
+000370     BLOCK  CONTAINS  0               RECORDS.
+000380 01  Ｄ５２０−抽出レコード.
+000390     03  Ｄ５２０−契約種類          PIC  X(003).
+000400     03  Ｄ５２０−実質利回り
+000410                                     PIC S9(002)V9(008)
+000420                                     PACKED-DECIMAL.
+000430 FD  傾向−報告ファイル
+000440     LABEL  RECORD    IS              STANDARD.
+000450 01  傾向−報告行                   PIC X(132).
+000460 WORKING-STORAGE                      SECTION.
+000470 01  ファイル状態エリア.
+000480     03  Ｄ５２０−抽出状態          PIC  X(02).
+000490     03  報告−状態                  PIC  X(02).
+000500 01  スイッチエリア.
+000510     03  Ｗ−終了−フラグ            PIC  X(01) VALUE "N".
+000520         88  終了                                VALUE "Y".
+000530 01  控え−エリア.
+000540     03  控え−契約種類              PIC  X(03)
+000550                                     VALUE SPACE.
+000560 01  集計エリア.
+000570     03  Ｗ−種類−件数              PIC 9(007) COMP-3
+000580                                     VALUE ZERO.
+000590     03  Ｗ−種類−利回り合計        PIC S9(009)V9(008)
+000600                                     COMP-3  VALUE ZERO.
+000610     03  Ｗ−総−件数                PIC 9(007) COMP-3
+000620                                     VALUE ZERO.
+000630 01  計算エリア.
+000640     03  Ｗ−平均利回り              PIC S9(002)V9(008)
+000650                                     PACKED-DECIMAL.
+000660 01  ヘッダ行１                    PIC X(132) VALUE
+000670     "D520KSS YIELD TREND REPORT BY CONTRACT TYPE".
+000680 01  ヘッダ行２                    PIC X(132) VALUE
+000690     "TYPE   CONTRACTS    AVG-REAL-YIELD".
+000700 01  小計行.
+000710     03  FILLER                      PIC X(01) VALUE SPACE.
+000720     03  小計−契約種類              PIC X(03).
+000730     03  FILLER                      PIC X(02) VALUE SPACE.
+000740     03  小計−件数                  PIC ZZZ,ZZ9.
+000750     03  FILLER                      PIC X(04) VALUE SPACE.
+000760     03  小計−平均利回り            PIC -9.999999999.
+000770 01  合計行.
+000780     03  FILLER                      PIC X(01) VALUE SPACE.
+000790     03  FILLER                      PIC X(07) VALUE "TOTAL  ".
+000800     03  合計−件数                  PIC ZZZ,ZZ9.
+000810 PROCEDURE                            DIVISION.
+000820     PERFORM  1000−初期処理.
+000830     PERFORM  2000−主処理  UNTIL  終了.
+000840     PERFORM  3000−終了処理.
+000850     STOP  RUN.
+000860******************************************************************
+000870*    1000−初期処理                                    <1.0>    *
+000880******************************************************************
+000890 1000−初期処理                        SECTION.
+000900 1000−ＳＴＡＲＴ.
+000910     OPEN  INPUT   Ｄ５２０−抽出ファイル.
+000920     OPEN  OUTPUT  傾向−報告ファイル.
+000930     WRITE  傾向−報告行            FROM  ヘッダ行１.
+000940     WRITE  傾向−報告行            FROM  ヘッダ行２.
+000950     PERFORM  8000−抽出読込.
+000960     IF  NOT  終了
+000970        MOVE  Ｄ５２０−契約種類
+000971            TO  控え−契約種類
+000980     END-IF.
+000990 1000−ＥＸＩＴ.
+001000     EXIT.
+001010******************************************************************
+001020*    2000−主処理                                      <2.0>    *
+001030******************************************************************
+001040 2000−主処理                          SECTION.
+001050 2000−ＳＴＡＲＴ.
+001060     IF  Ｄ５２０−契約種類  NOT =  控え−契約種類
+001070        PERFORM  2100−小計出力
+001080        MOVE  Ｄ５２０−契約種類
+001081            TO  控え−契約種類
+001090     END-IF.
+001100     ADD  1                           TO  Ｗ−種類−件数.
+001110     ADD  1                           TO  Ｗ−総−件数.
+001120     ADD  Ｄ５２０−実質利回り
+001121                    TO  Ｗ−種類−利回り合計.
+001130     PERFORM  8000−抽出読込.
+001140 2000−ＥＸＩＴ.
+001150     EXIT.
+001160******************************************************************
+001170*    2100−小計出力                                    <2.1>    *
+001180******************************************************************
+001190 2100−小計出力                        SECTION.
+001200 2100−ＳＴＡＲＴ.
+001210     MOVE  ZERO                       TO  Ｗ−平均利回り.
+001220     IF  Ｗ−種類−件数  >  ZERO
+001230        COMPUTE  Ｗ−平均利回り ROUNDED =
+001231           Ｗ−種類−利回り合計
+001232               /  Ｗ−種類−件数
+001240     END-IF.
+001250     MOVE  SPACE                      TO  小計行.
+001260     MOVE  控え−契約種類
+001261                                     TO  小計−契約種類.
+001270     MOVE  Ｗ−種類−件数             TO  小計−件数.
+001280     MOVE  Ｗ−平均利回り
+001281                                     TO  小計−平均利回り.
+001290     WRITE  傾向−報告行             FROM  小計行.
+001300     MOVE  ZERO                       TO  Ｗ−種類−件数.
+001310     MOVE  ZERO
+001311         TO  Ｗ−種類−利回り合計.
+001320 2100−ＥＸＩＴ.
+001330     EXIT.
+001340******************************************************************
+001350*    3000−終了処理                                    <3.0>    *
+001360******************************************************************
+001370 3000−終了処理                        SECTION.
+001380 3000−ＳＴＡＲＴ.
+001390     IF  Ｗ−種類−件数  >  ZERO
+001400        PERFORM  2100−小計出力
+001410     END-IF.
+001420     WRITE  傾向−報告行             FROM  SPACE.
+001430     MOVE  Ｗ−総−件数               TO  合計−件数.
+001440     WRITE  傾向−報告行             FROM  合計行.
+001450     CLOSE  Ｄ５２０−抽出ファイル.
+001460     CLOSE  傾向−報告ファイル.
+001470 3000−ＥＸＩＴ.
+001480     EXIT.
+001490******************************************************************
+001500*    8000−抽出読込                                    <8.0>    *
+001510******************************************************************
+001520 8000−抽出読込                        SECTION.
+001530 8000−ＳＴＡＲＴ.
+001540     READ  Ｄ５２０−抽出ファイル
+001550        AT END
+001560           MOVE  "Y"                  TO  Ｗ−終了−フラグ
+001570     END-READ.
+001580 8000−ＥＸＩＴ.
+001590     EXIT.
