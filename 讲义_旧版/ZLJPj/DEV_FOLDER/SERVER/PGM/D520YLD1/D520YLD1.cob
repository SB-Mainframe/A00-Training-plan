@@ -0,0 +1,159 @@
+000010******************************************************************
+000020*        <D520YLD1>                                               *
+000030*      1. PROGRAM NAME   : D520KSS_TBL BELOW-TARGET YIELD REPORT  *
+000040*      2. PROGRAM ID     : D520YLD1                               *
+000050*      3. OVERVIEW       : READS THE CANCELLATION-REQUEST         *
+000060*                          RECEIVABLE-PROFITABILITY EXTRACT AND   *
+000070*                          FLAGS EVERY CONTRACT WHOSE ACTUAL      *
+000080*                          YIELD (REAL YIELD) FALLS SHORT OF ITS  *
+000090*                          BASIC (TARGET) YIELD, SO THE LEASE     *
+000100*                          DESK CAN REVIEW THE SHORTFALL BEFORE   *
+000110*                          THE SETTLEMENT IS FINALIZED            *
+000120*                                                                 *
+000130*      4. AUTHOR         : LEASE SYSTEMS TEAM                     *
+000140*      5. DATE WRITTEN   : 2026.08.09                             *
+000150*                                                                 *
+000160*    MODIFICATION HISTORY                                        *
+000170*    DATE       INIT  DESCRIPTION                                 *
+000180*    2026.08.09 LST   INITIAL VERSION                             *
+000190******************************************************************
+000200 IDENTIFICATION                       DIVISION.
+000210 PROGRAM-ID.                          D520YLD1.
+000220 AUTHOR.                              LEASE SYSTEMS TEAM.
+000230 DATE-WRITTEN.                        2026.08.09.
+000240 ENVIRONMENT                          DIVISION.
+000250 INPUT-OUTPUT                         SECTION.
+000260 FILE-CONTROL.
+000270     SELECT  Ｄ５２０−抽出ファイル     ASSIGN TO D520EXT
+000280     FILE STATUS IS  Ｄ５２０−抽出状態
+000290     ORGANIZATION IS SEQUENTIAL.
+000300*
+000310     SELECT  利回り−報告ファイル       ASSIGN TO D520YLR
+000320     FILE STATUS IS  報告−状態
+000330     ORGANIZATION IS LINE SEQUENTIAL.
+000340 DATA                                 DIVISION.
+000350 FILE                                 SECTION.
+000360 FD  Ｄ５２０−抽出ファイル
+000370     LABEL  RECORD    IS              STANDARD
+000380     BLOCK  CONTAINS  0               RECORDS.
+000390 01  Ｄ５２０−抽出レコード.
+000400     03  Ｄ５２０−契約番号          PIC  X(010).
+000410     03  Ｄ５２０−契約種類          PIC  X(003).
+000420     03  Ｄ５２０−基本利回り
+000430                                     PIC S9(002)V9(008)
+000440                                     PACKED-DECIMAL.
+000450     03  Ｄ５２０−実質利回り
+000460                                     PIC S9(002)V9(008)
+000470                                     PACKED-DECIMAL.
+000480 FD  利回り−報告ファイル
+000490     LABEL  RECORD    IS              STANDARD.
+000500 01  利回り−報告行                 PIC X(132).
+000510 WORKING-STORAGE                      SECTION.
+000520 01  ファイル状態エリア.
+000530     03  Ｄ５２０−抽出状態          PIC  X(02).
+000540     03  報告−状態                  PIC  X(02).
+000550 01  スイッチエリア.
+000560     03  Ｗ−終了−フラグ            PIC  X(01) VALUE "N".
+000570         88  終了                                VALUE "Y".
+000580 01  件数エリア.
+000590     03  Ｗ−読込−件数              PIC 9(007) COMP-3
+000600                                     VALUE ZERO.
+000610     03  Ｗ−未達−件数              PIC 9(007) COMP-3
+000620                                     VALUE ZERO.
+000630 01  ヘッダ行１                    PIC X(132) VALUE
+000640     "D520KSS BELOW-TARGET YIELD FLAG REPORT".
+000650 01  ヘッダ行２                    PIC X(132) VALUE
+000660     "CONTRACT   TYPE  BASIC-YIELD  REAL-YIELD  SHORTFALL".
+000670 01  明細行.
+000680     03  FILLER                      PIC X(01) VALUE SPACE.
+000690     03  明細−契約番号              PIC X(10).
+000700     03  FILLER                      PIC X(02) VALUE SPACE.
+000710     03  明細−契約種類              PIC X(03).
+000720     03  FILLER                      PIC X(02) VALUE SPACE.
+000730     03  明細−基本利回り            PIC -9.999999999.
+000740     03  FILLER                      PIC X(02) VALUE SPACE.
+000750     03  明細−実質利回り            PIC -9.999999999.
+000760     03  FILLER                      PIC X(02) VALUE SPACE.
+000770     03  明細−不足幅                PIC -9.999999999.
+000780 01  件数行.
+000790     03  FILLER                      PIC X(01) VALUE SPACE.
+000800     03  FILLER                      PIC X(020)
+000810                                     VALUE "RECORDS READ    : ".
+000820     03  件数−読込                  PIC ZZZ,ZZ9.
+000830 01  未達行.
+000840     03  FILLER                      PIC X(01) VALUE SPACE.
+000850     03  FILLER                      PIC X(020)
+000860                                     VALUE "BELOW TARGET    : ".
+000870     03  件数−未達                  PIC ZZZ,ZZ9.
+000880 01  計算エリア.
+000890     03  Ｗ−不足幅                  PIC S9(002)V9(008)
+000900                                     PACKED-DECIMAL.
+000910 PROCEDURE                            DIVISION.
+000920     PERFORM  1000−初期処理.
+000930     PERFORM  2000−主処理  UNTIL  終了.
+000940     PERFORM  3000−終了処理.
+000950     STOP  RUN.
+000960******************************************************************
+000970*    1000−初期処理                                    <1.0>    *
+000980******************************************************************
+000990 1000−初期処理                        SECTION.
+001000 1000−ＳＴＡＲＴ.
+001010     OPEN  INPUT   Ｄ５２０−抽出ファイル.
+001020     OPEN  OUTPUT  利回り−報告ファイル.
+001030     WRITE  利回り−報告行          FROM  ヘッダ行１.
+001040     WRITE  利回り−報告行          FROM  ヘッダ行２.
+001050     PERFORM  8000−抽出読込.
+001060 1000−ＥＸＩＴ.
+001070     EXIT.
+001080******************************************************************
+001090*    2000−主処理                                      <2.0>    *
+001100******************************************************************
+001110 2000−主処理                          SECTION.
+001120 2000−ＳＴＡＲＴ.
+001130     ADD  1                           TO  Ｗ−読込−件数.
+001140     IF  Ｄ５２０−実質利回り
+001141        <  Ｄ５２０−基本利回り
+001150        ADD  1                        TO  Ｗ−未達−件数
+001160        SUBTRACT  Ｄ５２０−実質利回り
+001161             FROM  Ｄ５２０−基本利回り
+001162             GIVING  Ｗ−不足幅
+001180        MOVE  SPACE                   TO  明細行
+001190        MOVE  Ｄ５２０−契約番号
+001191            TO  明細−契約番号
+001200        MOVE  Ｄ５２０−契約種類
+001201            TO  明細−契約種類
+001210        MOVE  Ｄ５２０−基本利回り
+001211            TO  明細−基本利回り
+001220        MOVE  Ｄ５２０−実質利回り
+001221            TO  明細−実質利回り
+001230        MOVE  Ｗ−不足幅              TO  明細−不足幅
+001240        WRITE  利回り−報告行         FROM  明細行
+001250     END-IF.
+001260     PERFORM  8000−抽出読込.
+001270 2000−ＥＸＩＴ.
+001280     EXIT.
+001290******************************************************************
+001300*    3000−終了処理                                    <3.0>    *
+001310******************************************************************
+001320 3000−終了処理                        SECTION.
+001330 3000−ＳＴＡＲＴ.
+001340     WRITE  利回り−報告行           FROM  SPACE.
+001350     MOVE  Ｗ−読込−件数            TO  件数−読込.
+001360     WRITE  利回り−報告行           FROM  件数行.
+001370     MOVE  Ｗ−未達−件数            TO  件数−未達.
+001380     WRITE  利回り−報告行           FROM  未達行.
+001390     CLOSE  Ｄ５２０−抽出ファイル.
+001400     CLOSE  利回り−報告ファイル.
+001410 3000−ＥＸＩＴ.
+001420     EXIT.
+001430******************************************************************
+001440*    8000−抽出読込                                    <8.0>    *
+001450******************************************************************
+001460 8000−抽出読込                        SECTION.
+001470 8000−ＳＴＡＲＴ.
+001480     READ  Ｄ５２０−抽出ファイル
+001490        AT END
+001500           MOVE  "Y"                  TO  Ｗ−終了−フラグ
+001510     END-READ.
+001520 8000−ＥＸＩＴ.
+001530     EXIT.
