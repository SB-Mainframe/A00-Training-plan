@@ -0,0 +1,168 @@
+000010******************************************************************
+000020*        <D520PFT1>                                               *
+000030*      1. PROGRAM NAME   : D520KSS_TBL EARLY-TERMINATION ROLLUP   *
+000040*      2. PROGRAM ID     : D520PFT1                               *
+000050*      3. OVERVIEW       : READS THE CANCELLATION-REQUEST         *
+000060*                          RECEIVABLE-PROFITABILITY EXTRACT,      *
+000070*                          SORTED BY CONTRACT TYPE AND REGISTERED *
+000080*                          DATE, AND ROLLS UP THE OVERALL GROSS   *
+000090*                          PROFIT FOR EACH CONTRACT TYPE SO THE   *
+000100*                          MONTHLY EARLY-TERMINATION CLOSE CAN    *
+000110*                          SEE PROFITABILITY BY TYPE AT A GLANCE  *
+000120*                                                                 *
+000130*      4. AUTHOR         : LEASE SYSTEMS TEAM                     *
+000140*      5. DATE WRITTEN   : 2026.08.09                             *
+000150*                                                                 *
+000160*    MODIFICATION HISTORY                                        *
+000170*    DATE       INIT  DESCRIPTION                                 *
+000180*    2026.08.09 LST   INITIAL VERSION                             *
+000190******************************************************************
+000200 IDENTIFICATION                       DIVISION.
+000210 PROGRAM-ID.                          D520PFT1.
+000220 AUTHOR.                              LEASE SYSTEMS TEAM.
+000230 DATE-WRITTEN.                        2026.08.09.
+000240 ENVIRONMENT                          DIVISION.
+000250 INPUT-OUTPUT                         SECTION.
+000260 FILE-CONTROL.
+000270     SELECT  Ｄ５２０−抽出ファイル     ASSIGN TO D520EXT
+000280     FILE STATUS IS  Ｄ５２０−抽出状態
+000290     ORGANIZATION IS SEQUENTIAL.
+000300*
+000310     SELECT  採算−報告ファイル         ASSIGN TO D520PFR
+000320     FILE STATUS IS  報告−状態
+000330     ORGANIZATION IS LINE SEQUENTIAL.
+000340 DATA                                 DIVISION.
+000350 FILE                                 SECTION.
+000360 FD  Ｄ５２０−抽出ファイル
+000370     LABEL  RECORD    IS              STANDARD
+000380     BLOCK  CONTAINS  0               RECORDS.
+000390 01  Ｄ５２０−抽出レコード.
+000400     03  Ｄ５２０−契約番号          PIC  X(010).
+000410     03  Ｄ５２０−契約種類          PIC  X(003).
+000420     03  Ｄ５２０−登録年月日        PIC  X(008).
+000430     03  Ｄ５２０−粗利益全体
+000440                                     PIC S9(013) PACKED-DECIMAL.
+000450 FD  採算−報告ファイル
+000460     LABEL  RECORD    IS              STANDARD.
+000470 01  採算−報告行                   PIC X(132).
+000480 WORKING-STORAGE                      SECTION.
+000490 01  ファイル状態エリア.
+000500     03  Ｄ５２０−抽出状態          PIC  X(02).
+000510     03  報告−状態                  PIC  X(02).
+000520 01  スイッチエリア.
+000530     03  Ｗ−終了−フラグ            PIC  X(01) VALUE "N".
+000540         88  終了                                VALUE "Y".
+000550 01  控え−エリア.
+000560     03  控え−契約種類              PIC  X(03)
+                                     VALUE SPACE.
+000570 01  集計エリア.
+000580     03  Ｗ−種類−件数              PIC 9(007) COMP-3
+000590                                     VALUE ZERO.
+000600     03  Ｗ−種類−粗利益            PIC S9(013) COMP-3
+000610                                     VALUE ZERO.
+000620     03  Ｗ−総−件数                PIC 9(007) COMP-3
+000630                                     VALUE ZERO.
+000640     03  Ｗ−総−粗利益              PIC S9(013) COMP-3
+000650                                     VALUE ZERO.
+000660 01  ヘッダ行１                    PIC X(132) VALUE
+000670     "D520KSS MONTHLY EARLY-TERMINATION PROFITABILITY ROLLUP".
+000680 01  ヘッダ行２                    PIC X(132) VALUE
+000690     "TYPE   CONTRACTS        GROSS-PROFIT".
+000700 01  小計行.
+000710     03  FILLER                      PIC X(01) VALUE SPACE.
+000720     03  小計−契約種類              PIC X(03).
+000730     03  FILLER                      PIC X(02) VALUE SPACE.
+000740     03  小計−件数                  PIC ZZZ,ZZ9.
+000750     03  FILLER                      PIC X(02) VALUE SPACE.
+000760     03  小計−粗利益                PIC -,---,---,---,--9.
+000770 01  合計行.
+000780     03  FILLER                      PIC X(01) VALUE SPACE.
+000790     03  FILLER                      PIC X(07) VALUE "TOTAL  ".
+000800     03  合計−件数                  PIC ZZZ,ZZ9.
+000810     03  FILLER                      PIC X(02) VALUE SPACE.
+000820     03  合計−粗利益                PIC -,---,---,---,--9.
+000830 PROCEDURE                            DIVISION.
+000840     PERFORM  1000−初期処理.
+000850     PERFORM  2000−主処理  UNTIL  終了.
+000860     PERFORM  3000−終了処理.
+000870     STOP  RUN.
+000880******************************************************************
+000890*    1000−初期処理                                    <1.0>    *
+000900******************************************************************
+000910 1000−初期処理                        SECTION.
+000920 1000−ＳＴＡＲＴ.
+000930     OPEN  INPUT   Ｄ５２０−抽出ファイル.
+000940     OPEN  OUTPUT  採算−報告ファイル.
+000950     WRITE  採算−報告行            FROM  ヘッダ行１.
+000960     WRITE  採算−報告行            FROM  ヘッダ行２.
+000970     PERFORM  8000−抽出読込.
+000980     IF  NOT  終了
+000990        MOVE  Ｄ５２０−契約種類
+000991            TO  控え−契約種類
+001000     END-IF.
+001010 1000−ＥＸＩＴ.
+001020     EXIT.
+001030******************************************************************
+001040*    2000−主処理                                      <2.0>    *
+001050******************************************************************
+001060 2000−主処理                          SECTION.
+001070 2000−ＳＴＡＲＴ.
+001080     IF  Ｄ５２０−契約種類  NOT =  控え−契約種類
+001090        PERFORM  2100−小計出力
+001100        MOVE  Ｄ５２０−契約種類
+001101            TO  控え−契約種類
+001110     END-IF.
+001120     ADD  1                           TO  Ｗ−種類−件数.
+001130     ADD  1                           TO  Ｗ−総−件数.
+001140     ADD  Ｄ５２０−粗利益全体
+001141                    TO  Ｗ−種類−粗利益.
+001150     ADD  Ｄ５２０−粗利益全体
+001151                    TO  Ｗ−総−粗利益.
+001160     PERFORM  8000−抽出読込.
+001170 2000−ＥＸＩＴ.
+001180     EXIT.
+001190******************************************************************
+001200*    2100−小計出力                                    <2.1>    *
+001210******************************************************************
+001220 2100−小計出力                        SECTION.
+001230 2100−ＳＴＡＲＴ.
+001240     MOVE  SPACE                      TO  小計行.
+001250     MOVE  控え−契約種類
+001251            TO  小計−契約種類.
+001260     MOVE  Ｗ−種類−件数             TO  小計−件数.
+001270     MOVE  Ｗ−種類−粗利益
+001271            TO  小計−粗利益.
+001280     WRITE  採算−報告行             FROM  小計行.
+001290     MOVE  ZERO                       TO  Ｗ−種類−件数.
+001300     MOVE  ZERO
+001301            TO  Ｗ−種類−粗利益.
+001310 2100−ＥＸＩＴ.
+001320     EXIT.
+001330******************************************************************
+001340*    3000−終了処理                                    <3.0>    *
+001350******************************************************************
+001360 3000−終了処理                        SECTION.
+001370 3000−ＳＴＡＲＴ.
+001380     IF  Ｗ−種類−件数  >  ZERO
+001390        PERFORM  2100−小計出力
+001400     END-IF.
+001410     WRITE  採算−報告行             FROM  SPACE.
+001420     MOVE  Ｗ−総−件数               TO  合計−件数.
+001430     MOVE  Ｗ−総−粗利益
+001431            TO  合計−粗利益.
+001440     WRITE  採算−報告行             FROM  合計行.
+001450     CLOSE  Ｄ５２０−抽出ファイル.
+001460     CLOSE  採算−報告ファイル.
+001470 3000−ＥＸＩＴ.
+001480     EXIT.
+001490******************************************************************
+001500*    8000−抽出読込                                    <8.0>    *
+001510******************************************************************
+001520 8000−抽出読込                        SECTION.
+001530 8000−ＳＴＡＲＴ.
+001540     READ  Ｄ５２０−抽出ファイル
+001550        AT END
+001560           MOVE  "Y"                  TO  Ｗ−終了−フラグ
+001570     END-READ.
+001580 8000−ＥＸＩＴ.
+001590     EXIT.
