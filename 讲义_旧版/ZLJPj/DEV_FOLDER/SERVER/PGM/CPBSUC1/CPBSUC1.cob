@@ -0,0 +1,151 @@
+000010******************************************************************
+000020*        <CPBSUC1>                                               *
+000030*      1. PROGRAM NAME   : CPBIS037 OFFICE-SUCCESSION TRACE      *
+000040*      2. PROGRAM ID     : CPBSUC1                               *
+000050*      3. OVERVIEW       : READS THE RECEIVABLE (RECEIVABLE      *
+000060*                          BASIC) EXTRACT AND, FOR EVERY         *
+000070*                          CONTRACT CARRYING SUCCESSION-ORIGIN   *
+000080*                          OFFICE/USER INFORMATION, REPORTS THE  *
+000090*                          OLD-TO-NEW OFFICE AND USER MAPPING SO *
+000100*                          POSITION-SUCCESSION HISTORY CAN BE    *
+000110*                          TRACED                                *
+000120*                                                                 *
+000130*      4. AUTHOR         : RECEIVABLES SYSTEMS TEAM              *
+000140*      5. DATE WRITTEN   : 2026.08.09                             *
+000150*                                                                 *
+000160*    MODIFICATION HISTORY                                        *
+000170*    DATE       INIT  DESCRIPTION                                 *
+000180*    2026.08.09 RST   INITIAL VERSION                             *
+000190******************************************************************
+000200 IDENTIFICATION                       DIVISION.
+000210 PROGRAM-ID.                          CPBSUC1.
+000220 AUTHOR.                              RECEIVABLES SYSTEMS TEAM.
+000230 DATE-WRITTEN.                        2026.08.09.
+000240 ENVIRONMENT                          DIVISION.
+000250 INPUT-OUTPUT                         SECTION.
+000260 FILE-CONTROL.
+000270     SELECT  ＣＰＢ−抽出ファイル       ASSIGN TO CPBEXT
+000280     FILE STATUS IS  ＣＰＢ−抽出状態
+000290     ORGANIZATION IS SEQUENTIAL.
+000300*
+000310     SELECT  継承−報告ファイル         ASSIGN TO CPBSUR
+000320     FILE STATUS IS  報告−状態
+000330     ORGANIZATION IS LINE SEQUENTIAL.
+000340 DATA                                 DIVISION.
+000350 FILE                                 SECTION.
+000360 FD  ＣＰＢ−抽出ファイル
+000370     LABEL  RECORD    IS              STANDARD
+000380     BLOCK  CONTAINS  0               RECORDS.
+000390 01  ＣＰＢ−抽出レコード.
+000400     03  ＣＰＢ−契約番号            PIC  X(9).
+000410     03  ＣＰＢ−事業所コード        PIC  S9(4).
+000420     03  ＣＰＢ−ユーザコード        PIC  X(8).
+000430     03  ＣＰＢ−元事業所コード      PIC  S9(4).
+000440     03  ＣＰＢ−元ユーザコード      PIC  X(8).
+000450 FD  継承−報告ファイル
+000460     LABEL  RECORD    IS              STANDARD.
+000470 01  継承−報告行                   PIC X(132).
+000480 WORKING-STORAGE                      SECTION.
+000490 01  ファイル状態エリア.
+000500     03  ＣＰＢ−抽出状態            PIC  X(02).
+000510     03  報告−状態                  PIC  X(02).
+000520 01  スイッチエリア.
+000530     03  Ｗ−終了−フラグ            PIC  X(01) VALUE "N".
+000540         88  終了                                VALUE "Y".
+000550 01  件数エリア.
+000560     03  Ｗ−読込−件数              PIC 9(007) COMP-3
+000570                                     VALUE ZERO.
+000580     03  Ｗ−継承−件数              PIC 9(007) COMP-3
+000590                                     VALUE ZERO.
+000600 01  ヘッダ行１                    PIC X(132) VALUE
+000610     "CPBIS037 OFFICE-SUCCESSION TRACE REPORT".
+000620 01  ヘッダ行２                    PIC X(132) VALUE
+000630     "CONTRACT   OLD-OFC  OLD-USER  NEW-OFC  NEW-USER".
+000640 01  明細行.
+000650     03  FILLER                      PIC X(01) VALUE SPACE.
+000660     03  明細−契約番号              PIC X(09).
+000670     03  FILLER                      PIC X(02) VALUE SPACE.
+000680     03  明細−元事業所コード        PIC ----9.
+000690     03  FILLER                      PIC X(02) VALUE SPACE.
+000700     03  明細−元ユーザコード        PIC X(08).
+000710     03  FILLER                      PIC X(02) VALUE SPACE.
+000720     03  明細−事業所コード          PIC ----9.
+000730     03  FILLER                      PIC X(02) VALUE SPACE.
+000740     03  明細−ユーザコード          PIC X(08).
+000750 01  件数行.
+000760     03  FILLER                      PIC X(01) VALUE SPACE.
+000770     03  FILLER                      PIC X(020)
+000780                                     VALUE "RECORDS READ    : ".
+000790     03  件数−読込                  PIC ZZZ,ZZ9.
+000800 01  継承行.
+000810     03  FILLER                      PIC X(01) VALUE SPACE.
+000820     03  FILLER                      PIC X(020)
+000830                                     VALUE "SUCCESSIONS FOUND: ".
+000840     03  件数−継承                  PIC ZZZ,ZZ9.
+000850 PROCEDURE                            DIVISION.
+000860     PERFORM  1000−初期処理.
+000870     PERFORM  2000−主処理  UNTIL  終了.
+000880     PERFORM  3000−終了処理.
+000890     STOP  RUN.
+000900******************************************************************
+000910*    1000−初期処理                                    <1.0>    *
+000920******************************************************************
+000930 1000−初期処理                        SECTION.
+000940 1000−ＳＴＡＲＴ.
+000950     OPEN  INPUT   ＣＰＢ−抽出ファイル.
+000960     OPEN  OUTPUT  継承−報告ファイル.
+000970     WRITE  継承−報告行            FROM  ヘッダ行１.
+000980     WRITE  継承−報告行            FROM  ヘッダ行２.
+000990     PERFORM  8000−抽出読込.
+001000 1000−ＥＸＩＴ.
+001010     EXIT.
+001020******************************************************************
+001030*    2000−主処理                                      <2.0>    *
+001040******************************************************************
+001050 2000−主処理                          SECTION.
+001060 2000−ＳＴＡＲＴ.
+001070     ADD  1                           TO  Ｗ−読込−件数.
+001080     IF  ＣＰＢ−元事業所コード  NOT =  ZERO
+001090        OR  ＣＰＢ−元ユーザコード  NOT =  SPACE
+001100        ADD  1                        TO  Ｗ−継承−件数
+001110        MOVE  SPACE                   TO  明細行
+001120        MOVE  ＣＰＢ−契約番号
+001121                                     TO  明細−契約番号
+001130        MOVE  ＣＰＢ−元事業所コード
+001131            TO  明細−元事業所コード
+001140        MOVE  ＣＰＢ−元ユーザコード
+001141            TO  明細−元ユーザコード
+001150        MOVE  ＣＰＢ−事業所コード
+001151            TO  明細−事業所コード
+001160        MOVE  ＣＰＢ−ユーザコード
+001161            TO  明細−ユーザコード
+001170        WRITE  継承−報告行           FROM  明細行
+001180     END-IF.
+001190     PERFORM  8000−抽出読込.
+001200 2000−ＥＸＩＴ.
+001210     EXIT.
+001220******************************************************************
+001230*    3000−終了処理                                    <3.0>    *
+001240******************************************************************
+001250 3000−終了処理                        SECTION.
+001260 3000−ＳＴＡＲＴ.
+001270     WRITE  継承−報告行             FROM  SPACE.
+001280     MOVE  Ｗ−読込−件数            TO  件数−読込.
+001290     WRITE  継承−報告行             FROM  件数行.
+001300     MOVE  Ｗ−継承−件数            TO  件数−継承.
+001310     WRITE  継承−報告行             FROM  継承行.
+001320     CLOSE  ＣＰＢ−抽出ファイル.
+001330     CLOSE  継承−報告ファイル.
+001340 3000−ＥＸＩＴ.
+001350     EXIT.
+001360******************************************************************
+001370*    8000−抽出読込                                    <8.0>    *
+001380******************************************************************
+001390 8000−抽出読込                        SECTION.
+001400 8000−ＳＴＡＲＴ.
+001410     READ  ＣＰＢ−抽出ファイル
+001420        AT END
+001430           MOVE  "Y"                  TO  Ｗ−終了−フラグ
+001440     END-READ.
+001450 8000−ＥＸＩＴ.
+001460     EXIT.
