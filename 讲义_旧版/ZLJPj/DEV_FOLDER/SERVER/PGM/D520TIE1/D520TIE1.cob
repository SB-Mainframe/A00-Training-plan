@@ -0,0 +1,176 @@
+000010******************************************************************
+000020*        <D520TIE1>                                               *
+000030*      1. PROGRAM NAME   : D520KSS_TBL OWN/GENERAL SPLIT TIE-OUT  *
+000040*      2. PROGRAM ID     : D520TIE1                               *
+000050*      3. OVERVIEW       : CHECKS EVERY CANCELLATION-REQUEST      *
+000060*                          RECEIVABLE-PROFITABILITY RECORD TO     *
+000070*                          MAKE SURE THE OWN-COMPANY PORTION OF   *
+000080*                          EACH SPLIT LEASE-FEE/TAX/INSURANCE     *
+000090*                          AMOUNT NEVER EXCEEDS ITS OWN GRAND     *
+000100*                          TOTAL, FLAGGING ANY CONTRACT WHERE     *
+000110*                          THE OWN-COMPANY/GENERAL SPLIT DOES     *
+000120*                          NOT TIE OUT                            *
+000130*                                                                 *
+000140*      4. AUTHOR         : LEASE SYSTEMS TEAM                     *
+000150*      5. DATE WRITTEN   : 2026.08.09                             *
+000160*                                                                 *
+000170*    MODIFICATION HISTORY                                        *
+000180*    DATE       INIT  DESCRIPTION                                 *
+000190*    2026.08.09 LST   INITIAL VERSION                             *
+000200******************************************************************
+000210 IDENTIFICATION                       DIVISION.
+000220 PROGRAM-ID.                          D520TIE1.
+000230 AUTHOR.                              LEASE SYSTEMS TEAM.
+000240 DATE-WRITTEN.                        2026.08.09.
+000250 ENVIRONMENT                          DIVISION.
+000260 INPUT-OUTPUT                         SECTION.
+000270 FILE-CONTROL.
+000280     SELECT  Ｄ５２０−抽出ファイル     ASSIGN TO D520EXT
+000290     FILE STATUS IS  Ｄ５２０−抽出状態
+000300     ORGANIZATION IS SEQUENTIAL.
+000310*
+000320     SELECT  照合−報告ファイル         ASSIGN TO D520TIR
+000330     FILE STATUS IS  報告−状態
+000340     ORGANIZATION IS LINE SEQUENTIAL.
+000350 DATA                                 DIVISION.
+000360 FILE                                 SECTION.
+000370 FD  Ｄ５２０−抽出ファイル
+000380     LABEL  RECORD    IS              STANDARD
+000390     BLOCK  CONTAINS  0               RECORDS.
+000400 01  Ｄ５２０−抽出レコード.
+000410     03  Ｄ５２０−契約番号          PIC  X(010).
+000420     03  Ｄ５２０−基本リース料総額
+000430                                     PIC S9(013)
+000440                                     PACKED-DECIMAL.
+000450     03  Ｄ５２０−基本リース料総額当社
+000460                                     PIC S9(013)
+000470                                     PACKED-DECIMAL.
+000480     03  Ｄ５２０−固定資産税費用総額
+000490                                     PIC S9(013)
+000500                                     PACKED-DECIMAL.
+000510     03  Ｄ５２０−固定資産税費用総額当社
+000520                                     PIC S9(013)
+000530                                     PACKED-DECIMAL.
+000540     03  Ｄ５２０−動総保険料費用総額
+000550                                     PIC S9(013)
+000560                                     PACKED-DECIMAL.
+000570     03  Ｄ５２０−動総保険料費用総額当社
+000580                                     PIC S9(013)
+000590                                     PACKED-DECIMAL.
+000600 FD  照合−報告ファイル
+000610     LABEL  RECORD    IS              STANDARD.
+000620 01  照合−報告行                   PIC X(132).
+000630 WORKING-STORAGE                      SECTION.
+000640 01  ファイル状態エリア.
+000650     03  Ｄ５２０−抽出状態          PIC  X(02).
+000660     03  報告−状態                  PIC  X(02).
+000670 01  スイッチエリア.
+000680     03  Ｗ−終了−フラグ            PIC  X(01) VALUE "N".
+000690         88  終了                                VALUE "Y".
+000700     03  Ｗ−超過−フラグ            PIC  X(01).
+000710         88  超過あり                            VALUE "Y".
+000720 01  件数エリア.
+000730     03  Ｗ−読込−件数              PIC 9(007) COMP-3
+000740                                     VALUE ZERO.
+000750     03  Ｗ−超過−件数              PIC 9(007) COMP-3
+000760                                     VALUE ZERO.
+000770 01  ヘッダ行１                    PIC X(132) VALUE
+000780     "D520KSS OWN-COMPANY VS GENERAL SPLIT TIE-OUT".
+000790 01  ヘッダ行２                    PIC X(132) VALUE
+000800     "CONTRACT   LEASE-OVER  TAX-OVER  INS-OVER".
+000810 01  明細行.
+000820     03  FILLER                      PIC X(01) VALUE SPACE.
+000830     03  明細−契約番号              PIC X(10).
+000840     03  FILLER                      PIC X(02) VALUE SPACE.
+000850     03  明細−リース超過          PIC X(01).
+000860     03  FILLER                      PIC X(09) VALUE SPACE.
+000870     03  明細−税超過              PIC X(01).
+000880     03  FILLER                      PIC X(08) VALUE SPACE.
+000890     03  明細−保険超過            PIC X(01).
+000900 01  件数行.
+000910     03  FILLER                      PIC X(01) VALUE SPACE.
+000920     03  FILLER                      PIC X(020)
+000930                                     VALUE "RECORDS READ    : ".
+000940     03  件数−読込                  PIC ZZZ,ZZ9.
+000950 01  超過行.
+000960     03  FILLER                      PIC X(01) VALUE SPACE.
+000970     03  FILLER                      PIC X(020)
+000980                                     VALUE "TIE-OUT FAILS   : ".
+000990     03  件数−超過                  PIC ZZZ,ZZ9.
+001000 PROCEDURE                            DIVISION.
+001010     PERFORM  1000−初期処理.
+001020     PERFORM  2000−主処理  UNTIL  終了.
+001030     PERFORM  3000−終了処理.
+001040     STOP  RUN.
+001050******************************************************************
+001060*    1000−初期処理                                    <1.0>    *
+001070******************************************************************
+001080 1000−初期処理                        SECTION.
+001090 1000−ＳＴＡＲＴ.
+001100     OPEN  INPUT   Ｄ５２０−抽出ファイル.
+001110     OPEN  OUTPUT  照合−報告ファイル.
+001120     WRITE  照合−報告行            FROM  ヘッダ行１.
+001130     WRITE  照合−報告行            FROM  ヘッダ行２.
+001140     PERFORM  8000−抽出読込.
+001150 1000−ＥＸＩＴ.
+001160     EXIT.
+001170******************************************************************
+001180*    2000−主処理                                      <2.0>    *
+001190******************************************************************
+001200 2000−主処理                          SECTION.
+001210 2000−ＳＴＡＲＴ.
+001220     ADD  1                           TO  Ｗ−読込−件数.
+001230     MOVE  "N"                        TO  Ｗ−超過−フラグ.
+001240     MOVE  SPACE                      TO  明細行.
+001250     MOVE  Ｄ５２０−契約番号
+                                     TO  明細−契約番号.
+001260     MOVE  "N"                        TO  明細−リース超過.
+001270     MOVE  "N"                        TO  明細−税超過.
+001280     MOVE  "N"                        TO  明細−保険超過.
+001290     IF  Ｄ５２０−基本リース料総額当社
+001291            >  Ｄ５２０−基本リース料総額
+001300        MOVE  "Y"                     TO  Ｗ−超過−フラグ
+001310        MOVE  "Y"                     TO  明細−リース超過
+001320     END-IF.
+001330     IF  Ｄ５２０−固定資産税費用総額当社
+001331            >  Ｄ５２０−固定資産税費用総額
+001340        MOVE  "Y"                     TO  Ｗ−超過−フラグ
+001350        MOVE  "Y"                     TO  明細−税超過
+001360     END-IF.
+001370     IF  Ｄ５２０−動総保険料費用総額当社
+001371            >  Ｄ５２０−動総保険料費用総額
+001380        MOVE  "Y"                     TO  Ｗ−超過−フラグ
+001390        MOVE  "Y"                     TO  明細−保険超過
+001400     END-IF.
+001410     IF  超過あり
+001420        ADD  1                        TO  Ｗ−超過−件数
+001430        WRITE  照合−報告行           FROM  明細行
+001440     END-IF.
+001450     PERFORM  8000−抽出読込.
+001460 2000−ＥＸＩＴ.
+001470     EXIT.
+001480******************************************************************
+001490*    3000−終了処理                                    <3.0>    *
+001500******************************************************************
+001510 3000−終了処理                        SECTION.
+001520 3000−ＳＴＡＲＴ.
+001530     WRITE  照合−報告行             FROM  SPACE.
+001540     MOVE  Ｗ−読込−件数            TO  件数−読込.
+001550     WRITE  照合−報告行             FROM  件数行.
+001560     MOVE  Ｗ−超過−件数            TO  件数−超過.
+001570     WRITE  照合−報告行             FROM  超過行.
+001580     CLOSE  Ｄ５２０−抽出ファイル.
+001590     CLOSE  照合−報告ファイル.
+001600 3000−ＥＸＩＴ.
+001610     EXIT.
+001620******************************************************************
+001630*    8000−抽出読込                                    <8.0>    *
+001640******************************************************************
+001650 8000−抽出読込                        SECTION.
+001660 8000−ＳＴＡＲＴ.
+001670     READ  Ｄ５２０−抽出ファイル
+001680        AT END
+001690           MOVE  "Y"                  TO  Ｗ−終了−フラグ
+001700     END-READ.
+001710 8000−ＥＸＩＴ.
+001720     EXIT.
