@@ -0,0 +1,131 @@
+000010******************************************************************
+000020*        <CPBEXC1>                                               *
+000030*      1. PROGRAM NAME   : CPBIS037 INSPECTION-EXCLUSION LIST    *
+000040*      2. PROGRAM ID     : CPBEXC1                               *
+000050*      3. OVERVIEW       : READS THE RECEIVABLE (RECEIVABLE      *
+000060*                          BASIC) EXTRACT AND REPORTS EVERY      *
+000070*                          CONTRACT FLAGGED AS EXCLUDED FROM THE *
+000080*                          INSPECTION SUMMARY TABLE SO THE       *
+000090*                          EXCLUSIONS CAN BE REVIEWED FOR         *
+000100*                          CORRECTNESS                           *
+000110*                                                                 *
+000120*      4. AUTHOR         : RECEIVABLES SYSTEMS TEAM              *
+000130*      5. DATE WRITTEN   : 2026.08.09                             *
+000140*                                                                 *
+000150*    MODIFICATION HISTORY                                        *
+000160*    DATE       INIT  DESCRIPTION                                 *
+000170*    2026.08.09 RST   INITIAL VERSION                             *
+000180******************************************************************
+000190 IDENTIFICATION                       DIVISION.
+000200 PROGRAM-ID.                          CPBEXC1.
+000210 AUTHOR.                              RECEIVABLES SYSTEMS TEAM.
+000220 DATE-WRITTEN.                        2026.08.09.
+000230 ENVIRONMENT                          DIVISION.
+000240 INPUT-OUTPUT                         SECTION.
+000250 FILE-CONTROL.
+000260     SELECT  ＣＰＢ−抽出ファイル       ASSIGN TO CPBEXT
+000270     FILE STATUS IS  ＣＰＢ−抽出状態
+000280     ORGANIZATION IS SEQUENTIAL.
+000290*
+000300     SELECT  除外−報告ファイル         ASSIGN TO CPBEXR
+000310     FILE STATUS IS  報告−状態
+000320     ORGANIZATION IS LINE SEQUENTIAL.
+000330 DATA                                 DIVISION.
+000340 FILE                                 SECTION.
+000350 FD  ＣＰＢ−抽出ファイル
+000360     LABEL  RECORD    IS              STANDARD
+000370     BLOCK  CONTAINS  0               RECORDS.
+000380 01  ＣＰＢ−抽出レコード.
+000390     03  ＣＰＢ−契約番号            PIC  X(9).
+000400     03  ＣＰＢ−検収集計表対象外区分
+000410                                     PIC  X(1).
+000420 FD  除外−報告ファイル
+000430     LABEL  RECORD    IS              STANDARD.
+000440 01  除外−報告行                   PIC X(132).
+000450 WORKING-STORAGE                      SECTION.
+000460 01  ファイル状態エリア.
+000470     03  ＣＰＢ−抽出状態            PIC  X(02).
+000480     03  報告−状態                  PIC  X(02).
+000490 01  スイッチエリア.
+000500     03  Ｗ−終了−フラグ            PIC  X(01) VALUE "N".
+000510         88  終了                                VALUE "Y".
+000520 01  件数エリア.
+000530     03  Ｗ−読込−件数              PIC 9(007) COMP-3
+000540                                     VALUE ZERO.
+000550     03  Ｗ−除外−件数              PIC 9(007) COMP-3
+000560                                     VALUE ZERO.
+000570 01  ヘッダ行１                    PIC X(132) VALUE
+000580     "CPBIS037 INSPECTION-EXCLUSION EXCEPTIONS".
+000590 01  ヘッダ行２                    PIC X(132) VALUE
+000600     "CONTRACT".
+000610 01  明細行.
+000620     03  FILLER                      PIC X(01) VALUE SPACE.
+000630     03  明細−契約番号              PIC X(09).
+000640 01  件数行.
+000650     03  FILLER                      PIC X(01) VALUE SPACE.
+000660     03  FILLER                      PIC X(020)
+000670                                     VALUE "RECORDS READ    : ".
+000680     03  件数−読込                  PIC ZZZ,ZZ9.
+000690 01  除外行.
+000700     03  FILLER                      PIC X(01) VALUE SPACE.
+000710     03  FILLER                      PIC X(020)
+000720                                     VALUE "EXCLUDED        : ".
+000730     03  件数−除外                  PIC ZZZ,ZZ9.
+000740 PROCEDURE                            DIVISION.
+000750     PERFORM  1000−初期処理.
+000760     PERFORM  2000−主処理  UNTIL  終了.
+000770     PERFORM  3000−終了処理.
+000780     STOP  RUN.
+000790******************************************************************
+000800*    1000−初期処理                                    <1.0>    *
+000810******************************************************************
+000820 1000−初期処理                        SECTION.
+000830 1000−ＳＴＡＲＴ.
+000840     OPEN  INPUT   ＣＰＢ−抽出ファイル.
+000850     OPEN  OUTPUT  除外−報告ファイル.
+000860     WRITE  除外−報告行            FROM  ヘッダ行１.
+000870     WRITE  除外−報告行            FROM  ヘッダ行２.
+000880     PERFORM  8000−抽出読込.
+000890 1000−ＥＸＩＴ.
+000900     EXIT.
+000910******************************************************************
+000920*    2000−主処理                                      <2.0>    *
+000930******************************************************************
+000940 2000−主処理                          SECTION.
+000950 2000−ＳＴＡＲＴ.
+000960     ADD  1                           TO  Ｗ−読込−件数.
+000970     IF  ＣＰＢ−検収集計表対象外区分  =  "1"
+000980        ADD  1                        TO  Ｗ−除外−件数
+000990        MOVE  SPACE                   TO  明細行
+001000        MOVE  ＣＰＢ−契約番号
+001001                                     TO  明細−契約番号
+001010        WRITE  除外−報告行           FROM  明細行
+001020     END-IF.
+001030     PERFORM  8000−抽出読込.
+001040 2000−ＥＸＩＴ.
+001050     EXIT.
+001060******************************************************************
+001070*    3000−終了処理                                    <3.0>    *
+001080******************************************************************
+001090 3000−終了処理                        SECTION.
+001100 3000−ＳＴＡＲＴ.
+001110     WRITE  除外−報告行             FROM  SPACE.
+001120     MOVE  Ｗ−読込−件数            TO  件数−読込.
+001130     WRITE  除外−報告行             FROM  件数行.
+001140     MOVE  Ｗ−除外−件数            TO  件数−除外.
+001150     WRITE  除外−報告行             FROM  除外行.
+001160     CLOSE  ＣＰＢ−抽出ファイル.
+001170     CLOSE  除外−報告ファイル.
+001180 3000−ＥＸＩＴ.
+001190     EXIT.
+001200******************************************************************
+001210*    8000−抽出読込                                    <8.0>    *
+001220******************************************************************
+001230 8000−抽出読込                        SECTION.
+001240 8000−ＳＴＡＲＴ.
+001250     READ  ＣＰＢ−抽出ファイル
+001260        AT END
+001270           MOVE  "Y"                  TO  Ｗ−終了−フラグ
+001280     END-READ.
+001290 8000−ＥＸＩＴ.
+001300     EXIT.
