@@ -0,0 +1,163 @@
+000010******************************************************************
+000020*        <CPBVAL1>                                               *
+000030*      1. PROGRAM NAME   : CPBIS037 LEASE-STAGE EXCLUSIVITY CHECK*
+000040*      2. PROGRAM ID     : CPBVAL1                               *
+000050*      3. OVERVIEW       : READS THE RECEIVABLE (RECEIVABLE      *
+000060*                          BASIC) EXTRACT AND CONFIRMS THAT      *
+000070*                          EXACTLY ONE OF THE THREE LEASE-STAGE  *
+000080*                          FLAGS (ORIGINAL, CONTINUING LEASE,    *
+000090*                          RE-LEASE) IS SET FOR EACH CONTRACT,   *
+000100*                          REPORTING ANY CONTRACT WHERE NONE OR  *
+000110*                          MORE THAN ONE OF THE THREE IS SET     *
+000120*                                                                 *
+000130*      4. AUTHOR         : RECEIVABLES SYSTEMS TEAM              *
+000140*      5. DATE WRITTEN   : 2026.08.09                             *
+000150*                                                                 *
+000160*    MODIFICATION HISTORY                                        *
+000170*    DATE       INIT  DESCRIPTION                                 *
+000180*    2026.08.09 RST   INITIAL VERSION                             *
+000190******************************************************************
+000200 IDENTIFICATION                       DIVISION.
+000210 PROGRAM-ID.                          CPBVAL1.
+000220 AUTHOR.                              RECEIVABLES SYSTEMS TEAM.
+000230 DATE-WRITTEN.                        2026.08.09.
+000240 ENVIRONMENT                          DIVISION.
+000250 INPUT-OUTPUT                         SECTION.
+000260 FILE-CONTROL.
+000270     SELECT  ＣＰＢ−抽出ファイル       ASSIGN TO CPBEXT
+000280     FILE STATUS IS  ＣＰＢ−抽出状態
+000290     ORGANIZATION IS SEQUENTIAL.
+000300*
+000310     SELECT  違反−報告ファイル         ASSIGN TO CPBVLR
+000320     FILE STATUS IS  報告−状態
+000330     ORGANIZATION IS LINE SEQUENTIAL.
+000340 DATA                                 DIVISION.
+000350 FILE                                 SECTION.
+000360 FD  ＣＰＢ−抽出ファイル
+000370     LABEL  RECORD    IS              STANDARD
+000380     BLOCK  CONTAINS  0               RECORDS.
+000390 01  ＣＰＢ−抽出レコード.
+000400     03  ＣＰＢ−契約番号            PIC  X(9).
+000410     03  ＣＰＢ−原契約              PIC  X(1).
+000420     03  ＣＰＢ−継続リース          PIC  X(1).
+000430     03  ＣＰＢ−再リース            PIC  X(1).
+000440 FD  違反−報告ファイル
+000450     LABEL  RECORD    IS              STANDARD.
+000460 01  違反−報告行                   PIC X(132).
+000470 WORKING-STORAGE                      SECTION.
+000480 01  ファイル状態エリア.
+000490     03  ＣＰＢ−抽出状態            PIC  X(02).
+000500     03  報告−状態                  PIC  X(02).
+000510 01  スイッチエリア.
+000520     03  Ｗ−終了−フラグ            PIC  X(01) VALUE "N".
+000530         88  終了                                VALUE "Y".
+000540 01  件数エリア.
+000550     03  Ｗ−段階−件数              PIC 9(001) COMP-3.
+000560     03  Ｗ−読込−件数              PIC 9(007) COMP-3
+000570                                     VALUE ZERO.
+000580     03  Ｗ−違反−件数              PIC 9(007) COMP-3
+000590                                     VALUE ZERO.
+000600 01  ヘッダ行１                    PIC X(132) VALUE
+000610     "CPBIS037 LEASE-STAGE EXCLUSIVITY EXCEPTIONS".
+000620 01  ヘッダ行２                    PIC X(132) VALUE
+000630     "CONTRACT   ORIG  CONT  RELS  REASON".
+000640 01  明細行.
+000650     03  FILLER                      PIC X(01) VALUE SPACE.
+000660     03  明細−契約番号              PIC X(09).
+000670     03  FILLER                      PIC X(03) VALUE SPACE.
+000680     03  明細−原契約                PIC X(01).
+000690     03  FILLER                      PIC X(05) VALUE SPACE.
+000700     03  明細−継続リース            PIC X(01).
+000710     03  FILLER                      PIC X(05) VALUE SPACE.
+000720     03  明細−再リース              PIC X(01).
+000730     03  FILLER                      PIC X(03) VALUE SPACE.
+000740     03  明細−理由                  PIC X(015).
+000750 01  件数行.
+000760     03  FILLER                      PIC X(01) VALUE SPACE.
+000770     03  FILLER                      PIC X(020)
+000780                                     VALUE "RECORDS READ    : ".
+000790     03  件数−読込                  PIC ZZZ,ZZ9.
+000800 01  違反行.
+000810     03  FILLER                      PIC X(01) VALUE SPACE.
+000820     03  FILLER                      PIC X(020)
+000830                                     VALUE "EXCEPTIONS FOUND: ".
+000840     03  件数−違反                  PIC ZZZ,ZZ9.
+000850 PROCEDURE                            DIVISION.
+000860     PERFORM  1000−初期処理.
+000870     PERFORM  2000−主処理  UNTIL  終了.
+000880     PERFORM  3000−終了処理.
+000890     STOP  RUN.
+000900******************************************************************
+000910*    1000−初期処理                                    <1.0>    *
+000920******************************************************************
+000930 1000−初期処理                        SECTION.
+000940 1000−ＳＴＡＲＴ.
+000950     OPEN  INPUT   ＣＰＢ−抽出ファイル.
+000960     OPEN  OUTPUT  違反−報告ファイル.
+000970     WRITE  違反−報告行            FROM  ヘッダ行１.
+000980     WRITE  違反−報告行            FROM  ヘッダ行２.
+000990     PERFORM  8000−抽出読込.
+001000 1000−ＥＸＩＴ.
+001010     EXIT.
+001020******************************************************************
+001030*    2000−主処理                                      <2.0>    *
+001040******************************************************************
+001050 2000−主処理                          SECTION.
+001060 2000−ＳＴＡＲＴ.
+001070     ADD  1                           TO  Ｗ−読込−件数.
+001080     MOVE  ZERO                       TO  Ｗ−段階−件数.
+001090     IF  ＣＰＢ−原契約  =  "1"
+001100        ADD  1                        TO  Ｗ−段階−件数
+001110     END-IF.
+001120     IF  ＣＰＢ−継続リース  =  "1"
+001130        ADD  1                        TO  Ｗ−段階−件数
+001140     END-IF.
+001150     IF  ＣＰＢ−再リース  =  "1"
+001160        ADD  1                        TO  Ｗ−段階−件数
+001170     END-IF.
+001180     IF  Ｗ−段階−件数  NOT =  1
+001190        ADD  1                        TO  Ｗ−違反−件数
+001200        MOVE  SPACE                   TO  明細行
+001210        MOVE  ＣＰＢ−契約番号
+001211                                     TO  明細−契約番号
+001220        MOVE  ＣＰＢ−原契約
+001221                                     TO  明細−原契約
+001230        MOVE  ＣＰＢ−継続リース
+001231                                     TO  明細−継続リース
+001240        MOVE  ＣＰＢ−再リース
+001241                                     TO  明細−再リース
+001250        IF  Ｗ−段階−件数  =  ZERO
+001260           MOVE  "NONE SET"           TO  明細−理由
+001270        ELSE
+001280           MOVE  "MULTIPLE SET"       TO  明細−理由
+001290        END-IF
+001300        WRITE  違反−報告行           FROM  明細行
+001310     END-IF.
+001320     PERFORM  8000−抽出読込.
+001330 2000−ＥＸＩＴ.
+001340     EXIT.
+001350******************************************************************
+001360*    3000−終了処理                                    <3.0>    *
+001370******************************************************************
+001380 3000−終了処理                        SECTION.
+001390 3000−ＳＴＡＲＴ.
+001400     WRITE  違反−報告行             FROM  SPACE.
+001410     MOVE  Ｗ−読込−件数            TO  件数−読込.
+001420     WRITE  違反−報告行             FROM  件数行.
+001430     MOVE  Ｗ−違反−件数            TO  件数−違反.
+001440     WRITE  違反−報告行             FROM  違反行.
+001450     CLOSE  ＣＰＢ−抽出ファイル.
+001460     CLOSE  違反−報告ファイル.
+001470 3000−ＥＸＩＴ.
+001480     EXIT.
+001490******************************************************************
+001500*    8000−抽出読込                                    <8.0>    *
+001510******************************************************************
+001520 8000−抽出読込                        SECTION.
+001530 8000−ＳＴＡＲＴ.
+001540     READ  ＣＰＢ−抽出ファイル
+001550        AT END
+001560           MOVE  "Y"                  TO  Ｗ−終了−フラグ
+001570     END-READ.
+001580 8000−ＥＸＩＴ.
+001590     EXIT.
