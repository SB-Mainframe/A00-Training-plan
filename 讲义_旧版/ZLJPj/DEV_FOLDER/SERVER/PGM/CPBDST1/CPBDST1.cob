@@ -0,0 +1,200 @@
+000010******************************************************************
+000020*        <CPBDST1>                                               *
+000030*      1. PROGRAM NAME   : CPBIS037 CONTRACT-TYPE DISTRIBUTION   *
+000040*      2. PROGRAM ID     : CPBDST1                               *
+000050*      3. OVERVIEW       : READS THE RECEIVABLE (RECEIVABLE      *
+000060*                          BASIC) EXTRACT AND COUNTS HOW MANY    *
+000070*                          CONTRACTS CARRY EACH OF THE EIGHT     *
+000080*                          CONTRACT-STATUS FLAGS (ORIGINAL,      *
+000090*                          CONTINUING LEASE, RE-LEASE, INSTALL-  *
+000100*                          MENT, COMMISSION, FACTORING, LOAN,    *
+000110*                          PAYMENT GUARANTEE) SO THE PORTFOLIO   *
+000120*                          MIX CAN BE SEEN AT A GLANCE           *
+000130*                                                                 *
+000140*      4. AUTHOR         : RECEIVABLES SYSTEMS TEAM              *
+000150*      5. DATE WRITTEN   : 2026.08.09                             *
+000160*                                                                 *
+000170*    MODIFICATION HISTORY                                        *
+000180*    DATE       INIT  DESCRIPTION                                 *
+000190*    2026.08.09 RST   INITIAL VERSION                             *
+000200******************************************************************
+000210 IDENTIFICATION                       DIVISION.
+000220 PROGRAM-ID.                          CPBDST1.
+000230 AUTHOR.                              RECEIVABLES SYSTEMS TEAM.
+000240 DATE-WRITTEN.                        2026.08.09.
+000250 ENVIRONMENT                          DIVISION.
+000260 INPUT-OUTPUT                         SECTION.
+000270 FILE-CONTROL.
+000280     SELECT  ＣＰＢ−抽出ファイル       ASSIGN TO CPBEXT
+000290     FILE STATUS IS  ＣＰＢ−抽出状態
+000300     ORGANIZATION IS SEQUENTIAL.
+000310*
+000320     SELECT  分布−報告ファイル         ASSIGN TO CPBDSR
+000330     FILE STATUS IS  報告−状態
+000340     ORGANIZATION IS LINE SEQUENTIAL.
+000350 DATA                                 DIVISION.
+000360 FILE                                 SECTION.
+000370 FD  ＣＰＢ−抽出ファイル
+000380     LABEL  RECORD    IS              STANDARD
+000390     BLOCK  CONTAINS  0               RECORDS.
+000400 01  ＣＰＢ−抽出レコード.
+000410     03  ＣＰＢ−契約番号            PIC  X(9).
+000420     03  ＣＰＢ−原契約              PIC  X(1).
+000430     03  ＣＰＢ−継続リース          PIC  X(1).
+000440     03  ＣＰＢ−再リース            PIC  X(1).
+000450     03  ＣＰＢ−割賦                PIC  X(1).
+000460     03  ＣＰＢ−手数料              PIC  X(1).
+000470     03  ＣＰＢ−ファクタリング      PIC  X(1).
+000480     03  ＣＰＢ−金消                PIC  X(1).
+000490     03  ＣＰＢ−支払保証            PIC  X(1).
+000500 FD  分布−報告ファイル
+000510     LABEL  RECORD    IS              STANDARD.
+000520 01  分布−報告行                   PIC X(132).
+000530 WORKING-STORAGE                      SECTION.
+000540 01  ファイル状態エリア.
+000550     03  ＣＰＢ−抽出状態            PIC  X(02).
+000560     03  報告−状態                  PIC  X(02).
+000570 01  スイッチエリア.
+000580     03  Ｗ−終了−フラグ            PIC  X(01) VALUE "N".
+000590         88  終了                                VALUE "Y".
+000600 01  集計エリア.
+000610     03  Ｗ−読込−件数              PIC 9(007) COMP-3
+000620                                     VALUE ZERO.
+000630     03  Ｗ−原契約−件数            PIC 9(007) COMP-3
+000640                                     VALUE ZERO.
+000650     03  Ｗ−継続リース−件数        PIC 9(007) COMP-3
+000660                                     VALUE ZERO.
+000670     03  Ｗ−再リース−件数          PIC 9(007) COMP-3
+000680                                     VALUE ZERO.
+000690     03  Ｗ−割賦−件数              PIC 9(007) COMP-3
+000700                                     VALUE ZERO.
+000710     03  Ｗ−手数料−件数            PIC 9(007) COMP-3
+000720                                     VALUE ZERO.
+000730     03  Ｗ−ファクタリング−件数    PIC 9(007) COMP-3
+000740                                     VALUE ZERO.
+000750     03  Ｗ−金消−件数              PIC 9(007) COMP-3
+000760                                     VALUE ZERO.
+000770     03  Ｗ−支払保証−件数          PIC 9(007) COMP-3
+000780                                     VALUE ZERO.
+000790 01  ヘッダ行１                    PIC X(132) VALUE
+000800     "CPBIS037 CONTRACT-TYPE DISTRIBUTION REPORT".
+000810 01  ヘッダ行２                    PIC X(132) VALUE
+000820     "CATEGORY              CONTRACTS".
+000830 01  分布行.
+000840     03  FILLER                      PIC X(01) VALUE SPACE.
+000850     03  分布−区分名称              PIC X(020).
+000860     03  FILLER                      PIC X(02) VALUE SPACE.
+000870     03  分布−件数                  PIC ZZZ,ZZ9.
+000880 01  件数行.
+000890     03  FILLER                      PIC X(01) VALUE SPACE.
+000900     03  FILLER                      PIC X(020)
+000910                                     VALUE "RECORDS READ    : ".
+000920     03  件数−読込                  PIC ZZZ,ZZ9.
+000930 PROCEDURE                            DIVISION.
+000940     PERFORM  1000−初期処理.
+000950     PERFORM  2000−主処理  UNTIL  終了.
+000960     PERFORM  3000−終了処理.
+000970     STOP  RUN.
+000980******************************************************************
+000990*    1000−初期処理                                    <1.0>    *
+001000******************************************************************
+001010 1000−初期処理                        SECTION.
+001020 1000−ＳＴＡＲＴ.
+001030     OPEN  INPUT   ＣＰＢ−抽出ファイル.
+001040     OPEN  OUTPUT  分布−報告ファイル.
+001050     WRITE  分布−報告行            FROM  ヘッダ行１.
+001060     WRITE  分布−報告行            FROM  ヘッダ行２.
+001070     PERFORM  8000−抽出読込.
+001080 1000−ＥＸＩＴ.
+001090     EXIT.
+001100******************************************************************
+001110*    2000−主処理                                      <2.0>    *
+001120******************************************************************
+001130 2000−主処理                          SECTION.
+001140 2000−ＳＴＡＲＴ.
+001150     ADD  1                           TO  Ｗ−読込−件数.
+001160     IF  ＣＰＢ−原契約  =  "1"
+001170        ADD  1                        TO  Ｗ−原契約−件数
+001180     END-IF.
+001190     IF  ＣＰＢ−継続リース  =  "1"
+001200        ADD  1
+001201                   TO  Ｗ−継続リース−件数
+001210     END-IF.
+001220     IF  ＣＰＢ−再リース  =  "1"
+001230        ADD  1
+001231                   TO  Ｗ−再リース−件数
+001240     END-IF.
+001250     IF  ＣＰＢ−割賦  =  "1"
+001260        ADD  1                        TO  Ｗ−割賦−件数
+001270     END-IF.
+001280     IF  ＣＰＢ−手数料  =  "1"
+001290        ADD  1                        TO  Ｗ−手数料−件数
+001300     END-IF.
+001310     IF  ＣＰＢ−ファクタリング  =  "1"
+001320        ADD  1
+001321                   TO  Ｗ−ファクタリング−件数
+001330     END-IF.
+001340     IF  ＣＰＢ−金消  =  "1"
+001350        ADD  1                        TO  Ｗ−金消−件数
+001360     END-IF.
+001370     IF  ＣＰＢ−支払保証  =  "1"
+001380        ADD  1
+001381                   TO  Ｗ−支払保証−件数
+001390     END-IF.
+001400     PERFORM  8000−抽出読込.
+001410 2000−ＥＸＩＴ.
+001420     EXIT.
+001430******************************************************************
+001440*    3000−終了処理                                    <3.0>    *
+001450******************************************************************
+001460 3000−終了処理                        SECTION.
+001470 3000−ＳＴＡＲＴ.
+001480     MOVE  SPACE                      TO  分布行.
+001490     MOVE  "ORIGINAL CONTRACT   "      TO  分布−区分名称.
+001500     MOVE  Ｗ−原契約−件数
+001501                                     TO  分布−件数.
+001510     WRITE  分布−報告行             FROM  分布行.
+001520     MOVE  "CONTINUING LEASE    "      TO  分布−区分名称.
+001530     MOVE  Ｗ−継続リース−件数
+001531                                     TO  分布−件数.
+001540     WRITE  分布−報告行             FROM  分布行.
+001550     MOVE  "RE-LEASE            "      TO  分布−区分名称.
+001560     MOVE  Ｗ−再リース−件数
+001561                                     TO  分布−件数.
+001570     WRITE  分布−報告行             FROM  分布行.
+001580     MOVE  "INSTALLMENT         "      TO  分布−区分名称.
+001590     MOVE  Ｗ−割賦−件数              TO  分布−件数.
+001600     WRITE  分布−報告行             FROM  分布行.
+001610     MOVE  "COMMISSION          "      TO  分布−区分名称.
+001620     MOVE  Ｗ−手数料−件数
+001621                                     TO  分布−件数.
+001630     WRITE  分布−報告行             FROM  分布行.
+001640     MOVE  "FACTORING           "      TO  分布−区分名称.
+001650     MOVE  Ｗ−ファクタリング−件数
+001651                                     TO  分布−件数.
+001660     WRITE  分布−報告行             FROM  分布行.
+001670     MOVE  "LOAN                "      TO  分布−区分名称.
+001680     MOVE  Ｗ−金消−件数              TO  分布−件数.
+001690     WRITE  分布−報告行             FROM  分布行.
+001700     MOVE  "PAYMENT GUARANTEE   "      TO  分布−区分名称.
+001710     MOVE  Ｗ−支払保証−件数
+001711                                     TO  分布−件数.
+001720     WRITE  分布−報告行             FROM  分布行.
+001730     WRITE  分布−報告行             FROM  SPACE.
+001740     MOVE  Ｗ−読込−件数            TO  件数−読込.
+001750     WRITE  分布−報告行             FROM  件数行.
+001760     CLOSE  ＣＰＢ−抽出ファイル.
+001770     CLOSE  分布−報告ファイル.
+001780 3000−ＥＸＩＴ.
+001790     EXIT.
+001800******************************************************************
+001810*    8000−抽出読込                                    <8.0>    *
+001820******************************************************************
+001830 8000−抽出読込                        SECTION.
+001840 8000−ＳＴＡＲＴ.
+001850     READ  ＣＰＢ−抽出ファイル
+001860        AT END
+001870           MOVE  "Y"                  TO  Ｗ−終了−フラグ
+001880     END-READ.
+001890 8000−ＥＸＩＴ.
+001900     EXIT.
